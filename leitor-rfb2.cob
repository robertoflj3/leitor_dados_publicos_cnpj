@@ -14,6 +14,8 @@
                    ALTERNATE RECORD KEY IS FRS-NOME-SOCIO WITH
                    DUPLICATES
                    ALTERNATE RECORD KEY IS FRS-CNPJ WITH DUPLICATES
+                   ALTERNATE RECORD KEY IS FRS-CPF-SOCIO WITH
+                   DUPLICATES
                    STATUS ST-ARQUIVO-SOC.
 
            SELECT ARQ-EMPRESAS ASSIGN TO "dados/empresas2teste.dat"
@@ -24,12 +26,54 @@
                     DUPLICATES
                    STATUS ST-ARQUIVO-EMP.
 
+           SELECT ARQ-CNAE ASSIGN TO "dados/cnae2teste.dat"
+                   ORGANIZATION INDEXED
+                   ACCESS MODE DYNAMIC
+                   RECORD KEY IS FRC-CNPJ
+                   STATUS ST-ARQUIVO-CNAE.
+
            SELECT ARQ-MOT-SIT-CAD ASSIGN TO
                    "TABELASRFB/MOTIVO-SIT-CADASTRAL"
                    ORGANIZATION LINE SEQUENTIAL
                    ACCESS MODE IS SEQUENTIAL
                    STATUS ST-ARQ-MOT-SIT-CAD.
 
+           SELECT ARQ-CNAE-DESCR ASSIGN TO
+                   "TABELASRFB/CNAE"
+                   ORGANIZATION LINE SEQUENTIAL
+                   ACCESS MODE IS SEQUENTIAL
+                   STATUS ST-ARQ-CNAE-DESCR.
+
+           SELECT ARQ-NAT-JURIDICA ASSIGN TO
+                   "TABELASRFB/NATUREZA-JURIDICA"
+                   ORGANIZATION LINE SEQUENTIAL
+                   ACCESS MODE IS SEQUENTIAL
+                   STATUS ST-ARQ-NAT-JURIDICA.
+
+           SELECT ARQ-QUALIFICACAO ASSIGN TO
+                   "TABELASRFB/QUALIFICACAO-SOCIO"
+                   ORGANIZATION LINE SEQUENTIAL
+                   ACCESS MODE IS SEQUENTIAL
+                   STATUS ST-ARQ-QUALIFICACAO.
+
+           SELECT ARQ-AUDITORIA ASSIGN TO
+                   "dados/auditoria-manutencao.dat"
+                   ORGANIZATION LINE SEQUENTIAL
+                   ACCESS MODE IS SEQUENTIAL
+                   STATUS ST-ARQUIVO-AUD.
+
+           SELECT ARQ-EXPORT ASSIGN TO
+                   "dados/export-consulta.csv"
+                   ORGANIZATION LINE SEQUENTIAL
+                   ACCESS MODE IS SEQUENTIAL
+                   STATUS ST-ARQUIVO-EXP.
+
+           SELECT ARQ-FICHA ASSIGN TO
+                   "dados/ficha-cadastral.txt"
+                   ORGANIZATION LINE SEQUENTIAL
+                   ACCESS MODE IS SEQUENTIAL
+                   STATUS ST-ARQUIVO-FICHA.
+
        DATA DIVISION.
        FILE SECTION.
        FD ARQ-SOCIOS.
@@ -38,16 +82,61 @@
        FD ARQ-EMPRESAS.
            COPY "FD-REG-EMPRESA.cpy".
 
+       FD ARQ-CNAE.
+           COPY "FD-REG-CNAE.cpy".
+
        FD ARQ-MOT-SIT-CAD.
        01 FD-MOT-SIT-CAD.
            03 FD-MOT-COD            PIC 99.
            03 FD-MOT-DESCRICAO      PIC X(088).
 
+       FD ARQ-CNAE-DESCR.
+       01 FD-CNAE-DESCR.
+           03 FD-CNAE-COD           PIC 9(007).
+           03 FD-CNAE-DESCRICAO     PIC X(100).
+
+       FD ARQ-NAT-JURIDICA.
+       01 FD-NAT-JURIDICA.
+           03 FD-NATJUR-COD         PIC 9999.
+           03 FD-NATJUR-DESCRICAO   PIC X(100).
+
+       FD ARQ-QUALIFICACAO.
+       01 FD-QUALIFICACAO.
+           03 FD-QUALIF-COD         PIC XX.
+           03 FD-QUALIF-DESCRICAO   PIC X(060).
+
+       FD ARQ-AUDITORIA.
+       01 REG-AUDITORIA             PIC X(250).
+
+       FD ARQ-EXPORT.
+       01 REG-EXPORT                PIC X(250).
+
+       FD ARQ-FICHA.
+       01 REG-FICHA                 PIC X(080).
+
        WORKING-STORAGE SECTION.
-       
+
+       01 ST-ARQUIVO-FICHA          PIC XX.
        01 ST-ARQUIVO-SOC            PIC XX.
        01 ST-ARQUIVO-EMP            PIC XX.
+       01 ST-ARQUIVO-CNAE           PIC XX.
        01 ST-ARQ-MOT-SIT-CAD        PIC XX.
+       01 ST-ARQ-CNAE-DESCR         PIC XX.
+       01 ST-ARQ-NAT-JURIDICA       PIC XX.
+       01 ST-ARQ-QUALIFICACAO       PIC XX.
+       01 ST-ARQUIVO-AUD            PIC XX.
+       01 ST-ARQUIVO-EXP            PIC XX.
+       01 WS-CPF-AUTORIZADO         PIC X VALUE 'N'.
+       01 WS-CODIGO-AUTORIZACAO     PIC X(010) VALUE SPACES.
+       01 WS-CODIGO-AUTORIZACAO-VALIDO PIC X(010) VALUE 'COMPLIANCE'.
+       01 WS-CPF-SOCIO-EXIBIDO      PIC X(014).
+       01 WS-CPF-REPRESENTANTE-EXIBIDO PIC X(011).
+       01 WS-PERC-CAPITAL-NUM       PIC 9(005).
+       01 WS-PERC-CAPITAL-V99       PIC 9(003)V99.
+       01 WS-PERC-CAPITAL-EDITADO   PIC ZZ9,99.
+       01 WS-TOTAL-SOCIOS-EMP       PIC 9(005).
+       01 WS-TOTAL-PERC-CAPITAL-V99 PIC 9(006)V99.
+       01 WS-TOTAL-PERC-CAPITAL-ED  PIC ZZZZ9,99.
        01 WS-EOF                    PIC X VALUE 'N'.
        01 WS-COMANDO                PIC X VALUE ' '.
        01 WS-CNPJ-ED.
@@ -70,6 +159,26 @@
           03 FILLER                 PIC X VALUE '/'.
           03 DATA-SIT-AA            PIC 99.
        01 WS-MOTIVO-SIT-CADASTRAL   PIC X(088).
+       01 WS-CNAE-BUSCA-COD         PIC 9(007).
+       01 WS-CNAE-BUSCA-DESCRICAO   PIC X(100).
+       01 WS-CNAE-FISCAL-DESCRICAO  PIC X(100).
+       01 WS-NATUREZA-JURIDICA-DESCRICAO PIC X(100).
+       01 WS-QUALIF-BUSCA-COD       PIC XX.
+       01 WS-QUALIF-BUSCA-DESCRICAO PIC X(060).
+       01 WS-QUALIF-RESP-DESCRICAO  PIC X(060).
+       01 WS-QUALIF-SOCIO-DESCRICAO PIC X(060).
+       01 WS-QUALIF-REP-DESCRICAO   PIC X(060).
+       01 WS-CNAE-SEC-QTD           PIC 99 VALUE 0.
+       01 WS-CNAE-SEC-IDX           PIC 99.
+       01 WS-CNAE-SEC-IDX2          PIC 99.
+       01 WS-CNAE-SEC-TRUNCADO      PIC X VALUE 'N'.
+       01 WS-MSG-CNAE-SEC-TRUNCADO  PIC X(060) VALUE SPACES.
+       01 WS-CNAE-SEC-TAB.
+          05 WS-CNAE-SEC-OCR OCCURS 10 TIMES.
+             10 WS-CNAE-SEC-COD        PIC 9(007).
+             10 WS-CNAE-SEC-DESCRICAO  PIC X(060).
+       01 WS-CNAE-REVERSA-BUSCA     PIC 9(007).
+       01 WS-CNAE-SEC-ACHADO        PIC X VALUE 'N'.
        01 WS-DATA-INICIO-ATIVIDADE.
           03 DATA-INI-ATI-DD        PIC 99.
           03 FILLER                 PIC X VALUE '/'.
@@ -84,9 +193,73 @@
        77 WS-RAZAO-SOCIAL-BUSCA     PIC X(150) VALUE SPACES.
        77 WS-CNPJ-BUSCA             PIC 9(014) VALUE ZEROES.
        77 WS-NOME-SOCIO-BUSCA       PIC X(150) VALUE SPACES.
+       77 WS-CPF-SOCIO-BUSCA        PIC 9(014) VALUE ZEROES.
+       77 WS-CNPJ-RAIZ-BUSCA        PIC 9(008) VALUE ZEROES.
+       77 WS-CNPJ-RAIZ-ATUAL        PIC 9(008) VALUE ZEROES.
+       77 WS-RAZAO-CONTEM-BUSCA     PIC X(150) VALUE SPACES.
+       77 WS-NOME-CONTEM-BUSCA      PIC X(150) VALUE SPACES.
+       77 WS-ACHOU-ALGUM            PIC X VALUE 'N'.
+       01 WS-CONTEM-CAMPO           PIC X(150).
+       01 WS-CONTEM-BUSCA           PIC X(150).
+       01 WS-CONTEM-RESULT          PIC X VALUE 'N'.
+       01 WS-SIT-CADASTRAL-BUSCA    PIC 99 VALUE ZERO.
+       01 WS-UF-BUSCA-AV            PIC X(002) VALUE SPACES.
+       01 WS-PORTE-BUSCA-AV         PIC X(002) VALUE SPACES.
+       01 WS-CONTEM-TAM-BUSCA       PIC 999.
+       01 WS-CONTEM-POS             PIC 999.
+       01 WS-CNPJ-VALIDO            PIC X VALUE 'S'.
+       01 WS-CONFIRMA-MANUT         PIC X VALUE 'N'.
+       01 WS-EMPRESA-ENCONTRADA     PIC X VALUE 'N'.
+       01 WS-USUARIO-MANUT          PIC X(020) VALUE SPACES.
+       01 WS-DATA-HORA-AUDITORIA.
+          03 WS-DATA-AUDITORIA      PIC 9(008).
+          03 WS-HORA-AUDITORIA      PIC 9(008).
+       01 WS-EMPRESA-ANTES.
+          03 WS-ANTES-LOGRADOURO    PIC X(060).
+          03 WS-ANTES-NUMERO        PIC X(006).
+          03 WS-ANTES-COMPLEMENTO   PIC X(156).
+          03 WS-ANTES-BAIRRO        PIC X(050).
+          03 WS-ANTES-CEP           PIC 9(008).
+          03 WS-ANTES-UF            PIC X(002).
+          03 WS-ANTES-DDD-1         PIC X(04).
+          03 WS-ANTES-TELEFONE-1    PIC X(08).
+          03 WS-ANTES-EMAIL         PIC X(115).
+       01 WS-CAMPO-AUDITORIA        PIC X(015).
+       01 WS-VALOR-ANTES-AUDITORIA  PIC X(156).
+       01 WS-VALOR-DEPOIS-AUDITORIA PIC X(156).
+       01 WS-CNPJ-BASE              PIC 9(012).
+       01 WS-CNPJ-DIGITOS.
+          05 WS-CNPJ-DIG OCCURS 13 TIMES PIC 9.
+       01 WS-CNPJ-SOMA              PIC 9(004).
+       01 WS-CNPJ-RESTO             PIC 99.
+       01 WS-CNPJ-DV1               PIC 9.
+       01 WS-CNPJ-DV2               PIC 9.
+       01 WS-CNPJ-DV-INFORMADO      PIC 99.
+       01 WS-CNPJ-DV-CALCULADO      PIC 99.
+       01 WS-PESO-ATUAL             PIC 9.
+       01 WS-IDX-CNPJ               PIC 99.
+       01 WS-PESOS-DV1              PIC 9(012) VALUE 543298765432.
+       01 WS-PESOS-DV2              PIC 9(013) VALUE 6543298765432.
+       01 WS-LISTA-PJ-TAB.
+          05 WS-LISTA-PJ-OCR OCCURS 15 TIMES.
+             10 WS-LISTA-PJ-CNPJ    PIC 9(014).
+             10 WS-LISTA-PJ-RAZAO   PIC X(040).
+       01 WS-LISTA-PF-TAB.
+          05 WS-LISTA-PF-OCR OCCURS 15 TIMES.
+             10 WS-LISTA-PF-COD     PIC 9(011).
+             10 WS-LISTA-PF-NOME    PIC X(040).
+             10 WS-LISTA-PF-CNPJ    PIC 9(014).
+       01 WS-LISTA-QTD               PIC 99 VALUE ZERO.
+       01 WS-LISTA-SEL               PIC 99 VALUE ZERO.
+       01 WS-LISTA-TOTAL-LIDOS       PIC 9(007) VALUE ZERO.
+       01 WS-LISTA-CONT-PULAR        PIC 9(007) VALUE ZERO.
+       01 WS-LISTA-FIM                PIC X VALUE 'N'.
+       01 WS-LISTA-MAIS               PIC X VALUE 'Y'.
+       01 WS-LISTA-COMANDO-SEL        PIC X(02) VALUE SPACES.
 
        COPY 'REGISTRO-RFB-EMPRESA.cpy'.
        COPY 'REGISTRO-RFB-SOCIO.cpy'.
+       COPY 'REGISTRO-RFB-CNAE.cpy'.
 
        SCREEN SECTION.
        01 SC-TELA-LIMPA BLANK SCREEN.
@@ -105,7 +278,17 @@
            FOREGROUND-COLOR IS 2.
           05 VALUE '2 - BUSCAR PESSOA FISICA.' LINE 5 COL 2
            FOREGROUND-COLOR IS 2.
-          05 VALUE 'S-SAIR'        LINE 24 COL 2 FOREGROUND-COLOR IS 3. 
+          05 VALUE '3 - LISTAR FILIAIS DE UMA MATRIZ.' LINE 6 COL 2
+           FOREGROUND-COLOR IS 2.
+          05 VALUE '4 - MANUTENCAO DE EMPRESA.' LINE 7 COL 2
+           FOREGROUND-COLOR IS 2.
+          05 VALUE '5 - AUTORIZAR EXIBICAO COMPLETA DE CPF.' LINE 8
+           COL 2 FOREGROUND-COLOR IS 2.
+          05 VALUE '6 - BUSCA AVANCADA DE EMPRESA (SITUACAO/UF/PORTE).'
+           LINE 9 COL 2 FOREGROUND-COLOR IS 2.
+          05 VALUE '7 - BUSCAR EMPRESAS POR CNAE SECUNDARIA.' LINE 10
+           COL 2 FOREGROUND-COLOR IS 2.
+          05 VALUE 'S-SAIR'        LINE 24 COL 2 FOREGROUND-COLOR IS 3.
 
        01 SC-ERRO-COMANDO.
           05 VALUE '*** COMANDO INCORRETO ***' LINE 23 COL 30
@@ -126,7 +309,283 @@
           05 LINE 5 COL 2 VALUE 'RAZAO SOCIAL: ' FOREGROUND-COLOR IS 2.
           05 RAZAO-INPUT LINE 5 COL 17   FOREGROUND-COLOR IS 7
            FROM RRE-RAZAO-SOCIAL TO RRE-RAZAO-SOCIAL.
-       
+          05 LINE 6 COL 2 VALUE 'CONTEM NA RAZAO SOCIAL: '
+           FOREGROUND-COLOR IS 2.
+          05 RAZAO-CONTEM-INPUT LINE 6 COL 26 FOREGROUND-COLOR IS 7
+           FROM WS-RAZAO-CONTEM-BUSCA TO WS-RAZAO-CONTEM-BUSCA.
+
+       01 SC-BUSCA-AVANCADA-PJ.
+          05 VALUE '--------------- *** BUSCA AVANCADA DE EMPRESA **
+      -     '* ---------------' LINE 1 COL 1 FOREGROUND-COLOR IS 3.
+          05 VALUE '** DEIXE EM BRANCO/ZERO O FILTRO NAO USADO **'
+            LINE 2 COL 12 FOREGROUND-COLOR IS 3.
+          05 LINE 4 COL 2 VALUE 'SITUACAO CADASTRAL (2 DIGITOS): '
+           FOREGROUND-COLOR IS 2.
+          05 SIT-CADASTRAL-AV-INPUT LINE 4 COL 35 FOREGROUND-COLOR IS 7
+           TO WS-SIT-CADASTRAL-BUSCA.
+          05 LINE 5 COL 2 VALUE 'UF: ' FOREGROUND-COLOR IS 2.
+          05 UF-AV-INPUT LINE 5 COL 6   FOREGROUND-COLOR IS 7
+           TO WS-UF-BUSCA-AV.
+          05 LINE 6 COL 2 VALUE 'PORTE DA EMPRESA: ' FOREGROUND-COLOR
+           IS 2.
+          05 PORTE-AV-INPUT LINE 6 COL 21 FOREGROUND-COLOR IS 7
+           TO WS-PORTE-BUSCA-AV.
+
+       01 SC-BUSCAR-CNAE-SEC.
+          05 VALUE '--------------- *** EMPRESAS POR CNAE SECUNDARIA *
+      -     '** ---------------' LINE 1 COL 1 FOREGROUND-COLOR IS 3.
+          05 LINE 4 COL 2 VALUE 'CODIGO CNAE (7 DIGITOS): '
+           FOREGROUND-COLOR IS 2.
+          05 CNAE-REVERSA-INPUT LINE 4 COL 27 FOREGROUND-COLOR IS 7
+           TO WS-CNAE-REVERSA-BUSCA.
+
+       01 SC-LISTAR-PJ.
+          05 VALUE '--------------- *** EMPRESAS ENCONTRADAS *** -------
+      -     '-----------' LINE 1 COL 1 FOREGROUND-COLOR IS 3.
+          05 VALUE 'SEL  CNPJ             RAZAO SOCIAL' LINE 3 COL 2
+           FOREGROUND-COLOR IS 3.
+          05 VALUE '01' LINE 4 COL 2 FOREGROUND-COLOR IS 2.
+          05 LINE 4 COL 6 PIC 9(014) FOREGROUND-COLOR IS 7
+           FROM WS-LISTA-PJ-CNPJ(1).
+          05 LINE 4 COL 22 PIC X(040) FOREGROUND-COLOR IS 7
+           FROM WS-LISTA-PJ-RAZAO(1).
+          05 VALUE '02' LINE 5 COL 2 FOREGROUND-COLOR IS 2.
+          05 LINE 5 COL 6 PIC 9(014) FOREGROUND-COLOR IS 7
+           FROM WS-LISTA-PJ-CNPJ(2).
+          05 LINE 5 COL 22 PIC X(040) FOREGROUND-COLOR IS 7
+           FROM WS-LISTA-PJ-RAZAO(2).
+          05 VALUE '03' LINE 6 COL 2 FOREGROUND-COLOR IS 2.
+          05 LINE 6 COL 6 PIC 9(014) FOREGROUND-COLOR IS 7
+           FROM WS-LISTA-PJ-CNPJ(3).
+          05 LINE 6 COL 22 PIC X(040) FOREGROUND-COLOR IS 7
+           FROM WS-LISTA-PJ-RAZAO(3).
+          05 VALUE '04' LINE 7 COL 2 FOREGROUND-COLOR IS 2.
+          05 LINE 7 COL 6 PIC 9(014) FOREGROUND-COLOR IS 7
+           FROM WS-LISTA-PJ-CNPJ(4).
+          05 LINE 7 COL 22 PIC X(040) FOREGROUND-COLOR IS 7
+           FROM WS-LISTA-PJ-RAZAO(4).
+          05 VALUE '05' LINE 8 COL 2 FOREGROUND-COLOR IS 2.
+          05 LINE 8 COL 6 PIC 9(014) FOREGROUND-COLOR IS 7
+           FROM WS-LISTA-PJ-CNPJ(5).
+          05 LINE 8 COL 22 PIC X(040) FOREGROUND-COLOR IS 7
+           FROM WS-LISTA-PJ-RAZAO(5).
+          05 VALUE '06' LINE 9 COL 2 FOREGROUND-COLOR IS 2.
+          05 LINE 9 COL 6 PIC 9(014) FOREGROUND-COLOR IS 7
+           FROM WS-LISTA-PJ-CNPJ(6).
+          05 LINE 9 COL 22 PIC X(040) FOREGROUND-COLOR IS 7
+           FROM WS-LISTA-PJ-RAZAO(6).
+          05 VALUE '07' LINE 10 COL 2 FOREGROUND-COLOR IS 2.
+          05 LINE 10 COL 6 PIC 9(014) FOREGROUND-COLOR IS 7
+           FROM WS-LISTA-PJ-CNPJ(7).
+          05 LINE 10 COL 22 PIC X(040) FOREGROUND-COLOR IS 7
+           FROM WS-LISTA-PJ-RAZAO(7).
+          05 VALUE '08' LINE 11 COL 2 FOREGROUND-COLOR IS 2.
+          05 LINE 11 COL 6 PIC 9(014) FOREGROUND-COLOR IS 7
+           FROM WS-LISTA-PJ-CNPJ(8).
+          05 LINE 11 COL 22 PIC X(040) FOREGROUND-COLOR IS 7
+           FROM WS-LISTA-PJ-RAZAO(8).
+          05 VALUE '09' LINE 12 COL 2 FOREGROUND-COLOR IS 2.
+          05 LINE 12 COL 6 PIC 9(014) FOREGROUND-COLOR IS 7
+           FROM WS-LISTA-PJ-CNPJ(9).
+          05 LINE 12 COL 22 PIC X(040) FOREGROUND-COLOR IS 7
+           FROM WS-LISTA-PJ-RAZAO(9).
+          05 VALUE '10' LINE 13 COL 2 FOREGROUND-COLOR IS 2.
+          05 LINE 13 COL 6 PIC 9(014) FOREGROUND-COLOR IS 7
+           FROM WS-LISTA-PJ-CNPJ(10).
+          05 LINE 13 COL 22 PIC X(040) FOREGROUND-COLOR IS 7
+           FROM WS-LISTA-PJ-RAZAO(10).
+          05 VALUE '11' LINE 14 COL 2 FOREGROUND-COLOR IS 2.
+          05 LINE 14 COL 6 PIC 9(014) FOREGROUND-COLOR IS 7
+           FROM WS-LISTA-PJ-CNPJ(11).
+          05 LINE 14 COL 22 PIC X(040) FOREGROUND-COLOR IS 7
+           FROM WS-LISTA-PJ-RAZAO(11).
+          05 VALUE '12' LINE 15 COL 2 FOREGROUND-COLOR IS 2.
+          05 LINE 15 COL 6 PIC 9(014) FOREGROUND-COLOR IS 7
+           FROM WS-LISTA-PJ-CNPJ(12).
+          05 LINE 15 COL 22 PIC X(040) FOREGROUND-COLOR IS 7
+           FROM WS-LISTA-PJ-RAZAO(12).
+          05 VALUE '13' LINE 16 COL 2 FOREGROUND-COLOR IS 2.
+          05 LINE 16 COL 6 PIC 9(014) FOREGROUND-COLOR IS 7
+           FROM WS-LISTA-PJ-CNPJ(13).
+          05 LINE 16 COL 22 PIC X(040) FOREGROUND-COLOR IS 7
+           FROM WS-LISTA-PJ-RAZAO(13).
+          05 VALUE '14' LINE 17 COL 2 FOREGROUND-COLOR IS 2.
+          05 LINE 17 COL 6 PIC 9(014) FOREGROUND-COLOR IS 7
+           FROM WS-LISTA-PJ-CNPJ(14).
+          05 LINE 17 COL 22 PIC X(040) FOREGROUND-COLOR IS 7
+           FROM WS-LISTA-PJ-RAZAO(14).
+          05 VALUE '15' LINE 18 COL 2 FOREGROUND-COLOR IS 2.
+          05 LINE 18 COL 6 PIC 9(014) FOREGROUND-COLOR IS 7
+           FROM WS-LISTA-PJ-CNPJ(15).
+          05 LINE 18 COL 22 PIC X(040) FOREGROUND-COLOR IS 7
+           FROM WS-LISTA-PJ-RAZAO(15).
+          05 VALUE '** DIGITE O NUMERO DA LINHA PARA DETALHAR, '
+            LINE 20 COL 2 FOREGROUND-COLOR IS 3.
+          05 VALUE 'N-PROXIMA PAGINA  V-VOLTAR **' LINE 21 COL 2
+           FOREGROUND-COLOR IS 3.
+          05 LISTA-PJ-SEL-INPUT LINE 22 COL 2 FOREGROUND-COLOR IS 7
+           PIC X(02) TO WS-LISTA-COMANDO-SEL.
+
+       01 SC-LISTAR-PF.
+          05 VALUE '--------------- *** SOCIOS ENCONTRADOS *** --------
+      -     '-----------' LINE 1 COL 1 FOREGROUND-COLOR IS 3.
+          05 VALUE 'SEL  CNPJ EMPRESA     NOME DO SOCIO' LINE 3 COL 2
+           FOREGROUND-COLOR IS 3.
+          05 VALUE '01' LINE 4 COL 2 FOREGROUND-COLOR IS 2.
+          05 LINE 4 COL 6 PIC 9(014) FOREGROUND-COLOR IS 7
+           FROM WS-LISTA-PF-CNPJ(1).
+          05 LINE 4 COL 22 PIC X(040) FOREGROUND-COLOR IS 7
+           FROM WS-LISTA-PF-NOME(1).
+          05 VALUE '02' LINE 5 COL 2 FOREGROUND-COLOR IS 2.
+          05 LINE 5 COL 6 PIC 9(014) FOREGROUND-COLOR IS 7
+           FROM WS-LISTA-PF-CNPJ(2).
+          05 LINE 5 COL 22 PIC X(040) FOREGROUND-COLOR IS 7
+           FROM WS-LISTA-PF-NOME(2).
+          05 VALUE '03' LINE 6 COL 2 FOREGROUND-COLOR IS 2.
+          05 LINE 6 COL 6 PIC 9(014) FOREGROUND-COLOR IS 7
+           FROM WS-LISTA-PF-CNPJ(3).
+          05 LINE 6 COL 22 PIC X(040) FOREGROUND-COLOR IS 7
+           FROM WS-LISTA-PF-NOME(3).
+          05 VALUE '04' LINE 7 COL 2 FOREGROUND-COLOR IS 2.
+          05 LINE 7 COL 6 PIC 9(014) FOREGROUND-COLOR IS 7
+           FROM WS-LISTA-PF-CNPJ(4).
+          05 LINE 7 COL 22 PIC X(040) FOREGROUND-COLOR IS 7
+           FROM WS-LISTA-PF-NOME(4).
+          05 VALUE '05' LINE 8 COL 2 FOREGROUND-COLOR IS 2.
+          05 LINE 8 COL 6 PIC 9(014) FOREGROUND-COLOR IS 7
+           FROM WS-LISTA-PF-CNPJ(5).
+          05 LINE 8 COL 22 PIC X(040) FOREGROUND-COLOR IS 7
+           FROM WS-LISTA-PF-NOME(5).
+          05 VALUE '06' LINE 9 COL 2 FOREGROUND-COLOR IS 2.
+          05 LINE 9 COL 6 PIC 9(014) FOREGROUND-COLOR IS 7
+           FROM WS-LISTA-PF-CNPJ(6).
+          05 LINE 9 COL 22 PIC X(040) FOREGROUND-COLOR IS 7
+           FROM WS-LISTA-PF-NOME(6).
+          05 VALUE '07' LINE 10 COL 2 FOREGROUND-COLOR IS 2.
+          05 LINE 10 COL 6 PIC 9(014) FOREGROUND-COLOR IS 7
+           FROM WS-LISTA-PF-CNPJ(7).
+          05 LINE 10 COL 22 PIC X(040) FOREGROUND-COLOR IS 7
+           FROM WS-LISTA-PF-NOME(7).
+          05 VALUE '08' LINE 11 COL 2 FOREGROUND-COLOR IS 2.
+          05 LINE 11 COL 6 PIC 9(014) FOREGROUND-COLOR IS 7
+           FROM WS-LISTA-PF-CNPJ(8).
+          05 LINE 11 COL 22 PIC X(040) FOREGROUND-COLOR IS 7
+           FROM WS-LISTA-PF-NOME(8).
+          05 VALUE '09' LINE 12 COL 2 FOREGROUND-COLOR IS 2.
+          05 LINE 12 COL 6 PIC 9(014) FOREGROUND-COLOR IS 7
+           FROM WS-LISTA-PF-CNPJ(9).
+          05 LINE 12 COL 22 PIC X(040) FOREGROUND-COLOR IS 7
+           FROM WS-LISTA-PF-NOME(9).
+          05 VALUE '10' LINE 13 COL 2 FOREGROUND-COLOR IS 2.
+          05 LINE 13 COL 6 PIC 9(014) FOREGROUND-COLOR IS 7
+           FROM WS-LISTA-PF-CNPJ(10).
+          05 LINE 13 COL 22 PIC X(040) FOREGROUND-COLOR IS 7
+           FROM WS-LISTA-PF-NOME(10).
+          05 VALUE '11' LINE 14 COL 2 FOREGROUND-COLOR IS 2.
+          05 LINE 14 COL 6 PIC 9(014) FOREGROUND-COLOR IS 7
+           FROM WS-LISTA-PF-CNPJ(11).
+          05 LINE 14 COL 22 PIC X(040) FOREGROUND-COLOR IS 7
+           FROM WS-LISTA-PF-NOME(11).
+          05 VALUE '12' LINE 15 COL 2 FOREGROUND-COLOR IS 2.
+          05 LINE 15 COL 6 PIC 9(014) FOREGROUND-COLOR IS 7
+           FROM WS-LISTA-PF-CNPJ(12).
+          05 LINE 15 COL 22 PIC X(040) FOREGROUND-COLOR IS 7
+           FROM WS-LISTA-PF-NOME(12).
+          05 VALUE '13' LINE 16 COL 2 FOREGROUND-COLOR IS 2.
+          05 LINE 16 COL 6 PIC 9(014) FOREGROUND-COLOR IS 7
+           FROM WS-LISTA-PF-CNPJ(13).
+          05 LINE 16 COL 22 PIC X(040) FOREGROUND-COLOR IS 7
+           FROM WS-LISTA-PF-NOME(13).
+          05 VALUE '14' LINE 17 COL 2 FOREGROUND-COLOR IS 2.
+          05 LINE 17 COL 6 PIC 9(014) FOREGROUND-COLOR IS 7
+           FROM WS-LISTA-PF-CNPJ(14).
+          05 LINE 17 COL 22 PIC X(040) FOREGROUND-COLOR IS 7
+           FROM WS-LISTA-PF-NOME(14).
+          05 VALUE '15' LINE 18 COL 2 FOREGROUND-COLOR IS 2.
+          05 LINE 18 COL 6 PIC 9(014) FOREGROUND-COLOR IS 7
+           FROM WS-LISTA-PF-CNPJ(15).
+          05 LINE 18 COL 22 PIC X(040) FOREGROUND-COLOR IS 7
+           FROM WS-LISTA-PF-NOME(15).
+          05 VALUE '** DIGITE O NUMERO DA LINHA PARA DETALHAR, '
+            LINE 20 COL 2 FOREGROUND-COLOR IS 3.
+          05 VALUE 'N-PROXIMA PAGINA  V-VOLTAR **' LINE 21 COL 2
+           FOREGROUND-COLOR IS 3.
+          05 LISTA-PF-SEL-INPUT LINE 22 COL 2 FOREGROUND-COLOR IS 7
+           PIC X(02) TO WS-LISTA-COMANDO-SEL.
+
+       01 SC-BUSCAR-FILIAIS.
+          05 VALUE '--------------- *** LISTAR FILIAIS DE UMA MATRIZ **
+      -     '*  ----------------' LINE 1 COL 1 FOREGROUND-COLOR IS 3.
+          05 VALUE '** ENTRE COM A RAIZ DO CNPJ E PRESSIONE ENTER **'
+            LINE 2 COL 10 FOREGROUND-COLOR IS 3.
+          05 LINE 4 COL 2 VALUE 'RAIZ DO CNPJ (8 DIGITOS): '
+           FOREGROUND-COLOR IS 2.
+          05 RAIZ-CNPJ-INPUT LINE 4 COL 28 FOREGROUND-COLOR IS 7
+           FROM WS-CNPJ-RAIZ-BUSCA TO WS-CNPJ-RAIZ-BUSCA.
+
+       01 SC-BUSCAR-EMPRESA-MANUT.
+          05 VALUE '--------------- *** MANUTENCAO DE EMPRESA ***  -----
+      -     '--------------' LINE 1 COL 1 FOREGROUND-COLOR IS 3.
+          05 VALUE '** ENTRE COM O CNPJ DA EMPRESA E PRESSIONE ENTER **'
+            LINE 2 COL 10 FOREGROUND-COLOR IS 3.
+          05 LINE 4 COL 2 VALUE 'CNPJ: ' FOREGROUND-COLOR IS 2.
+          05 CNPJ-MANUT-INPUT LINE 4 COL 8 FOREGROUND-COLOR IS 7
+           FROM RRE-CNPJ TO RRE-CNPJ.
+          05 LINE 5 COL 2 VALUE 'USUARIO: ' FOREGROUND-COLOR IS 2.
+          05 USUARIO-MANUT-INPUT LINE 5 COL 11 FOREGROUND-COLOR IS 7
+           FROM WS-USUARIO-MANUT TO WS-USUARIO-MANUT.
+
+       01 SC-MANUTENCAO-PJ.
+          05 VALUE '--------------- *** MANUTENCAO DE EMPRESA ***  -----
+      -     '--------------' LINE 1 COL 1 FOREGROUND-COLOR IS 3.
+          05 VALUE '** CORRIJA OS DADOS E PRESSIONE ENTER - S PARA GRAVA
+      -     'R **' LINE 2 COL 5 FOREGROUND-COLOR IS 3.
+          05 LINE 4 COL 2 VALUE 'RAZAO SOCIAL: ' FOREGROUND-COLOR IS 2.
+          05 LINE 4 COL 17 FOREGROUND-COLOR IS 7
+           FROM RRE-RAZAO-SOCIAL.
+          05 LINE 6 COL 2 VALUE 'LOGRADOURO: ' FOREGROUND-COLOR IS 2.
+          05 LOGR-MANUT-INPUT LINE 6 COL 14 FOREGROUND-COLOR IS 7
+           FROM RRE-LOGRADOURO TO RRE-LOGRADOURO.
+          05 LINE 7 COL 2 VALUE 'NUMERO: ' FOREGROUND-COLOR IS 2.
+          05 NUMERO-MANUT-INPUT LINE 7 COL 10 FOREGROUND-COLOR IS 7
+           FROM RRE-NUMERO TO RRE-NUMERO.
+          05 LINE 8 COL 2 VALUE 'COMPLEMENTO: ' FOREGROUND-COLOR IS 2.
+          05 COMPL-MANUT-INPUT LINE 8 COL 15 FOREGROUND-COLOR IS 7
+           FROM RRE-COMPLEMENTO TO RRE-COMPLEMENTO.
+          05 LINE 9 COL 2 VALUE 'BAIRRO: ' FOREGROUND-COLOR IS 2.
+          05 BAIRRO-MANUT-INPUT LINE 9 COL 10 FOREGROUND-COLOR IS 7
+           FROM RRE-BAIRRO TO RRE-BAIRRO.
+          05 LINE 10 COL 2 VALUE 'CEP: ' FOREGROUND-COLOR IS 2.
+          05 CEP-MANUT-INPUT LINE 10 COL 7 FOREGROUND-COLOR IS 7
+           FROM RRE-CEP TO RRE-CEP.
+          05 LINE 11 COL 2 VALUE 'UF: ' FOREGROUND-COLOR IS 2.
+          05 UF-MANUT-INPUT LINE 11 COL 6 FOREGROUND-COLOR IS 7
+           FROM RRE-UF TO RRE-UF.
+          05 LINE 12 COL 2 VALUE 'DDD/TELEFONE: ' FOREGROUND-COLOR IS 2.
+          05 DDD1-MANUT-INPUT LINE 12 COL 16 FOREGROUND-COLOR IS 7
+           FROM RRE-DDD-1 TO RRE-DDD-1.
+          05 TEL1-MANUT-INPUT LINE 12 COL 21 FOREGROUND-COLOR IS 7
+           FROM RRE-TELEFONE-1 TO RRE-TELEFONE-1.
+          05 LINE 13 COL 2 VALUE 'E-MAIL: ' FOREGROUND-COLOR IS 2.
+          05 EMAIL-MANUT-INPUT LINE 13 COL 10 FOREGROUND-COLOR IS 7
+           FROM RRE-CORREIO-ELETRONICO TO RRE-CORREIO-ELETRONICO.
+          05 LINE 15 COL 2 VALUE 'CONFIRMA GRAVACAO (S/N): '
+           FOREGROUND-COLOR IS 2.
+          05 CONFIRMA-MANUT-INPUT LINE 15 COL 27 FOREGROUND-COLOR IS 7
+           PIC X TO WS-CONFIRMA-MANUT.
+
+       01 SC-AUTORIZAR-CPF.
+          05 VALUE '--------------- *** AUTORIZACAO DE EXIBICAO DE CPF **
+      -     '* ---------------' LINE 1 COL 1 FOREGROUND-COLOR IS 3.
+          05 VALUE '** INFORME O USUARIO E O CODIGO DE AUTORIZACAO **'
+            LINE 2 COL 12 FOREGROUND-COLOR IS 3.
+          05 LINE 4 COL 2 VALUE 'USUARIO: ' FOREGROUND-COLOR IS 2.
+          05 USUARIO-AUTORIZACAO-INPUT LINE 4 COL 11
+           FOREGROUND-COLOR IS 7 PIC X(020) TO WS-USUARIO-MANUT.
+          05 LINE 5 COL 2 VALUE 'CODIGO: ' FOREGROUND-COLOR IS 2.
+          05 CODIGO-AUTORIZACAO-INPUT LINE 5 COL 10
+           FOREGROUND-COLOR IS 7 PIC X(010) TO WS-CODIGO-AUTORIZACAO.
+
        01 SC-BUSCAR-PF.
           05 VALUE '--------------------- *** BUSCAR PESSOA FISICA *** -
       -     '----------------' LINE 1 COL 1 FOREGROUND-COLOR IS 3.
@@ -139,6 +598,13 @@
           05 LINE 5 COL 2 VALUE 'NOME DO SOCIO: ' FOREGROUND-COLOR IS 2.
           05 NOME-SOCIO-INPUT LINE 5 COL 17   FOREGROUND-COLOR IS 7
            FROM RRS-NOME-SOCIO TO RRS-NOME-SOCIO.
+          05 LINE 6 COL 2 VALUE 'CPF DO SOCIO: ' FOREGROUND-COLOR IS 2.
+          05 CPF-SOCIO-BUSCA-INPUT LINE 6 COL 17 FOREGROUND-COLOR IS 7
+           FROM RRS-CPF-SOCIO TO RRS-CPF-SOCIO.
+          05 LINE 7 COL 2 VALUE 'CONTEM NO NOME DO SOCIO: '
+           FOREGROUND-COLOR IS 2.
+          05 NOME-CONTEM-INPUT LINE 7 COL 27 FOREGROUND-COLOR IS 7
+           FROM WS-NOME-CONTEM-BUSCA TO WS-NOME-CONTEM-BUSCA.
 
       * 01 SC-MENU-BUSCA-PJ.
       *    05 LINE 24 COL 2 VALUE '1-BUSCAR POR CNPJ  2-BUSCAR POR RAZAO
@@ -191,6 +657,8 @@
            FOREGROUND-COLOR IS 2.
           05 NATJUR-INPUT LINE 10 COL 22 FOREGROUND-COLOR IS 7
            FROM RRE-COD-NAT-JURIDICA.
+          05 NATJURDESC-INPUT LINE 10 COL 27 FOREGROUND-COLOR IS 7
+           FROM WS-NATUREZA-JURIDICA-DESCRICAO.
           05 LINE 11 COL 2 VALUE 'INICIO DA ATIVIDADE: '
            FOREGROUND-COLOR IS 2.
           05 DTINIATIV-INPUT LINE 11 COL 23 FOREGROUND-COLOR IS 7
@@ -199,6 +667,8 @@
            FOREGROUND-COLOR IS 2.
           05 CNAE-INPUT LINE 11 COL 48 FOREGROUND-COLOR IS 7
            FROM RRE-CNAE-FISCAL.
+          05 CNAEDESC-INPUT LINE 11 COL 56 FOREGROUND-COLOR IS 7
+           FROM WS-CNAE-FISCAL-DESCRICAO.
           05 LINE 12 COL 2 VALUE 'TIPO LOGRADOURO: '
            FOREGROUND-COLOR IS 2.
           05 TIPOLOG-INPUT LINE 12 COL 19 FOREGROUND-COLOR IS 7
@@ -241,6 +711,8 @@
           05 LINE 19 COL 2 VALUE 'QUALI.RESP.: ' FOREGROUND-COLOR IS 2.
           05 QUALIRESP-INPUT LINE 19 COL 15 FOREGROUND-COLOR IS 7
            FROM RRE-QUALIFICACAO-RESPONSAVEL.
+          05 QUALIRESPDESC-INPUT LINE 25 COL 2 FOREGROUND-COLOR IS 7
+           FROM WS-QUALIF-RESP-DESCRICAO.
           05 LINE 19 COL 19 VALUE 'CAPITAL SOCIAL: ' FOREGROUND-COLOR IS
                2.
           05 CAPSOCIAL-INPUT LINE 19 COL 35 FOREGROUND-COLOR IS 7
@@ -271,8 +743,61 @@
           05 LINE 23 COL 2 VALUE 'DT SIT.ESPECIAL: '
            FOREGROUND-COLOR IS 2.
           05 DTSITESPECIAL-INPUT LINE 23 COL 19 FOREGROUND-COLOR IS 7
-           FROM RRE-DATA-SIT-ESPECIAL.          
-       
+           FROM RRE-DATA-SIT-ESPECIAL.
+          05 LINE 24 COL 2 VALUE 'QTDE SOCIOS: ' FOREGROUND-COLOR IS 2.
+          05 QTDESOCIOS-INPUT LINE 24 COL 16 FOREGROUND-COLOR IS 7
+           FROM WS-TOTAL-SOCIOS-EMP.
+          05 LINE 24 COL 24 VALUE 'CAPITAL TOTAL REGISTRADO: '
+           FOREGROUND-COLOR IS 2.
+          05 PERCSOCIOS-INPUT LINE 24 COL 51 FOREGROUND-COLOR IS 7
+           FROM WS-TOTAL-PERC-CAPITAL-ED.
+
+       01 SC-EXIBIR-PJ-CNAE-SEC.
+          05 VALUE 'CNAE(S) SECUNDARIA(S):' LINE 26 COL 2
+           FOREGROUND-COLOR IS 3.
+          05 CNAESEC1-INPUT LINE 27 COL 2 FOREGROUND-COLOR IS 7
+           FROM WS-CNAE-SEC-COD(1).
+          05 CNAESEC1DESC-INPUT LINE 27 COL 10 FOREGROUND-COLOR IS 7
+           FROM WS-CNAE-SEC-DESCRICAO(1).
+          05 CNAESEC2-INPUT LINE 28 COL 2 FOREGROUND-COLOR IS 7
+           FROM WS-CNAE-SEC-COD(2).
+          05 CNAESEC2DESC-INPUT LINE 28 COL 10 FOREGROUND-COLOR IS 7
+           FROM WS-CNAE-SEC-DESCRICAO(2).
+          05 CNAESEC3-INPUT LINE 29 COL 2 FOREGROUND-COLOR IS 7
+           FROM WS-CNAE-SEC-COD(3).
+          05 CNAESEC3DESC-INPUT LINE 29 COL 10 FOREGROUND-COLOR IS 7
+           FROM WS-CNAE-SEC-DESCRICAO(3).
+          05 CNAESEC4-INPUT LINE 30 COL 2 FOREGROUND-COLOR IS 7
+           FROM WS-CNAE-SEC-COD(4).
+          05 CNAESEC4DESC-INPUT LINE 30 COL 10 FOREGROUND-COLOR IS 7
+           FROM WS-CNAE-SEC-DESCRICAO(4).
+          05 CNAESEC5-INPUT LINE 31 COL 2 FOREGROUND-COLOR IS 7
+           FROM WS-CNAE-SEC-COD(5).
+          05 CNAESEC5DESC-INPUT LINE 31 COL 10 FOREGROUND-COLOR IS 7
+           FROM WS-CNAE-SEC-DESCRICAO(5).
+          05 CNAESEC6-INPUT LINE 32 COL 2 FOREGROUND-COLOR IS 7
+           FROM WS-CNAE-SEC-COD(6).
+          05 CNAESEC6DESC-INPUT LINE 32 COL 10 FOREGROUND-COLOR IS 7
+           FROM WS-CNAE-SEC-DESCRICAO(6).
+          05 CNAESEC7-INPUT LINE 33 COL 2 FOREGROUND-COLOR IS 7
+           FROM WS-CNAE-SEC-COD(7).
+          05 CNAESEC7DESC-INPUT LINE 33 COL 10 FOREGROUND-COLOR IS 7
+           FROM WS-CNAE-SEC-DESCRICAO(7).
+          05 CNAESEC8-INPUT LINE 34 COL 2 FOREGROUND-COLOR IS 7
+           FROM WS-CNAE-SEC-COD(8).
+          05 CNAESEC8DESC-INPUT LINE 34 COL 10 FOREGROUND-COLOR IS 7
+           FROM WS-CNAE-SEC-DESCRICAO(8).
+          05 CNAESEC9-INPUT LINE 35 COL 2 FOREGROUND-COLOR IS 7
+           FROM WS-CNAE-SEC-COD(9).
+          05 CNAESEC9DESC-INPUT LINE 35 COL 10 FOREGROUND-COLOR IS 7
+           FROM WS-CNAE-SEC-DESCRICAO(9).
+          05 CNAESEC10-INPUT LINE 36 COL 2 FOREGROUND-COLOR IS 7
+           FROM WS-CNAE-SEC-COD(10).
+          05 CNAESEC10DESC-INPUT LINE 36 COL 10 FOREGROUND-COLOR IS 7
+           FROM WS-CNAE-SEC-DESCRICAO(10).
+          05 CNAESECTRUNC-INPUT LINE 37 COL 2 FOREGROUND-COLOR IS 6
+           FROM WS-MSG-CNAE-SEC-TRUNCADO.
+
        01 SC-EXIBIR-PF.
           05 VALUE '------------------- *** LISTAR DADOS PESSOA FISICA
       -     ' *** -------------' LINE 1 COL 1 FOREGROUND-COLOR IS 3.
@@ -287,15 +812,17 @@
           05 LINE 6 COL 2 VALUE 'CPF DO SOCIO:'
            FOREGROUND-COLOR IS 2.
           05 CPF-SOCIO-INPUT LINE 6 COL 16 FOREGROUND-COLOR IS 7
-           FROM RRS-CPF-SOCIO.
+           FROM WS-CPF-SOCIO-EXIBIDO.
           05 LINE 7 COL 2 VALUE 'QUALIFICACAO:'
            FOREGROUND-COLOR IS 2.
           05 QUALIF-SOCIO-INPUT LINE 7 COL 16 FOREGROUND-COLOR IS 7
            FROM RRS-COD-QUALIFICACAO-SOCIO.
+          05 QUALIFDESC-SOCIO-INPUT LINE 7 COL 19 FOREGROUND-COLOR IS 7
+           FROM WS-QUALIF-SOCIO-DESCRICAO.
           05 LINE 8 COL 2 VALUE 'PERCENTUAL DE CAPITAL:'
            FOREGROUND-COLOR IS 2.
           05 PERC-CAPITAL-INPUT LINE 8 COL 25 FOREGROUND-COLOR IS 7
-           FROM RRS-PERCENTUAL-CAPITAL.
+           FROM WS-PERC-CAPITAL-EDITADO.
           05 LINE 9 COL 2 VALUE 'DATA ENTRADA SOCIEDADE:'
            FOREGROUND-COLOR IS 2.
           05 DT-ENT-SOC-INPUT LINE 9 COL 26 FOREGROUND-COLOR IS 7
@@ -311,7 +838,7 @@
           05 LINE 12 COL 2 VALUE 'CPF REPRESENTANTE:'
            FOREGROUND-COLOR IS 2.
           05 CPF-REPRESENTANTE-INPUT LINE 12 COL 21
-           FOREGROUND-COLOR IS 7 FROM RRS-CPF-REPRESENTANTE.
+           FOREGROUND-COLOR IS 7 FROM WS-CPF-REPRESENTANTE-EXIBIDO.
           05 LINE 13 COL 2 VALUE 'NOME REPRESENTANTE:'
            FOREGROUND-COLOR IS 2.
           05 NM-REPRESENTANTE-INPUT LINE 13 COL 22
@@ -320,6 +847,8 @@
            FOREGROUND-COLOR IS 2.
           05 CD-QUALIF-REP-INPUT LINE 14 COL 32
             FOREGROUND-COLOR IS 7 FROM RRS-COD-QUALIFICACAO-REP.
+          05 QUALIFDESC-REP-INPUT LINE 14 COL 35
+            FOREGROUND-COLOR IS 7 FROM WS-QUALIF-REP-DESCRICAO.
 
        PROCEDURE DIVISION.
        0001-MAIN-PARA.
@@ -333,6 +862,16 @@
                               PERFORM 0002-MENU-BUSCAR-PJ
                      WHEN 2
                               PERFORM 0020-MENU-BUSCAR-PF
+                     WHEN 3
+                              PERFORM 0070-MENU-LISTAR-FILIAIS
+                     WHEN 4
+                              PERFORM 0080-MENU-MANUTENCAO-PJ
+                     WHEN 5
+                              PERFORM 0093-AUTORIZAR-CPF
+                     WHEN 6
+                              PERFORM 0075-BUSCA-AVANCADA-PJ
+                     WHEN 7
+                              PERFORM 0086-MENU-BUSCAR-CNAE-SEC
                      WHEN 'S'
                              MOVE ' ' TO WS-MENSAGEM
                      WHEN OTHER
@@ -344,6 +883,7 @@
        0002-MENU-BUSCAR-PJ.
            INITIALIZE RRE-CNPJ.
            INITIALIZE RRE-RAZAO-SOCIAL.
+           INITIALIZE WS-RAZAO-CONTEM-BUSCA.
            DISPLAY SC-TELA-LIMPA.
 
            DISPLAY SC-BUSCAR-PJ
@@ -354,6 +894,10 @@
            ELSE
              IF RRE-RAZAO-SOCIAL IS NOT EQUAL TO SPACES THEN
                PERFORM 0005-BUSCAR-PJ-RAZAO
+             ELSE
+               IF WS-RAZAO-CONTEM-BUSCA IS NOT EQUAL TO SPACES THEN
+                 PERFORM 0072-BUSCAR-PJ-RAZAO-CONTEM
+               END-IF
              END-IF
            END-IF.
            DISPLAY SC-TELA-LIMPA.
@@ -361,6 +905,8 @@
        0020-MENU-BUSCAR-PF.
            INITIALIZE RRS-CNPJ.
            INITIALIZE RRS-NOME-SOCIO.
+           INITIALIZE RRS-CPF-SOCIO.
+           INITIALIZE WS-NOME-CONTEM-BUSCA.
            DISPLAY SC-TELA-LIMPA.
 
            DISPLAY SC-BUSCAR-PF
@@ -371,6 +917,14 @@
            ELSE
              IF RRS-NOME-SOCIO IS NOT EQUAL TO SPACES THEN
                PERFORM 0050-BUSCAR-PF-NOME
+             ELSE
+               IF RRS-CPF-SOCIO IS NOT EQUAL TO ZEROES THEN
+                 PERFORM 0060-BUSCAR-PF-CPF
+               ELSE
+                 IF WS-NOME-CONTEM-BUSCA IS NOT EQUAL TO SPACES THEN
+                   PERFORM 0073-BUSCAR-PF-NOME-CONTEM
+                 END-IF
+               END-IF
              END-IF
            END-IF.
            DISPLAY SC-TELA-LIMPA.
@@ -438,9 +992,19 @@
                             INITIALIZE WS-OPCAO-SIMPLES
            END-EVALUATE.
            MOVE RRE-CAPITAL-SOCIAL-EMP TO WS-CAPITAL-SOCIAL.
+           MOVE RRE-CNAE-FISCAL TO WS-CNAE-BUSCA-COD.
+           PERFORM 0007-BUSCAR-CNAE-DESCRICAO.
+           MOVE WS-CNAE-BUSCA-DESCRICAO TO WS-CNAE-FISCAL-DESCRICAO.
+           PERFORM 0008-BUSCAR-NATUREZA-JURIDICA.
+           MOVE RRE-QUALIFICACAO-RESPONSAVEL TO WS-QUALIF-BUSCA-COD.
+           PERFORM 0009-BUSCAR-QUALIFICACAO.
+           MOVE WS-QUALIF-BUSCA-DESCRICAO TO WS-QUALIF-RESP-DESCRICAO.
+           PERFORM 0010-BUSCAR-CNAE-SECUNDARIA.
+           PERFORM 0076-RESUMO-SOCIOS-PJ.
       **********************************************************
            DISPLAY SC-TELA-LIMPA.
            DISPLAY SC-EXIBIR-PJ.
+           DISPLAY SC-EXIBIR-PJ-CNAE-SEC.
            DISPLAY SC-REGUA-COMANDO.
            IF WS-CONTINUA-BUSCA IS EQUAL TO 'Y' THEN
              MOVE '    *** PRESSIONE ENTER PARA CONTINUAR. V-VOLTAR ***'
@@ -453,15 +1017,45 @@
                    MOVE ST-ARQUIVO-EMP TO WS-MENSAGEM
            END-IF.
            DISPLAY SC-MENSAGEM.
-           
+
            MOVE ' ' TO WS-COMANDO.
            ACCEPT SC-REGUA-COMANDO.
+           PERFORM UNTIL WS-COMANDO IS NOT EQUAL TO 'G' AND
+                   WS-COMANDO IS NOT EQUAL TO 'g' AND
+                   WS-COMANDO IS NOT EQUAL TO 'F' AND
+                   WS-COMANDO IS NOT EQUAL TO 'f'
+              EVALUATE WS-COMANDO
+                 WHEN 'G'
+                 WHEN 'g'
+                    PERFORM 0091-GRAVAR-CSV-PJ
+                    MOVE '*** DADOS GRAVADOS EM ARQUIVO TEXTO ***' TO
+                      WS-MENSAGEM
+                 WHEN 'F'
+                 WHEN 'f'
+                    PERFORM 0095-GRAVAR-FICHA-PJ
+                    MOVE '*** FICHA CADASTRAL GRAVADA EM ARQUIVO ***' TO
+                      WS-MENSAGEM
+              END-EVALUATE
+              DISPLAY SC-MENSAGEM
+              MOVE ' ' TO WS-COMANDO
+              ACCEPT SC-REGUA-COMANDO
+           END-PERFORM.
            INITIALIZE REGISTRO-RFB-EMPRESA.
 
        0030-EXIBIR-PF.
       **************TRATA OS DADOS APLICANDO MASCARAS************
            MOVE CORRESPONDING RRS-CNPJ TO WS-CNPJ-ED.
-      ***********************************************************   
+           MOVE RRS-COD-QUALIFICACAO-SOCIO TO WS-QUALIF-BUSCA-COD.
+           PERFORM 0009-BUSCAR-QUALIFICACAO.
+           MOVE WS-QUALIF-BUSCA-DESCRICAO TO WS-QUALIF-SOCIO-DESCRICAO.
+           MOVE RRS-COD-QUALIFICACAO-REP TO WS-QUALIF-BUSCA-COD.
+           PERFORM 0009-BUSCAR-QUALIFICACAO.
+           MOVE WS-QUALIF-BUSCA-DESCRICAO TO WS-QUALIF-REP-DESCRICAO.
+           MOVE RRS-PERCENTUAL-CAPITAL TO WS-PERC-CAPITAL-NUM.
+           COMPUTE WS-PERC-CAPITAL-V99 = WS-PERC-CAPITAL-NUM / 100.
+           MOVE WS-PERC-CAPITAL-V99 TO WS-PERC-CAPITAL-EDITADO.
+           PERFORM 0094-MASCARAR-CPF.
+      ***********************************************************
            DISPLAY SC-TELA-LIMPA.
            DISPLAY SC-EXIBIR-PF.
            DISPLAY SC-REGUA-COMANDO.
@@ -476,30 +1070,102 @@
                    MOVE ST-ARQUIVO-SOC TO WS-MENSAGEM
            END-IF.
            DISPLAY SC-MENSAGEM.
-           
+
            MOVE ' ' TO WS-COMANDO.
            ACCEPT SC-REGUA-COMANDO.
+           PERFORM UNTIL WS-COMANDO IS NOT EQUAL TO 'G' AND
+                   WS-COMANDO IS NOT EQUAL TO 'g'
+              PERFORM 0092-GRAVAR-CSV-PF
+              MOVE '*** DADOS GRAVADOS EM ARQUIVO TEXTO ***' TO
+                WS-MENSAGEM
+              DISPLAY SC-MENSAGEM
+              MOVE ' ' TO WS-COMANDO
+              ACCEPT SC-REGUA-COMANDO
+           END-PERFORM.
            INITIALIZE REGISTRO-RFB-SOCIO.
 
        0004-BUSCAR-PJ-CNPJ.
-           OPEN INPUT ARQ-EMPRESAS.
-           MOVE RRE-CNPJ TO FRE-CNPJ-ID.
-           INITIALIZE REGISTRO-RFB-EMPRESA.
-           MOVE 'N' TO WS-CONTINUA-BUSCA.
-           READ ARQ-EMPRESAS
-                   KEY IS FRE-CNPJ-ID
-                   INVALID KEY PERFORM
-                           MOVE '            *** NAO ENCONTRADO ***' TO
-                             RRE-RAZAO-SOCIAL
-                   END-PERFORM
-                   NOT INVALID KEY PERFORM
-                           MOVE FD-REG-EMPRESA TO
-                           REGISTRO-RFB-EMPRESA
-                   END-PERFORM
-           END-READ.
-           CLOSE ARQ-EMPRESAS.
+           PERFORM 0012-VALIDAR-DIGITO-CNPJ.
+           IF WS-CNPJ-VALIDO IS EQUAL TO 'N' THEN
+              INITIALIZE REGISTRO-RFB-EMPRESA
+              MOVE '            *** CNPJ INVALIDO ***' TO
+                RRE-RAZAO-SOCIAL
+           ELSE
+              OPEN INPUT ARQ-EMPRESAS
+              MOVE RRE-CNPJ TO FRE-CNPJ-ID
+              INITIALIZE REGISTRO-RFB-EMPRESA
+              MOVE 'N' TO WS-CONTINUA-BUSCA
+              READ ARQ-EMPRESAS
+                      KEY IS FRE-CNPJ-ID
+                      INVALID KEY PERFORM
+                              MOVE '            *** NAO ENCONTRADO ***'
+                                TO RRE-RAZAO-SOCIAL
+                      END-PERFORM
+                      NOT INVALID KEY PERFORM
+                              MOVE FD-REG-EMPRESA TO
+                              REGISTRO-RFB-EMPRESA
+                      END-PERFORM
+              END-READ
+              CLOSE ARQ-EMPRESAS
+           END-IF.
            PERFORM 0003-EXIBIR-PJ.
-       
+
+       0012-VALIDAR-DIGITO-CNPJ.
+           MOVE 'S' TO WS-CNPJ-VALIDO.
+           COMPUTE WS-CNPJ-BASE = (CNPJ1 OF RRE-CNPJ * 10000000000) +
+              (CNPJ2 OF RRE-CNPJ * 10000000) +
+              (CNPJ3 OF RRE-CNPJ * 10000) + CNPJ4 OF RRE-CNPJ.
+           MOVE CNPJ5 OF RRE-CNPJ TO WS-CNPJ-DV-INFORMADO.
+
+           MOVE 0 TO WS-CNPJ-SOMA.
+           PERFORM VARYING WS-IDX-CNPJ FROM 1 BY 1
+             UNTIL WS-IDX-CNPJ > 12
+             MOVE WS-CNPJ-BASE(WS-IDX-CNPJ:1) TO
+               WS-CNPJ-DIG(WS-IDX-CNPJ)
+             MOVE WS-PESOS-DV1(WS-IDX-CNPJ:1) TO WS-PESO-ATUAL
+             COMPUTE WS-CNPJ-SOMA = WS-CNPJ-SOMA +
+                (WS-CNPJ-DIG(WS-IDX-CNPJ) * WS-PESO-ATUAL)
+           END-PERFORM.
+           COMPUTE WS-CNPJ-RESTO = FUNCTION MOD(WS-CNPJ-SOMA, 11).
+           IF WS-CNPJ-RESTO < 2
+              MOVE 0 TO WS-CNPJ-DV1
+           ELSE
+              COMPUTE WS-CNPJ-DV1 = 11 - WS-CNPJ-RESTO
+           END-IF.
+           MOVE WS-CNPJ-DV1 TO WS-CNPJ-DIG(13).
+
+           MOVE 0 TO WS-CNPJ-SOMA.
+           PERFORM VARYING WS-IDX-CNPJ FROM 1 BY 1
+             UNTIL WS-IDX-CNPJ > 13
+             MOVE WS-PESOS-DV2(WS-IDX-CNPJ:1) TO WS-PESO-ATUAL
+             COMPUTE WS-CNPJ-SOMA = WS-CNPJ-SOMA +
+                (WS-CNPJ-DIG(WS-IDX-CNPJ) * WS-PESO-ATUAL)
+           END-PERFORM.
+           COMPUTE WS-CNPJ-RESTO = FUNCTION MOD(WS-CNPJ-SOMA, 11).
+           IF WS-CNPJ-RESTO < 2
+              MOVE 0 TO WS-CNPJ-DV2
+           ELSE
+              COMPUTE WS-CNPJ-DV2 = 11 - WS-CNPJ-RESTO
+           END-IF.
+
+           COMPUTE WS-CNPJ-DV-CALCULADO = (WS-CNPJ-DV1 * 10) +
+              WS-CNPJ-DV2.
+           IF WS-CNPJ-DV-CALCULADO IS NOT EQUAL TO
+              WS-CNPJ-DV-INFORMADO
+              MOVE 'N' TO WS-CNPJ-VALIDO
+           END-IF.
+
+       0013-CONTEM-CNAE-SECUNDARIA.
+           MOVE 'N' TO WS-CNAE-SEC-ACHADO.
+           PERFORM VARYING WS-CNAE-SEC-IDX FROM 1 BY 1
+             UNTIL WS-CNAE-SEC-IDX > 99 OR WS-CNAE-SEC-ACHADO IS
+             EQUAL TO 'S'
+             IF RRC-CNAE-SECUNDARIA(WS-CNAE-SEC-IDX) IS EQUAL TO
+                WS-CNAE-REVERSA-BUSCA THEN
+                MOVE 'S' TO WS-CNAE-SEC-ACHADO
+             END-IF
+           END-PERFORM.
+
        0040-BUSCAR-PF-CNPJ.
            OPEN INPUT ARQ-SOCIOS.
            MOVE RRS-CNPJ TO WS-CNPJ-BUSCA.
@@ -558,28 +1224,104 @@
              NOT INVALID KEY MOVE 'Y' TO WS-CONTINUA-BUSCA
            END-START.
 
-           PERFORM UNTIL WS-CONTINUA-BUSCA IS EQUAL TO 'N'
+           IF WS-CONTINUA-BUSCA IS EQUAL TO 'Y' THEN
+              MOVE ZERO TO WS-LISTA-TOTAL-LIDOS
+              PERFORM 0077-LISTAR-PAGINAS-PJ
+           END-IF.
+           CLOSE ARQ-EMPRESAS.
+           MOVE SPACES TO WS-COMANDO.
+
+       0077-LISTAR-PAGINAS-PJ.
+           MOVE 'Y' TO WS-LISTA-MAIS.
+           PERFORM 0078-MONTAR-PAGINA-PJ.
+           PERFORM UNTIL WS-LISTA-MAIS IS EQUAL TO 'N'
+                      OR WS-LISTA-QTD IS EQUAL TO ZERO
+             PERFORM 0079-EXIBIR-PAGINA-PJ
+             EVALUATE WS-LISTA-COMANDO-SEL(1:1)
+               WHEN 'V'
+                  MOVE 'N' TO WS-LISTA-MAIS
+               WHEN 'N'
+                  IF WS-LISTA-FIM IS EQUAL TO 'Y' THEN
+                     MOVE 'N' TO WS-LISTA-MAIS
+                  ELSE
+                     PERFORM 0078-MONTAR-PAGINA-PJ
+                  END-IF
+               WHEN OTHER
+                  IF WS-LISTA-COMANDO-SEL IS NUMERIC THEN
+                     MOVE WS-LISTA-COMANDO-SEL TO WS-LISTA-SEL
+                     IF WS-LISTA-SEL IS GREATER THAN ZERO AND
+                        WS-LISTA-SEL IS LESS THAN OR EQUAL TO
+                           WS-LISTA-QTD THEN
+                        PERFORM 0080-DETALHAR-SELECAO-PJ
+                        IF WS-COMANDO IS EQUAL TO 'V' THEN
+                           MOVE 'N' TO WS-LISTA-MAIS
+                        END-IF
+                     END-IF
+                  END-IF
+             END-EVALUATE
+           END-PERFORM.
+           DISPLAY SC-TELA-LIMPA.
+
+       0078-MONTAR-PAGINA-PJ.
+           INITIALIZE WS-LISTA-PJ-TAB.
+           MOVE ZERO TO WS-LISTA-QTD.
+           MOVE ZERO TO WS-LISTA-CONT-PULAR.
+           MOVE 'N' TO WS-LISTA-FIM.
+           MOVE WS-RAZAO-SOCIAL-BUSCA TO FRE-RAZAO-SOCIAL.
+           START ARQ-EMPRESAS
+             KEY IS EQUAL TO FRE-RAZAO-SOCIAL
+             INVALID KEY MOVE 'Y' TO WS-LISTA-FIM
+           END-START.
+           PERFORM UNTIL WS-LISTA-CONT-PULAR IS EQUAL TO
+                      WS-LISTA-TOTAL-LIDOS OR WS-LISTA-FIM IS EQUAL
+                      TO 'Y'
              READ ARQ-EMPRESAS
-               AT END PERFORM
-                 MOVE 'N' TO WS-CONTINUA-BUSCA
-                 PERFORM 0003-EXIBIR-PJ      
-               END-PERFORM
-               NOT AT END PERFORM
-                 IF WS-RAZAO-SOCIAL-BUSCA IS EQUAL TO FRE-RAZAO-SOCIAL
-                 THEN
-                   MOVE FD-REG-EMPRESA TO REGISTRO-RFB-EMPRESA
-                 ELSE
-                   MOVE 'N' TO WS-CONTINUA-BUSCA
-                 END-IF
-                 PERFORM 0003-EXIBIR-PJ
-                 IF WS-COMANDO IS EQUAL TO 'V' MOVE 'N' TO
-                         WS-CONTINUA-BUSCA
-               END-PERFORM
+               AT END MOVE 'Y' TO WS-LISTA-FIM
+               NOT AT END
+                  IF WS-RAZAO-SOCIAL-BUSCA IS EQUAL TO FRE-RAZAO-SOCIAL
+                  THEN
+                     ADD 1 TO WS-LISTA-CONT-PULAR
+                  ELSE
+                     MOVE 'Y' TO WS-LISTA-FIM
+                  END-IF
              END-READ
            END-PERFORM.
-           CLOSE ARQ-EMPRESAS.
-           MOVE SPACES TO WS-COMANDO.
-       
+           PERFORM UNTIL WS-LISTA-QTD IS EQUAL TO 15 OR
+                      WS-LISTA-FIM IS EQUAL TO 'Y'
+             READ ARQ-EMPRESAS
+               AT END MOVE 'Y' TO WS-LISTA-FIM
+               NOT AT END
+                  IF WS-RAZAO-SOCIAL-BUSCA IS EQUAL TO FRE-RAZAO-SOCIAL
+                  THEN
+                     ADD 1 TO WS-LISTA-QTD
+                     ADD 1 TO WS-LISTA-TOTAL-LIDOS
+                     MOVE FRE-CNPJ TO
+                        WS-LISTA-PJ-CNPJ(WS-LISTA-QTD)
+                     MOVE FRE-RAZAO-SOCIAL TO
+                        WS-LISTA-PJ-RAZAO(WS-LISTA-QTD)
+                  ELSE
+                     MOVE 'Y' TO WS-LISTA-FIM
+                  END-IF
+             END-READ
+           END-PERFORM.
+
+       0079-EXIBIR-PAGINA-PJ.
+           DISPLAY SC-TELA-LIMPA.
+           DISPLAY SC-LISTAR-PJ.
+           MOVE SPACES TO WS-LISTA-COMANDO-SEL.
+           ACCEPT SC-LISTAR-PJ.
+           MOVE FUNCTION UPPER-CASE(WS-LISTA-COMANDO-SEL) TO
+              WS-LISTA-COMANDO-SEL.
+
+       0080-DETALHAR-SELECAO-PJ.
+           MOVE WS-LISTA-PJ-CNPJ(WS-LISTA-SEL) TO FRE-CNPJ.
+           READ ARQ-EMPRESAS
+             KEY IS FRE-CNPJ
+             INVALID KEY CONTINUE
+           END-READ.
+           MOVE FD-REG-EMPRESA TO REGISTRO-RFB-EMPRESA.
+           PERFORM 0003-EXIBIR-PJ.
+
        0050-BUSCAR-PF-NOME.
            OPEN INPUT ARQ-SOCIOS.
            MOVE FUNCTION UPPER-CASE(RRS-NOME-SOCIO)
@@ -599,6 +1341,124 @@
              NOT INVALID KEY MOVE 'Y' TO WS-CONTINUA-BUSCA
            END-START.
 
+           IF WS-CONTINUA-BUSCA IS EQUAL TO 'Y' THEN
+              MOVE ZERO TO WS-LISTA-TOTAL-LIDOS
+              PERFORM 0081-LISTAR-PAGINAS-PF
+           END-IF.
+           CLOSE ARQ-SOCIOS.
+           MOVE SPACES TO WS-COMANDO.
+
+       0081-LISTAR-PAGINAS-PF.
+           MOVE 'Y' TO WS-LISTA-MAIS.
+           PERFORM 0082-MONTAR-PAGINA-PF.
+           PERFORM UNTIL WS-LISTA-MAIS IS EQUAL TO 'N'
+                      OR WS-LISTA-QTD IS EQUAL TO ZERO
+             PERFORM 0083-EXIBIR-PAGINA-PF
+             EVALUATE WS-LISTA-COMANDO-SEL(1:1)
+               WHEN 'V'
+                  MOVE 'N' TO WS-LISTA-MAIS
+               WHEN 'N'
+                  IF WS-LISTA-FIM IS EQUAL TO 'Y' THEN
+                     MOVE 'N' TO WS-LISTA-MAIS
+                  ELSE
+                     PERFORM 0082-MONTAR-PAGINA-PF
+                  END-IF
+               WHEN OTHER
+                  IF WS-LISTA-COMANDO-SEL IS NUMERIC THEN
+                     MOVE WS-LISTA-COMANDO-SEL TO WS-LISTA-SEL
+                     IF WS-LISTA-SEL IS GREATER THAN ZERO AND
+                        WS-LISTA-SEL IS LESS THAN OR EQUAL TO
+                           WS-LISTA-QTD THEN
+                        PERFORM 0084-DETALHAR-SELECAO-PF
+                        IF WS-COMANDO IS EQUAL TO 'V' THEN
+                           MOVE 'N' TO WS-LISTA-MAIS
+                        END-IF
+                     END-IF
+                  END-IF
+             END-EVALUATE
+           END-PERFORM.
+           DISPLAY SC-TELA-LIMPA.
+
+       0082-MONTAR-PAGINA-PF.
+           INITIALIZE WS-LISTA-PF-TAB.
+           MOVE ZERO TO WS-LISTA-QTD.
+           MOVE ZERO TO WS-LISTA-CONT-PULAR.
+           MOVE 'N' TO WS-LISTA-FIM.
+           MOVE WS-NOME-SOCIO-BUSCA TO FRS-NOME-SOCIO.
+           START ARQ-SOCIOS
+             KEY IS EQUAL TO FRS-NOME-SOCIO
+             INVALID KEY MOVE 'Y' TO WS-LISTA-FIM
+           END-START.
+           PERFORM UNTIL WS-LISTA-CONT-PULAR IS EQUAL TO
+                      WS-LISTA-TOTAL-LIDOS OR WS-LISTA-FIM IS EQUAL
+                      TO 'Y'
+             READ ARQ-SOCIOS
+               AT END MOVE 'Y' TO WS-LISTA-FIM
+               NOT AT END
+                  IF WS-NOME-SOCIO-BUSCA IS EQUAL TO FRS-NOME-SOCIO
+                  THEN
+                     ADD 1 TO WS-LISTA-CONT-PULAR
+                  ELSE
+                     MOVE 'Y' TO WS-LISTA-FIM
+                  END-IF
+             END-READ
+           END-PERFORM.
+           PERFORM UNTIL WS-LISTA-QTD IS EQUAL TO 15 OR
+                      WS-LISTA-FIM IS EQUAL TO 'Y'
+             READ ARQ-SOCIOS
+               AT END MOVE 'Y' TO WS-LISTA-FIM
+               NOT AT END
+                  IF WS-NOME-SOCIO-BUSCA IS EQUAL TO FRS-NOME-SOCIO
+                  THEN
+                     ADD 1 TO WS-LISTA-QTD
+                     ADD 1 TO WS-LISTA-TOTAL-LIDOS
+                     MOVE FRS-COD-SOCIO TO
+                        WS-LISTA-PF-COD(WS-LISTA-QTD)
+                     MOVE FRS-NOME-SOCIO TO
+                        WS-LISTA-PF-NOME(WS-LISTA-QTD)
+                     MOVE FRS-CNPJ TO
+                        WS-LISTA-PF-CNPJ(WS-LISTA-QTD)
+                  ELSE
+                     MOVE 'Y' TO WS-LISTA-FIM
+                  END-IF
+             END-READ
+           END-PERFORM.
+
+       0083-EXIBIR-PAGINA-PF.
+           DISPLAY SC-TELA-LIMPA.
+           DISPLAY SC-LISTAR-PF.
+           MOVE SPACES TO WS-LISTA-COMANDO-SEL.
+           ACCEPT SC-LISTAR-PF.
+           MOVE FUNCTION UPPER-CASE(WS-LISTA-COMANDO-SEL) TO
+              WS-LISTA-COMANDO-SEL.
+
+       0084-DETALHAR-SELECAO-PF.
+           MOVE WS-LISTA-PF-COD(WS-LISTA-SEL) TO FRS-COD-SOCIO.
+           READ ARQ-SOCIOS
+             KEY IS FRS-COD-SOCIO
+             INVALID KEY CONTINUE
+           END-READ.
+           MOVE FD-REG-SOCIO TO REGISTRO-RFB-SOCIO.
+           PERFORM 0030-EXIBIR-PF.
+
+       0060-BUSCAR-PF-CPF.
+           OPEN INPUT ARQ-SOCIOS.
+           MOVE RRS-CPF-SOCIO TO WS-CPF-SOCIO-BUSCA.
+           MOVE WS-CPF-SOCIO-BUSCA TO FRS-CPF-SOCIO.
+           INITIALIZE REGISTRO-RFB-SOCIO.
+
+           START ARQ-SOCIOS
+             KEY IS EQUAL TO FRS-CPF-SOCIO
+             INVALID KEY PERFORM
+               MOVE 'N' TO WS-CONTINUA-BUSCA
+               MOVE '           *** NAO ENCONTRADO ***' TO
+                 RRS-NOME-SOCIO
+               MOVE '00' TO ST-ARQUIVO-SOC
+               PERFORM 0030-EXIBIR-PF
+             END-PERFORM
+             NOT INVALID KEY MOVE 'Y' TO WS-CONTINUA-BUSCA
+           END-START.
+
            PERFORM UNTIL WS-CONTINUA-BUSCA IS EQUAL TO 'N'
              READ ARQ-SOCIOS
                AT END PERFORM
@@ -606,7 +1466,7 @@
                  PERFORM 0030-EXIBIR-PF
                END-PERFORM
                NOT AT END PERFORM
-                 IF WS-NOME-SOCIO-BUSCA IS EQUAL TO FRS-NOME-SOCIO THEN
+                 IF WS-CPF-SOCIO-BUSCA IS EQUAL TO FRS-CPF-SOCIO THEN
                    MOVE FD-REG-SOCIO TO REGISTRO-RFB-SOCIO
                  ELSE
                    MOVE 'N' TO WS-CONTINUA-BUSCA
@@ -620,6 +1480,748 @@
            CLOSE ARQ-SOCIOS.
            MOVE SPACES TO WS-COMANDO.
 
+       0070-MENU-LISTAR-FILIAIS.
+           INITIALIZE WS-CNPJ-RAIZ-BUSCA.
+           DISPLAY SC-TELA-LIMPA.
+
+           DISPLAY SC-BUSCAR-FILIAIS
+           ACCEPT SC-BUSCAR-FILIAIS
+
+           IF WS-CNPJ-RAIZ-BUSCA IS NOT EQUAL TO ZEROES THEN
+              PERFORM 0071-LISTAR-FILIAIS
+           END-IF.
+           DISPLAY SC-TELA-LIMPA.
+
+       0071-LISTAR-FILIAIS.
+           OPEN INPUT ARQ-EMPRESAS.
+           INITIALIZE REGISTRO-RFB-EMPRESA.
+           COMPUTE FRE-CNPJ = WS-CNPJ-RAIZ-BUSCA * 1000000.
+
+           START ARQ-EMPRESAS
+             KEY IS GREATER THAN OR EQUAL TO FRE-CNPJ
+             INVALID KEY PERFORM
+               MOVE 'N' TO WS-CONTINUA-BUSCA
+               MOVE '           *** NAO ENCONTRADO ***' TO
+                 RRE-RAZAO-SOCIAL
+               MOVE '00' TO ST-ARQUIVO-EMP
+               PERFORM 0003-EXIBIR-PJ
+             END-PERFORM
+             NOT INVALID KEY MOVE 'Y' TO WS-CONTINUA-BUSCA
+           END-START.
+
+           PERFORM UNTIL WS-CONTINUA-BUSCA IS EQUAL TO 'N'
+             READ ARQ-EMPRESAS
+               AT END PERFORM
+                 MOVE 'N' TO WS-CONTINUA-BUSCA
+                 PERFORM 0003-EXIBIR-PJ
+               END-PERFORM
+               NOT AT END PERFORM
+                 COMPUTE WS-CNPJ-RAIZ-ATUAL = FRE-CNPJ / 1000000
+                 IF WS-CNPJ-RAIZ-ATUAL IS EQUAL TO WS-CNPJ-RAIZ-BUSCA
+                 THEN
+                   MOVE FD-REG-EMPRESA TO REGISTRO-RFB-EMPRESA
+                 ELSE
+                   MOVE 'N' TO WS-CONTINUA-BUSCA
+                 END-IF
+                 PERFORM 0003-EXIBIR-PJ
+                 IF WS-COMANDO IS EQUAL TO 'V' MOVE 'N' TO
+                         WS-CONTINUA-BUSCA
+               END-PERFORM
+             END-READ
+           END-PERFORM.
+           CLOSE ARQ-EMPRESAS.
+           MOVE SPACES TO WS-COMANDO.
+
+       0072-BUSCAR-PJ-RAZAO-CONTEM.
+           OPEN INPUT ARQ-EMPRESAS.
+           MOVE FUNCTION UPPER-CASE(WS-RAZAO-CONTEM-BUSCA) TO
+             WS-RAZAO-CONTEM-BUSCA.
+           INITIALIZE REGISTRO-RFB-EMPRESA.
+           MOVE 'N' TO WS-ACHOU-ALGUM.
+           MOVE 'Y' TO WS-CONTINUA-BUSCA.
+
+           PERFORM UNTIL WS-CONTINUA-BUSCA IS EQUAL TO 'N'
+             READ ARQ-EMPRESAS NEXT RECORD
+               AT END PERFORM
+                 MOVE 'N' TO WS-CONTINUA-BUSCA
+                 IF WS-ACHOU-ALGUM IS EQUAL TO 'N' THEN
+                    MOVE '           *** NAO ENCONTRADO ***' TO
+                      RRE-RAZAO-SOCIAL
+                    MOVE '00' TO ST-ARQUIVO-EMP
+                 END-IF
+                 PERFORM 0003-EXIBIR-PJ
+               END-PERFORM
+               NOT AT END PERFORM
+                 MOVE FUNCTION UPPER-CASE(FRE-RAZAO-SOCIAL) TO
+                   WS-CONTEM-CAMPO
+                 MOVE WS-RAZAO-CONTEM-BUSCA TO WS-CONTEM-BUSCA
+                 PERFORM 0900-VERIFICAR-CONTEM
+                 IF WS-CONTEM-RESULT IS EQUAL TO 'S' THEN
+                    MOVE 'S' TO WS-ACHOU-ALGUM
+                    MOVE FD-REG-EMPRESA TO REGISTRO-RFB-EMPRESA
+                    PERFORM 0003-EXIBIR-PJ
+                    IF WS-COMANDO IS EQUAL TO 'V' MOVE 'N' TO
+                            WS-CONTINUA-BUSCA
+                 END-IF
+               END-PERFORM
+             END-READ
+           END-PERFORM.
+           CLOSE ARQ-EMPRESAS.
+           MOVE SPACES TO WS-COMANDO.
+
+       0073-BUSCAR-PF-NOME-CONTEM.
+           OPEN INPUT ARQ-SOCIOS.
+           MOVE FUNCTION UPPER-CASE(WS-NOME-CONTEM-BUSCA) TO
+             WS-NOME-CONTEM-BUSCA.
+           INITIALIZE REGISTRO-RFB-SOCIO.
+           MOVE 'N' TO WS-ACHOU-ALGUM.
+           MOVE 'Y' TO WS-CONTINUA-BUSCA.
+
+           PERFORM UNTIL WS-CONTINUA-BUSCA IS EQUAL TO 'N'
+             READ ARQ-SOCIOS NEXT RECORD
+               AT END PERFORM
+                 MOVE 'N' TO WS-CONTINUA-BUSCA
+                 IF WS-ACHOU-ALGUM IS EQUAL TO 'N' THEN
+                    MOVE '           *** NAO ENCONTRADO ***' TO
+                      RRS-NOME-SOCIO
+                    MOVE '00' TO ST-ARQUIVO-SOC
+                 END-IF
+                 PERFORM 0030-EXIBIR-PF
+               END-PERFORM
+               NOT AT END PERFORM
+                 MOVE FUNCTION UPPER-CASE(FRS-NOME-SOCIO) TO
+                   WS-CONTEM-CAMPO
+                 MOVE WS-NOME-CONTEM-BUSCA TO WS-CONTEM-BUSCA
+                 PERFORM 0900-VERIFICAR-CONTEM
+                 IF WS-CONTEM-RESULT IS EQUAL TO 'S' THEN
+                    MOVE 'S' TO WS-ACHOU-ALGUM
+                    MOVE FD-REG-SOCIO TO REGISTRO-RFB-SOCIO
+                    PERFORM 0030-EXIBIR-PF
+                    IF WS-COMANDO IS EQUAL TO 'V' MOVE 'N' TO
+                            WS-CONTINUA-BUSCA
+                 END-IF
+               END-PERFORM
+             END-READ
+           END-PERFORM.
+           CLOSE ARQ-SOCIOS.
+           MOVE SPACES TO WS-COMANDO.
+
+       0075-BUSCA-AVANCADA-PJ.
+           MOVE ZERO TO WS-SIT-CADASTRAL-BUSCA.
+           MOVE SPACES TO WS-UF-BUSCA-AV.
+           MOVE SPACES TO WS-PORTE-BUSCA-AV.
+           DISPLAY SC-TELA-LIMPA.
+           DISPLAY SC-BUSCA-AVANCADA-PJ.
+           ACCEPT SC-BUSCA-AVANCADA-PJ.
+           MOVE FUNCTION UPPER-CASE(WS-UF-BUSCA-AV) TO WS-UF-BUSCA-AV.
+           MOVE FUNCTION UPPER-CASE(WS-PORTE-BUSCA-AV) TO
+             WS-PORTE-BUSCA-AV.
+           OPEN INPUT ARQ-EMPRESAS.
+           INITIALIZE REGISTRO-RFB-EMPRESA.
+           MOVE 'N' TO WS-ACHOU-ALGUM.
+           MOVE 'Y' TO WS-CONTINUA-BUSCA.
+
+           PERFORM UNTIL WS-CONTINUA-BUSCA IS EQUAL TO 'N'
+             READ ARQ-EMPRESAS NEXT RECORD
+               AT END PERFORM
+                 MOVE 'N' TO WS-CONTINUA-BUSCA
+                 IF WS-ACHOU-ALGUM IS EQUAL TO 'N' THEN
+                    MOVE '           *** NAO ENCONTRADO ***' TO
+                      RRE-RAZAO-SOCIAL
+                    MOVE '00' TO ST-ARQUIVO-EMP
+                 END-IF
+                 PERFORM 0003-EXIBIR-PJ
+               END-PERFORM
+               NOT AT END PERFORM
+                 IF (WS-SIT-CADASTRAL-BUSCA IS EQUAL TO ZERO OR
+                     FRE-SIT-CADASTRAL IS EQUAL TO
+                       WS-SIT-CADASTRAL-BUSCA) AND
+                    (WS-UF-BUSCA-AV IS EQUAL TO SPACES OR
+                     FRE-UF IS EQUAL TO WS-UF-BUSCA-AV) AND
+                    (WS-PORTE-BUSCA-AV IS EQUAL TO SPACES OR
+                     FRE-PORTE-EMPRESA IS EQUAL TO WS-PORTE-BUSCA-AV)
+                 THEN
+                    MOVE 'S' TO WS-ACHOU-ALGUM
+                    MOVE FD-REG-EMPRESA TO REGISTRO-RFB-EMPRESA
+                    PERFORM 0003-EXIBIR-PJ
+                    IF WS-COMANDO IS EQUAL TO 'V' MOVE 'N' TO
+                            WS-CONTINUA-BUSCA
+                 END-IF
+               END-PERFORM
+             END-READ
+           END-PERFORM.
+           CLOSE ARQ-EMPRESAS.
+           MOVE SPACES TO WS-COMANDO.
+
+       0086-MENU-BUSCAR-CNAE-SEC.
+           MOVE ZERO TO WS-CNAE-REVERSA-BUSCA.
+           DISPLAY SC-TELA-LIMPA.
+           DISPLAY SC-BUSCAR-CNAE-SEC.
+           ACCEPT SC-BUSCAR-CNAE-SEC.
+           IF WS-CNAE-REVERSA-BUSCA IS NOT EQUAL TO ZERO THEN
+              PERFORM 0087-BUSCAR-PJ-CNAE-SEC
+           END-IF.
+           DISPLAY SC-TELA-LIMPA.
+
+       0087-BUSCAR-PJ-CNAE-SEC.
+           OPEN INPUT ARQ-CNAE.
+           OPEN INPUT ARQ-EMPRESAS.
+           MOVE ZERO TO WS-LISTA-TOTAL-LIDOS.
+           PERFORM 0088-LISTAR-PAGINAS-CNAE-SEC.
+           CLOSE ARQ-CNAE.
+           CLOSE ARQ-EMPRESAS.
+           MOVE SPACES TO WS-COMANDO.
+
+       0088-LISTAR-PAGINAS-CNAE-SEC.
+           MOVE 'Y' TO WS-LISTA-MAIS.
+           PERFORM 0089-MONTAR-PAGINA-CNAE-SEC.
+           IF WS-LISTA-QTD IS EQUAL TO ZERO THEN
+              DISPLAY SC-TELA-LIMPA
+              MOVE '*** NENHUMA EMPRESA ENCONTRADA PARA ESSE CNAE ***'
+                TO WS-MENSAGEM
+              DISPLAY SC-MENSAGEM
+           ELSE
+              PERFORM UNTIL WS-LISTA-MAIS IS EQUAL TO 'N'
+                         OR WS-LISTA-QTD IS EQUAL TO ZERO
+                PERFORM 0079-EXIBIR-PAGINA-PJ
+                EVALUATE WS-LISTA-COMANDO-SEL(1:1)
+                  WHEN 'V'
+                     MOVE 'N' TO WS-LISTA-MAIS
+                  WHEN 'N'
+                     IF WS-LISTA-FIM IS EQUAL TO 'Y' THEN
+                        MOVE 'N' TO WS-LISTA-MAIS
+                     ELSE
+                        PERFORM 0089-MONTAR-PAGINA-CNAE-SEC
+                     END-IF
+                  WHEN OTHER
+                     IF WS-LISTA-COMANDO-SEL IS NUMERIC THEN
+                        MOVE WS-LISTA-COMANDO-SEL TO WS-LISTA-SEL
+                        IF WS-LISTA-SEL IS GREATER THAN ZERO AND
+                           WS-LISTA-SEL IS LESS THAN OR EQUAL TO
+                              WS-LISTA-QTD THEN
+                           PERFORM 0080-DETALHAR-SELECAO-PJ
+                           IF WS-COMANDO IS EQUAL TO 'V' THEN
+                              MOVE 'N' TO WS-LISTA-MAIS
+                           END-IF
+                        END-IF
+                     END-IF
+                END-EVALUATE
+              END-PERFORM
+           END-IF.
+           DISPLAY SC-TELA-LIMPA.
+
+       0089-MONTAR-PAGINA-CNAE-SEC.
+      *    A CHAVE ALTERNADA NAO PODE EXPOR AS 99 OCORRENCIAS DE
+      *    FRC-CNAE-SECUNDARIA (SO A PRIMEIRA), ENTAO A BUSCA POR
+      *    CNAE SECUNDARIA VARRE ARQ-CNAE POR COMPLETO, DO INICIO,
+      *    A CADA PAGINA, CONFERINDO AS 99 OCORRENCIAS VIA
+      *    0013-CONTEM-CNAE-SECUNDARIA. COMO OS REGISTROS SAO
+      *    FISICAMENTE ORDENADOS POR CNPJ (CHAVE PRIMARIA) E NAO
+      *    PELA CNAE BUSCADA, OS ACERTOS NAO FICAM CONTIGUOS NA
+      *    VARREDURA, ENTAO AO CONTRARIO DE 0078-MONTAR-PAGINA-PJ
+      *    (BUSCA POR CHAVE) A VARREDURA NAO PARA NO PRIMEIRO
+      *    REGISTRO QUE NAO CASA, SO NO FIM DO ARQUIVO.
+           INITIALIZE WS-LISTA-PJ-TAB.
+           MOVE ZERO TO WS-LISTA-QTD.
+           MOVE ZERO TO WS-LISTA-CONT-PULAR.
+           MOVE 'N' TO WS-LISTA-FIM.
+           CLOSE ARQ-CNAE.
+           OPEN INPUT ARQ-CNAE.
+           PERFORM UNTIL WS-LISTA-CONT-PULAR IS EQUAL TO
+                      WS-LISTA-TOTAL-LIDOS OR WS-LISTA-FIM IS EQUAL
+                      TO 'Y'
+             READ ARQ-CNAE NEXT RECORD
+               AT END MOVE 'Y' TO WS-LISTA-FIM
+               NOT AT END
+                  MOVE FD-REG-CNAE TO REGISTRO-RFB-CNAE
+                  PERFORM 0013-CONTEM-CNAE-SECUNDARIA
+                  IF WS-CNAE-SEC-ACHADO IS EQUAL TO 'S' THEN
+                     ADD 1 TO WS-LISTA-CONT-PULAR
+                  END-IF
+             END-READ
+           END-PERFORM.
+           PERFORM UNTIL WS-LISTA-QTD IS EQUAL TO 15 OR
+                      WS-LISTA-FIM IS EQUAL TO 'Y'
+             READ ARQ-CNAE NEXT RECORD
+               AT END MOVE 'Y' TO WS-LISTA-FIM
+               NOT AT END
+                  MOVE FD-REG-CNAE TO REGISTRO-RFB-CNAE
+                  PERFORM 0013-CONTEM-CNAE-SECUNDARIA
+                  IF WS-CNAE-SEC-ACHADO IS EQUAL TO 'S' THEN
+                     ADD 1 TO WS-LISTA-QTD
+                     ADD 1 TO WS-LISTA-TOTAL-LIDOS
+                     MOVE FRC-CNPJ TO WS-LISTA-PJ-CNPJ(WS-LISTA-QTD)
+                     MOVE FRC-CNPJ TO FRE-CNPJ
+                     READ ARQ-EMPRESAS
+                       KEY IS FRE-CNPJ
+                       INVALID KEY INITIALIZE RRE-RAZAO-SOCIAL
+                       NOT INVALID KEY MOVE FD-REG-EMPRESA TO
+                          REGISTRO-RFB-EMPRESA
+                     END-READ
+                     MOVE RRE-RAZAO-SOCIAL TO
+                        WS-LISTA-PJ-RAZAO(WS-LISTA-QTD)
+                  END-IF
+             END-READ
+           END-PERFORM.
+
+       0076-RESUMO-SOCIOS-PJ.
+           MOVE ZERO TO WS-TOTAL-SOCIOS-EMP.
+           MOVE ZERO TO WS-TOTAL-PERC-CAPITAL-V99.
+           OPEN INPUT ARQ-SOCIOS.
+           MOVE RRE-CNPJ TO FRS-CNPJ.
+           MOVE 'N' TO WS-EOF.
+           START ARQ-SOCIOS KEY IS EQUAL TO FRS-CNPJ
+             INVALID KEY MOVE 'Y' TO WS-EOF
+           END-START.
+           PERFORM UNTIL WS-EOF IS EQUAL TO 'Y'
+             READ ARQ-SOCIOS NEXT RECORD
+               AT END MOVE 'Y' TO WS-EOF
+               NOT AT END
+                  IF FRS-CNPJ IS NOT EQUAL TO RRE-CNPJ THEN
+                     MOVE 'Y' TO WS-EOF
+                  ELSE
+                     ADD 1 TO WS-TOTAL-SOCIOS-EMP
+                     COMPUTE WS-TOTAL-PERC-CAPITAL-V99 =
+                       WS-TOTAL-PERC-CAPITAL-V99 +
+                       (FRS-PERCENTUAL-CAPITAL / 100)
+                  END-IF
+             END-READ
+           END-PERFORM.
+           CLOSE ARQ-SOCIOS.
+           MOVE WS-TOTAL-PERC-CAPITAL-V99 TO WS-TOTAL-PERC-CAPITAL-ED.
+
+       0080-MENU-MANUTENCAO-PJ.
+           INITIALIZE RRE-CNPJ.
+           DISPLAY SC-TELA-LIMPA.
+
+           DISPLAY SC-BUSCAR-EMPRESA-MANUT
+           ACCEPT SC-BUSCAR-EMPRESA-MANUT
+
+           PERFORM 0012-VALIDAR-DIGITO-CNPJ.
+           IF WS-CNPJ-VALIDO IS EQUAL TO 'N' THEN
+              DISPLAY SC-TELA-LIMPA
+              MOVE '*** CNPJ INVALIDO ***' TO WS-MENSAGEM
+              DISPLAY SC-MENSAGEM
+           ELSE
+              PERFORM 0081-LOCALIZAR-EMPRESA-MANUT
+              IF WS-EMPRESA-ENCONTRADA IS EQUAL TO 'S' THEN
+                 PERFORM 0082-EDITAR-EMPRESA-MANUT
+              ELSE
+                 DISPLAY SC-TELA-LIMPA
+                 MOVE '*** EMPRESA NAO ENCONTRADA ***' TO WS-MENSAGEM
+                 DISPLAY SC-MENSAGEM
+              END-IF
+           END-IF.
+           DISPLAY SC-TELA-LIMPA.
+
+       0081-LOCALIZAR-EMPRESA-MANUT.
+           MOVE 'N' TO WS-EMPRESA-ENCONTRADA.
+           OPEN I-O ARQ-EMPRESAS.
+           MOVE RRE-CNPJ TO FRE-CNPJ-ID.
+           READ ARQ-EMPRESAS
+                   KEY IS FRE-CNPJ-ID
+                   INVALID KEY
+                      CLOSE ARQ-EMPRESAS
+                   NOT INVALID KEY
+                      MOVE FD-REG-EMPRESA TO REGISTRO-RFB-EMPRESA
+                      MOVE 'S' TO WS-EMPRESA-ENCONTRADA
+                      MOVE RRE-LOGRADOURO TO WS-ANTES-LOGRADOURO
+                      MOVE RRE-NUMERO TO WS-ANTES-NUMERO
+                      MOVE RRE-COMPLEMENTO TO WS-ANTES-COMPLEMENTO
+                      MOVE RRE-BAIRRO TO WS-ANTES-BAIRRO
+                      MOVE RRE-CEP TO WS-ANTES-CEP
+                      MOVE RRE-UF TO WS-ANTES-UF
+                      MOVE RRE-DDD-1 TO WS-ANTES-DDD-1
+                      MOVE RRE-TELEFONE-1 TO WS-ANTES-TELEFONE-1
+                      MOVE RRE-CORREIO-ELETRONICO TO WS-ANTES-EMAIL
+           END-READ.
+
+       0082-EDITAR-EMPRESA-MANUT.
+           DISPLAY SC-TELA-LIMPA.
+           MOVE 'N' TO WS-CONFIRMA-MANUT.
+           PERFORM UNTIL WS-CONFIRMA-MANUT IS EQUAL TO 'S' OR
+                   WS-CONFIRMA-MANUT IS EQUAL TO 'N'
+                DISPLAY SC-MANUTENCAO-PJ
+                ACCEPT SC-MANUTENCAO-PJ
+           END-PERFORM.
+           IF WS-CONFIRMA-MANUT IS EQUAL TO 'S' THEN
+              MOVE REGISTRO-RFB-EMPRESA TO FD-REG-EMPRESA
+              REWRITE FD-REG-EMPRESA
+                INVALID KEY
+                   MOVE '*** ERRO AO GRAVAR A EMPRESA ***' TO
+                     WS-MENSAGEM
+                NOT INVALID KEY
+                   PERFORM 0083-GRAVAR-AUDITORIA
+              END-REWRITE
+           END-IF.
+           CLOSE ARQ-EMPRESAS.
+
+       0083-GRAVAR-AUDITORIA.
+           ACCEPT WS-DATA-AUDITORIA FROM DATE.
+           ACCEPT WS-HORA-AUDITORIA FROM TIME.
+           OPEN EXTEND ARQ-AUDITORIA.
+           IF ST-ARQUIVO-AUD IS EQUAL TO '35' THEN
+              OPEN OUTPUT ARQ-AUDITORIA
+           END-IF.
+           IF WS-ANTES-LOGRADOURO IS NOT EQUAL TO RRE-LOGRADOURO THEN
+              MOVE 'LOGRADOURO' TO WS-CAMPO-AUDITORIA
+              MOVE WS-ANTES-LOGRADOURO TO WS-VALOR-ANTES-AUDITORIA
+              MOVE RRE-LOGRADOURO TO WS-VALOR-DEPOIS-AUDITORIA
+              PERFORM 0085-ESCREVER-REG-AUDITORIA
+           END-IF.
+           IF WS-ANTES-NUMERO IS NOT EQUAL TO RRE-NUMERO THEN
+              MOVE 'NUMERO' TO WS-CAMPO-AUDITORIA
+              MOVE WS-ANTES-NUMERO TO WS-VALOR-ANTES-AUDITORIA
+              MOVE RRE-NUMERO TO WS-VALOR-DEPOIS-AUDITORIA
+              PERFORM 0085-ESCREVER-REG-AUDITORIA
+           END-IF.
+           IF WS-ANTES-COMPLEMENTO IS NOT EQUAL TO RRE-COMPLEMENTO
+           THEN
+              MOVE 'COMPLEMENTO' TO WS-CAMPO-AUDITORIA
+              MOVE WS-ANTES-COMPLEMENTO TO WS-VALOR-ANTES-AUDITORIA
+              MOVE RRE-COMPLEMENTO TO WS-VALOR-DEPOIS-AUDITORIA
+              PERFORM 0085-ESCREVER-REG-AUDITORIA
+           END-IF.
+           IF WS-ANTES-BAIRRO IS NOT EQUAL TO RRE-BAIRRO THEN
+              MOVE 'BAIRRO' TO WS-CAMPO-AUDITORIA
+              MOVE WS-ANTES-BAIRRO TO WS-VALOR-ANTES-AUDITORIA
+              MOVE RRE-BAIRRO TO WS-VALOR-DEPOIS-AUDITORIA
+              PERFORM 0085-ESCREVER-REG-AUDITORIA
+           END-IF.
+           IF WS-ANTES-CEP IS NOT EQUAL TO RRE-CEP THEN
+              MOVE 'CEP' TO WS-CAMPO-AUDITORIA
+              MOVE WS-ANTES-CEP TO WS-VALOR-ANTES-AUDITORIA
+              MOVE RRE-CEP TO WS-VALOR-DEPOIS-AUDITORIA
+              PERFORM 0085-ESCREVER-REG-AUDITORIA
+           END-IF.
+           IF WS-ANTES-UF IS NOT EQUAL TO RRE-UF THEN
+              MOVE 'UF' TO WS-CAMPO-AUDITORIA
+              MOVE WS-ANTES-UF TO WS-VALOR-ANTES-AUDITORIA
+              MOVE RRE-UF TO WS-VALOR-DEPOIS-AUDITORIA
+              PERFORM 0085-ESCREVER-REG-AUDITORIA
+           END-IF.
+           IF WS-ANTES-DDD-1 IS NOT EQUAL TO RRE-DDD-1 OR
+              WS-ANTES-TELEFONE-1 IS NOT EQUAL TO RRE-TELEFONE-1 THEN
+              MOVE 'TELEFONE' TO WS-CAMPO-AUDITORIA
+              STRING WS-ANTES-DDD-1 DELIMITED BY SIZE
+                     WS-ANTES-TELEFONE-1 DELIMITED BY SIZE
+                INTO WS-VALOR-ANTES-AUDITORIA
+              END-STRING
+              STRING RRE-DDD-1 DELIMITED BY SIZE
+                     RRE-TELEFONE-1 DELIMITED BY SIZE
+                INTO WS-VALOR-DEPOIS-AUDITORIA
+              END-STRING
+              PERFORM 0085-ESCREVER-REG-AUDITORIA
+           END-IF.
+           IF WS-ANTES-EMAIL IS NOT EQUAL TO RRE-CORREIO-ELETRONICO
+           THEN
+              MOVE 'E-MAIL' TO WS-CAMPO-AUDITORIA
+              MOVE WS-ANTES-EMAIL TO WS-VALOR-ANTES-AUDITORIA
+              MOVE RRE-CORREIO-ELETRONICO TO WS-VALOR-DEPOIS-AUDITORIA
+              PERFORM 0085-ESCREVER-REG-AUDITORIA
+           END-IF.
+           CLOSE ARQ-AUDITORIA.
+
+       0085-ESCREVER-REG-AUDITORIA.
+           MOVE SPACES TO REG-AUDITORIA.
+           STRING WS-USUARIO-MANUT DELIMITED BY SIZE
+                  ' ' DELIMITED BY SIZE
+                  WS-DATA-AUDITORIA DELIMITED BY SIZE
+                  ' ' DELIMITED BY SIZE
+                  WS-HORA-AUDITORIA DELIMITED BY SIZE
+                  ' CNPJ: ' DELIMITED BY SIZE
+                  RRE-CNPJ DELIMITED BY SIZE
+                  ' CAMPO: ' DELIMITED BY SIZE
+                  WS-CAMPO-AUDITORIA DELIMITED BY SIZE
+                  ' DE: ' DELIMITED BY SIZE
+                  WS-VALOR-ANTES-AUDITORIA DELIMITED BY SIZE
+                  ' PARA: ' DELIMITED BY SIZE
+                  WS-VALOR-DEPOIS-AUDITORIA DELIMITED BY SIZE
+             INTO REG-AUDITORIA
+           END-STRING.
+           WRITE REG-AUDITORIA.
+
+       0091-GRAVAR-CSV-PJ.
+           OPEN EXTEND ARQ-EXPORT.
+           IF ST-ARQUIVO-EXP IS EQUAL TO '35' THEN
+              OPEN OUTPUT ARQ-EXPORT
+           END-IF.
+           MOVE SPACES TO REG-EXPORT.
+           STRING RRE-CNPJ DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  RRE-RAZAO-SOCIAL DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  WS-SITUACAO-CADASTRAL DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  RRE-UF DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  RRE-MUNICIPIO DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  RRE-CORREIO-ELETRONICO DELIMITED BY SIZE
+             INTO REG-EXPORT
+           END-STRING.
+           WRITE REG-EXPORT.
+           CLOSE ARQ-EXPORT.
+
+       0092-GRAVAR-CSV-PF.
+           OPEN EXTEND ARQ-EXPORT.
+           IF ST-ARQUIVO-EXP IS EQUAL TO '35' THEN
+              OPEN OUTPUT ARQ-EXPORT
+           END-IF.
+           MOVE SPACES TO REG-EXPORT.
+           STRING RRS-CNPJ DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  RRS-NOME-SOCIO DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  WS-CPF-SOCIO-EXIBIDO DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  WS-QUALIF-SOCIO-DESCRICAO DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  RRS-NOME-REPRESENTANTE DELIMITED BY SIZE
+             INTO REG-EXPORT
+           END-STRING.
+           WRITE REG-EXPORT.
+           CLOSE ARQ-EXPORT.
+
+       0093-AUTORIZAR-CPF.
+           DISPLAY SC-TELA-LIMPA.
+           MOVE SPACES TO WS-USUARIO-MANUT.
+           MOVE SPACES TO WS-CODIGO-AUTORIZACAO.
+           DISPLAY SC-AUTORIZAR-CPF.
+           ACCEPT SC-AUTORIZAR-CPF.
+           IF WS-USUARIO-MANUT IS EQUAL TO SPACES THEN
+              MOVE 'N' TO WS-CPF-AUTORIZADO
+              MOVE '*** USUARIO E OBRIGATORIO - CPF SERA EXIBIDO
+      -       'MASCARADO ***' TO WS-MENSAGEM
+           ELSE
+              IF WS-CODIGO-AUTORIZACAO IS EQUAL TO
+                 WS-CODIGO-AUTORIZACAO-VALIDO
+              THEN
+                 MOVE 'S' TO WS-CPF-AUTORIZADO
+                 MOVE '*** EXIBICAO COMPLETA DE CPF AUTORIZADA ***' TO
+                   WS-MENSAGEM
+                 PERFORM 0095-GRAVAR-AUDITORIA-CPF
+              ELSE
+                 MOVE 'N' TO WS-CPF-AUTORIZADO
+                 MOVE '*** CODIGO INVALIDO - CPF SERA EXIBIDO MASCARADO
+      -          '***' TO WS-MENSAGEM
+              END-IF
+           END-IF.
+           DISPLAY SC-TELA-LIMPA.
+           DISPLAY SC-MENSAGEM.
+
+       0095-GRAVAR-AUDITORIA-CPF.
+           ACCEPT WS-DATA-AUDITORIA FROM DATE.
+           ACCEPT WS-HORA-AUDITORIA FROM TIME.
+           OPEN EXTEND ARQ-AUDITORIA.
+           IF ST-ARQUIVO-AUD IS EQUAL TO '35' THEN
+              OPEN OUTPUT ARQ-AUDITORIA
+           END-IF.
+           MOVE SPACES TO REG-AUDITORIA.
+           STRING WS-USUARIO-MANUT DELIMITED BY SIZE
+                  ' ' DELIMITED BY SIZE
+                  WS-DATA-AUDITORIA DELIMITED BY SIZE
+                  ' ' DELIMITED BY SIZE
+                  WS-HORA-AUDITORIA DELIMITED BY SIZE
+                  ' AUTORIZACAO DE EXIBICAO COMPLETA DE CPF CONCEDIDA'
+                    DELIMITED BY SIZE
+             INTO REG-AUDITORIA
+           END-STRING.
+           WRITE REG-AUDITORIA.
+           CLOSE ARQ-AUDITORIA.
+
+       0094-MASCARAR-CPF.
+           MOVE RRS-CPF-SOCIO TO WS-CPF-SOCIO-EXIBIDO.
+           MOVE RRS-CPF-REPRESENTANTE TO WS-CPF-REPRESENTANTE-EXIBIDO.
+           IF WS-CPF-AUTORIZADO IS NOT EQUAL TO 'S' THEN
+              MOVE '*********' TO WS-CPF-SOCIO-EXIBIDO(4:9)
+              MOVE '******' TO WS-CPF-REPRESENTANTE-EXIBIDO(4:6)
+           END-IF.
+
+       0095-GRAVAR-FICHA-PJ.
+           OPEN EXTEND ARQ-FICHA.
+           IF ST-ARQUIVO-FICHA IS EQUAL TO '35' THEN
+              OPEN OUTPUT ARQ-FICHA
+           END-IF.
+           MOVE SPACES TO REG-FICHA.
+           STRING '========================================'
+                  '======================================'
+             INTO REG-FICHA
+           END-STRING.
+           WRITE REG-FICHA.
+           MOVE SPACES TO REG-FICHA.
+           STRING '            FICHA CADASTRAL - PESSOA JURIDICA'
+             INTO REG-FICHA
+           END-STRING.
+           WRITE REG-FICHA.
+           MOVE SPACES TO REG-FICHA.
+           STRING '========================================'
+                  '======================================'
+             INTO REG-FICHA
+           END-STRING.
+           WRITE REG-FICHA.
+           MOVE SPACES TO REG-FICHA.
+           STRING 'CNPJ.............: ' DELIMITED BY SIZE
+                  WS-CNPJ-ED DELIMITED BY SIZE
+                  '  (' DELIMITED BY SIZE
+                  WS-MATRIZ-FILIAL DELIMITED BY SIZE
+                  ')' DELIMITED BY SIZE
+             INTO REG-FICHA
+           END-STRING.
+           WRITE REG-FICHA.
+           MOVE SPACES TO REG-FICHA.
+           STRING 'RAZAO SOCIAL.....: ' DELIMITED BY SIZE
+                  RRE-RAZAO-SOCIAL DELIMITED BY SIZE
+             INTO REG-FICHA
+           END-STRING.
+           WRITE REG-FICHA.
+           MOVE SPACES TO REG-FICHA.
+           STRING 'NOME FANTASIA....: ' DELIMITED BY SIZE
+                  RRE-NOME-FANTASIA DELIMITED BY SIZE
+             INTO REG-FICHA
+           END-STRING.
+           WRITE REG-FICHA.
+           MOVE SPACES TO REG-FICHA.
+           STRING 'SITUACAO CADASTRAL: ' DELIMITED BY SIZE
+                  WS-SITUACAO-CADASTRAL DELIMITED BY SIZE
+                  '  EM ' DELIMITED BY SIZE
+                  WS-DATA-SIT-CADASTRAL DELIMITED BY SIZE
+             INTO REG-FICHA
+           END-STRING.
+           WRITE REG-FICHA.
+           MOVE SPACES TO REG-FICHA.
+           STRING 'MOTIVO SITUACAO..: ' DELIMITED BY SIZE
+                  WS-MOTIVO-SIT-CADASTRAL DELIMITED BY SIZE
+             INTO REG-FICHA
+           END-STRING.
+           WRITE REG-FICHA.
+           MOVE SPACES TO REG-FICHA.
+           STRING 'INICIO ATIVIDADE.: ' DELIMITED BY SIZE
+                  WS-DATA-INICIO-ATIVIDADE DELIMITED BY SIZE
+             INTO REG-FICHA
+           END-STRING.
+           WRITE REG-FICHA.
+           MOVE SPACES TO REG-FICHA.
+           STRING 'ENDERECO.........: ' DELIMITED BY SIZE
+                  RRE-TIPO-LOGRADOURO DELIMITED BY SIZE
+                  ' ' DELIMITED BY SIZE
+                  RRE-LOGRADOURO DELIMITED BY SIZE
+                  ', ' DELIMITED BY SIZE
+                  RRE-NUMERO DELIMITED BY SIZE
+             INTO REG-FICHA
+           END-STRING.
+           WRITE REG-FICHA.
+           MOVE SPACES TO REG-FICHA.
+           STRING 'COMPLEMENTO......: ' DELIMITED BY SIZE
+                  WS-COMPLEMENTO DELIMITED BY SIZE
+             INTO REG-FICHA
+           END-STRING.
+           WRITE REG-FICHA.
+           MOVE SPACES TO REG-FICHA.
+           STRING 'BAIRRO/CEP.......: ' DELIMITED BY SIZE
+                  RRE-BAIRRO DELIMITED BY SIZE
+                  ' CEP ' DELIMITED BY SIZE
+                  RRE-CEP DELIMITED BY SIZE
+             INTO REG-FICHA
+           END-STRING.
+           WRITE REG-FICHA.
+           MOVE SPACES TO REG-FICHA.
+           STRING 'MUNICIPIO/UF.....: ' DELIMITED BY SIZE
+                  RRE-MUNICIPIO DELIMITED BY SIZE
+                  '/' DELIMITED BY SIZE
+                  RRE-UF DELIMITED BY SIZE
+             INTO REG-FICHA
+           END-STRING.
+           WRITE REG-FICHA.
+           MOVE SPACES TO REG-FICHA.
+           STRING 'TELEFONE.........: ' DELIMITED BY SIZE
+                  RRE-DDD-1 DELIMITED BY SIZE
+                  ' ' DELIMITED BY SIZE
+                  RRE-TELEFONE-1 DELIMITED BY SIZE
+             INTO REG-FICHA
+           END-STRING.
+           WRITE REG-FICHA.
+           MOVE SPACES TO REG-FICHA.
+           STRING 'E-MAIL...........: ' DELIMITED BY SIZE
+                  RRE-CORREIO-ELETRONICO DELIMITED BY SIZE
+             INTO REG-FICHA
+           END-STRING.
+           WRITE REG-FICHA.
+           MOVE SPACES TO REG-FICHA.
+           STRING 'CNAE FISCAL......: ' DELIMITED BY SIZE
+                  RRE-CNAE-FISCAL DELIMITED BY SIZE
+                  ' - ' DELIMITED BY SIZE
+                  WS-CNAE-FISCAL-DESCRICAO DELIMITED BY SIZE
+             INTO REG-FICHA
+           END-STRING.
+           WRITE REG-FICHA.
+           MOVE SPACES TO REG-FICHA.
+           STRING 'NATUREZA JURIDICA: ' DELIMITED BY SIZE
+                  RRE-COD-NAT-JURIDICA DELIMITED BY SIZE
+                  ' - ' DELIMITED BY SIZE
+                  WS-NATUREZA-JURIDICA-DESCRICAO DELIMITED BY SIZE
+             INTO REG-FICHA
+           END-STRING.
+           WRITE REG-FICHA.
+           MOVE SPACES TO REG-FICHA.
+           STRING 'QUALIF. RESPONS..: ' DELIMITED BY SIZE
+                  WS-QUALIF-RESP-DESCRICAO DELIMITED BY SIZE
+             INTO REG-FICHA
+           END-STRING.
+           WRITE REG-FICHA.
+           MOVE SPACES TO REG-FICHA.
+           STRING 'CAPITAL SOCIAL...: ' DELIMITED BY SIZE
+                  WS-CAPITAL-SOCIAL DELIMITED BY SIZE
+             INTO REG-FICHA
+           END-STRING.
+           WRITE REG-FICHA.
+           MOVE SPACES TO REG-FICHA.
+           STRING 'PORTE............: ' DELIMITED BY SIZE
+                  WS-PORTE DELIMITED BY SIZE
+             INTO REG-FICHA
+           END-STRING.
+           WRITE REG-FICHA.
+           MOVE SPACES TO REG-FICHA.
+           STRING 'SIMPLES NACIONAL.: ' DELIMITED BY SIZE
+                  WS-OPCAO-SIMPLES DELIMITED BY SIZE
+             INTO REG-FICHA
+           END-STRING.
+           WRITE REG-FICHA.
+           MOVE SPACES TO REG-FICHA.
+           STRING 'TOTAL DE SOCIOS..: ' DELIMITED BY SIZE
+                  WS-TOTAL-SOCIOS-EMP DELIMITED BY SIZE
+                  '  CAPITAL SOMADO: ' DELIMITED BY SIZE
+                  WS-TOTAL-PERC-CAPITAL-ED DELIMITED BY SIZE
+                  ' %' DELIMITED BY SIZE
+             INTO REG-FICHA
+           END-STRING.
+           WRITE REG-FICHA.
+           MOVE SPACES TO REG-FICHA.
+           STRING '========================================'
+                  '======================================'
+             INTO REG-FICHA
+           END-STRING.
+           WRITE REG-FICHA.
+           MOVE SPACES TO REG-FICHA.
+           WRITE REG-FICHA.
+           CLOSE ARQ-FICHA.
+
+       0900-VERIFICAR-CONTEM.
+           MOVE 'N' TO WS-CONTEM-RESULT.
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-CONTEM-BUSCA)) TO
+             WS-CONTEM-TAM-BUSCA.
+           IF WS-CONTEM-TAM-BUSCA > 0 THEN
+              PERFORM VARYING WS-CONTEM-POS FROM 1 BY 1
+                UNTIL WS-CONTEM-POS > (151 - WS-CONTEM-TAM-BUSCA)
+                   OR WS-CONTEM-RESULT IS EQUAL TO 'S'
+                IF WS-CONTEM-CAMPO(WS-CONTEM-POS:WS-CONTEM-TAM-BUSCA)
+                   IS EQUAL TO WS-CONTEM-BUSCA(1:WS-CONTEM-TAM-BUSCA)
+                THEN
+                   MOVE 'S' TO WS-CONTEM-RESULT
+                END-IF
+              END-PERFORM
+           END-IF.
+
        0006-BUSCAR-MOTIVO-SIT-CADASTRAL.
            INITIALIZE WS-MOTIVO-SIT-CADASTRAL.
            INITIALIZE WS-EOF.
@@ -637,3 +2239,104 @@
                      END-PERFORM
            END-PERFORM.
            CLOSE ARQ-MOT-SIT-CAD.
+
+       0007-BUSCAR-CNAE-DESCRICAO.
+           INITIALIZE WS-CNAE-BUSCA-DESCRICAO.
+           INITIALIZE WS-EOF.
+           OPEN INPUT ARQ-CNAE-DESCR.
+           PERFORM UNTIL WS-EOF IS EQUAL TO 'Y'
+             READ ARQ-CNAE-DESCR
+                     AT END MOVE 'Y' TO WS-EOF
+                     NOT AT END PERFORM
+                        IF FD-CNAE-COD IS EQUAL TO
+                                WS-CNAE-BUSCA-COD THEN
+                          MOVE 'Y' TO WS-EOF
+                          MOVE FD-CNAE-DESCRICAO TO
+                            WS-CNAE-BUSCA-DESCRICAO
+                        END-IF
+                     END-PERFORM
+           END-PERFORM.
+           CLOSE ARQ-CNAE-DESCR.
+
+       0008-BUSCAR-NATUREZA-JURIDICA.
+           INITIALIZE WS-NATUREZA-JURIDICA-DESCRICAO.
+           INITIALIZE WS-EOF.
+           OPEN INPUT ARQ-NAT-JURIDICA.
+           PERFORM UNTIL WS-EOF IS EQUAL TO 'Y'
+             READ ARQ-NAT-JURIDICA
+                     AT END MOVE 'Y' TO WS-EOF
+                     NOT AT END PERFORM
+                        IF FD-NATJUR-COD IS EQUAL TO
+                                RRE-COD-NAT-JURIDICA THEN
+                          MOVE 'Y' TO WS-EOF
+                          MOVE FD-NATJUR-DESCRICAO TO
+                            WS-NATUREZA-JURIDICA-DESCRICAO
+                        END-IF
+                     END-PERFORM
+           END-PERFORM.
+           CLOSE ARQ-NAT-JURIDICA.
+
+       0009-BUSCAR-QUALIFICACAO.
+           INITIALIZE WS-QUALIF-BUSCA-DESCRICAO.
+           INITIALIZE WS-EOF.
+           OPEN INPUT ARQ-QUALIFICACAO.
+           PERFORM UNTIL WS-EOF IS EQUAL TO 'Y'
+             READ ARQ-QUALIFICACAO
+                     AT END MOVE 'Y' TO WS-EOF
+                     NOT AT END PERFORM
+                        IF FD-QUALIF-COD IS EQUAL TO
+                                WS-QUALIF-BUSCA-COD THEN
+                          MOVE 'Y' TO WS-EOF
+                          MOVE FD-QUALIF-DESCRICAO TO
+                            WS-QUALIF-BUSCA-DESCRICAO
+                        END-IF
+                     END-PERFORM
+           END-PERFORM.
+           CLOSE ARQ-QUALIFICACAO.
+
+       0010-BUSCAR-CNAE-SECUNDARIA.
+           INITIALIZE WS-CNAE-SEC-QTD.
+           INITIALIZE WS-CNAE-SEC-TAB.
+           MOVE SPACES TO WS-MSG-CNAE-SEC-TRUNCADO.
+           MOVE RRE-CNPJ TO FRC-CNPJ.
+           OPEN INPUT ARQ-CNAE.
+           READ ARQ-CNAE
+                   KEY IS FRC-CNPJ
+                   INVALID KEY CONTINUE
+                   NOT INVALID KEY PERFORM
+                           MOVE FD-REG-CNAE TO REGISTRO-RFB-CNAE
+                           PERFORM 0011-MONTAR-TAB-CNAE-SEC
+                   END-PERFORM
+           END-READ.
+           CLOSE ARQ-CNAE.
+           IF WS-CNAE-SEC-TRUNCADO IS EQUAL TO 'S' THEN
+              MOVE '*** HA CNAE(S) SECUNDARIA(S) ADICIONAIS NAO
+      -       'EXIBIDAS ***' TO WS-MSG-CNAE-SEC-TRUNCADO
+           END-IF.
+
+       0011-MONTAR-TAB-CNAE-SEC.
+           MOVE 'N' TO WS-CNAE-SEC-TRUNCADO.
+           PERFORM VARYING WS-CNAE-SEC-IDX FROM 1 BY 1
+             UNTIL WS-CNAE-SEC-IDX > 99 OR WS-CNAE-SEC-QTD > 9
+             IF RRC-CNAE-SECUNDARIA(WS-CNAE-SEC-IDX) IS NOT EQUAL
+                     TO ZEROES THEN
+               ADD 1 TO WS-CNAE-SEC-QTD
+               MOVE RRC-CNAE-SECUNDARIA(WS-CNAE-SEC-IDX) TO
+                 WS-CNAE-SEC-COD(WS-CNAE-SEC-QTD)
+               MOVE RRC-CNAE-SECUNDARIA(WS-CNAE-SEC-IDX) TO
+                 WS-CNAE-BUSCA-COD
+               PERFORM 0007-BUSCAR-CNAE-DESCRICAO
+               MOVE WS-CNAE-BUSCA-DESCRICAO TO
+                 WS-CNAE-SEC-DESCRICAO(WS-CNAE-SEC-QTD)
+             END-IF
+           END-PERFORM.
+      *    SE A EMPRESA TEM MAIS CNAES SECUNDARIAS NAO ZERADAS ALEM
+      *    DAS 10 JA TABULADAS (AS 10 LINHAS DA FICHA SAO FIXAS),
+      *    SINALIZA A OMISSAO EM VEZ DE DESCARTA-LAS EM SILENCIO.
+           PERFORM VARYING WS-CNAE-SEC-IDX2 FROM WS-CNAE-SEC-IDX BY 1
+             UNTIL WS-CNAE-SEC-IDX2 > 99
+             IF RRC-CNAE-SECUNDARIA(WS-CNAE-SEC-IDX2) IS NOT EQUAL
+                     TO ZEROES THEN
+               MOVE 'S' TO WS-CNAE-SEC-TRUNCADO
+             END-IF
+           END-PERFORM.
