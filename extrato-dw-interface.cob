@@ -0,0 +1,182 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EXTRATO-DW-INTERFACE.
+
+      ****************************************************************
+      * GERA ARQUIVO DE INTERFACE DELIMITADO, COM CABECALHO DE        *
+      * CONTROLE (CONTAGEM DE REGISTROS E DATA DE GERACAO), A PARTIR  *
+      * DE EMPRESAS2.DAT E SOCIOS2.DAT, PARA CARGA EM BANCO DE DADOS  *
+      * RELACIONAL POR OUTRAS EQUIPES. PRIMEIRO PASSO CONTA OS        *
+      * REGISTROS (NECESSARIO PARA O CABECALHO SAIR NA FRENTE DO      *
+      * CORPO), SEGUNDO PASSO GRAVA CABECALHO + DETALHE.              *
+      ****************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-EMPRESAS ASSIGN TO "dados/empresas2.dat"
+                   ORGANIZATION INDEXED
+                   ACCESS MODE DYNAMIC
+                   RECORD KEY IS FRE-CNPJ
+                   ALTERNATE KEY IS FRE-RAZAO-SOCIAL WITH DUPLICATES
+                   ALTERNATE KEY IS FRE-UF-MUNICIPIO WITH DUPLICATES
+                   STATUS ST-ARQUIVO-EMP.
+
+           SELECT ARQ-SOCIOS ASSIGN TO "dados/socios2.dat"
+                   ORGANIZATION INDEXED
+                   ACCESS MODE DYNAMIC
+                   RECORD KEY IS FRS-COD-SOCIO
+                   ALTERNATE RECORD KEY IS
+                     FRS-NOME-SOCIO WITH DUPLICATES
+                   ALTERNATE RECORD KEY IS
+                     FRS-CNPJ WITH DUPLICATES
+                   ALTERNATE RECORD KEY IS
+                     FRS-CPF-SOCIO WITH DUPLICATES
+                   STATUS ST-ARQUIVO-SOC.
+
+           SELECT ARQ-SAIDA ASSIGN TO "dados/extrato-dw-interface.dat"
+                   ORGANIZATION LINE SEQUENTIAL
+                   ACCESS MODE IS SEQUENTIAL
+                   STATUS ST-ARQUIVO-SAI.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ARQ-EMPRESAS.
+       COPY "FD-REG-EMPRESA.cpy".
+
+       FD ARQ-SOCIOS.
+       COPY "FD-REG-SOCIO.cpy".
+
+       FD ARQ-SAIDA.
+       01 REG-SAIDA                   PIC X(250).
+
+       WORKING-STORAGE SECTION.
+
+       01 ST-ARQUIVO-EMP              PIC XX.
+       01 ST-ARQUIVO-SOC              PIC XX.
+       01 ST-ARQUIVO-SAI              PIC XX.
+       01 WS-EOF                      PIC X VALUE 'N'.
+       01 WS-DATA-GERACAO             PIC 9(008).
+       01 WS-TOTAL-EMPRESAS           PIC 9(007) VALUE ZERO.
+       01 WS-TOTAL-SOCIOS             PIC 9(007) VALUE ZERO.
+
+       COPY "REGISTRO-RFB-EMPRESA.cpy".
+       COPY "REGISTRO-RFB-SOCIO.cpy".
+
+       PROCEDURE DIVISION.
+       0001-MAIN-PARA.
+           DISPLAY 'EXTRATO DE INTERFACE PARA SISTEMA EXTERNO (DW)'.
+           ACCEPT WS-DATA-GERACAO FROM DATE YYYYMMDD.
+           PERFORM 0002-CONTAR-TOTAIS.
+           PERFORM 0003-GRAVAR-CABECALHO-CONTROLE.
+           PERFORM 0004-PROCESSAR-EMPRESAS.
+           PERFORM 0005-PROCESSAR-SOCIOS.
+           DISPLAY 'TOTAL DE EMPRESAS EXTRAIDAS: ' WS-TOTAL-EMPRESAS.
+           DISPLAY 'TOTAL DE SOCIOS EXTRAIDOS..: ' WS-TOTAL-SOCIOS.
+           DISPLAY 'FIM DO EXTRATO DE INTERFACE.'.
+           GOBACK.
+
+       0002-CONTAR-TOTAIS.
+           OPEN INPUT ARQ-EMPRESAS.
+           MOVE 'N' TO WS-EOF.
+           PERFORM UNTIL WS-EOF IS EQUAL TO 'Y'
+             READ ARQ-EMPRESAS NEXT RECORD
+               AT END MOVE 'Y' TO WS-EOF
+               NOT AT END ADD 1 TO WS-TOTAL-EMPRESAS
+             END-READ
+           END-PERFORM.
+           CLOSE ARQ-EMPRESAS.
+
+           OPEN INPUT ARQ-SOCIOS.
+           MOVE 'N' TO WS-EOF.
+           PERFORM UNTIL WS-EOF IS EQUAL TO 'Y'
+             READ ARQ-SOCIOS NEXT RECORD
+               AT END MOVE 'Y' TO WS-EOF
+               NOT AT END ADD 1 TO WS-TOTAL-SOCIOS
+             END-READ
+           END-PERFORM.
+           CLOSE ARQ-SOCIOS.
+
+       0003-GRAVAR-CABECALHO-CONTROLE.
+           OPEN OUTPUT ARQ-SAIDA.
+           MOVE SPACES TO REG-SAIDA.
+           STRING 'HDR' DELIMITED BY SIZE
+                  '|' DELIMITED BY SIZE
+                  WS-DATA-GERACAO DELIMITED BY SIZE
+                  '|' DELIMITED BY SIZE
+                  WS-TOTAL-EMPRESAS DELIMITED BY SIZE
+                  '|' DELIMITED BY SIZE
+                  WS-TOTAL-SOCIOS DELIMITED BY SIZE
+             INTO REG-SAIDA
+           END-STRING.
+           WRITE REG-SAIDA.
+           CLOSE ARQ-SAIDA.
+
+       0004-PROCESSAR-EMPRESAS.
+           OPEN INPUT ARQ-EMPRESAS.
+           OPEN EXTEND ARQ-SAIDA.
+           MOVE 'N' TO WS-EOF.
+           PERFORM UNTIL WS-EOF IS EQUAL TO 'Y'
+             READ ARQ-EMPRESAS NEXT RECORD
+               AT END MOVE 'Y' TO WS-EOF
+               NOT AT END
+                  MOVE FD-REG-EMPRESA TO REGISTRO-RFB-EMPRESA
+                  PERFORM 0006-GRAVAR-DETALHE-EMPRESA
+             END-READ
+           END-PERFORM.
+           CLOSE ARQ-EMPRESAS.
+           CLOSE ARQ-SAIDA.
+
+       0005-PROCESSAR-SOCIOS.
+           OPEN INPUT ARQ-SOCIOS.
+           OPEN EXTEND ARQ-SAIDA.
+           MOVE 'N' TO WS-EOF.
+           PERFORM UNTIL WS-EOF IS EQUAL TO 'Y'
+             READ ARQ-SOCIOS NEXT RECORD
+               AT END MOVE 'Y' TO WS-EOF
+               NOT AT END
+                  MOVE FD-REG-SOCIO TO REGISTRO-RFB-SOCIO
+                  PERFORM 0007-GRAVAR-DETALHE-SOCIO
+             END-READ
+           END-PERFORM.
+           CLOSE ARQ-SOCIOS.
+           CLOSE ARQ-SAIDA.
+
+       0006-GRAVAR-DETALHE-EMPRESA.
+           MOVE SPACES TO REG-SAIDA.
+           STRING 'EMP' DELIMITED BY SIZE
+                  '|' DELIMITED BY SIZE
+                  RRE-CNPJ DELIMITED BY SIZE
+                  '|' DELIMITED BY SIZE
+                  RRE-RAZAO-SOCIAL DELIMITED BY SIZE
+                  '|' DELIMITED BY SIZE
+                  RRE-NOME-FANTASIA DELIMITED BY SIZE
+                  '|' DELIMITED BY SIZE
+                  RRE-SIT-CADASTRAL DELIMITED BY SIZE
+                  '|' DELIMITED BY SIZE
+                  RRE-UF DELIMITED BY SIZE
+                  '|' DELIMITED BY SIZE
+                  RRE-MUNICIPIO DELIMITED BY SIZE
+                  '|' DELIMITED BY SIZE
+                  RRE-CORREIO-ELETRONICO DELIMITED BY SIZE
+             INTO REG-SAIDA
+           END-STRING.
+           WRITE REG-SAIDA.
+
+       0007-GRAVAR-DETALHE-SOCIO.
+           MOVE SPACES TO REG-SAIDA.
+           STRING 'SOC' DELIMITED BY SIZE
+                  '|' DELIMITED BY SIZE
+                  RRS-CNPJ DELIMITED BY SIZE
+                  '|' DELIMITED BY SIZE
+                  RRS-COD-SOCIO DELIMITED BY SIZE
+                  '|' DELIMITED BY SIZE
+                  RRS-NOME-SOCIO DELIMITED BY SIZE
+                  '|' DELIMITED BY SIZE
+                  RRS-CPF-SOCIO DELIMITED BY SIZE
+                  '|' DELIMITED BY SIZE
+                  RRS-COD-QUALIFICACAO-SOCIO DELIMITED BY SIZE
+                  '|' DELIMITED BY SIZE
+                  RRS-PERCENTUAL-CAPITAL DELIMITED BY SIZE
+             INTO REG-SAIDA
+           END-STRING.
+           WRITE REG-SAIDA.
