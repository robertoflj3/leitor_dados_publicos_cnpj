@@ -0,0 +1,84 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EXTRACAO-CONTATOS-EMPRESAS.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-EMPRESAS ASSIGN TO "dados/empresas2.dat"
+                   ORGANIZATION INDEXED
+                   ACCESS MODE DYNAMIC
+                   RECORD KEY IS FRE-CNPJ
+                   ALTERNATE KEY IS FRE-RAZAO-SOCIAL WITH DUPLICATES
+                   ALTERNATE KEY IS FRE-UF-MUNICIPIO WITH DUPLICATES
+                   STATUS ST-ARQUIVO-EMP.
+
+           SELECT ARQ-SAIDA ASSIGN TO "dados/contatos-empresas.dat"
+                   ORGANIZATION LINE SEQUENTIAL
+                   ACCESS MODE IS SEQUENTIAL
+                   STATUS ST-ARQUIVO-SAI.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ARQ-EMPRESAS.
+       COPY "FD-REG-EMPRESA.cpy".
+
+       FD ARQ-SAIDA.
+       01 REG-SAIDA                   PIC X(250).
+
+       WORKING-STORAGE SECTION.
+
+       01 ST-ARQUIVO-EMP              PIC XX.
+       01 ST-ARQUIVO-SAI              PIC XX.
+       01 WS-EOF                      PIC X VALUE 'N'.
+       01 WS-TOTAL-LIDOS              PIC 9(007) VALUE ZERO.
+       01 WS-TOTAL-EXTRAIDOS          PIC 9(007) VALUE ZERO.
+
+       COPY "REGISTRO-RFB-EMPRESA.cpy".
+
+       PROCEDURE DIVISION.
+       0001-MAIN-PARA.
+           DISPLAY 'EXTRACAO DE CONTATOS DE EMPRESAS ATIVAS PARA '
+              'CAMPANHAS/COMPLIANCE'.
+           PERFORM 0002-PROCESSAR-EMPRESAS.
+           DISPLAY 'TOTAL DE EMPRESAS LIDAS: ' WS-TOTAL-LIDOS.
+           DISPLAY 'TOTAL DE CONTATOS EXTRAIDOS: ' WS-TOTAL-EXTRAIDOS.
+           DISPLAY 'FIM DA EXTRACAO DE CONTATOS.'.
+           GOBACK.
+
+       0002-PROCESSAR-EMPRESAS.
+           OPEN INPUT ARQ-EMPRESAS.
+           OPEN OUTPUT ARQ-SAIDA.
+           MOVE 'N' TO WS-EOF.
+           PERFORM UNTIL WS-EOF IS EQUAL TO 'Y'
+             READ ARQ-EMPRESAS NEXT RECORD
+               AT END MOVE 'Y' TO WS-EOF
+               NOT AT END
+                  ADD 1 TO WS-TOTAL-LIDOS
+                  MOVE FD-REG-EMPRESA TO REGISTRO-RFB-EMPRESA
+                  PERFORM 0003-AVALIAR-REGISTRO
+             END-READ
+           END-PERFORM.
+           CLOSE ARQ-EMPRESAS.
+           CLOSE ARQ-SAIDA.
+
+       0003-AVALIAR-REGISTRO.
+           IF RRE-SIT-CADASTRAL IS EQUAL TO 02 AND
+              RRE-CORREIO-ELETRONICO IS NOT EQUAL TO SPACES THEN
+              PERFORM 0004-GRAVAR-DETALHE
+              ADD 1 TO WS-TOTAL-EXTRAIDOS
+           END-IF.
+
+       0004-GRAVAR-DETALHE.
+           MOVE SPACES TO REG-SAIDA.
+           STRING FRE-CNPJ DELIMITED BY SIZE
+                  ';' DELIMITED BY SIZE
+                  FRE-RAZAO-SOCIAL DELIMITED BY SIZE
+                  ';' DELIMITED BY SIZE
+                  FRE-CORREIO-ELETRONICO DELIMITED BY SIZE
+                  ';' DELIMITED BY SIZE
+                  FRE-DDD-TELEFONE-1 DELIMITED BY SIZE
+                  ';' DELIMITED BY SIZE
+                  FRE-DDD-TELEFONE-2 DELIMITED BY SIZE
+             INTO REG-SAIDA
+           END-STRING.
+           WRITE REG-SAIDA.
