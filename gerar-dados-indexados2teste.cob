@@ -12,6 +12,8 @@
                      FRS-NOME-SOCIO WITH DUPLICATES
                    ALTERNATE RECORD KEY IS
                      FRS-CNPJ WITH DUPLICATES
+                   ALTERNATE RECORD KEY IS
+                     FRS-CPF-SOCIO WITH DUPLICATES
                    STATUS ST-ARQUIVO-SOC.
 
            SELECT ARQ-EMPRESAS ASSIGN TO "dados/empresas2teste.dat"
@@ -19,17 +21,16 @@
                    ACCESS MODE DYNAMIC
                    RECORD KEY IS FRE-CNPJ
                    ALTERNATE KEY IS FRE-RAZAO-SOCIAL WITH DUPLICATES
+                   ALTERNATE KEY IS FRE-UF-MUNICIPIO WITH DUPLICATES
                    STATUS ST-ARQUIVO-EMP.
 
            SELECT ARQ-CNAE ASSIGN TO "dados/cnae2teste.dat"
                    ORGANIZATION INDEXED
                    ACCESS MODE DYNAMIC
                    RECORD KEY IS FRC-CNPJ
-                   ALTERNATE RECORD KEY IS
-                     FRC-CNAE-SECUNDARIA WITH DUPLICATES
                    STATUS ST-ARQUIVO-CNAE.
 
-           SELECT ARQ1 ASSIGN TO "dados/K3241.K03200DV.D00124.L00001"
+           SELECT ARQ1 ASSIGN TO WS-NOME-ARQ1
                    ORGANIZATION LINE SEQUENTIAL
                    ACCESS MODE IS SEQUENTIAL
                    STATUS ST-ARQUIVO-LOTE.
@@ -110,6 +111,27 @@
                    ACCESS MODE IS SEQUENTIAL
                    STATUS ST-ARQUIVO-LOTE.
 
+           SELECT ARQ-CHECKPOINT ASSIGN TO "dados/checkpoint-teste.dat"
+                   ORGANIZATION LINE SEQUENTIAL
+                   ACCESS MODE IS SEQUENTIAL
+                   STATUS ST-ARQUIVO-CKPT.
+
+           SELECT ARQ-REJEITADOS ASSIGN TO "dados/rejeitados-teste.dat"
+                   ORGANIZATION LINE SEQUENTIAL
+                   ACCESS MODE IS SEQUENTIAL
+                   STATUS ST-ARQUIVO-REJ.
+
+           SELECT ARQ-SEQ-SOCIO ASSIGN TO "dados/seq-socio-teste.dat"
+                   ORGANIZATION LINE SEQUENTIAL
+                   ACCESS MODE IS SEQUENTIAL
+                   STATUS ST-ARQUIVO-SEQ.
+
+           SELECT ARQ-HISTORICO-SIT ASSIGN TO
+                   "dados/historico-situacao-cadastral-teste.dat"
+                   ORGANIZATION LINE SEQUENTIAL
+                   ACCESS MODE IS SEQUENTIAL
+                   STATUS ST-ARQUIVO-HIST.
+
        DATA DIVISION.
        FILE SECTION.
        FD ARQ-SOCIOS.
@@ -182,15 +204,71 @@
        01 FD-REG-ARQ20.
                03 FILLER                  PIC X(1200).
 
+       FD ARQ-CHECKPOINT.
+       01 REG-CHECKPOINT.
+               03 REG-CKPT-PASSO          PIC 9.
+               03 REG-CKPT-ARQUIVO        PIC 99.
+
+       FD ARQ-REJEITADOS.
+       01 REG-REJEITADO               PIC X(080).
+
+       FD ARQ-SEQ-SOCIO.
+       01 REG-SEQ-SOCIO               PIC 9(011).
+
+       FD ARQ-HISTORICO-SIT.
+       01 REG-HISTORICO-SIT           PIC X(080).
+
        WORKING-STORAGE SECTION.
 
        01 ST-ARQUIVO-SOC              PIC XX.
        01 ST-ARQUIVO-LOTE             PIC XX.
        01 ST-ARQUIVO-EMP              PIC XX.
        01 ST-ARQUIVO-CNAE             PIC XX.
+       01 ST-ARQUIVO-CKPT              PIC XX.
+       01 ST-ARQUIVO-REJ                PIC XX.
+       01 ST-ARQUIVO-SEQ                PIC XX.
+       01 ST-ARQUIVO-HIST               PIC XX.
+       01 WS-SIT-ANT-ENCONTRADA         PIC X VALUE 'N'.
+       01 WS-SIT-CADASTRAL-ANTERIOR     PIC XX.
+       01 WS-DATA-MUDANCA-SIT           PIC 9(008).
+       01 WS-MARCA-FIM-REGISTRO         PIC X VALUE '|'.
+       01 WS-MOTIVO-REJEICAO            PIC X(040).
+       01 WS-CONT-REJEITADO-EMP         PIC 9(007) VALUE ZERO.
+       01 WS-CONT-REJEITADO-CNAE        PIC 9(007) VALUE ZERO.
+       01 WS-CKPT-PASSO                PIC 9 VALUE 0.
+       01 WS-CKPT-ARQUIVO              PIC 99 VALUE 0.
+       01 WS-RESTART-IND                PIC X VALUE 'N'.
        01 WS-EOF                      PIC X VALUE 'N'.
+       01 WS-EOF-SOC                  PIC X VALUE 'N'.
        01 WS-COD-SOCIO                PIC 9(011) VALUE 1.
        01 WS-PASSO-ARQUIVO            PIC 9 VALUE 0.
+       01 WS-MODO-CARGA               PIC X VALUE 'F'.
+       01 WS-SOCIO-ENCONTRADO         PIC X VALUE 'N'.
+       01 WS-COD-SOCIO-ENCONTRADO     PIC 9(011).
+       01 WS-CONT-LIDO-TIPO1          PIC 9(007) VALUE ZERO.
+       01 WS-CONT-LIDO-TIPO2          PIC 9(007) VALUE ZERO.
+       01 WS-CONT-LIDO-TIPO6          PIC 9(007) VALUE ZERO.
+       01 WS-CONT-GRAVADO-EMP         PIC 9(007) VALUE ZERO.
+       01 WS-CONT-GRAVADO-SOC         PIC 9(007) VALUE ZERO.
+       01 WS-CONT-GRAVADO-CNAE        PIC 9(007) VALUE ZERO.
+       01 WS-CONT-DIFERENCA           PIC S9(007) VALUE ZERO.
+       01 WS-HORA-INICIO               PIC 9(008) VALUE ZERO.
+       01 WS-HORA-FIM                  PIC 9(008) VALUE ZERO.
+       01 WS-SEGUNDOS-INICIO           PIC 9(007) VALUE ZERO.
+       01 WS-SEGUNDOS-FIM              PIC 9(007) VALUE ZERO.
+       01 WS-DURACAO-SEGUNDOS          PIC S9(007) VALUE ZERO.
+       01 WS-HH-INI                    PIC 99.
+       01 WS-MM-INI                    PIC 99.
+       01 WS-SS-INI                    PIC 99.
+       01 WS-HH-FIM                    PIC 99.
+       01 WS-MM-FIM                    PIC 99.
+       01 WS-SS-FIM                    PIC 99.
+       01 WS-PARM-SUFIXO-DATA           PIC X(006) VALUE 'D00124'.
+       01 WS-PARM-QTD-ARQUIVOS          PIC 99 VALUE 20.
+       01 WS-PARM-SUFIXO-DATA-IN        PIC X(006).
+       01 WS-PARM-QTD-ARQUIVOS-IN       PIC 99.
+       01 WS-NUM-ARQ-EDIT                PIC 9(005).
+       01 WS-NOME-ARQ1                   PIC X(040).
 
        COPY "REGISTRO-RFB.cpy".
        COPY "REGISTRO-RFB-SOCIO.cpy".
@@ -200,33 +278,75 @@
        PROCEDURE DIVISION.
        0001-MAIN-PARA.
            DISPLAY 'INICIANDO A LEITURA DOS ARQUIVOS ...'.
+           ACCEPT WS-HORA-INICIO FROM TIME.
+           PERFORM 0013-LER-PARAMETROS.
+           PERFORM 0014-MONTAR-NOMES-ARQUIVO.
+           PERFORM 0010-LER-CHECKPOINT.
+           PERFORM 0017-LER-SEQUENCIA-SOCIO.
            PERFORM 0002-ABRIR-ARQUIVO.
+           PERFORM 0018-GRAVAR-SEQUENCIA-SOCIO.
+           PERFORM 0012-LIMPAR-CHECKPOINT.
+           ACCEPT WS-HORA-FIM FROM TIME.
+           PERFORM 0009-EMITIR-TOTAIS-CONTROLE.
            GOBACK.
        0002-ABRIR-ARQUIVO.
-           PERFORM 2 TIMES
+           PERFORM 0007-DETECTAR-MODO-CARGA.
+           OPEN OUTPUT ARQ-REJEITADOS.
+           OPEN EXTEND ARQ-HISTORICO-SIT.
+           IF ST-ARQUIVO-HIST IS EQUAL TO '35' THEN
+              OPEN OUTPUT ARQ-HISTORICO-SIT
+           END-IF.
+           PERFORM 3 TIMES
              ADD 1 TO WS-PASSO-ARQUIVO GIVING WS-PASSO-ARQUIVO
 
              IF WS-PASSO-ARQUIVO IS EQUAL TO 1 THEN
-                     DISPLAY 'EXECUTANDO PASSO 1/2 - EMPRESAS'
-                     OPEN OUTPUT ARQ-EMPRESAS
+                     DISPLAY 'EXECUTANDO PASSO 1/3 - EMPRESAS'
+                     IF WS-MODO-CARGA IS EQUAL TO 'D' OR
+                        WS-RESTART-IND IS EQUAL TO 'S'
+                             OPEN I-O ARQ-EMPRESAS
+                     ELSE
+                             OPEN OUTPUT ARQ-EMPRESAS
+                     END-IF
              END-IF
              IF WS-PASSO-ARQUIVO IS EQUAL TO 2 THEN
-                     DISPLAY 'EXECUTANDO PASSO 2/2 - SOCIOS'
-                     OPEN OUTPUT ARQ-SOCIOS
+                     DISPLAY 'EXECUTANDO PASSO 2/3 - SOCIOS'
+                     IF WS-MODO-CARGA IS EQUAL TO 'D' OR
+                        WS-RESTART-IND IS EQUAL TO 'S'
+                             OPEN I-O ARQ-SOCIOS
+                     ELSE
+                             OPEN OUTPUT ARQ-SOCIOS
+                     END-IF
+             END-IF
+             IF WS-PASSO-ARQUIVO IS EQUAL TO 3 THEN
+                     DISPLAY 'EXECUTANDO PASSO 3/3 - CNAE SECUNDARIA'
+                     IF WS-RESTART-IND IS EQUAL TO 'S'
+                             OPEN I-O ARQ-CNAE
+                     ELSE
+                             OPEN OUTPUT ARQ-CNAE
+                     END-IF
              END-IF
 
-             MOVE 'N' TO WS-EOF
-             DISPLAY 'LENDO ARQUIVO K3241.K03200DV.D00124.L00001 ...'
-             OPEN INPUT ARQ1
-             PERFORM UNTIL WS-EOF IS EQUAL TO 'Y'
-                   READ ARQ1
-                   AT END MOVE 'Y' TO WS-EOF
-                   NOT AT END PERFORM
-                      MOVE FD-REG-ARQ1 TO REGISTRO-RFB
-                      PERFORM 0003-GRAVAR-REGISTRO
-                   END-PERFORM
-             END-PERFORM
-             CLOSE ARQ1
+             IF (WS-PASSO-ARQUIVO IS GREATER THAN WS-CKPT-PASSO OR
+                (WS-PASSO-ARQUIVO IS EQUAL TO WS-CKPT-PASSO AND
+                 1 IS GREATER THAN WS-CKPT-ARQUIVO)) AND
+                1 IS LESS THAN OR EQUAL TO WS-PARM-QTD-ARQUIVOS THEN
+                     MOVE 'N' TO WS-EOF
+                     DISPLAY 'LENDO ARQUIVO L00001 ...'
+                     OPEN INPUT ARQ1
+                     PERFORM UNTIL WS-EOF IS EQUAL TO 'Y'
+                           READ ARQ1
+                           AT END MOVE 'Y' TO WS-EOF
+                           NOT AT END PERFORM
+                              MOVE FD-REG-ARQ1 TO REGISTRO-RFB
+                              PERFORM 0003-GRAVAR-REGISTRO
+                           END-PERFORM
+                     END-PERFORM
+                     CLOSE ARQ1
+                     MOVE 1 TO WS-CKPT-ARQUIVO
+                     PERFORM 0011-GRAVAR-CHECKPOINT
+             ELSE
+                     DISPLAY 'ARQUIVO L00001 JA PROCESSADO - PULANDO'
+             END-IF
              MOVE 'N' TO WS-EOF
 
              IF WS-PASSO-ARQUIVO IS EQUAL TO 1 THEN
@@ -235,9 +355,21 @@
              IF WS-PASSO-ARQUIVO IS EQUAL TO 2 THEN
                      CLOSE ARQ-SOCIOS
              END-IF
+             IF WS-PASSO-ARQUIVO IS EQUAL TO 3 THEN
+                     CLOSE ARQ-CNAE
+             END-IF
            END-PERFORM
+           CLOSE ARQ-REJEITADOS.
+           CLOSE ARQ-HISTORICO-SIT.
            DISPLAY 'FIM DA GERACAO DOS ARQUIVOS.'.
        0003-GRAVAR-REGISTRO.
+           IF WS-PASSO-ARQUIVO IS EQUAL TO 1 THEN
+                   EVALUATE RRF-TIPO-REGISTRO
+                     WHEN 1 ADD 1 TO WS-CONT-LIDO-TIPO1
+                     WHEN 2 ADD 1 TO WS-CONT-LIDO-TIPO2
+                     WHEN 6 ADD 1 TO WS-CONT-LIDO-TIPO6
+                   END-EVALUATE
+           END-IF.
            IF RRF-TIPO-REGISTRO IS EQUAL TO 2 AND WS-PASSO-ARQUIVO IS
                    EQUAL TO 2 THEN
                    MOVE REGISTRO-RFB TO REGISTRO-RFB-SOCIO
@@ -254,13 +386,323 @@
                    PERFORM 0006-GRAVAR-REGISTRO-CNAE
            END-IF.
        0004-GRAVAR-REGISTRO-SOCIO.
-           MOVE WS-COD-SOCIO TO RRS-COD-SOCIO.
-           MOVE REGISTRO-RFB-SOCIO TO FD-REG-SOCIO.
-           WRITE FD-REG-SOCIO.
-           ADD 1 WS-COD-SOCIO GIVING WS-COD-SOCIO.
+           IF WS-MODO-CARGA IS EQUAL TO 'F' THEN
+                   MOVE WS-COD-SOCIO TO RRS-COD-SOCIO
+                   MOVE REGISTRO-RFB-SOCIO TO FD-REG-SOCIO
+                   WRITE FD-REG-SOCIO
+                     INVALID KEY
+                        CONTINUE
+                     NOT INVALID KEY
+                        ADD 1 TO WS-CONT-GRAVADO-SOC
+                   END-WRITE
+                   ADD 1 WS-COD-SOCIO GIVING WS-COD-SOCIO
+           ELSE
+                   PERFORM 0008-LOCALIZAR-SOCIO-EXISTENTE
+                   EVALUATE TRUE
+                     WHEN RRS-TIPO-ATUALIZACAO IS EQUAL TO '3'
+                        IF WS-SOCIO-ENCONTRADO IS EQUAL TO 'S'
+                           DELETE ARQ-SOCIOS RECORD
+                             INVALID KEY
+                                CONTINUE
+                           END-DELETE
+                        END-IF
+                     WHEN WS-SOCIO-ENCONTRADO IS EQUAL TO 'S'
+                        MOVE REGISTRO-RFB-SOCIO TO FD-REG-SOCIO
+                        MOVE WS-COD-SOCIO-ENCONTRADO TO FRS-COD-SOCIO
+                        REWRITE FD-REG-SOCIO
+                          INVALID KEY
+                             CONTINUE
+                          NOT INVALID KEY
+                             ADD 1 TO WS-CONT-GRAVADO-SOC
+                        END-REWRITE
+                     WHEN OTHER
+                        MOVE WS-COD-SOCIO TO RRS-COD-SOCIO
+                        MOVE REGISTRO-RFB-SOCIO TO FD-REG-SOCIO
+                        WRITE FD-REG-SOCIO
+                          INVALID KEY
+                             CONTINUE
+                          NOT INVALID KEY
+                             ADD 1 TO WS-CONT-GRAVADO-SOC
+                        END-WRITE
+                        ADD 1 WS-COD-SOCIO GIVING WS-COD-SOCIO
+                   END-EVALUATE
+           END-IF.
        0005-GRAVAR-REGISTRO-EMPRESA.
-           MOVE REGISTRO-RFB-EMPRESA TO FD-REG-EMPRESA.
-           WRITE FD-REG-EMPRESA.
+           IF RRE-FIM-REGISTRO IS NOT EQUAL TO
+              WS-MARCA-FIM-REGISTRO THEN
+                   IF RRE-FIM-REGISTRO IS EQUAL TO SPACE THEN
+                           MOVE 'REGISTRO TRUNCADO'
+                             TO WS-MOTIVO-REJEICAO
+                   ELSE
+                           MOVE 'MARCADOR DE FIM DE REGISTRO INVALIDO'
+                             TO WS-MOTIVO-REJEICAO
+                   END-IF
+                   PERFORM 0015-GRAVAR-REJEITADO-EMPRESA
+           ELSE
+                   IF WS-MODO-CARGA IS EQUAL TO 'D' AND
+                      RRE-TIPO-ATUALIZACAO IS NOT EQUAL TO '3' THEN
+                           PERFORM 0019-CAPTURAR-SITUACAO-ANTERIOR
+                   END-IF
+                   MOVE REGISTRO-RFB-EMPRESA TO FD-REG-EMPRESA
+                   IF WS-MODO-CARGA IS EQUAL TO 'F' THEN
+                           WRITE FD-REG-EMPRESA
+                             INVALID KEY
+                                CONTINUE
+                             NOT INVALID KEY
+                                ADD 1 TO WS-CONT-GRAVADO-EMP
+                           END-WRITE
+                   ELSE
+                           EVALUATE RRE-TIPO-ATUALIZACAO
+                             WHEN '3'
+                                DELETE ARQ-EMPRESAS RECORD
+                                  INVALID KEY
+                                     CONTINUE
+                                END-DELETE
+                             WHEN OTHER
+                                WRITE FD-REG-EMPRESA
+                                  INVALID KEY
+                                     REWRITE FD-REG-EMPRESA
+                                       INVALID KEY
+                                          CONTINUE
+                                       NOT INVALID KEY
+                                          ADD 1 TO WS-CONT-GRAVADO-EMP
+                                     END-REWRITE
+                                  NOT INVALID KEY
+                                     ADD 1 TO WS-CONT-GRAVADO-EMP
+                                END-WRITE
+                                PERFORM 0020-REGISTRAR-MUDANCA-SITUACAO
+                           END-EVALUATE
+                   END-IF
+           END-IF.
+       0019-CAPTURAR-SITUACAO-ANTERIOR.
+           MOVE 'N' TO WS-SIT-ANT-ENCONTRADA.
+           MOVE RRE-CNPJ TO FRE-CNPJ.
+           READ ARQ-EMPRESAS
+             INVALID KEY
+                MOVE 'N' TO WS-SIT-ANT-ENCONTRADA
+             NOT INVALID KEY
+                MOVE 'S' TO WS-SIT-ANT-ENCONTRADA
+                MOVE FRE-SIT-CADASTRAL TO WS-SIT-CADASTRAL-ANTERIOR
+           END-READ.
+       0020-REGISTRAR-MUDANCA-SITUACAO.
+           IF WS-SIT-ANT-ENCONTRADA IS EQUAL TO 'S' AND
+              WS-SIT-CADASTRAL-ANTERIOR IS NOT EQUAL TO
+              RRE-SIT-CADASTRAL THEN
+              ACCEPT WS-DATA-MUDANCA-SIT FROM DATE YYYYMMDD
+              MOVE SPACES TO REG-HISTORICO-SIT
+              STRING RRE-CNPJ DELIMITED BY SIZE
+                     ';' DELIMITED BY SIZE
+                     WS-SIT-CADASTRAL-ANTERIOR DELIMITED BY SIZE
+                     ';' DELIMITED BY SIZE
+                     RRE-SIT-CADASTRAL DELIMITED BY SIZE
+                     ';' DELIMITED BY SIZE
+                     WS-DATA-MUDANCA-SIT DELIMITED BY SIZE
+                INTO REG-HISTORICO-SIT
+              END-STRING
+              WRITE REG-HISTORICO-SIT
+           END-IF.
        0006-GRAVAR-REGISTRO-CNAE.
-           MOVE REGISTRO-RFB-CNAE TO FD-REG-CNAE.
-           WRITE FD-REG-CNAE.
+           IF RRC-FIM-REGISTRO IS NOT EQUAL TO
+              WS-MARCA-FIM-REGISTRO THEN
+                   IF RRC-FIM-REGISTRO IS EQUAL TO SPACE THEN
+                           MOVE 'REGISTRO TRUNCADO'
+                             TO WS-MOTIVO-REJEICAO
+                   ELSE
+                           MOVE 'MARCADOR DE FIM DE REGISTRO INVALIDO'
+                             TO WS-MOTIVO-REJEICAO
+                   END-IF
+                   PERFORM 0016-GRAVAR-REJEITADO-CNAE
+           ELSE
+                   ADD 1 TO WS-CONT-GRAVADO-CNAE
+                   MOVE REGISTRO-RFB-CNAE TO FD-REG-CNAE
+                   WRITE FD-REG-CNAE
+           END-IF.
+       0007-DETECTAR-MODO-CARGA.
+           MOVE 'F' TO WS-MODO-CARGA.
+           MOVE 'N' TO WS-EOF.
+           OPEN INPUT ARQ1.
+           READ ARQ1
+             AT END
+                CONTINUE
+             NOT AT END
+                MOVE FD-REG-ARQ1 TO REGISTRO-RFB
+                IF RRF-INDICADOR-FULL-DIARIO IS EQUAL TO 'D'
+                   MOVE 'D' TO WS-MODO-CARGA
+                END-IF
+           END-READ.
+           CLOSE ARQ1.
+           IF WS-MODO-CARGA IS EQUAL TO 'D'
+              DISPLAY 'MODO DE CARGA: INCREMENTAL (DIARIO)'
+           ELSE
+              DISPLAY 'MODO DE CARGA: COMPLETA (FULL)'
+           END-IF.
+       0008-LOCALIZAR-SOCIO-EXISTENTE.
+           MOVE 'N' TO WS-SOCIO-ENCONTRADO.
+           MOVE RRS-CNPJ TO FRS-CNPJ.
+           START ARQ-SOCIOS KEY IS EQUAL TO FRS-CNPJ
+             INVALID KEY
+                MOVE 'N' TO WS-SOCIO-ENCONTRADO
+           END-START.
+           IF ST-ARQUIVO-SOC IS EQUAL TO '00' THEN
+              MOVE 'N' TO WS-EOF-SOC
+              PERFORM UNTIL WS-EOF-SOC IS EQUAL TO 'Y'
+                        OR WS-SOCIO-ENCONTRADO IS EQUAL TO 'S'
+                 READ ARQ-SOCIOS NEXT RECORD
+                   AT END
+                      MOVE 'Y' TO WS-EOF-SOC
+                   NOT AT END
+                      IF FRS-CNPJ IS NOT EQUAL TO RRS-CNPJ THEN
+                         MOVE 'Y' TO WS-EOF-SOC
+                      ELSE
+                         IF FRS-CPF-SOCIO IS EQUAL TO RRS-CPF-SOCIO AND
+                            FRS-IDENTIFICADOR-SOCIO IS EQUAL TO
+                               RRS-IDENTIFICADOR-SOCIO THEN
+                            MOVE 'S' TO WS-SOCIO-ENCONTRADO
+                            MOVE FRS-COD-SOCIO TO
+                               WS-COD-SOCIO-ENCONTRADO
+                         END-IF
+                      END-IF
+                 END-READ
+              END-PERFORM
+           END-IF.
+       0009-EMITIR-TOTAIS-CONTROLE.
+           DISPLAY '--- RELATORIO DE TOTAIS DE CONTROLE DA CARGA ---'.
+           DISPLAY 'REGISTROS TIPO 1 (EMPRESA) LIDOS DOS LOTES: '
+              WS-CONT-LIDO-TIPO1.
+           DISPLAY 'REGISTROS GRAVADOS EM EMPRESAS2TESTE.DAT: '
+              WS-CONT-GRAVADO-EMP.
+           COMPUTE WS-CONT-DIFERENCA = WS-CONT-LIDO-TIPO1 -
+              WS-CONT-GRAVADO-EMP.
+           DISPLAY 'DIFERENCA EMPRESA: ' WS-CONT-DIFERENCA.
+           DISPLAY 'REGISTROS DE EMPRESA REJEITADOS (VER '
+              'REJEITADOS-TESTE.DAT): ' WS-CONT-REJEITADO-EMP.
+           DISPLAY 'REGISTROS TIPO 2 (SOCIO) LIDOS DOS LOTES: '
+              WS-CONT-LIDO-TIPO2.
+           DISPLAY 'REGISTROS GRAVADOS EM SOCIOS2TESTE.DAT: '
+              WS-CONT-GRAVADO-SOC.
+           COMPUTE WS-CONT-DIFERENCA = WS-CONT-LIDO-TIPO2 -
+              WS-CONT-GRAVADO-SOC.
+           DISPLAY 'DIFERENCA SOCIO: ' WS-CONT-DIFERENCA.
+           DISPLAY 'REGISTROS TIPO 6 (CNAE SEC.) LIDOS DOS LOTES: '
+              WS-CONT-LIDO-TIPO6.
+           DISPLAY 'REGISTROS GRAVADOS EM CNAE2TESTE.DAT: '
+              WS-CONT-GRAVADO-CNAE.
+           COMPUTE WS-CONT-DIFERENCA = WS-CONT-LIDO-TIPO6 -
+              WS-CONT-GRAVADO-CNAE.
+           DISPLAY 'DIFERENCA CNAE: ' WS-CONT-DIFERENCA.
+           DISPLAY 'REGISTROS DE CNAE REJEITADOS (VER '
+              'REJEITADOS-TESTE.DAT): ' WS-CONT-REJEITADO-CNAE.
+           MOVE WS-HORA-INICIO(1:2) TO WS-HH-INI.
+           MOVE WS-HORA-INICIO(3:2) TO WS-MM-INI.
+           MOVE WS-HORA-INICIO(5:2) TO WS-SS-INI.
+           MOVE WS-HORA-FIM(1:2) TO WS-HH-FIM.
+           MOVE WS-HORA-FIM(3:2) TO WS-MM-FIM.
+           MOVE WS-HORA-FIM(5:2) TO WS-SS-FIM.
+           COMPUTE WS-SEGUNDOS-INICIO = WS-HH-INI * 3600 +
+              WS-MM-INI * 60 + WS-SS-INI.
+           COMPUTE WS-SEGUNDOS-FIM = WS-HH-FIM * 3600 +
+              WS-MM-FIM * 60 + WS-SS-FIM.
+           COMPUTE WS-DURACAO-SEGUNDOS = WS-SEGUNDOS-FIM -
+              WS-SEGUNDOS-INICIO.
+           IF WS-DURACAO-SEGUNDOS IS LESS THAN ZERO THEN
+                   ADD 86400 TO WS-DURACAO-SEGUNDOS
+           END-IF.
+           DISPLAY 'HORARIO DE INICIO DO JOB (HHMMSSCC): '
+              WS-HORA-INICIO.
+           DISPLAY 'HORARIO DE TERMINO DO JOB (HHMMSSCC): '
+              WS-HORA-FIM.
+           DISPLAY 'DURACAO TOTAL DO PROCESSAMENTO (SEGUNDOS): '
+              WS-DURACAO-SEGUNDOS.
+       0010-LER-CHECKPOINT.
+           MOVE 0 TO WS-CKPT-PASSO.
+           MOVE 0 TO WS-CKPT-ARQUIVO.
+           MOVE 'N' TO WS-RESTART-IND.
+           OPEN INPUT ARQ-CHECKPOINT.
+           IF ST-ARQUIVO-CKPT IS EQUAL TO '00' THEN
+                   READ ARQ-CHECKPOINT
+                     AT END CONTINUE
+                     NOT AT END
+                        MOVE REG-CKPT-PASSO TO WS-CKPT-PASSO
+                        MOVE REG-CKPT-ARQUIVO TO WS-CKPT-ARQUIVO
+                        MOVE 'S' TO WS-RESTART-IND
+                   END-READ
+                   CLOSE ARQ-CHECKPOINT
+           END-IF.
+           IF WS-RESTART-IND IS EQUAL TO 'S' THEN
+                   DISPLAY 'CHECKPOINT ENCONTRADO - RETOMANDO CARGA'
+                   DISPLAY 'PASSO: ' WS-CKPT-PASSO
+                      ' ARQUIVO: ' WS-CKPT-ARQUIVO
+           END-IF.
+       0011-GRAVAR-CHECKPOINT.
+           MOVE WS-PASSO-ARQUIVO TO REG-CKPT-PASSO.
+           MOVE WS-CKPT-ARQUIVO TO REG-CKPT-ARQUIVO.
+           OPEN OUTPUT ARQ-CHECKPOINT.
+           WRITE REG-CHECKPOINT.
+           CLOSE ARQ-CHECKPOINT.
+       0012-LIMPAR-CHECKPOINT.
+           MOVE 0 TO REG-CKPT-PASSO.
+           MOVE 0 TO REG-CKPT-ARQUIVO.
+           OPEN OUTPUT ARQ-CHECKPOINT.
+           WRITE REG-CHECKPOINT.
+           CLOSE ARQ-CHECKPOINT.
+       0013-LER-PARAMETROS.
+           DISPLAY 'SUFIXO DE DATA DO LOTE (BRANCO = '
+              WS-PARM-SUFIXO-DATA '): '.
+           MOVE SPACES TO WS-PARM-SUFIXO-DATA-IN.
+           ACCEPT WS-PARM-SUFIXO-DATA-IN.
+           IF WS-PARM-SUFIXO-DATA-IN IS NOT EQUAL TO SPACES THEN
+                   MOVE WS-PARM-SUFIXO-DATA-IN TO WS-PARM-SUFIXO-DATA
+           END-IF.
+           DISPLAY 'QUANTIDADE DE ARQUIVOS DE LOTE (BRANCO = '
+              WS-PARM-QTD-ARQUIVOS '): '.
+           MOVE ZEROES TO WS-PARM-QTD-ARQUIVOS-IN.
+           ACCEPT WS-PARM-QTD-ARQUIVOS-IN.
+           IF WS-PARM-QTD-ARQUIVOS-IN IS GREATER THAN ZERO THEN
+                   MOVE WS-PARM-QTD-ARQUIVOS-IN TO WS-PARM-QTD-ARQUIVOS
+           END-IF.
+           DISPLAY 'SUFIXO UTILIZADO: ' WS-PARM-SUFIXO-DATA.
+           DISPLAY 'QUANTIDADE DE ARQUIVOS: ' WS-PARM-QTD-ARQUIVOS.
+       0014-MONTAR-NOMES-ARQUIVO.
+           MOVE 1 TO WS-NUM-ARQ-EDIT.
+           STRING 'dados/K3241.K03200DV.' DELIMITED BY SIZE
+                  WS-PARM-SUFIXO-DATA DELIMITED BY SIZE
+                  '.L' DELIMITED BY SIZE
+                  WS-NUM-ARQ-EDIT DELIMITED BY SIZE
+             INTO WS-NOME-ARQ1
+           END-STRING.
+       0015-GRAVAR-REJEITADO-EMPRESA.
+           ADD 1 TO WS-CONT-REJEITADO-EMP.
+           MOVE SPACES TO REG-REJEITADO.
+           STRING 'CNPJ: ' DELIMITED BY SIZE
+                  RRE-CNPJ DELIMITED BY SIZE
+                  ' MOTIVO: ' DELIMITED BY SIZE
+                  WS-MOTIVO-REJEICAO DELIMITED BY SIZE
+             INTO REG-REJEITADO
+           END-STRING.
+           WRITE REG-REJEITADO.
+       0016-GRAVAR-REJEITADO-CNAE.
+           ADD 1 TO WS-CONT-REJEITADO-CNAE.
+           MOVE SPACES TO REG-REJEITADO.
+           STRING 'CNPJ: ' DELIMITED BY SIZE
+                  RRC-CNPJ DELIMITED BY SIZE
+                  ' MOTIVO: ' DELIMITED BY SIZE
+                  WS-MOTIVO-REJEICAO DELIMITED BY SIZE
+             INTO REG-REJEITADO
+           END-STRING.
+           WRITE REG-REJEITADO.
+       0017-LER-SEQUENCIA-SOCIO.
+           OPEN INPUT ARQ-SEQ-SOCIO.
+           IF ST-ARQUIVO-SEQ IS EQUAL TO '00' THEN
+                   READ ARQ-SEQ-SOCIO
+                     AT END CONTINUE
+                     NOT AT END
+                        MOVE REG-SEQ-SOCIO TO WS-COD-SOCIO
+                   END-READ
+                   CLOSE ARQ-SEQ-SOCIO
+           END-IF.
+           DISPLAY 'PROXIMO CODIGO DE SOCIO A GERAR: ' WS-COD-SOCIO.
+       0018-GRAVAR-SEQUENCIA-SOCIO.
+           MOVE WS-COD-SOCIO TO REG-SEQ-SOCIO.
+           OPEN OUTPUT ARQ-SEQ-SOCIO.
+           WRITE REG-SEQ-SOCIO.
+           CLOSE ARQ-SEQ-SOCIO.
