@@ -0,0 +1,168 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RANKING-CAPITAL-SOCIAL.
+
+      ****************************************************************
+      * JOB BATCH: VARRE EMPRESAS2.DAT E MONTA O RANKING DAS N        *
+      * EMPRESAS COM MAIOR CAPITAL SOCIAL DECLARADO (RRE-CAPITAL-     *
+      * SOCIAL-EMP). O PARM DE UF (BRANCO = TODAS AS UF) RESTRINGE O  *
+      * RANKING A UMA UNICA UF; O RANKING E MANTIDO EM MEMORIA, EM    *
+      * ORDEM DECRESCENTE, POR INSERCAO DIRETA NA TABELA TOP-N        *
+      * DURANTE A VARREDURA UNICA DO ARQUIVO.                         *
+      ****************************************************************
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+         SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-EMPRESAS ASSIGN TO "dados/empresas2.dat"
+                   ORGANIZATION INDEXED
+                   ACCESS MODE DYNAMIC
+                   RECORD KEY IS FRE-CNPJ
+                   ALTERNATE KEY IS FRE-RAZAO-SOCIAL WITH DUPLICATES
+                   ALTERNATE KEY IS FRE-UF-MUNICIPIO WITH DUPLICATES
+                   STATUS ST-ARQUIVO-EMP.
+
+           SELECT ARQ-SAIDA ASSIGN TO
+                   "dados/ranking-capital-social.dat"
+                   ORGANIZATION LINE SEQUENTIAL
+                   ACCESS MODE IS SEQUENTIAL
+                   STATUS ST-ARQUIVO-SAI.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ARQ-EMPRESAS.
+       COPY "FD-REG-EMPRESA.cpy".
+
+       FD ARQ-SAIDA.
+       01 REG-SAIDA                   PIC X(250).
+
+       WORKING-STORAGE SECTION.
+
+       01 ST-ARQUIVO-EMP              PIC XX.
+       01 ST-ARQUIVO-SAI              PIC XX.
+       01 WS-EOF                      PIC X VALUE 'N'.
+       01 WS-PARM-UF                  PIC X(002) VALUE SPACES.
+       01 WS-PARM-QTD-RANKING         PIC 99 VALUE 10.
+       01 WS-PARM-QTD-RANKING-IN      PIC 99.
+       01 WS-TOTAL-LIDOS              PIC 9(007) VALUE ZERO.
+       01 WS-TOTAL-CONSIDERADOS       PIC 9(007) VALUE ZERO.
+       01 WS-RANK-QTD                 PIC 99 VALUE ZERO.
+       01 WS-RANK-POS                 PIC 99.
+       01 WS-RANK-SHIFT               PIC 99.
+
+       01 WS-RANK-TAB.
+          05 WS-RANK-ITEM OCCURS 50 TIMES.
+             10 WS-RANK-CNPJ          PIC 9(014) VALUE ZERO.
+             10 WS-RANK-RAZAO         PIC X(040) VALUE SPACES.
+             10 WS-RANK-UF            PIC X(002) VALUE SPACES.
+             10 WS-RANK-MUNICIPIO     PIC X(050) VALUE SPACES.
+             10 WS-RANK-CAPITAL       PIC 9(012)V99 VALUE ZERO.
+
+       01 WS-RANK-CAPITAL-EDIT        PIC ZZZ.ZZZ.ZZZ.ZZ9,99.
+
+       COPY "REGISTRO-RFB-EMPRESA.cpy".
+
+       PROCEDURE DIVISION.
+       0001-MAIN-PARA.
+           DISPLAY 'RANKING DAS MAIORES EMPRESAS POR CAPITAL SOCIAL'.
+           DISPLAY 'UF PARA RESTRINGIR O RANKING (BRANCO = TODAS): '.
+           MOVE SPACES TO WS-PARM-UF.
+           ACCEPT WS-PARM-UF.
+           DISPLAY 'QUANTIDADE DE EMPRESAS NO RANKING (DEFAULT '
+              WS-PARM-QTD-RANKING '): '.
+           MOVE ZEROES TO WS-PARM-QTD-RANKING-IN.
+           ACCEPT WS-PARM-QTD-RANKING-IN.
+           IF WS-PARM-QTD-RANKING-IN IS GREATER THAN ZERO AND
+              WS-PARM-QTD-RANKING-IN IS LESS THAN OR EQUAL TO 50 THEN
+                   MOVE WS-PARM-QTD-RANKING-IN TO WS-PARM-QTD-RANKING
+           END-IF.
+           DISPLAY 'UF UTILIZADA (BRANCO = TODAS)......: '
+              WS-PARM-UF.
+           DISPLAY 'TAMANHO DO RANKING..................: '
+              WS-PARM-QTD-RANKING.
+           PERFORM 0002-PROCESSAR-EMPRESAS.
+           PERFORM 0005-GRAVAR-RANKING.
+           DISPLAY 'TOTAL DE EMPRESAS LIDAS.............: '
+              WS-TOTAL-LIDOS.
+           DISPLAY 'TOTAL DE EMPRESAS CONSIDERADAS (UF).: '
+              WS-TOTAL-CONSIDERADOS.
+           DISPLAY 'FIM DO RANKING DE CAPITAL SOCIAL.'.
+           GOBACK.
+
+       0002-PROCESSAR-EMPRESAS.
+           OPEN INPUT ARQ-EMPRESAS.
+           MOVE 'N' TO WS-EOF.
+           PERFORM UNTIL WS-EOF IS EQUAL TO 'Y'
+             READ ARQ-EMPRESAS NEXT RECORD
+               AT END MOVE 'Y' TO WS-EOF
+               NOT AT END
+                  ADD 1 TO WS-TOTAL-LIDOS
+                  MOVE FD-REG-EMPRESA TO REGISTRO-RFB-EMPRESA
+                  IF WS-PARM-UF IS EQUAL TO SPACES OR
+                     RRE-UF IS EQUAL TO WS-PARM-UF THEN
+                     ADD 1 TO WS-TOTAL-CONSIDERADOS
+                     PERFORM 0003-INSERIR-RANKING
+                  END-IF
+             END-READ
+           END-PERFORM.
+           CLOSE ARQ-EMPRESAS.
+
+       0003-INSERIR-RANKING.
+           PERFORM VARYING WS-RANK-POS FROM 1 BY 1
+             UNTIL WS-RANK-POS > WS-PARM-QTD-RANKING
+             IF RRE-CAPITAL-SOCIAL-EMP IS GREATER THAN
+                WS-RANK-CAPITAL(WS-RANK-POS) THEN
+                PERFORM 0004-DESLOCAR-E-INSERIR
+                MOVE 99 TO WS-RANK-POS
+             END-IF
+           END-PERFORM.
+
+       0004-DESLOCAR-E-INSERIR.
+           PERFORM VARYING WS-RANK-SHIFT FROM WS-PARM-QTD-RANKING
+             BY -1 UNTIL WS-RANK-SHIFT <= WS-RANK-POS
+             MOVE WS-RANK-CNPJ(WS-RANK-SHIFT - 1) TO
+                WS-RANK-CNPJ(WS-RANK-SHIFT)
+             MOVE WS-RANK-RAZAO(WS-RANK-SHIFT - 1) TO
+                WS-RANK-RAZAO(WS-RANK-SHIFT)
+             MOVE WS-RANK-UF(WS-RANK-SHIFT - 1) TO
+                WS-RANK-UF(WS-RANK-SHIFT)
+             MOVE WS-RANK-MUNICIPIO(WS-RANK-SHIFT - 1) TO
+                WS-RANK-MUNICIPIO(WS-RANK-SHIFT)
+             MOVE WS-RANK-CAPITAL(WS-RANK-SHIFT - 1) TO
+                WS-RANK-CAPITAL(WS-RANK-SHIFT)
+           END-PERFORM.
+           MOVE RRE-CNPJ TO WS-RANK-CNPJ(WS-RANK-POS).
+           MOVE RRE-RAZAO-SOCIAL TO WS-RANK-RAZAO(WS-RANK-POS).
+           MOVE RRE-UF TO WS-RANK-UF(WS-RANK-POS).
+           MOVE RRE-MUNICIPIO TO WS-RANK-MUNICIPIO(WS-RANK-POS).
+           MOVE RRE-CAPITAL-SOCIAL-EMP TO
+              WS-RANK-CAPITAL(WS-RANK-POS).
+           IF WS-RANK-QTD IS LESS THAN WS-PARM-QTD-RANKING THEN
+              ADD 1 TO WS-RANK-QTD
+           END-IF.
+
+       0005-GRAVAR-RANKING.
+           OPEN OUTPUT ARQ-SAIDA.
+           PERFORM VARYING WS-RANK-POS FROM 1 BY 1
+             UNTIL WS-RANK-POS > WS-RANK-QTD
+             MOVE SPACES TO REG-SAIDA
+             MOVE WS-RANK-CAPITAL(WS-RANK-POS) TO WS-RANK-CAPITAL-EDIT
+             STRING WS-RANK-POS DELIMITED BY SIZE
+                    ';' DELIMITED BY SIZE
+                    WS-RANK-CNPJ(WS-RANK-POS) DELIMITED BY SIZE
+                    ';' DELIMITED BY SIZE
+                    WS-RANK-RAZAO(WS-RANK-POS) DELIMITED BY SIZE
+                    ';' DELIMITED BY SIZE
+                    WS-RANK-UF(WS-RANK-POS) DELIMITED BY SIZE
+                    ';' DELIMITED BY SIZE
+                    WS-RANK-MUNICIPIO(WS-RANK-POS) DELIMITED BY SIZE
+                    ';' DELIMITED BY SIZE
+                    WS-RANK-CAPITAL-EDIT DELIMITED BY SIZE
+               INTO REG-SAIDA
+             END-STRING
+             WRITE REG-SAIDA
+             DISPLAY REG-SAIDA
+           END-PERFORM.
+           CLOSE ARQ-SAIDA.
