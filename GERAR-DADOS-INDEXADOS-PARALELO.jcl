@@ -0,0 +1,88 @@
+//GERDADPA JOB (CNPJ01),'CARGA MENSAL RFB PARALELA',CLASS=A,
+//             MSGCLASS=X,NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* JOB    : GERDADPA                                             *
+//* OBJETO : VERSAO PARALELIZADA DE GERDADOS (VER               *
+//*          GERAR-DADOS-INDEXADOS.JCL). EM VEZ DE LER OS 20      *
+//*          ARQUIVOS DE LOTE EM SEQUENCIA DENTRO DE UM UNICO     *
+//*          PASSO, CADA LOTE E EXTRAIDO EM SEU PROPRIO PASSO     *
+//*          (EXTLOT01 A EXTLOT20), RODANDO EM PARALELO SOB O     *
+//*          GERENCIADOR DE JOBS (SCHEDULER), GRAVANDO PARES DE   *
+//*          ARQUIVOS INTERMEDIARIOS EXTRATO-TIPO1/TIPO2. O PASSO  *
+//*          CONSOLIDA LE OS 40 INTERMEDIARIOS E POPULA OS         *
+//*          ARQUIVOS INDEXADOS DE EMPRESAS E SOCIOS, DA MESMA     *
+//*          FORMA QUE O PASSO EXECUTA DO JOB GERDADOS FAZIA.      *
+//* RESTART: COMO OS PASSOS EXTLOTnn SAO INDEPENDENTES ENTRE SI,   *
+//*          UM ABEND EM QUALQUER UM DELES PERMITE REINICIAR O JOB *
+//*          A PARTIR DAQUELE PASSO ESPECIFICO (RESTART=EXTLOTnn), *
+//*          SEM REPETIR OS DEMAIS LOTES JA EXTRAIDOS. UM ABEND NO *
+//*          PASSO CONSOLIDA PERMITE RESTART=CONSOLIDA, SEM REFAZER*
+//*          A EXTRACAO.                                          *
+//* NOTA   : OS DDs ARQLOTE/TIPO1/TIPO2/SOCIOS/EMPRESAS ABAIXO     *
+//*          DOCUMENTAM A TOPOLOGIA DE ARQUIVOS DO DEPLOY EM       *
+//*          MAINFRAME. OS FONTES ATUAIS (EXTRAIR-LOTE-RFB.COB E   *
+//*          CONSOLIDAR-LOTE-RFB.COB) RESOLVEM SEUS SELECTs POR    *
+//*          CAMINHO LITERAL/VARIAVEL MONTADA EM TEMPO DE EXECUCAO *
+//*          (PADRAO GNUCOBOL), NAO POR DDNAME; ESTES DDs SAO      *
+//*          ILUSTRATIVOS DO QUE UM PORTE PARA ENTERPRISE COBOL    *
+//*          EXIGIRIA E NAO GOVERNAM A I/O REAL DESTA EXECUCAO.    *
+//*--------------------------------------------------------------*
+//COMPILA1 EXEC PGM=IGYWCL,
+//             PARM.COB='LIB,APOST,NOSEQ'
+//COB.SYSIN   DD DSN=&SYSUID..FONTE.COBOL(EXTLOTE),DISP=SHR
+//COB.SYSLIB  DD DSN=&SYSUID..FONTE.COPY,DISP=SHR
+//LKED.SYSLMOD DD DSN=&SYSUID..LOAD.LIB(EXTLOTE),DISP=SHR
+//COMPILA2 EXEC PGM=IGYWCL,
+//             PARM.COB='LIB,APOST,NOSEQ'
+//COB.SYSIN   DD DSN=&SYSUID..FONTE.COBOL(CONSOLIDA),DISP=SHR
+//COB.SYSLIB  DD DSN=&SYSUID..FONTE.COPY,DISP=SHR
+//LKED.SYSLMOD DD DSN=&SYSUID..LOAD.LIB(CONSOLIDA),DISP=SHR
+//*--------------------------------------------------------------*
+//* PASSOS EXTLOT01 A EXTLOT20: UM POR ARQUIVO DE LOTE. O         *
+//* SCHEDULER PODE DISPARAR TODOS SIMULTANEAMENTE, POIS NENHUM LE *
+//* OU ESCREVE ARQUIVO COMPARTILHADO COM OS DEMAIS.               *
+//*--------------------------------------------------------------*
+//EXTLOT01 EXEC PGM=EXTLOTE,COND=(0,NE,COMPILA1),PARM='01'
+//STEPLIB  DD DSN=&SYSUID..LOAD.LIB,DISP=SHR
+//ARQLOTE  DD DSN=&SYSUID..RFB.LOTE(01),DISP=SHR
+//TIPO1    DD DSN=&SYSUID..RFB.EXTRATO.TIPO1(01),
+//             DISP=(NEW,CATLG,DELETE),SPACE=(CYL,(5,5))
+//TIPO2    DD DSN=&SYSUID..RFB.EXTRATO.TIPO2(01),
+//             DISP=(NEW,CATLG,DELETE),SPACE=(CYL,(5,5))
+//SYSOUT   DD SYSOUT=*
+//*   ... OS PASSOS EXTLOT02 A EXTLOT20 REPETEM O MESMO PADRAO,  *
+//*       TROCANDO O PARM E O SUFIXO (02) A (20) NOS DDs ARQLOTE,*
+//*       TIPO1 E TIPO2, OMITIDOS AQUI POR BREVIDADE.             *
+//*--------------------------------------------------------------*
+//* PASSO CONSOLIDA: SO RODA SE TODOS OS EXTLOTnn TERMINAREM OK.  *
+//* COND SO ACEITA 8 CONDICOES, INSUFICIENTE PARA OS 20 PASSOS    *
+//* EXTLOTnn; USA-SE IF/THEN PARA TESTAR O RC DE TODOS ELES (E DA *
+//* COMPILACAO) ANTES DE EXECUTAR A CONSOLIDACAO.                 *
+//* LE OS 40 ARQUIVOS INTERMEDIARIOS E POPULA EMPRESAS/SOCIOS.    *
+//*--------------------------------------------------------------*
+//        IF (COMPILA2.RC = 0) AND (EXTLOT01.RC = 0) AND
+//            (EXTLOT02.RC = 0) AND (EXTLOT03.RC = 0) AND
+//            (EXTLOT04.RC = 0) AND (EXTLOT05.RC = 0) AND
+//            (EXTLOT06.RC = 0) AND (EXTLOT07.RC = 0) AND
+//            (EXTLOT08.RC = 0) AND (EXTLOT09.RC = 0) AND
+//            (EXTLOT10.RC = 0) AND (EXTLOT11.RC = 0) AND
+//            (EXTLOT12.RC = 0) AND (EXTLOT13.RC = 0) AND
+//            (EXTLOT14.RC = 0) AND (EXTLOT15.RC = 0) AND
+//            (EXTLOT16.RC = 0) AND (EXTLOT17.RC = 0) AND
+//            (EXTLOT18.RC = 0) AND (EXTLOT19.RC = 0) AND
+//            (EXTLOT20.RC = 0) THEN
+//CONSOLIDA EXEC PGM=CONSOLIDA
+//STEPLIB  DD DSN=&SYSUID..LOAD.LIB,DISP=SHR
+//SOCIOS   DD DSN=&SYSUID..RFB.SOCIOS,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(50,25)),DCB=(RECFM=FB,LRECL=1200)
+//EMPRESAS DD DSN=&SYSUID..RFB.EMPRESAS,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(50,25)),DCB=(RECFM=FB,LRECL=1200)
+//SYSOUT   DD SYSOUT=*
+//        ENDIF
+//*--------------------------------------------------------------*
+//* VALIDA O RETURN CODE DA CONSOLIDACAO: SE DIFERENTE DE ZERO, O *
+//* PASSO ABAIXO NAO RODA E O JOB TERMINA COM O RC DE CONSOLIDA.  *
+//*--------------------------------------------------------------*
+//VALIDA   EXEC PGM=IEFBR14,COND=(0,NE,CONSOLIDA)
+//CHECADO  DD DSN=&SYSUID..RFB.CARGA.OK,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(1,1))
