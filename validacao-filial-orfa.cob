@@ -0,0 +1,139 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VALIDACAO-FILIAL-ORFA.
+
+      ****************************************************************
+      * JOB BATCH: CONFERE, PARA CADA FILIAL (RRE-IND-MATRIZ-FILIAL=2)*
+      * DE EMPRESAS2.DAT, SE EXISTE NA MESMA CARGA UMA MATRIZ         *
+      * (IND=1) COM A MESMA RAIZ DE 8 DIGITOS DE CNPJ, E LISTA AS     *
+      * FILIAIS ORFAS (SEM MATRIZ CORRESPONDENTE). USA SORT PELA      *
+      * RAIZ DO CNPJ COM O INDICADOR MATRIZ/FILIAL COMO CHAVE         *
+      * SECUNDARIA (1 ANTES DE 2), DE FORMA QUE, DENTRO DE CADA       *
+      * GRUPO DE RAIZ, A MATRIZ - SE EXISTIR - SEMPRE APARECE ANTES   *
+      * DAS FILIAIS NA OUTPUT PROCEDURE.                              *
+      ****************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-EMPRESAS ASSIGN TO "dados/empresas2.dat"
+                   ORGANIZATION INDEXED
+                   ACCESS MODE DYNAMIC
+                   RECORD KEY IS FRE-CNPJ
+                   ALTERNATE KEY IS FRE-RAZAO-SOCIAL WITH DUPLICATES
+                   ALTERNATE KEY IS FRE-UF-MUNICIPIO WITH DUPLICATES
+                   STATUS ST-ARQUIVO-EMP.
+
+           SELECT SORT-WORK ASSIGN TO "dados/filialorfa.srt".
+
+           SELECT ARQ-SAIDA ASSIGN TO
+                   "dados/validacao-filial-orfa.dat"
+                   ORGANIZATION LINE SEQUENTIAL
+                   ACCESS MODE IS SEQUENTIAL
+                   STATUS ST-ARQUIVO-SAI.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ARQ-EMPRESAS.
+       COPY "FD-REG-EMPRESA.cpy".
+
+       SD SORT-WORK.
+       01 SD-REG-TEMP.
+          05 SD-CNPJ-RAIZ             PIC 9(008).
+          05 SD-IND-MATRIZ-FILIAL     PIC 9.
+          05 SD-CNPJ                 PIC 9(014).
+          05 SD-RAZAO-SOCIAL         PIC X(150).
+
+       FD ARQ-SAIDA.
+       01 REG-SAIDA                   PIC X(250).
+
+       WORKING-STORAGE SECTION.
+
+       01 ST-ARQUIVO-EMP              PIC XX.
+       01 ST-ARQUIVO-SAI              PIC XX.
+       01 WS-EOF                      PIC X VALUE 'N'.
+       01 WS-EOF-SORT                 PIC X VALUE 'N'.
+       01 WS-PRIMEIRA-LINHA           PIC X VALUE 'S'.
+       01 WS-TOTAL-LIDOS              PIC 9(007) VALUE ZERO.
+       01 WS-TOTAL-FILIAIS-ORFAS      PIC 9(007) VALUE ZERO.
+       01 WS-MATRIZ-ENCONTRADA        PIC X VALUE 'N'.
+       01 WS-QUEBRA-CNPJ-RAIZ         PIC 9(008) VALUE ZERO.
+
+       COPY "REGISTRO-RFB-EMPRESA.cpy".
+
+       PROCEDURE DIVISION.
+       0001-MAIN-PARA.
+           DISPLAY 'VALIDACAO DE FILIAL ORFA (SEM MATRIZ NA CARGA)'.
+           SORT SORT-WORK
+               ON ASCENDING KEY SD-CNPJ-RAIZ SD-IND-MATRIZ-FILIAL
+               INPUT PROCEDURE IS 0002-SELECIONAR-EMPRESAS
+               OUTPUT PROCEDURE IS 0004-CONSOLIDAR-SAIDA.
+           DISPLAY 'TOTAL DE ESTABELECIMENTOS LIDOS.....: '
+              WS-TOTAL-LIDOS.
+           DISPLAY 'TOTAL DE FILIAIS ORFAS ENCONTRADAS...: '
+              WS-TOTAL-FILIAIS-ORFAS.
+           DISPLAY 'FIM DA VALIDACAO DE FILIAL ORFA.'.
+           GOBACK.
+
+       0002-SELECIONAR-EMPRESAS.
+           OPEN INPUT ARQ-EMPRESAS.
+           MOVE 'N' TO WS-EOF.
+           PERFORM UNTIL WS-EOF IS EQUAL TO 'Y'
+             READ ARQ-EMPRESAS NEXT RECORD
+               AT END MOVE 'Y' TO WS-EOF
+               NOT AT END
+                  ADD 1 TO WS-TOTAL-LIDOS
+                  MOVE FD-REG-EMPRESA TO REGISTRO-RFB-EMPRESA
+                  PERFORM 0003-LIBERAR-REGISTRO
+             END-READ
+           END-PERFORM.
+           CLOSE ARQ-EMPRESAS.
+
+       0003-LIBERAR-REGISTRO.
+           COMPUTE SD-CNPJ-RAIZ = FRE-CNPJ / 1000000.
+           MOVE RRE-IND-MATRIZ-FILIAL TO SD-IND-MATRIZ-FILIAL.
+           MOVE FRE-CNPJ TO SD-CNPJ.
+           MOVE RRE-RAZAO-SOCIAL TO SD-RAZAO-SOCIAL.
+           RELEASE SD-REG-TEMP.
+
+       0004-CONSOLIDAR-SAIDA.
+           OPEN OUTPUT ARQ-SAIDA.
+           MOVE 'N' TO WS-EOF-SORT.
+           PERFORM UNTIL WS-EOF-SORT IS EQUAL TO 'Y'
+             RETURN SORT-WORK
+               AT END MOVE 'Y' TO WS-EOF-SORT
+               NOT AT END PERFORM 0005-TRATAR-REGISTRO
+             END-RETURN
+           END-PERFORM.
+           CLOSE ARQ-SAIDA.
+
+       0005-TRATAR-REGISTRO.
+           IF WS-PRIMEIRA-LINHA IS EQUAL TO 'S' THEN
+              MOVE 'N' TO WS-PRIMEIRA-LINHA
+              MOVE SD-CNPJ-RAIZ TO WS-QUEBRA-CNPJ-RAIZ
+              MOVE 'N' TO WS-MATRIZ-ENCONTRADA
+           END-IF.
+           IF SD-CNPJ-RAIZ IS NOT EQUAL TO WS-QUEBRA-CNPJ-RAIZ THEN
+              MOVE SD-CNPJ-RAIZ TO WS-QUEBRA-CNPJ-RAIZ
+              MOVE 'N' TO WS-MATRIZ-ENCONTRADA
+           END-IF.
+           IF SD-IND-MATRIZ-FILIAL IS EQUAL TO 1 THEN
+              MOVE 'S' TO WS-MATRIZ-ENCONTRADA
+           ELSE
+              IF WS-MATRIZ-ENCONTRADA IS EQUAL TO 'N' THEN
+                 PERFORM 0006-GRAVAR-FILIAL-ORFA
+              END-IF
+           END-IF.
+
+       0006-GRAVAR-FILIAL-ORFA.
+           ADD 1 TO WS-TOTAL-FILIAIS-ORFAS.
+           MOVE SPACES TO REG-SAIDA.
+           STRING SD-CNPJ DELIMITED BY SIZE
+                  ';' DELIMITED BY SIZE
+                  SD-RAZAO-SOCIAL DELIMITED BY SIZE
+                  ';MATRIZ NAO ENCONTRADA NA CARGA (RAIZ '
+                    DELIMITED BY SIZE
+                  SD-CNPJ-RAIZ DELIMITED BY SIZE
+                  ')' DELIMITED BY SIZE
+             INTO REG-SAIDA
+           END-STRING.
+           WRITE REG-SAIDA.
