@@ -0,0 +1,147 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ROLLUP-CAPITAL-SOCIAL-GRUPO.
+
+      ****************************************************************
+      * JOB BATCH: AGRUPA TODOS OS ESTABELECIMENTOS (MATRIZ E         *
+      * FILIAIS) DE MESMA RAIZ DE CNPJ (8 PRIMEIROS DIGITOS DE        *
+      * FRE-CNPJ, MESMO CALCULO JA USADO POR "LISTAR FILIAIS DE UMA   *
+      * MATRIZ" EM LEITOR-RFB2.COB) E SOMA O CAPITAL SOCIAL E A       *
+      * QUANTIDADE DE ESTABELECIMENTOS DO GRUPO. USA SORT PELA RAIZ   *
+      * DO CNPJ E QUEBRA DE CONTROLE NA OUTPUT PROCEDURE, MESMO       *
+      * PADRAO JA USADO NOS DEMAIS RELATORIOS DESTA LEVA.             *
+      ****************************************************************
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+         SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-EMPRESAS ASSIGN TO "dados/empresas2.dat"
+                   ORGANIZATION INDEXED
+                   ACCESS MODE DYNAMIC
+                   RECORD KEY IS FRE-CNPJ
+                   ALTERNATE KEY IS FRE-RAZAO-SOCIAL WITH DUPLICATES
+                   ALTERNATE KEY IS FRE-UF-MUNICIPIO WITH DUPLICATES
+                   STATUS ST-ARQUIVO-EMP.
+
+           SELECT SORT-WORK ASSIGN TO "dados/rollupcap.srt".
+
+           SELECT ARQ-SAIDA ASSIGN TO
+                   "dados/rollup-capital-social-grupo.dat"
+                   ORGANIZATION LINE SEQUENTIAL
+                   ACCESS MODE IS SEQUENTIAL
+                   STATUS ST-ARQUIVO-SAI.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ARQ-EMPRESAS.
+       COPY "FD-REG-EMPRESA.cpy".
+
+       SD SORT-WORK.
+       01 SD-REG-TEMP.
+          05 SD-CNPJ-RAIZ            PIC 9(008).
+          05 SD-CNPJ                 PIC 9(014).
+          05 SD-RAZAO-SOCIAL         PIC X(150).
+          05 SD-CAPITAL-SOCIAL       PIC 9(012)V99.
+
+       FD ARQ-SAIDA.
+       01 REG-SAIDA                   PIC X(250).
+
+       WORKING-STORAGE SECTION.
+
+       01 ST-ARQUIVO-EMP              PIC XX.
+       01 ST-ARQUIVO-SAI              PIC XX.
+       01 WS-EOF                      PIC X VALUE 'N'.
+       01 WS-EOF-SORT                 PIC X VALUE 'N'.
+       01 WS-PRIMEIRA-LINHA           PIC X VALUE 'S'.
+       01 WS-TOTAL-LIDOS              PIC 9(007) VALUE ZERO.
+       01 WS-TOTAL-GRUPOS             PIC 9(007) VALUE ZERO.
+       01 WS-QTD-ESTABELECIMENTOS     PIC 9(007) VALUE ZERO.
+       01 WS-SOMA-CAPITAL-SOCIAL      PIC 9(014)V99 VALUE ZERO.
+       01 WS-RAZAO-GRUPO             PIC X(150) VALUE SPACES.
+       01 WS-QUEBRA-CNPJ-RAIZ         PIC 9(008) VALUE ZERO.
+       01 WS-SOMA-CAPITAL-EDIT        PIC ZZ.ZZZ.ZZZ.ZZZ.ZZ9,99.
+
+       COPY "REGISTRO-RFB-EMPRESA.cpy".
+
+       PROCEDURE DIVISION.
+       0001-MAIN-PARA.
+           DISPLAY 'ROLLUP DE CAPITAL SOCIAL POR GRUPO MATRIZ+FILIAIS'.
+           SORT SORT-WORK
+               ON ASCENDING KEY SD-CNPJ-RAIZ
+               INPUT PROCEDURE IS 0002-SELECIONAR-EMPRESAS
+               OUTPUT PROCEDURE IS 0004-CONSOLIDAR-SAIDA.
+           DISPLAY 'TOTAL DE ESTABELECIMENTOS LIDOS.....: '
+              WS-TOTAL-LIDOS.
+           DISPLAY 'TOTAL DE GRUPOS (RAIZ DE CNPJ)......: '
+              WS-TOTAL-GRUPOS.
+           DISPLAY 'FIM DO ROLLUP DE CAPITAL SOCIAL.'.
+           GOBACK.
+
+       0002-SELECIONAR-EMPRESAS.
+           OPEN INPUT ARQ-EMPRESAS.
+           MOVE 'N' TO WS-EOF.
+           PERFORM UNTIL WS-EOF IS EQUAL TO 'Y'
+             READ ARQ-EMPRESAS NEXT RECORD
+               AT END MOVE 'Y' TO WS-EOF
+               NOT AT END
+                  ADD 1 TO WS-TOTAL-LIDOS
+                  MOVE FD-REG-EMPRESA TO REGISTRO-RFB-EMPRESA
+                  PERFORM 0003-LIBERAR-REGISTRO
+             END-READ
+           END-PERFORM.
+           CLOSE ARQ-EMPRESAS.
+
+       0003-LIBERAR-REGISTRO.
+           COMPUTE SD-CNPJ-RAIZ = FRE-CNPJ / 1000000.
+           MOVE FRE-CNPJ TO SD-CNPJ.
+           MOVE RRE-RAZAO-SOCIAL TO SD-RAZAO-SOCIAL.
+           MOVE RRE-CAPITAL-SOCIAL-EMP TO SD-CAPITAL-SOCIAL.
+           RELEASE SD-REG-TEMP.
+
+       0004-CONSOLIDAR-SAIDA.
+           OPEN OUTPUT ARQ-SAIDA.
+           MOVE 'N' TO WS-EOF-SORT.
+           PERFORM UNTIL WS-EOF-SORT IS EQUAL TO 'Y'
+             RETURN SORT-WORK
+               AT END
+                  MOVE 'Y' TO WS-EOF-SORT
+                  IF WS-PRIMEIRA-LINHA IS EQUAL TO 'N' THEN
+                     PERFORM 0006-GRAVAR-TOTAL-GRUPO
+                  END-IF
+               NOT AT END PERFORM 0005-TRATAR-REGISTRO
+             END-RETURN
+           END-PERFORM.
+           CLOSE ARQ-SAIDA.
+
+       0005-TRATAR-REGISTRO.
+           IF WS-PRIMEIRA-LINHA IS EQUAL TO 'S' THEN
+              MOVE 'N' TO WS-PRIMEIRA-LINHA
+              MOVE SD-CNPJ-RAIZ TO WS-QUEBRA-CNPJ-RAIZ
+              MOVE SD-RAZAO-SOCIAL TO WS-RAZAO-GRUPO
+           END-IF.
+           IF SD-CNPJ-RAIZ IS NOT EQUAL TO WS-QUEBRA-CNPJ-RAIZ THEN
+              PERFORM 0006-GRAVAR-TOTAL-GRUPO
+              MOVE SD-CNPJ-RAIZ TO WS-QUEBRA-CNPJ-RAIZ
+              MOVE SD-RAZAO-SOCIAL TO WS-RAZAO-GRUPO
+           END-IF.
+           ADD 1 TO WS-QTD-ESTABELECIMENTOS.
+           ADD SD-CAPITAL-SOCIAL TO WS-SOMA-CAPITAL-SOCIAL.
+
+       0006-GRAVAR-TOTAL-GRUPO.
+           ADD 1 TO WS-TOTAL-GRUPOS.
+           MOVE SPACES TO REG-SAIDA.
+           MOVE WS-SOMA-CAPITAL-SOCIAL TO WS-SOMA-CAPITAL-EDIT.
+           STRING WS-QUEBRA-CNPJ-RAIZ DELIMITED BY SIZE
+                  ';' DELIMITED BY SIZE
+                  WS-RAZAO-GRUPO DELIMITED BY SIZE
+                  ';' DELIMITED BY SIZE
+                  WS-QTD-ESTABELECIMENTOS DELIMITED BY SIZE
+                  ';' DELIMITED BY SIZE
+                  WS-SOMA-CAPITAL-EDIT DELIMITED BY SIZE
+             INTO REG-SAIDA
+           END-STRING.
+           WRITE REG-SAIDA.
+           MOVE ZERO TO WS-QTD-ESTABELECIMENTOS.
+           MOVE ZERO TO WS-SOMA-CAPITAL-SOCIAL.
