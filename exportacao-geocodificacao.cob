@@ -0,0 +1,105 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EXPORTACAO-GEOCODIFICACAO.
+
+      ****************************************************************
+      * JOB BATCH: VARRE EMPRESAS2.DAT E GRAVA, PARA CADA EMPRESA     *
+      * ATIVA (RRE-SIT-CADASTRAL=02), O ENDERECO COMPLETO JA          *
+      * CONCATENADO (LOGRADOURO, NUMERO, COMPLEMENTO, BAIRRO, CEP,    *
+      * MUNICIPIO, UF), PRONTO PARA ENVIO A FERRAMENTA DE             *
+      * GEOCODIFICACAO EXTERNA. MESMO PADRAO DE EXTRATOR DE LINHA     *
+      * UNICA DELIMITADA DE EXTRACAO-CONTATOS-EMPRESAS.COB/           *
+      * EXTRATO-DW-INTERFACE.COB.                                    *
+      ****************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-EMPRESAS ASSIGN TO "dados/empresas2.dat"
+                   ORGANIZATION INDEXED
+                   ACCESS MODE DYNAMIC
+                   RECORD KEY IS FRE-CNPJ
+                   ALTERNATE KEY IS FRE-RAZAO-SOCIAL WITH DUPLICATES
+                   ALTERNATE KEY IS FRE-UF-MUNICIPIO WITH DUPLICATES
+                   STATUS ST-ARQUIVO-EMP.
+
+           SELECT ARQ-SAIDA ASSIGN TO
+                   "dados/exportacao-geocodificacao.dat"
+                   ORGANIZATION LINE SEQUENTIAL
+                   ACCESS MODE IS SEQUENTIAL
+                   STATUS ST-ARQUIVO-SAI.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ARQ-EMPRESAS.
+       COPY "FD-REG-EMPRESA.cpy".
+
+       FD ARQ-SAIDA.
+       01 REG-SAIDA                   PIC X(250).
+
+       WORKING-STORAGE SECTION.
+
+       01 ST-ARQUIVO-EMP              PIC XX.
+       01 ST-ARQUIVO-SAI              PIC XX.
+       01 WS-EOF                      PIC X VALUE 'N'.
+       01 WS-TOTAL-LIDOS              PIC 9(007) VALUE ZERO.
+       01 WS-TOTAL-EXPORTADOS         PIC 9(007) VALUE ZERO.
+       01 WS-ENDERECO-COMPLETO        PIC X(160) VALUE SPACES.
+
+       COPY "REGISTRO-RFB-EMPRESA.cpy".
+
+       PROCEDURE DIVISION.
+       0001-MAIN-PARA.
+           DISPLAY 'EXPORTACAO DE ENDERECOS PARA GEOCODIFICACAO'.
+           PERFORM 0002-PROCESSAR-EMPRESAS.
+           DISPLAY 'TOTAL DE EMPRESAS LIDAS.............: '
+              WS-TOTAL-LIDOS.
+           DISPLAY 'TOTAL DE ENDERECOS EXPORTADOS........: '
+              WS-TOTAL-EXPORTADOS.
+           DISPLAY 'FIM DA EXPORTACAO PARA GEOCODIFICACAO.'.
+           GOBACK.
+
+       0002-PROCESSAR-EMPRESAS.
+           OPEN INPUT ARQ-EMPRESAS.
+           OPEN OUTPUT ARQ-SAIDA.
+           MOVE 'N' TO WS-EOF.
+           PERFORM UNTIL WS-EOF IS EQUAL TO 'Y'
+             READ ARQ-EMPRESAS NEXT RECORD
+               AT END MOVE 'Y' TO WS-EOF
+               NOT AT END
+                  ADD 1 TO WS-TOTAL-LIDOS
+                  MOVE FD-REG-EMPRESA TO REGISTRO-RFB-EMPRESA
+                  IF RRE-SIT-CADASTRAL IS EQUAL TO 02 THEN
+                     PERFORM 0003-GRAVAR-ENDERECO
+                  END-IF
+             END-READ
+           END-PERFORM.
+           CLOSE ARQ-EMPRESAS.
+           CLOSE ARQ-SAIDA.
+
+       0003-GRAVAR-ENDERECO.
+           ADD 1 TO WS-TOTAL-EXPORTADOS.
+           MOVE SPACES TO WS-ENDERECO-COMPLETO.
+           STRING FUNCTION TRIM(RRE-TIPO-LOGRADOURO) DELIMITED BY SIZE
+                  ' ' DELIMITED BY SIZE
+                  FUNCTION TRIM(RRE-LOGRADOURO) DELIMITED BY SIZE
+                  ', ' DELIMITED BY SIZE
+                  FUNCTION TRIM(RRE-NUMERO) DELIMITED BY SIZE
+                  ' ' DELIMITED BY SIZE
+                  FUNCTION TRIM(RRE-COMPLEMENTO) DELIMITED BY SIZE
+                  ' - ' DELIMITED BY SIZE
+                  FUNCTION TRIM(RRE-BAIRRO) DELIMITED BY SIZE
+                  ' - ' DELIMITED BY SIZE
+                  FUNCTION TRIM(RRE-MUNICIPIO) DELIMITED BY SIZE
+                  '/' DELIMITED BY SIZE
+                  RRE-UF DELIMITED BY SIZE
+                  ' - CEP ' DELIMITED BY SIZE
+                  RRE-CEP DELIMITED BY SIZE
+             INTO WS-ENDERECO-COMPLETO
+           END-STRING.
+           MOVE SPACES TO REG-SAIDA.
+           STRING RRE-CNPJ DELIMITED BY SIZE
+                  ';' DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-ENDERECO-COMPLETO) DELIMITED BY SIZE
+             INTO REG-SAIDA
+           END-STRING.
+           WRITE REG-SAIDA.
