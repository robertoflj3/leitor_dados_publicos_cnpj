@@ -0,0 +1,131 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RELATORIO-INCONSISTENCIAS-CADASTRAIS.
+
+      ****************************************************************
+      * JOB DE QUALIDADE DE DADOS: VARRE EMPRESAS2.DAT E APONTA       *
+      * INCONSISTENCIAS CADASTRAIS - SITUACAO BAIXADA (08) SEM        *
+      * MOTIVO PREENCHIDO, CEP ZERADO/INCOMPLETO E ENDERECO EM        *
+      * BRANCO PARA EMPRESA ATIVA (02).                               *
+      ****************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-EMPRESAS ASSIGN TO "dados/empresas2.dat"
+                   ORGANIZATION INDEXED
+                   ACCESS MODE DYNAMIC
+                   RECORD KEY IS FRE-CNPJ
+                   ALTERNATE KEY IS FRE-RAZAO-SOCIAL WITH DUPLICATES
+                   ALTERNATE KEY IS FRE-UF-MUNICIPIO WITH DUPLICATES
+                   STATUS ST-ARQUIVO-EMP.
+
+           SELECT ARQ-SAIDA ASSIGN TO
+                   "dados/inconsistencias-cadastrais.dat"
+                   ORGANIZATION LINE SEQUENTIAL
+                   ACCESS MODE IS SEQUENTIAL
+                   STATUS ST-ARQUIVO-SAI.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ARQ-EMPRESAS.
+       COPY "FD-REG-EMPRESA.cpy".
+
+       FD ARQ-SAIDA.
+       01 REG-SAIDA                   PIC X(250).
+
+       WORKING-STORAGE SECTION.
+
+       01 ST-ARQUIVO-EMP              PIC XX.
+       01 ST-ARQUIVO-SAI              PIC XX.
+       01 WS-EOF                      PIC X VALUE 'N'.
+       01 WS-TOTAL-LIDOS              PIC 9(007) VALUE ZERO.
+       01 WS-TOTAL-INCONSISTENTES     PIC 9(007) VALUE ZERO.
+       01 WS-TOTAL-SIT-SEM-MOTIVO     PIC 9(007) VALUE ZERO.
+       01 WS-TOTAL-CEP-INVALIDO       PIC 9(007) VALUE ZERO.
+       01 WS-TOTAL-ENDERECO-BRANCO    PIC 9(007) VALUE ZERO.
+
+       COPY "REGISTRO-RFB-EMPRESA.cpy".
+
+       PROCEDURE DIVISION.
+       0001-MAIN-PARA.
+           DISPLAY 'RELATORIO DE INCONSISTENCIAS CADASTRAIS'.
+           PERFORM 0002-PROCESSAR-EMPRESAS.
+           DISPLAY 'TOTAL DE EMPRESAS LIDAS.............: '
+              WS-TOTAL-LIDOS.
+           DISPLAY 'TOTAL DE EMPRESAS INCONSISTENTES.....: '
+              WS-TOTAL-INCONSISTENTES.
+           DISPLAY '  BAIXADA SEM MOTIVO................: '
+              WS-TOTAL-SIT-SEM-MOTIVO.
+           DISPLAY '  CEP ZERADO/INCOMPLETO.............: '
+              WS-TOTAL-CEP-INVALIDO.
+           DISPLAY '  ENDERECO EM BRANCO (ATIVA)........: '
+              WS-TOTAL-ENDERECO-BRANCO.
+           DISPLAY 'FIM DO RELATORIO DE INCONSISTENCIAS.'.
+           GOBACK.
+
+       0002-PROCESSAR-EMPRESAS.
+           OPEN INPUT ARQ-EMPRESAS.
+           OPEN OUTPUT ARQ-SAIDA.
+           MOVE 'N' TO WS-EOF.
+           PERFORM UNTIL WS-EOF IS EQUAL TO 'Y'
+             READ ARQ-EMPRESAS NEXT RECORD
+               AT END MOVE 'Y' TO WS-EOF
+               NOT AT END
+                  ADD 1 TO WS-TOTAL-LIDOS
+                  MOVE FD-REG-EMPRESA TO REGISTRO-RFB-EMPRESA
+                  PERFORM 0003-AVALIAR-REGISTRO
+             END-READ
+           END-PERFORM.
+           CLOSE ARQ-EMPRESAS.
+           CLOSE ARQ-SAIDA.
+
+       0003-AVALIAR-REGISTRO.
+           IF RRE-SIT-CADASTRAL IS EQUAL TO 08 AND
+              RRE-MOTIVO-SIT-CADASTRAL IS EQUAL TO ZERO THEN
+              ADD 1 TO WS-TOTAL-SIT-SEM-MOTIVO
+              PERFORM 0004-GRAVAR-INCONSISTENCIA
+           END-IF.
+           IF RRE-CEP IS EQUAL TO ZERO THEN
+              ADD 1 TO WS-TOTAL-CEP-INVALIDO
+              PERFORM 0005-GRAVAR-INCONSISTENCIA
+           END-IF.
+           IF RRE-SIT-CADASTRAL IS EQUAL TO 02 AND
+              RRE-LOGRADOURO IS EQUAL TO SPACES THEN
+              ADD 1 TO WS-TOTAL-ENDERECO-BRANCO
+              PERFORM 0006-GRAVAR-INCONSISTENCIA
+           END-IF.
+
+       0004-GRAVAR-INCONSISTENCIA.
+           ADD 1 TO WS-TOTAL-INCONSISTENTES.
+           MOVE SPACES TO REG-SAIDA.
+           STRING RRE-CNPJ DELIMITED BY SIZE
+                  ';' DELIMITED BY SIZE
+                  RRE-RAZAO-SOCIAL DELIMITED BY SIZE
+                  ';BAIXADA SEM MOTIVO DE SITUACAO CADASTRAL'
+                    DELIMITED BY SIZE
+             INTO REG-SAIDA
+           END-STRING.
+           WRITE REG-SAIDA.
+
+       0005-GRAVAR-INCONSISTENCIA.
+           ADD 1 TO WS-TOTAL-INCONSISTENTES.
+           MOVE SPACES TO REG-SAIDA.
+           STRING RRE-CNPJ DELIMITED BY SIZE
+                  ';' DELIMITED BY SIZE
+                  RRE-RAZAO-SOCIAL DELIMITED BY SIZE
+                  ';CEP ZERADO OU INCOMPLETO' DELIMITED BY SIZE
+             INTO REG-SAIDA
+           END-STRING.
+           WRITE REG-SAIDA.
+
+       0006-GRAVAR-INCONSISTENCIA.
+           ADD 1 TO WS-TOTAL-INCONSISTENTES.
+           MOVE SPACES TO REG-SAIDA.
+           STRING RRE-CNPJ DELIMITED BY SIZE
+                  ';' DELIMITED BY SIZE
+                  RRE-RAZAO-SOCIAL DELIMITED BY SIZE
+                  ';ENDERECO EM BRANCO PARA EMPRESA ATIVA'
+                    DELIMITED BY SIZE
+             INTO REG-SAIDA
+           END-STRING.
+           WRITE REG-SAIDA.
