@@ -0,0 +1,85 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RELATORIO-EXCLUSOES-SIMPLES.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-EMPRESAS ASSIGN TO "dados/empresas2.dat"
+                   ORGANIZATION INDEXED
+                   ACCESS MODE DYNAMIC
+                   RECORD KEY IS FRE-CNPJ
+                   ALTERNATE KEY IS FRE-RAZAO-SOCIAL WITH DUPLICATES
+                   STATUS ST-ARQUIVO-EMP.
+
+           SELECT ARQ-SAIDA ASSIGN TO "dados/exclusoes-simples.rpt"
+                   ORGANIZATION LINE SEQUENTIAL
+                   ACCESS MODE IS SEQUENTIAL
+                   STATUS ST-ARQUIVO-SAI.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ARQ-EMPRESAS.
+       COPY "FD-REG-EMPRESA.cpy".
+
+       FD ARQ-SAIDA.
+       01 REG-SAIDA                   PIC X(080).
+
+       WORKING-STORAGE SECTION.
+
+       01 ST-ARQUIVO-EMP              PIC XX.
+       01 ST-ARQUIVO-SAI              PIC XX.
+       01 WS-EOF                      PIC X VALUE 'N'.
+       01 WS-DATA-INICIO              PIC 9(008) VALUE ZEROES.
+       01 WS-DATA-FIM                 PIC 9(008) VALUE ZEROES.
+       01 WS-TOTAL-GERAL              PIC 9(007) VALUE ZERO.
+
+       COPY "REGISTRO-RFB-EMPRESA.cpy".
+
+       PROCEDURE DIVISION.
+       0001-MAIN-PARA.
+           DISPLAY 'RELATORIO DE EXCLUSOES DO SIMPLES NACIONAL'.
+           DISPLAY 'INFORME A DATA INICIAL (AAAAMMDD): '.
+           ACCEPT WS-DATA-INICIO.
+           DISPLAY 'INFORME A DATA FINAL (AAAAMMDD): '.
+           ACCEPT WS-DATA-FIM.
+           PERFORM 0002-PROCESSAR-EMPRESAS.
+           DISPLAY 'TOTAL DE EMPRESAS EXCLUIDAS NO PERIODO: '
+              WS-TOTAL-GERAL.
+           DISPLAY 'FIM DO RELATORIO DE EXCLUSOES DO SIMPLES.'.
+           GOBACK.
+
+       0002-PROCESSAR-EMPRESAS.
+           OPEN INPUT ARQ-EMPRESAS.
+           OPEN OUTPUT ARQ-SAIDA.
+           MOVE 'N' TO WS-EOF.
+           PERFORM UNTIL WS-EOF IS EQUAL TO 'Y'
+             READ ARQ-EMPRESAS NEXT RECORD
+               AT END MOVE 'Y' TO WS-EOF
+               NOT AT END PERFORM
+                 MOVE FD-REG-EMPRESA TO REGISTRO-RFB-EMPRESA
+                 IF (RRE-OPCAO-SIMPLES IS EQUAL TO '6' OR
+                    RRE-OPCAO-SIMPLES IS EQUAL TO '8') AND
+                    RRE-DATA-EXCLUSAO-SIMPLES IS GREATER THAN OR
+                    EQUAL TO WS-DATA-INICIO AND
+                    RRE-DATA-EXCLUSAO-SIMPLES IS LESS THAN OR
+                    EQUAL TO WS-DATA-FIM
+                 THEN
+                    PERFORM 0003-GRAVAR-DETALHE
+                    ADD 1 TO WS-TOTAL-GERAL
+                 END-IF
+               END-PERFORM
+             END-READ
+           END-PERFORM.
+           CLOSE ARQ-EMPRESAS.
+           CLOSE ARQ-SAIDA.
+
+       0003-GRAVAR-DETALHE.
+           MOVE SPACES TO REG-SAIDA.
+           STRING FRE-CNPJ DELIMITED BY SIZE
+                  ' ' DELIMITED BY SIZE
+                  RRE-DATA-EXCLUSAO-SIMPLES DELIMITED BY SIZE
+                  ' ' DELIMITED BY SIZE
+                  FRE-RAZAO-SOCIAL DELIMITED BY SIZE
+             INTO REG-SAIDA
+           END-STRING.
+           WRITE REG-SAIDA.
