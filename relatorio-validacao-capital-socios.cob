@@ -0,0 +1,135 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RELATORIO-VALIDACAO-CAPITAL-SOCIOS.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-SOCIOS ASSIGN TO "dados/socios2.dat"
+                   ORGANIZATION INDEXED
+                   ACCESS MODE DYNAMIC
+                   RECORD KEY IS FRS-COD-SOCIO
+                   ALTERNATE RECORD KEY IS
+                     FRS-NOME-SOCIO WITH DUPLICATES
+                   ALTERNATE RECORD KEY IS
+                     FRS-CNPJ WITH DUPLICATES
+                   ALTERNATE RECORD KEY IS
+                     FRS-CPF-SOCIO WITH DUPLICATES
+                   STATUS ST-ARQUIVO-SOC.
+
+           SELECT ARQ-EMPRESAS ASSIGN TO "dados/empresas2.dat"
+                   ORGANIZATION INDEXED
+                   ACCESS MODE DYNAMIC
+                   RECORD KEY IS FRE-CNPJ
+                   ALTERNATE KEY IS FRE-RAZAO-SOCIAL WITH DUPLICATES
+                   STATUS ST-ARQUIVO-EMP.
+
+           SELECT ARQ-SAIDA ASSIGN TO "dados/capital-divergente.rpt"
+                   ORGANIZATION LINE SEQUENTIAL
+                   ACCESS MODE IS SEQUENTIAL
+                   STATUS ST-ARQUIVO-SAI.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ARQ-SOCIOS.
+       COPY "FD-REG-SOCIO.cpy".
+
+       FD ARQ-EMPRESAS.
+       COPY "FD-REG-EMPRESA.cpy".
+
+       FD ARQ-SAIDA.
+       01 REG-SAIDA                   PIC X(080).
+
+       WORKING-STORAGE SECTION.
+
+       01 ST-ARQUIVO-SOC              PIC XX.
+       01 ST-ARQUIVO-EMP              PIC XX.
+       01 ST-ARQUIVO-SAI              PIC XX.
+       01 WS-EOF                      PIC X VALUE 'N'.
+       01 WS-PRIMEIRO                 PIC X VALUE 'S'.
+       01 WS-CNPJ-ANTERIOR            PIC 9(014) VALUE ZERO.
+       01 WS-SOMA-PERCENTUAL          PIC 9(007) VALUE ZERO.
+       01 WS-LIMITE-PERCENTUAL        PIC 9(007) VALUE 10000.
+       01 WS-RAZAO-SOCIAL-EMP         PIC X(150).
+       01 WS-SOMA-EDIT                PIC ZZZZZZ9.
+       01 WS-TOTAL-DIVERGENTE         PIC 9(007) VALUE ZERO.
+
+       COPY "REGISTRO-RFB-SOCIO.cpy".
+       COPY "REGISTRO-RFB-EMPRESA.cpy".
+
+       PROCEDURE DIVISION.
+       0001-MAIN-PARA.
+           DISPLAY 'VALIDACAO DA SOMA DO PERCENTUAL DE CAPITAL '
+              'SOCIAL POR EMPRESA'.
+           PERFORM 0002-PROCESSAR-SOCIOS.
+           DISPLAY 'TOTAL DE EMPRESAS COM SOMA DIVERGENTE DE 100%: '
+              WS-TOTAL-DIVERGENTE.
+           DISPLAY 'FIM DA VALIDACAO DE CAPITAL SOCIAL POR EMPRESA.'.
+           GOBACK.
+
+       0002-PROCESSAR-SOCIOS.
+           OPEN INPUT ARQ-SOCIOS.
+           OPEN INPUT ARQ-EMPRESAS.
+           OPEN OUTPUT ARQ-SAIDA.
+           MOVE 'N' TO WS-EOF.
+           MOVE LOW-VALUES TO FRS-CNPJ.
+           START ARQ-SOCIOS KEY IS NOT LESS THAN FRS-CNPJ
+             INVALID KEY MOVE 'Y' TO WS-EOF
+           END-START.
+           PERFORM UNTIL WS-EOF IS EQUAL TO 'Y'
+             READ ARQ-SOCIOS NEXT RECORD
+               AT END MOVE 'Y' TO WS-EOF
+               NOT AT END PERFORM
+                 MOVE FD-REG-SOCIO TO REGISTRO-RFB-SOCIO
+                 PERFORM 0003-TRATAR-REGISTRO
+               END-PERFORM
+             END-READ
+           END-PERFORM.
+           IF WS-PRIMEIRO IS EQUAL TO 'N' THEN
+              PERFORM 0004-VALIDAR-GRUPO
+           END-IF.
+           CLOSE ARQ-SOCIOS.
+           CLOSE ARQ-EMPRESAS.
+           CLOSE ARQ-SAIDA.
+
+       0003-TRATAR-REGISTRO.
+           IF WS-PRIMEIRO IS EQUAL TO 'S' THEN
+              MOVE 'N' TO WS-PRIMEIRO
+              MOVE RRS-CNPJ TO WS-CNPJ-ANTERIOR
+           ELSE
+              IF RRS-CNPJ IS NOT EQUAL TO WS-CNPJ-ANTERIOR THEN
+                 PERFORM 0004-VALIDAR-GRUPO
+                 MOVE ZERO TO WS-SOMA-PERCENTUAL
+                 MOVE RRS-CNPJ TO WS-CNPJ-ANTERIOR
+              END-IF
+           END-IF.
+           ADD RRS-PERCENTUAL-CAPITAL TO WS-SOMA-PERCENTUAL.
+
+       0004-VALIDAR-GRUPO.
+           IF WS-SOMA-PERCENTUAL IS NOT EQUAL TO WS-LIMITE-PERCENTUAL
+           THEN
+              PERFORM 0005-LOCALIZAR-EMPRESA
+              PERFORM 0006-GRAVAR-DETALHE
+              ADD 1 TO WS-TOTAL-DIVERGENTE
+           END-IF.
+
+       0005-LOCALIZAR-EMPRESA.
+           MOVE SPACES TO WS-RAZAO-SOCIAL-EMP.
+           MOVE WS-CNPJ-ANTERIOR TO FRE-CNPJ.
+           READ ARQ-EMPRESAS KEY IS FRE-CNPJ
+             INVALID KEY
+                MOVE 'EMPRESA NAO ENCONTRADA' TO WS-RAZAO-SOCIAL-EMP
+             NOT INVALID KEY
+                MOVE FRE-RAZAO-SOCIAL TO WS-RAZAO-SOCIAL-EMP
+           END-READ.
+
+       0006-GRAVAR-DETALHE.
+           MOVE WS-SOMA-PERCENTUAL TO WS-SOMA-EDIT.
+           MOVE SPACES TO REG-SAIDA.
+           STRING WS-CNPJ-ANTERIOR DELIMITED BY SIZE
+                  ' SOMA: ' DELIMITED BY SIZE
+                  WS-SOMA-EDIT DELIMITED BY SIZE
+                  ' EMPRESA: ' DELIMITED BY SIZE
+                  WS-RAZAO-SOCIAL-EMP DELIMITED BY SIZE
+             INTO REG-SAIDA
+           END-STRING.
+           WRITE REG-SAIDA.
