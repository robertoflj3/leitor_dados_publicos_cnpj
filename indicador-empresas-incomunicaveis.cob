@@ -0,0 +1,166 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. INDICADOR-EMPRESAS-INCOMUNICAVEIS.
+
+      ****************************************************************
+      * JOB BATCH: VARRE EMPRESAS2.DAT E CALCULA, POR UF E PORTE DE   *
+      * EMPRESA, O PERCENTUAL DE EMPRESAS ATIVAS (RRE-SIT-CADASTRAL=  *
+      * 02) SEM NENHUM MEIO DE CONTATO PREENCHIDO (RRE-CORREIO-       *
+      * ELETRONICO, RRE-DDD-TELEFONE-1 E RRE-DDD-TELEFONE-2 TODOS EM  *
+      * BRANCO). USA SORT POR UF+PORTE E QUEBRA DE CONTROLE EM DOIS   *
+      * NIVEIS NA OUTPUT PROCEDURE, MESMO PADRAO JA USADO NOS DEMAIS  *
+      * RELATORIOS DESTA LEVA.                                        *
+      ****************************************************************
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+         SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-EMPRESAS ASSIGN TO "dados/empresas2.dat"
+                   ORGANIZATION INDEXED
+                   ACCESS MODE DYNAMIC
+                   RECORD KEY IS FRE-CNPJ
+                   ALTERNATE KEY IS FRE-RAZAO-SOCIAL WITH DUPLICATES
+                   ALTERNATE KEY IS FRE-UF-MUNICIPIO WITH DUPLICATES
+                   STATUS ST-ARQUIVO-EMP.
+
+           SELECT SORT-WORK ASSIGN TO "dados/incomunicavel.srt".
+
+           SELECT ARQ-SAIDA ASSIGN TO
+                   "dados/indicador-empresas-incomunicaveis.dat"
+                   ORGANIZATION LINE SEQUENTIAL
+                   ACCESS MODE IS SEQUENTIAL
+                   STATUS ST-ARQUIVO-SAI.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ARQ-EMPRESAS.
+       COPY "FD-REG-EMPRESA.cpy".
+
+       SD SORT-WORK.
+       01 SD-REG-TEMP.
+          05 SD-UF                   PIC X(002).
+          05 SD-PORTE                PIC X(002).
+          05 SD-INCOMUNICAVEL        PIC X.
+
+       FD ARQ-SAIDA.
+       01 REG-SAIDA                   PIC X(250).
+
+       WORKING-STORAGE SECTION.
+
+       01 ST-ARQUIVO-EMP              PIC XX.
+       01 ST-ARQUIVO-SAI              PIC XX.
+       01 WS-EOF                      PIC X VALUE 'N'.
+       01 WS-EOF-SORT                 PIC X VALUE 'N'.
+       01 WS-PRIMEIRA-LINHA           PIC X VALUE 'S'.
+       01 WS-TOTAL-LIDOS              PIC 9(007) VALUE ZERO.
+       01 WS-TOTAL-ATIVAS             PIC 9(007) VALUE ZERO.
+       01 WS-QTD-GRUPO                PIC 9(007) VALUE ZERO.
+       01 WS-QTD-INCOMUNICAVEL-GRUPO  PIC 9(007) VALUE ZERO.
+       01 WS-QUEBRA-UF                PIC X(002) VALUE SPACES.
+       01 WS-QUEBRA-PORTE             PIC X(002) VALUE SPACES.
+       01 WS-PERCENTUAL-INCOMUNIC     PIC 9(003)V99 VALUE ZERO.
+       01 WS-PERCENTUAL-EDITADO       PIC ZZ9,99.
+
+       COPY "REGISTRO-RFB-EMPRESA.cpy".
+
+       PROCEDURE DIVISION.
+       0001-MAIN-PARA.
+           DISPLAY 'INDICADOR DE EMPRESAS SEM MEIO DE CONTATO'.
+           SORT SORT-WORK
+               ON ASCENDING KEY SD-UF SD-PORTE
+               INPUT PROCEDURE IS 0002-SELECIONAR-EMPRESAS
+               OUTPUT PROCEDURE IS 0004-CONSOLIDAR-SAIDA.
+           DISPLAY 'TOTAL DE EMPRESAS LIDAS.............: '
+              WS-TOTAL-LIDOS.
+           DISPLAY 'TOTAL DE EMPRESAS ATIVAS CONSIDERADAS: '
+              WS-TOTAL-ATIVAS.
+           DISPLAY 'FIM DO INDICADOR DE EMPRESAS INCOMUNICAVEIS.'.
+           GOBACK.
+
+       0002-SELECIONAR-EMPRESAS.
+           OPEN INPUT ARQ-EMPRESAS.
+           MOVE 'N' TO WS-EOF.
+           PERFORM UNTIL WS-EOF IS EQUAL TO 'Y'
+             READ ARQ-EMPRESAS NEXT RECORD
+               AT END MOVE 'Y' TO WS-EOF
+               NOT AT END
+                  ADD 1 TO WS-TOTAL-LIDOS
+                  MOVE FD-REG-EMPRESA TO REGISTRO-RFB-EMPRESA
+                  IF RRE-SIT-CADASTRAL IS EQUAL TO 02 THEN
+                     ADD 1 TO WS-TOTAL-ATIVAS
+                     PERFORM 0003-LIBERAR-REGISTRO
+                  END-IF
+             END-READ
+           END-PERFORM.
+           CLOSE ARQ-EMPRESAS.
+
+       0003-LIBERAR-REGISTRO.
+           MOVE RRE-UF TO SD-UF.
+           MOVE RRE-PORTE-EMPRESA TO SD-PORTE.
+           IF RRE-CORREIO-ELETRONICO IS EQUAL TO SPACES AND
+              RRE-DDD-TELEFONE-1 IS EQUAL TO SPACES AND
+              RRE-DDD-TELEFONE-2 IS EQUAL TO SPACES THEN
+              MOVE 'S' TO SD-INCOMUNICAVEL
+           ELSE
+              MOVE 'N' TO SD-INCOMUNICAVEL
+           END-IF.
+           RELEASE SD-REG-TEMP.
+
+       0004-CONSOLIDAR-SAIDA.
+           OPEN OUTPUT ARQ-SAIDA.
+           MOVE 'N' TO WS-EOF-SORT.
+           PERFORM UNTIL WS-EOF-SORT IS EQUAL TO 'Y'
+             RETURN SORT-WORK
+               AT END
+                  MOVE 'Y' TO WS-EOF-SORT
+                  IF WS-PRIMEIRA-LINHA IS EQUAL TO 'N' THEN
+                     PERFORM 0006-GRAVAR-LINHA-GRUPO
+                  END-IF
+               NOT AT END PERFORM 0005-TRATAR-REGISTRO
+             END-RETURN
+           END-PERFORM.
+           CLOSE ARQ-SAIDA.
+
+       0005-TRATAR-REGISTRO.
+           IF WS-PRIMEIRA-LINHA IS EQUAL TO 'S' THEN
+              MOVE 'N' TO WS-PRIMEIRA-LINHA
+              MOVE SD-UF TO WS-QUEBRA-UF
+              MOVE SD-PORTE TO WS-QUEBRA-PORTE
+           END-IF.
+           IF SD-UF IS NOT EQUAL TO WS-QUEBRA-UF OR
+              SD-PORTE IS NOT EQUAL TO WS-QUEBRA-PORTE THEN
+              PERFORM 0006-GRAVAR-LINHA-GRUPO
+              MOVE SD-UF TO WS-QUEBRA-UF
+              MOVE SD-PORTE TO WS-QUEBRA-PORTE
+           END-IF.
+           ADD 1 TO WS-QTD-GRUPO.
+           IF SD-INCOMUNICAVEL IS EQUAL TO 'S' THEN
+              ADD 1 TO WS-QTD-INCOMUNICAVEL-GRUPO
+           END-IF.
+
+       0006-GRAVAR-LINHA-GRUPO.
+           IF WS-QTD-GRUPO IS GREATER THAN ZERO THEN
+              COMPUTE WS-PERCENTUAL-INCOMUNIC ROUNDED =
+                 (WS-QTD-INCOMUNICAVEL-GRUPO / WS-QTD-GRUPO) * 100
+           ELSE
+              MOVE ZERO TO WS-PERCENTUAL-INCOMUNIC
+           END-IF.
+           MOVE WS-PERCENTUAL-INCOMUNIC TO WS-PERCENTUAL-EDITADO.
+           MOVE SPACES TO REG-SAIDA.
+           STRING WS-QUEBRA-UF DELIMITED BY SIZE
+                  ';' DELIMITED BY SIZE
+                  WS-QUEBRA-PORTE DELIMITED BY SIZE
+                  ';' DELIMITED BY SIZE
+                  WS-QTD-GRUPO DELIMITED BY SIZE
+                  ';' DELIMITED BY SIZE
+                  WS-QTD-INCOMUNICAVEL-GRUPO DELIMITED BY SIZE
+                  ';' DELIMITED BY SIZE
+                  WS-PERCENTUAL-EDITADO DELIMITED BY SIZE
+                  '%' DELIMITED BY SIZE
+             INTO REG-SAIDA
+           END-STRING.
+           WRITE REG-SAIDA.
+           MOVE ZERO TO WS-QTD-GRUPO.
+           MOVE ZERO TO WS-QTD-INCOMUNICAVEL-GRUPO.
