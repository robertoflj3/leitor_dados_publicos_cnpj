@@ -0,0 +1,425 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CONSOLIDAR-LOTE-RFB.
+
+      ****************************************************************
+      * PASSO FINAL DA CARGA PARALELA: LE OS ARQUIVOS INTERMEDIARIOS  *
+      * TIPO1/TIPO2 GERADOS POR EXTRAIR-LOTE-RFB.COB (UM PAR POR      *
+      * ARQUIVO DE LOTE, JA SEPARADOS POR TIPO DE REGISTRO) E POPULA  *
+      * ARQ-EMPRESAS E ARQ-SOCIOS, NA MESMA ORDEM (PASSO 1-EMPRESAS,  *
+      * PASSO 2-SOCIOS) E COM A MESMA LOGICA DE CARGA FULL/DIARIA,    *
+      * DEDUP DE SOCIO E SEQUENCIA PERSISTENTE JA USADAS EM           *
+      * GERAR-DADOS-INDEXADOS2.COB.                                   *
+      ****************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-SOCIOS ASSIGN TO "dados/socios2.dat"
+                   ORGANIZATION INDEXED
+                   ACCESS MODE DYNAMIC
+                   RECORD KEY IS FRS-COD-SOCIO
+                   ALTERNATE RECORD KEY IS
+                     FRS-NOME-SOCIO WITH DUPLICATES
+                   ALTERNATE RECORD KEY IS
+                     FRS-CNPJ WITH DUPLICATES
+                   ALTERNATE RECORD KEY IS
+                     FRS-CPF-SOCIO WITH DUPLICATES
+                   STATUS ST-ARQUIVO-SOC.
+
+           SELECT ARQ-EMPRESAS ASSIGN TO "dados/empresas2.dat"
+                   ORGANIZATION INDEXED
+                   ACCESS MODE DYNAMIC
+                   RECORD KEY IS FRE-CNPJ
+                   ALTERNATE KEY IS FRE-RAZAO-SOCIAL WITH DUPLICATES
+                   ALTERNATE KEY IS FRE-UF-MUNICIPIO WITH DUPLICATES
+                   STATUS ST-ARQUIVO-EMP.
+
+           SELECT ARQ-EXTRATO ASSIGN TO WS-NOME-ARQ-EXTRATO
+                   ORGANIZATION LINE SEQUENTIAL
+                   ACCESS MODE IS SEQUENTIAL
+                   STATUS ST-ARQUIVO-LOTE.
+
+           SELECT ARQ-REJEITADOS ASSIGN TO "dados/rejeitados-carga.dat"
+                   ORGANIZATION LINE SEQUENTIAL
+                   ACCESS MODE IS SEQUENTIAL
+                   STATUS ST-ARQUIVO-REJ.
+
+           SELECT ARQ-SEQ-SOCIO ASSIGN TO "dados/seq-socio-carga.dat"
+                   ORGANIZATION LINE SEQUENTIAL
+                   ACCESS MODE IS SEQUENTIAL
+                   STATUS ST-ARQUIVO-SEQ.
+
+           SELECT ARQ-HISTORICO-SIT ASSIGN TO
+                   "dados/historico-situacao-cadastral.dat"
+                   ORGANIZATION LINE SEQUENTIAL
+                   ACCESS MODE IS SEQUENTIAL
+                   STATUS ST-ARQUIVO-HIST.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ARQ-SOCIOS.
+       COPY "FD-REG-SOCIO.cpy".
+
+       FD ARQ-EMPRESAS.
+       COPY "FD-REG-EMPRESA.cpy".
+
+       FD ARQ-EXTRATO.
+       01 FD-REG-EXTRATO              PIC X(1200).
+
+       FD ARQ-REJEITADOS.
+       01 REG-REJEITADO               PIC X(080).
+
+       FD ARQ-SEQ-SOCIO.
+       01 REG-SEQ-SOCIO               PIC 9(011).
+
+       FD ARQ-HISTORICO-SIT.
+       01 REG-HISTORICO-SIT           PIC X(080).
+
+       WORKING-STORAGE SECTION.
+
+       01 ST-ARQUIVO-SOC              PIC XX.
+       01 ST-ARQUIVO-LOTE             PIC XX.
+       01 ST-ARQUIVO-EMP              PIC XX.
+       01 ST-ARQUIVO-REJ              PIC XX.
+       01 ST-ARQUIVO-SEQ              PIC XX.
+       01 ST-ARQUIVO-HIST             PIC XX.
+       01 WS-SIT-ANT-ENCONTRADA       PIC X VALUE 'N'.
+       01 WS-SIT-CADASTRAL-ANTERIOR   PIC XX.
+       01 WS-DATA-MUDANCA-SIT         PIC 9(008).
+       01 WS-MARCA-FIM-REGISTRO       PIC X VALUE '|'.
+       01 WS-MOTIVO-REJEICAO          PIC X(040).
+       01 WS-CONT-REJEITADO-EMP       PIC 9(007) VALUE ZERO.
+       01 WS-EOF                      PIC X VALUE 'N'.
+       01 WS-EOF-SOC                  PIC X VALUE 'N'.
+       01 WS-COD-SOCIO                PIC 9(011) VALUE 1.
+       01 WS-PASSO-ARQUIVO            PIC 9 VALUE 0.
+       01 WS-NUM-LOTE                 PIC 99 VALUE 0.
+       01 WS-MODO-CARGA               PIC X VALUE 'F'.
+       01 WS-SOCIO-ENCONTRADO         PIC X VALUE 'N'.
+       01 WS-COD-SOCIO-ENCONTRADO     PIC 9(011).
+       01 WS-CONT-LIDO-TIPO1          PIC 9(007) VALUE ZERO.
+       01 WS-CONT-LIDO-TIPO2          PIC 9(007) VALUE ZERO.
+       01 WS-CONT-GRAVADO-EMP         PIC 9(007) VALUE ZERO.
+       01 WS-CONT-GRAVADO-SOC         PIC 9(007) VALUE ZERO.
+       01 WS-PARM-QTD-ARQUIVOS        PIC 99 VALUE 20.
+       01 WS-PARM-QTD-ARQUIVOS-IN     PIC 99.
+       01 WS-NOME-ARQ-EXTRATO         PIC X(040).
+
+       COPY "REGISTRO-RFB.cpy".
+       COPY "REGISTRO-RFB-SOCIO.cpy".
+       COPY "REGISTRO-RFB-EMPRESA.cpy".
+
+       PROCEDURE DIVISION.
+       0001-MAIN-PARA.
+           PERFORM 0012-LER-PARAMETROS.
+           PERFORM 0006-DETECTAR-MODO-CARGA.
+           PERFORM 0015-LER-SEQUENCIA-SOCIO.
+           PERFORM 0002-CONSOLIDAR-ARQUIVOS.
+           PERFORM 0016-GRAVAR-SEQUENCIA-SOCIO.
+           PERFORM 0008-EMITIR-TOTAIS-CONTROLE.
+           DISPLAY 'FIM DA CONSOLIDACAO DOS LOTES PARALELOS.'.
+           GOBACK.
+
+       0002-CONSOLIDAR-ARQUIVOS.
+           OPEN OUTPUT ARQ-REJEITADOS.
+           OPEN EXTEND ARQ-HISTORICO-SIT.
+           IF ST-ARQUIVO-HIST IS EQUAL TO '35' THEN
+              OPEN OUTPUT ARQ-HISTORICO-SIT
+           END-IF.
+           DISPLAY 'EXECUTANDO PASSO 1/2 - EMPRESAS'.
+           MOVE 1 TO WS-PASSO-ARQUIVO.
+           IF WS-MODO-CARGA IS EQUAL TO 'D' THEN
+                   OPEN I-O ARQ-EMPRESAS
+           ELSE
+                   OPEN OUTPUT ARQ-EMPRESAS
+           END-IF.
+           PERFORM VARYING WS-NUM-LOTE FROM 1 BY 1 UNTIL
+              WS-NUM-LOTE IS GREATER THAN WS-PARM-QTD-ARQUIVOS
+                 PERFORM 0003-MONTAR-NOME-EXTRATO
+                 PERFORM 0004-LER-EXTRATO
+           END-PERFORM.
+           CLOSE ARQ-EMPRESAS.
+
+           DISPLAY 'EXECUTANDO PASSO 2/2 - SOCIOS'.
+           MOVE 2 TO WS-PASSO-ARQUIVO.
+           IF WS-MODO-CARGA IS EQUAL TO 'D' THEN
+                   OPEN I-O ARQ-SOCIOS
+           ELSE
+                   OPEN OUTPUT ARQ-SOCIOS
+           END-IF.
+           PERFORM VARYING WS-NUM-LOTE FROM 1 BY 1 UNTIL
+              WS-NUM-LOTE IS GREATER THAN WS-PARM-QTD-ARQUIVOS
+                 PERFORM 0003-MONTAR-NOME-EXTRATO
+                 PERFORM 0004-LER-EXTRATO
+           END-PERFORM.
+           CLOSE ARQ-SOCIOS.
+           CLOSE ARQ-REJEITADOS.
+           CLOSE ARQ-HISTORICO-SIT.
+
+       0003-MONTAR-NOME-EXTRATO.
+           IF WS-PASSO-ARQUIVO IS EQUAL TO 1 THEN
+                   STRING 'dados/extrato-tipo1-lote' DELIMITED BY SIZE
+                          WS-NUM-LOTE DELIMITED BY SIZE
+                          '.dat' DELIMITED BY SIZE
+                     INTO WS-NOME-ARQ-EXTRATO
+                   END-STRING
+           ELSE
+                   STRING 'dados/extrato-tipo2-lote' DELIMITED BY SIZE
+                          WS-NUM-LOTE DELIMITED BY SIZE
+                          '.dat' DELIMITED BY SIZE
+                     INTO WS-NOME-ARQ-EXTRATO
+                   END-STRING
+           END-IF.
+
+       0004-LER-EXTRATO.
+           MOVE 'N' TO WS-EOF.
+           DISPLAY 'LENDO EXTRATO: ' WS-NOME-ARQ-EXTRATO.
+           OPEN INPUT ARQ-EXTRATO.
+           PERFORM UNTIL WS-EOF IS EQUAL TO 'Y'
+             READ ARQ-EXTRATO
+               AT END MOVE 'Y' TO WS-EOF
+               NOT AT END PERFORM
+                  MOVE FD-REG-EXTRATO TO REGISTRO-RFB
+                  PERFORM 0005-GRAVAR-REGISTRO
+               END-PERFORM
+             END-READ
+           END-PERFORM.
+           CLOSE ARQ-EXTRATO.
+
+       0005-GRAVAR-REGISTRO.
+           IF RRF-TIPO-REGISTRO IS EQUAL TO 2 AND WS-PASSO-ARQUIVO IS
+                   EQUAL TO 2 THEN
+                   ADD 1 TO WS-CONT-LIDO-TIPO2
+                   MOVE REGISTRO-RFB TO REGISTRO-RFB-SOCIO
+                   PERFORM 0007-GRAVAR-REGISTRO-SOCIO
+           END-IF.
+           IF RRF-TIPO-REGISTRO IS EQUAL TO 1 AND WS-PASSO-ARQUIVO IS
+                   EQUAL TO 1 THEN
+                   ADD 1 TO WS-CONT-LIDO-TIPO1
+                   MOVE REGISTRO-RFB TO REGISTRO-RFB-EMPRESA
+                   PERFORM 0009-GRAVAR-REGISTRO-EMPRESA
+           END-IF.
+
+       0006-DETECTAR-MODO-CARGA.
+           MOVE 'F' TO WS-MODO-CARGA.
+           MOVE 'N' TO WS-EOF.
+           MOVE 1 TO WS-NUM-LOTE.
+           MOVE 1 TO WS-PASSO-ARQUIVO.
+           PERFORM 0003-MONTAR-NOME-EXTRATO.
+           OPEN INPUT ARQ-EXTRATO.
+           READ ARQ-EXTRATO
+             AT END
+                CONTINUE
+             NOT AT END
+                MOVE FD-REG-EXTRATO TO REGISTRO-RFB
+                IF RRF-INDICADOR-FULL-DIARIO IS EQUAL TO 'D'
+                   MOVE 'D' TO WS-MODO-CARGA
+                END-IF
+           END-READ.
+           CLOSE ARQ-EXTRATO.
+           IF WS-MODO-CARGA IS EQUAL TO 'D'
+              DISPLAY 'MODO DE CARGA: INCREMENTAL (DIARIO)'
+           ELSE
+              DISPLAY 'MODO DE CARGA: COMPLETA (FULL)'
+           END-IF.
+
+       0007-GRAVAR-REGISTRO-SOCIO.
+           IF WS-MODO-CARGA IS EQUAL TO 'F' THEN
+                   MOVE WS-COD-SOCIO TO RRS-COD-SOCIO
+                   MOVE REGISTRO-RFB-SOCIO TO FD-REG-SOCIO
+                   WRITE FD-REG-SOCIO
+                     INVALID KEY
+                        CONTINUE
+                     NOT INVALID KEY
+                        ADD 1 TO WS-CONT-GRAVADO-SOC
+                   END-WRITE
+                   ADD 1 WS-COD-SOCIO GIVING WS-COD-SOCIO
+           ELSE
+                   PERFORM 0008-LOCALIZAR-SOCIO-EXISTENTE
+                   EVALUATE TRUE
+                     WHEN RRS-TIPO-ATUALIZACAO IS EQUAL TO '3'
+                        IF WS-SOCIO-ENCONTRADO IS EQUAL TO 'S'
+                           DELETE ARQ-SOCIOS RECORD
+                             INVALID KEY
+                                CONTINUE
+                           END-DELETE
+                        END-IF
+                     WHEN WS-SOCIO-ENCONTRADO IS EQUAL TO 'S'
+                        MOVE REGISTRO-RFB-SOCIO TO FD-REG-SOCIO
+                        MOVE WS-COD-SOCIO-ENCONTRADO TO FRS-COD-SOCIO
+                        REWRITE FD-REG-SOCIO
+                          INVALID KEY
+                             CONTINUE
+                          NOT INVALID KEY
+                             ADD 1 TO WS-CONT-GRAVADO-SOC
+                        END-REWRITE
+                     WHEN OTHER
+                        MOVE WS-COD-SOCIO TO RRS-COD-SOCIO
+                        MOVE REGISTRO-RFB-SOCIO TO FD-REG-SOCIO
+                        WRITE FD-REG-SOCIO
+                          INVALID KEY
+                             CONTINUE
+                          NOT INVALID KEY
+                             ADD 1 TO WS-CONT-GRAVADO-SOC
+                        END-WRITE
+                        ADD 1 WS-COD-SOCIO GIVING WS-COD-SOCIO
+                   END-EVALUATE
+           END-IF.
+
+       0008-LOCALIZAR-SOCIO-EXISTENTE.
+           MOVE 'N' TO WS-SOCIO-ENCONTRADO.
+           MOVE RRS-CNPJ TO FRS-CNPJ.
+           START ARQ-SOCIOS KEY IS EQUAL TO FRS-CNPJ
+             INVALID KEY
+                MOVE 'N' TO WS-SOCIO-ENCONTRADO
+           END-START.
+           IF ST-ARQUIVO-SOC IS EQUAL TO '00' THEN
+              MOVE 'N' TO WS-EOF-SOC
+              PERFORM UNTIL WS-EOF-SOC IS EQUAL TO 'Y'
+                        OR WS-SOCIO-ENCONTRADO IS EQUAL TO 'S'
+                 READ ARQ-SOCIOS NEXT RECORD
+                   AT END
+                      MOVE 'Y' TO WS-EOF-SOC
+                   NOT AT END
+                      IF FRS-CNPJ IS NOT EQUAL TO RRS-CNPJ THEN
+                         MOVE 'Y' TO WS-EOF-SOC
+                      ELSE
+                         IF FRS-CPF-SOCIO IS EQUAL TO RRS-CPF-SOCIO AND
+                            FRS-IDENTIFICADOR-SOCIO IS EQUAL TO
+                               RRS-IDENTIFICADOR-SOCIO THEN
+                            MOVE 'S' TO WS-SOCIO-ENCONTRADO
+                            MOVE FRS-COD-SOCIO TO
+                               WS-COD-SOCIO-ENCONTRADO
+                         END-IF
+                      END-IF
+                 END-READ
+              END-PERFORM
+           END-IF.
+
+       0009-GRAVAR-REGISTRO-EMPRESA.
+           IF RRE-FIM-REGISTRO IS NOT EQUAL TO
+              WS-MARCA-FIM-REGISTRO THEN
+                   IF RRE-FIM-REGISTRO IS EQUAL TO SPACE THEN
+                           MOVE 'REGISTRO TRUNCADO'
+                             TO WS-MOTIVO-REJEICAO
+                   ELSE
+                           MOVE 'MARCADOR DE FIM DE REGISTRO INVALIDO'
+                             TO WS-MOTIVO-REJEICAO
+                   END-IF
+                   PERFORM 0014-GRAVAR-REJEITADO-EMPRESA
+           ELSE
+                   IF WS-MODO-CARGA IS EQUAL TO 'D' AND
+                      RRE-TIPO-ATUALIZACAO IS NOT EQUAL TO '3' THEN
+                           PERFORM 0017-CAPTURAR-SITUACAO-ANTERIOR
+                   END-IF
+                   MOVE REGISTRO-RFB-EMPRESA TO FD-REG-EMPRESA
+                   IF WS-MODO-CARGA IS EQUAL TO 'F' THEN
+                           WRITE FD-REG-EMPRESA
+                             INVALID KEY
+                                CONTINUE
+                             NOT INVALID KEY
+                                ADD 1 TO WS-CONT-GRAVADO-EMP
+                           END-WRITE
+                   ELSE
+                           EVALUATE RRE-TIPO-ATUALIZACAO
+                             WHEN '3'
+                                DELETE ARQ-EMPRESAS RECORD
+                                  INVALID KEY
+                                     CONTINUE
+                                END-DELETE
+                             WHEN OTHER
+                                WRITE FD-REG-EMPRESA
+                                  INVALID KEY
+                                     REWRITE FD-REG-EMPRESA
+                                       INVALID KEY
+                                          CONTINUE
+                                       NOT INVALID KEY
+                                          ADD 1 TO WS-CONT-GRAVADO-EMP
+                                     END-REWRITE
+                                  NOT INVALID KEY
+                                     ADD 1 TO WS-CONT-GRAVADO-EMP
+                                END-WRITE
+                                PERFORM 0018-REGISTRAR-MUDANCA-SITUACAO
+                           END-EVALUATE
+                   END-IF
+           END-IF.
+
+       0017-CAPTURAR-SITUACAO-ANTERIOR.
+           MOVE 'N' TO WS-SIT-ANT-ENCONTRADA.
+           MOVE RRE-CNPJ TO FRE-CNPJ.
+           READ ARQ-EMPRESAS
+             INVALID KEY
+                MOVE 'N' TO WS-SIT-ANT-ENCONTRADA
+             NOT INVALID KEY
+                MOVE 'S' TO WS-SIT-ANT-ENCONTRADA
+                MOVE FRE-SIT-CADASTRAL TO WS-SIT-CADASTRAL-ANTERIOR
+           END-READ.
+
+       0018-REGISTRAR-MUDANCA-SITUACAO.
+           IF WS-SIT-ANT-ENCONTRADA IS EQUAL TO 'S' AND
+              WS-SIT-CADASTRAL-ANTERIOR IS NOT EQUAL TO
+              RRE-SIT-CADASTRAL THEN
+              ACCEPT WS-DATA-MUDANCA-SIT FROM DATE YYYYMMDD
+              MOVE SPACES TO REG-HISTORICO-SIT
+              STRING RRE-CNPJ DELIMITED BY SIZE
+                     ';' DELIMITED BY SIZE
+                     WS-SIT-CADASTRAL-ANTERIOR DELIMITED BY SIZE
+                     ';' DELIMITED BY SIZE
+                     RRE-SIT-CADASTRAL DELIMITED BY SIZE
+                     ';' DELIMITED BY SIZE
+                     WS-DATA-MUDANCA-SIT DELIMITED BY SIZE
+                INTO REG-HISTORICO-SIT
+              END-STRING
+              WRITE REG-HISTORICO-SIT
+           END-IF.
+
+       0012-LER-PARAMETROS.
+           DISPLAY 'QUANTIDADE DE ARQUIVOS DE LOTE (BRANCO = '
+              WS-PARM-QTD-ARQUIVOS '): '.
+           MOVE ZEROES TO WS-PARM-QTD-ARQUIVOS-IN.
+           ACCEPT WS-PARM-QTD-ARQUIVOS-IN.
+           IF WS-PARM-QTD-ARQUIVOS-IN IS GREATER THAN ZERO THEN
+                   MOVE WS-PARM-QTD-ARQUIVOS-IN TO WS-PARM-QTD-ARQUIVOS
+           END-IF.
+           DISPLAY 'QUANTIDADE DE ARQUIVOS: ' WS-PARM-QTD-ARQUIVOS.
+
+       0014-GRAVAR-REJEITADO-EMPRESA.
+           ADD 1 TO WS-CONT-REJEITADO-EMP.
+           MOVE SPACES TO REG-REJEITADO.
+           STRING 'CNPJ: ' DELIMITED BY SIZE
+                  RRE-CNPJ DELIMITED BY SIZE
+                  ' MOTIVO: ' DELIMITED BY SIZE
+                  WS-MOTIVO-REJEICAO DELIMITED BY SIZE
+             INTO REG-REJEITADO
+           END-STRING.
+           WRITE REG-REJEITADO.
+
+       0015-LER-SEQUENCIA-SOCIO.
+           MOVE 1 TO WS-COD-SOCIO.
+           OPEN INPUT ARQ-SEQ-SOCIO.
+           IF ST-ARQUIVO-SEQ IS EQUAL TO '00' THEN
+                   READ ARQ-SEQ-SOCIO
+                     AT END CONTINUE
+                     NOT AT END MOVE REG-SEQ-SOCIO TO WS-COD-SOCIO
+                   END-READ
+                   CLOSE ARQ-SEQ-SOCIO
+           END-IF.
+
+       0016-GRAVAR-SEQUENCIA-SOCIO.
+           MOVE WS-COD-SOCIO TO REG-SEQ-SOCIO.
+           OPEN OUTPUT ARQ-SEQ-SOCIO.
+           WRITE REG-SEQ-SOCIO.
+           CLOSE ARQ-SEQ-SOCIO.
+
+       0008-EMITIR-TOTAIS-CONTROLE.
+           DISPLAY '--- RELATORIO DE TOTAIS DE CONTROLE DA CARGA ---'.
+           DISPLAY 'REGISTROS TIPO 1 (EMPRESA) LIDOS DOS EXTRATOS: '
+              WS-CONT-LIDO-TIPO1.
+           DISPLAY 'REGISTROS GRAVADOS EM EMPRESAS2.DAT: '
+              WS-CONT-GRAVADO-EMP.
+           DISPLAY 'REGISTROS DE EMPRESA REJEITADOS (VER '
+              'REJEITADOS-CARGA.DAT): ' WS-CONT-REJEITADO-EMP.
+           DISPLAY 'REGISTROS TIPO 2 (SOCIO) LIDOS DOS EXTRATOS: '
+              WS-CONT-LIDO-TIPO2.
+           DISPLAY 'REGISTROS GRAVADOS EM SOCIOS2.DAT: '
+              WS-CONT-GRAVADO-SOC.
