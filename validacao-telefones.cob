@@ -0,0 +1,165 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VALIDACAO-TELEFONES.
+
+      ****************************************************************
+      * JOB BATCH: VARRE EMPRESAS2.DAT CONFERINDO OS TRES PARES       *
+      * DDD/TELEFONE (TELEFONE-1, TELEFONE-2, FAX) E GERA UMA LISTA   *
+      * DE EXCECOES PARA TODO DDD FORA DA FAIXA VALIDA (11-99) OU     *
+      * TELEFONE COM MENOS DE 8 DIGITOS PREENCHIDOS (QUANDO HOUVER    *
+      * TELEFONE INFORMADO), PARA A CONFERENCIA PERIODICA DE          *
+      * CONTATOS CADASTRADOS.                                        *
+      ****************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-EMPRESAS ASSIGN TO "dados/empresas2.dat"
+                   ORGANIZATION INDEXED
+                   ACCESS MODE DYNAMIC
+                   RECORD KEY IS FRE-CNPJ
+                   ALTERNATE KEY IS FRE-RAZAO-SOCIAL WITH DUPLICATES
+                   ALTERNATE KEY IS FRE-UF-MUNICIPIO WITH DUPLICATES
+                   STATUS ST-ARQUIVO-EMP.
+
+           SELECT ARQ-SAIDA ASSIGN TO
+                   "dados/validacao-telefones.dat"
+                   ORGANIZATION LINE SEQUENTIAL
+                   ACCESS MODE IS SEQUENTIAL
+                   STATUS ST-ARQUIVO-SAI.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ARQ-EMPRESAS.
+       COPY "FD-REG-EMPRESA.cpy".
+
+       FD ARQ-SAIDA.
+       01 REG-SAIDA                   PIC X(250).
+
+       WORKING-STORAGE SECTION.
+
+       01 ST-ARQUIVO-EMP              PIC XX.
+       01 ST-ARQUIVO-SAI              PIC XX.
+       01 WS-EOF                      PIC X VALUE 'N'.
+       01 WS-TOTAL-LIDOS              PIC 9(007) VALUE ZERO.
+       01 WS-TOTAL-EXCECOES           PIC 9(007) VALUE ZERO.
+       01 WS-DDD-TEXTO                PIC X(002).
+       01 WS-DDD-NUM                  PIC 99.
+       01 WS-QTD-DIGITOS-TELEFONE     PIC 99.
+
+       COPY "REGISTRO-RFB-EMPRESA.cpy".
+
+       PROCEDURE DIVISION.
+       0001-MAIN-PARA.
+           DISPLAY 'VALIDACAO DE TELEFONES MALFORMADOS'.
+           PERFORM 0002-PROCESSAR-EMPRESAS.
+           DISPLAY 'TOTAL DE EMPRESAS LIDAS.............: '
+              WS-TOTAL-LIDOS.
+           DISPLAY 'TOTAL DE EXCECOES ENCONTRADAS........: '
+              WS-TOTAL-EXCECOES.
+           DISPLAY 'FIM DA VALIDACAO DE TELEFONES.'.
+           GOBACK.
+
+       0002-PROCESSAR-EMPRESAS.
+           OPEN INPUT ARQ-EMPRESAS.
+           OPEN OUTPUT ARQ-SAIDA.
+           MOVE 'N' TO WS-EOF.
+           PERFORM UNTIL WS-EOF IS EQUAL TO 'Y'
+             READ ARQ-EMPRESAS NEXT RECORD
+               AT END MOVE 'Y' TO WS-EOF
+               NOT AT END
+                  ADD 1 TO WS-TOTAL-LIDOS
+                  MOVE FD-REG-EMPRESA TO REGISTRO-RFB-EMPRESA
+                  PERFORM 0003-CONFERIR-TELEFONE-1
+                  PERFORM 0004-CONFERIR-TELEFONE-2
+                  PERFORM 0005-CONFERIR-FAX
+             END-READ
+           END-PERFORM.
+           CLOSE ARQ-EMPRESAS.
+           CLOSE ARQ-SAIDA.
+
+       0003-CONFERIR-TELEFONE-1.
+           IF RRE-DDD-1 IS NOT EQUAL TO SPACES OR
+              RRE-TELEFONE-1 IS NOT EQUAL TO SPACES THEN
+              MOVE RRE-DDD-1(1:2) TO WS-DDD-TEXTO
+              IF WS-DDD-TEXTO IS NOT NUMERIC THEN
+                 PERFORM 0006-GRAVAR-EXCECAO-DDD
+              ELSE
+                 MOVE WS-DDD-TEXTO TO WS-DDD-NUM
+                 IF WS-DDD-NUM IS LESS THAN 11 OR
+                    WS-DDD-NUM IS GREATER THAN 99 THEN
+                    PERFORM 0006-GRAVAR-EXCECAO-DDD
+                 END-IF
+              END-IF
+              MOVE FUNCTION LENGTH(FUNCTION TRIM(RRE-TELEFONE-1)) TO
+                 WS-QTD-DIGITOS-TELEFONE
+              IF RRE-TELEFONE-1 IS EQUAL TO SPACES OR
+                 WS-QTD-DIGITOS-TELEFONE IS LESS THAN 8 THEN
+                 PERFORM 0007-GRAVAR-EXCECAO-TELEFONE
+              END-IF
+           END-IF.
+
+       0004-CONFERIR-TELEFONE-2.
+           IF RRE-DDD-2 IS NOT EQUAL TO SPACES OR
+              RRE-TELEFONE-2 IS NOT EQUAL TO SPACES THEN
+              MOVE RRE-DDD-2(1:2) TO WS-DDD-TEXTO
+              IF WS-DDD-TEXTO IS NOT NUMERIC THEN
+                 PERFORM 0006-GRAVAR-EXCECAO-DDD
+              ELSE
+                 MOVE WS-DDD-TEXTO TO WS-DDD-NUM
+                 IF WS-DDD-NUM IS LESS THAN 11 OR
+                    WS-DDD-NUM IS GREATER THAN 99 THEN
+                    PERFORM 0006-GRAVAR-EXCECAO-DDD
+                 END-IF
+              END-IF
+              MOVE FUNCTION LENGTH(FUNCTION TRIM(RRE-TELEFONE-2)) TO
+                 WS-QTD-DIGITOS-TELEFONE
+              IF RRE-TELEFONE-2 IS EQUAL TO SPACES OR
+                 WS-QTD-DIGITOS-TELEFONE IS LESS THAN 8 THEN
+                 PERFORM 0007-GRAVAR-EXCECAO-TELEFONE
+              END-IF
+           END-IF.
+
+       0005-CONFERIR-FAX.
+           IF RRE-NU-DDD-FAX IS NOT EQUAL TO SPACES OR
+              RRE-NU-FAX IS NOT EQUAL TO SPACES THEN
+              MOVE RRE-NU-DDD-FAX(1:2) TO WS-DDD-TEXTO
+              IF WS-DDD-TEXTO IS NOT NUMERIC THEN
+                 PERFORM 0006-GRAVAR-EXCECAO-DDD
+              ELSE
+                 MOVE WS-DDD-TEXTO TO WS-DDD-NUM
+                 IF WS-DDD-NUM IS LESS THAN 11 OR
+                    WS-DDD-NUM IS GREATER THAN 99 THEN
+                    PERFORM 0006-GRAVAR-EXCECAO-DDD
+                 END-IF
+              END-IF
+              MOVE FUNCTION LENGTH(FUNCTION TRIM(RRE-NU-FAX)) TO
+                 WS-QTD-DIGITOS-TELEFONE
+              IF RRE-NU-FAX IS EQUAL TO SPACES OR
+                 WS-QTD-DIGITOS-TELEFONE IS LESS THAN 8 THEN
+                 PERFORM 0007-GRAVAR-EXCECAO-TELEFONE
+              END-IF
+           END-IF.
+
+       0006-GRAVAR-EXCECAO-DDD.
+           ADD 1 TO WS-TOTAL-EXCECOES.
+           MOVE SPACES TO REG-SAIDA.
+           STRING RRE-CNPJ DELIMITED BY SIZE
+                  ';' DELIMITED BY SIZE
+                  RRE-RAZAO-SOCIAL DELIMITED BY SIZE
+                  ';DDD FORA DA FAIXA VALIDA (11-99)'
+                    DELIMITED BY SIZE
+             INTO REG-SAIDA
+           END-STRING.
+           WRITE REG-SAIDA.
+
+       0007-GRAVAR-EXCECAO-TELEFONE.
+           ADD 1 TO WS-TOTAL-EXCECOES.
+           MOVE SPACES TO REG-SAIDA.
+           STRING RRE-CNPJ DELIMITED BY SIZE
+                  ';' DELIMITED BY SIZE
+                  RRE-RAZAO-SOCIAL DELIMITED BY SIZE
+                  ';TELEFONE COM MENOS DE 8 DIGITOS'
+                    DELIMITED BY SIZE
+             INTO REG-SAIDA
+           END-STRING.
+           WRITE REG-SAIDA.
