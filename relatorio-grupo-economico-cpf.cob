@@ -0,0 +1,117 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RELATORIO-GRUPO-ECONOMICO-CPF.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-SOCIOS ASSIGN TO "dados/socios2.dat"
+                   ORGANIZATION INDEXED
+                   ACCESS MODE DYNAMIC
+                   RECORD KEY IS FRS-COD-SOCIO
+                   ALTERNATE RECORD KEY IS
+                     FRS-NOME-SOCIO WITH DUPLICATES
+                   ALTERNATE RECORD KEY IS
+                     FRS-CNPJ WITH DUPLICATES
+                   ALTERNATE RECORD KEY IS
+                     FRS-CPF-SOCIO WITH DUPLICATES
+                   STATUS ST-ARQUIVO-SOC.
+
+           SELECT ARQ-EMPRESAS ASSIGN TO "dados/empresas2.dat"
+                   ORGANIZATION INDEXED
+                   ACCESS MODE DYNAMIC
+                   RECORD KEY IS FRE-CNPJ
+                   ALTERNATE KEY IS FRE-RAZAO-SOCIAL WITH DUPLICATES
+                   ALTERNATE KEY IS FRE-UF-MUNICIPIO WITH DUPLICATES
+                   STATUS ST-ARQUIVO-EMP.
+
+           SELECT ARQ-SAIDA ASSIGN TO "dados/grupo-economico-cpf.rpt"
+                   ORGANIZATION LINE SEQUENTIAL
+                   ACCESS MODE IS SEQUENTIAL
+                   STATUS ST-ARQUIVO-SAI.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ARQ-SOCIOS.
+       COPY "FD-REG-SOCIO.cpy".
+
+       FD ARQ-EMPRESAS.
+       COPY "FD-REG-EMPRESA.cpy".
+
+       FD ARQ-SAIDA.
+       01 REG-SAIDA                   PIC X(080).
+
+       WORKING-STORAGE SECTION.
+
+       01 ST-ARQUIVO-SOC              PIC XX.
+       01 ST-ARQUIVO-EMP              PIC XX.
+       01 ST-ARQUIVO-SAI              PIC XX.
+       01 WS-EOF                      PIC X VALUE 'N'.
+       01 WS-CPF-BUSCA                PIC 9(014) VALUE ZEROES.
+       01 WS-PAPEL                    PIC X(012).
+       01 WS-RAZAO-SOCIAL-EMP         PIC X(150).
+       01 WS-TOTAL-ENCONTRADOS        PIC 9(007) VALUE ZERO.
+
+       COPY "REGISTRO-RFB-SOCIO.cpy".
+       COPY "REGISTRO-RFB-EMPRESA.cpy".
+
+       PROCEDURE DIVISION.
+       0001-MAIN-PARA.
+           DISPLAY 'RELATORIO DE GRUPO ECONOMICO POR CPF DO SOCIO'.
+           DISPLAY 'INFORME O CPF (SOMENTE NUMEROS): '.
+           ACCEPT WS-CPF-BUSCA.
+           PERFORM 0002-PROCESSAR-SOCIOS.
+           DISPLAY 'TOTAL DE EMPRESAS ENCONTRADAS: '
+              WS-TOTAL-ENCONTRADOS.
+           DISPLAY 'FIM DO RELATORIO DE GRUPO ECONOMICO.'.
+           GOBACK.
+
+       0002-PROCESSAR-SOCIOS.
+           OPEN INPUT ARQ-SOCIOS.
+           OPEN INPUT ARQ-EMPRESAS.
+           OPEN OUTPUT ARQ-SAIDA.
+           MOVE 'N' TO WS-EOF.
+           PERFORM UNTIL WS-EOF IS EQUAL TO 'Y'
+             READ ARQ-SOCIOS NEXT RECORD
+               AT END MOVE 'Y' TO WS-EOF
+               NOT AT END PERFORM
+                 MOVE FD-REG-SOCIO TO REGISTRO-RFB-SOCIO
+                 IF RRS-CPF-SOCIO IS EQUAL TO WS-CPF-BUSCA THEN
+                    MOVE 'SOCIO' TO WS-PAPEL
+                    PERFORM 0003-LOCALIZAR-EMPRESA
+                    PERFORM 0004-GRAVAR-DETALHE
+                    ADD 1 TO WS-TOTAL-ENCONTRADOS
+                 END-IF
+                 IF RRS-CPF-REPRESENTANTE IS EQUAL TO WS-CPF-BUSCA
+                 THEN
+                    MOVE 'REPRESENTANTE' TO WS-PAPEL
+                    PERFORM 0003-LOCALIZAR-EMPRESA
+                    PERFORM 0004-GRAVAR-DETALHE
+                    ADD 1 TO WS-TOTAL-ENCONTRADOS
+                 END-IF
+               END-PERFORM
+             END-READ
+           END-PERFORM.
+           CLOSE ARQ-SOCIOS.
+           CLOSE ARQ-EMPRESAS.
+           CLOSE ARQ-SAIDA.
+
+       0003-LOCALIZAR-EMPRESA.
+           MOVE SPACES TO WS-RAZAO-SOCIAL-EMP.
+           MOVE RRS-CNPJ TO FRE-CNPJ.
+           READ ARQ-EMPRESAS KEY IS FRE-CNPJ
+             INVALID KEY
+                MOVE 'EMPRESA NAO ENCONTRADA' TO WS-RAZAO-SOCIAL-EMP
+             NOT INVALID KEY
+                MOVE FRE-RAZAO-SOCIAL TO WS-RAZAO-SOCIAL-EMP
+           END-READ.
+
+       0004-GRAVAR-DETALHE.
+           MOVE SPACES TO REG-SAIDA.
+           STRING RRS-CNPJ DELIMITED BY SIZE
+                  ' PAPEL: ' DELIMITED BY SIZE
+                  WS-PAPEL DELIMITED BY SIZE
+                  ' EMPRESA: ' DELIMITED BY SIZE
+                  WS-RAZAO-SOCIAL-EMP DELIMITED BY SIZE
+             INTO REG-SAIDA
+           END-STRING.
+           WRITE REG-SAIDA.
