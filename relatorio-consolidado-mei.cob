@@ -0,0 +1,141 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RELATORIO-CONSOLIDADO-MEI.
+
+      ****************************************************************
+      * JOB BATCH: CONSOLIDA AS EMPRESAS OPTANTES PELO MEI            *
+      * (RRE-OPCAO-MEI = 'S') POR MUNICIPIO E CNAE FISCAL, COM        *
+      * CONTAGEM DE EMPRESAS POR GRUPO E TOTAL GERAL, PARA O SETOR DE *
+      * APOIO AO PEQUENO EMPREENDEDOR. USA SORT PARA ORDENAR POR      *
+      * MUNICIPIO+CNAE E QUEBRA DE CONTROLE NA OUTPUT PROCEDURE PARA  *
+      * EMITIR UMA LINHA DE TOTAL A CADA MUDANCA DE GRUPO.            *
+      ****************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-EMPRESAS ASSIGN TO "dados/empresas2.dat"
+                   ORGANIZATION INDEXED
+                   ACCESS MODE DYNAMIC
+                   RECORD KEY IS FRE-CNPJ
+                   ALTERNATE KEY IS FRE-RAZAO-SOCIAL WITH DUPLICATES
+                   ALTERNATE KEY IS FRE-UF-MUNICIPIO WITH DUPLICATES
+                   STATUS ST-ARQUIVO-EMP.
+
+           SELECT SORT-WORK ASSIGN TO "dados/mei.srt".
+
+           SELECT ARQ-SAIDA ASSIGN TO
+                   "dados/relatorio-consolidado-mei.dat"
+                   ORGANIZATION LINE SEQUENTIAL
+                   ACCESS MODE IS SEQUENTIAL
+                   STATUS ST-ARQUIVO-SAI.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ARQ-EMPRESAS.
+       COPY "FD-REG-EMPRESA.cpy".
+
+       SD SORT-WORK.
+       01 SD-REG-TEMP.
+          05 SD-MUNICIPIO             PIC X(050).
+          05 SD-CNAE-FISCAL           PIC 9(007).
+          05 SD-CNPJ                 PIC 9(014).
+
+       FD ARQ-SAIDA.
+       01 REG-SAIDA                   PIC X(250).
+
+       WORKING-STORAGE SECTION.
+
+       01 ST-ARQUIVO-EMP              PIC XX.
+       01 ST-ARQUIVO-SAI              PIC XX.
+       01 WS-EOF                      PIC X VALUE 'N'.
+       01 WS-EOF-SORT                 PIC X VALUE 'N'.
+       01 WS-PRIMEIRA-LINHA           PIC X VALUE 'S'.
+       01 WS-TOTAL-LIDOS              PIC 9(007) VALUE ZERO.
+       01 WS-TOTAL-MEI                PIC 9(007) VALUE ZERO.
+       01 WS-TOTAL-GRUPOS             PIC 9(007) VALUE ZERO.
+       01 WS-QTD-GRUPO                PIC 9(007) VALUE ZERO.
+       01 WS-QUEBRA-MUNICIPIO         PIC X(050) VALUE SPACES.
+       01 WS-QUEBRA-CNAE              PIC 9(007) VALUE ZERO.
+
+       COPY "REGISTRO-RFB-EMPRESA.cpy".
+
+       PROCEDURE DIVISION.
+       0001-MAIN-PARA.
+           DISPLAY 'RELATORIO CONSOLIDADO DE MEI POR MUNICIPIO/CNAE'.
+           SORT SORT-WORK
+               ON ASCENDING KEY SD-MUNICIPIO SD-CNAE-FISCAL
+               INPUT PROCEDURE IS 0002-SELECIONAR-EMPRESAS
+               OUTPUT PROCEDURE IS 0004-CONSOLIDAR-SAIDA.
+           DISPLAY 'TOTAL DE EMPRESAS LIDAS.............: '
+              WS-TOTAL-LIDOS.
+           DISPLAY 'TOTAL DE OPTANTES PELO MEI..........: '
+              WS-TOTAL-MEI.
+           DISPLAY 'TOTAL DE GRUPOS MUNICIPIO/CNAE.......: '
+              WS-TOTAL-GRUPOS.
+           DISPLAY 'FIM DO RELATORIO CONSOLIDADO DE MEI.'.
+           GOBACK.
+
+       0002-SELECIONAR-EMPRESAS.
+           OPEN INPUT ARQ-EMPRESAS.
+           MOVE 'N' TO WS-EOF.
+           PERFORM UNTIL WS-EOF IS EQUAL TO 'Y'
+             READ ARQ-EMPRESAS NEXT RECORD
+               AT END MOVE 'Y' TO WS-EOF
+               NOT AT END
+                  ADD 1 TO WS-TOTAL-LIDOS
+                  MOVE FD-REG-EMPRESA TO REGISTRO-RFB-EMPRESA
+                  IF RRE-OPCAO-MEI IS EQUAL TO 'S' THEN
+                     ADD 1 TO WS-TOTAL-MEI
+                     PERFORM 0003-LIBERAR-REGISTRO
+                  END-IF
+             END-READ
+           END-PERFORM.
+           CLOSE ARQ-EMPRESAS.
+
+       0003-LIBERAR-REGISTRO.
+           MOVE RRE-MUNICIPIO TO SD-MUNICIPIO.
+           MOVE RRE-CNAE-FISCAL TO SD-CNAE-FISCAL.
+           MOVE RRE-CNPJ TO SD-CNPJ.
+           RELEASE SD-REG-TEMP.
+
+       0004-CONSOLIDAR-SAIDA.
+           OPEN OUTPUT ARQ-SAIDA.
+           MOVE 'N' TO WS-EOF-SORT.
+           PERFORM UNTIL WS-EOF-SORT IS EQUAL TO 'Y'
+             RETURN SORT-WORK
+               AT END
+                  MOVE 'Y' TO WS-EOF-SORT
+                  IF WS-PRIMEIRA-LINHA IS EQUAL TO 'N' THEN
+                     PERFORM 0006-GRAVAR-TOTAL-GRUPO
+                  END-IF
+               NOT AT END PERFORM 0005-TRATAR-REGISTRO
+             END-RETURN
+           END-PERFORM.
+           CLOSE ARQ-SAIDA.
+
+       0005-TRATAR-REGISTRO.
+           IF WS-PRIMEIRA-LINHA IS EQUAL TO 'S' THEN
+              MOVE 'N' TO WS-PRIMEIRA-LINHA
+              MOVE SD-MUNICIPIO TO WS-QUEBRA-MUNICIPIO
+              MOVE SD-CNAE-FISCAL TO WS-QUEBRA-CNAE
+           END-IF.
+           IF SD-MUNICIPIO IS NOT EQUAL TO WS-QUEBRA-MUNICIPIO OR
+              SD-CNAE-FISCAL IS NOT EQUAL TO WS-QUEBRA-CNAE THEN
+              PERFORM 0006-GRAVAR-TOTAL-GRUPO
+              MOVE SD-MUNICIPIO TO WS-QUEBRA-MUNICIPIO
+              MOVE SD-CNAE-FISCAL TO WS-QUEBRA-CNAE
+           END-IF.
+           ADD 1 TO WS-QTD-GRUPO.
+
+       0006-GRAVAR-TOTAL-GRUPO.
+           ADD 1 TO WS-TOTAL-GRUPOS.
+           MOVE SPACES TO REG-SAIDA.
+           STRING WS-QUEBRA-MUNICIPIO DELIMITED BY SIZE
+                  ';' DELIMITED BY SIZE
+                  WS-QUEBRA-CNAE DELIMITED BY SIZE
+                  ';' DELIMITED BY SIZE
+                  WS-QTD-GRUPO DELIMITED BY SIZE
+             INTO REG-SAIDA
+           END-STRING.
+           WRITE REG-SAIDA.
+           MOVE ZERO TO WS-QTD-GRUPO.
