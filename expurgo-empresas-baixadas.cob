@@ -0,0 +1,89 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EXPURGO-EMPRESAS-BAIXADAS.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-EMPRESAS ASSIGN TO "dados/empresas2.dat"
+                   ORGANIZATION INDEXED
+                   ACCESS MODE DYNAMIC
+                   RECORD KEY IS FRE-CNPJ
+                   ALTERNATE KEY IS FRE-RAZAO-SOCIAL WITH DUPLICATES
+                   STATUS ST-ARQUIVO-EMP.
+
+           SELECT ARQ-HISTORICO ASSIGN TO "dados/empresas-historico.dat"
+                   ORGANIZATION LINE SEQUENTIAL
+                   ACCESS MODE IS SEQUENTIAL
+                   STATUS ST-ARQUIVO-HIST.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ARQ-EMPRESAS.
+       COPY "FD-REG-EMPRESA.cpy".
+
+       FD ARQ-HISTORICO.
+       01 REG-HISTORICO               PIC X(1200).
+
+       WORKING-STORAGE SECTION.
+
+       01 ST-ARQUIVO-EMP              PIC XX.
+       01 ST-ARQUIVO-HIST             PIC XX.
+       01 WS-EOF                      PIC X VALUE 'N'.
+       01 WS-LIMITE-ANOS              PIC 99 VALUE 10.
+       01 WS-DATA-ATUAL                PIC 9(008).
+       01 WS-ANO-LIMITE                PIC 9(004).
+       01 WS-ANO-SIT-CADASTRAL         PIC 9(004).
+       01 WS-TOTAL-LIDOS               PIC 9(007) VALUE ZERO.
+       01 WS-TOTAL-EXPURGADOS          PIC 9(007) VALUE ZERO.
+       01 WS-CNPJ-EXPURGO              PIC 9(014).
+
+       COPY "REGISTRO-RFB-EMPRESA.cpy".
+
+       PROCEDURE DIVISION.
+       0001-MAIN-PARA.
+           DISPLAY 'EXPURGO DE EMPRESAS BAIXADAS HA MAIS DE '
+              WS-LIMITE-ANOS ' ANOS'.
+           PERFORM 0002-PROCESSAR-EMPRESAS.
+           DISPLAY 'TOTAL DE EMPRESAS LIDAS: ' WS-TOTAL-LIDOS.
+           DISPLAY 'TOTAL DE EMPRESAS EXPURGADAS: '
+              WS-TOTAL-EXPURGADOS.
+           DISPLAY 'FIM DO EXPURGO DE EMPRESAS BAIXADAS.'.
+           GOBACK.
+
+       0002-PROCESSAR-EMPRESAS.
+           ACCEPT WS-DATA-ATUAL FROM DATE YYYYMMDD.
+           MOVE WS-DATA-ATUAL(1:4) TO WS-ANO-LIMITE.
+           SUBTRACT WS-LIMITE-ANOS FROM WS-ANO-LIMITE.
+           OPEN I-O ARQ-EMPRESAS.
+           OPEN OUTPUT ARQ-HISTORICO.
+           MOVE 'N' TO WS-EOF.
+           PERFORM UNTIL WS-EOF IS EQUAL TO 'Y'
+             READ ARQ-EMPRESAS NEXT RECORD
+               AT END MOVE 'Y' TO WS-EOF
+               NOT AT END
+                  ADD 1 TO WS-TOTAL-LIDOS
+                  MOVE FD-REG-EMPRESA TO REGISTRO-RFB-EMPRESA
+                  PERFORM 0003-AVALIAR-REGISTRO
+             END-READ
+           END-PERFORM.
+           CLOSE ARQ-EMPRESAS.
+           CLOSE ARQ-HISTORICO.
+
+       0003-AVALIAR-REGISTRO.
+           IF RRE-SIT-CADASTRAL IS EQUAL TO 08 THEN
+              MOVE FRE-DATA-SIT-CADASTRAL(1:4) TO
+                WS-ANO-SIT-CADASTRAL
+              IF WS-ANO-SIT-CADASTRAL IS NOT EQUAL TO ZERO AND
+                 WS-ANO-SIT-CADASTRAL IS LESS THAN WS-ANO-LIMITE THEN
+                 MOVE FRE-CNPJ TO WS-CNPJ-EXPURGO
+                 MOVE FD-REG-EMPRESA TO REG-HISTORICO
+                 WRITE REG-HISTORICO
+                 DELETE ARQ-EMPRESAS RECORD
+                   INVALID KEY
+                      DISPLAY '*** ERRO AO EXPURGAR CNPJ: '
+                         WS-CNPJ-EXPURGO
+                   NOT INVALID KEY
+                      ADD 1 TO WS-TOTAL-EXPURGADOS
+                 END-DELETE
+              END-IF
+           END-IF.
