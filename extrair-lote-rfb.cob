@@ -0,0 +1,147 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EXTRAIR-LOTE-RFB.
+
+      ****************************************************************
+      * EXTRAI UM UNICO ARQUIVO DE LOTE (L00001 A L00020) SEPARANDO   *
+      * OS REGISTROS TIPO 1 (EMPRESA) E TIPO 2 (SOCIO) EM ARQUIVOS    *
+      * INTERMEDIARIOS, SEM POPULAR OS ARQUIVOS INDEXADOS.            *
+      * CADA LOTE E INDEPENDENTE DOS DEMAIS, PERMITINDO QUE OS 20     *
+      * ARQUIVOS SEJAM EXTRAIDOS EM PASSOS/JOBS PARALELOS; O PASSO    *
+      * CONSOLIDAR-LOTE-RFB.COB DEPOIS UNE OS INTERMEDIARIOS E        *
+      * POPULA ARQ-EMPRESAS/ARQ-SOCIOS, NA MESMA SEQUENCIA HOJE FEITA *
+      * POR GERAR-DADOS-INDEXADOS2.COB.                               *
+      ****************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-LOTE ASSIGN TO WS-NOME-ARQ-LOTE
+                   ORGANIZATION LINE SEQUENTIAL
+                   ACCESS MODE IS SEQUENTIAL
+                   STATUS ST-ARQUIVO-LOTE.
+
+           SELECT ARQ-TIPO1 ASSIGN TO WS-NOME-ARQ-TIPO1
+                   ORGANIZATION LINE SEQUENTIAL
+                   ACCESS MODE IS SEQUENTIAL
+                   STATUS ST-ARQUIVO-TIPO1.
+
+           SELECT ARQ-TIPO2 ASSIGN TO WS-NOME-ARQ-TIPO2
+                   ORGANIZATION LINE SEQUENTIAL
+                   ACCESS MODE IS SEQUENTIAL
+                   STATUS ST-ARQUIVO-TIPO2.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ARQ-LOTE.
+       01 FD-REG-ARQ-LOTE             PIC X(1200).
+
+       FD ARQ-TIPO1.
+       01 FD-REG-TIPO1                PIC X(1200).
+
+       FD ARQ-TIPO2.
+       01 FD-REG-TIPO2                PIC X(1200).
+
+       WORKING-STORAGE SECTION.
+
+       01 ST-ARQUIVO-LOTE             PIC XX.
+       01 ST-ARQUIVO-TIPO1            PIC XX.
+       01 ST-ARQUIVO-TIPO2            PIC XX.
+       01 WS-EOF                      PIC X VALUE 'N'.
+       01 WS-PARM-SUFIXO-DATA         PIC X(006) VALUE 'D00124'.
+       01 WS-PARM-SUFIXO-DATA-IN      PIC X(006).
+       01 WS-PARM-NUM-LOTE            PIC 99 VALUE 1.
+       01 WS-PARM-NUM-LOTE-IN         PIC 99.
+       01 WS-NUM-ARQ-EDIT             PIC 9(005).
+       01 WS-NOME-ARQ-LOTE            PIC X(040).
+       01 WS-NOME-ARQ-TIPO1           PIC X(040).
+       01 WS-NOME-ARQ-TIPO2           PIC X(040).
+       01 WS-CONT-LIDO-TIPO1          PIC 9(007) VALUE ZERO.
+       01 WS-CONT-LIDO-TIPO2          PIC 9(007) VALUE ZERO.
+
+       COPY "REGISTRO-RFB.cpy".
+
+       LINKAGE SECTION.
+
+       01 LK-PARM-EXEC.
+          03 LK-PARM-LEN              PIC S9(004) COMP.
+          03 LK-PARM-NUM-LOTE         PIC X(002).
+
+       PROCEDURE DIVISION USING LK-PARM-EXEC.
+       0001-MAIN-PARA.
+           PERFORM 0002-LER-PARAMETROS.
+           PERFORM 0003-MONTAR-NOMES-ARQUIVO.
+           PERFORM 0004-EXTRAIR-ARQUIVO.
+           DISPLAY 'REGISTROS TIPO 1 (EMPRESA) EXTRAIDOS: '
+              WS-CONT-LIDO-TIPO1.
+           DISPLAY 'REGISTROS TIPO 2 (SOCIO) EXTRAIDOS: '
+              WS-CONT-LIDO-TIPO2.
+           DISPLAY 'FIM DA EXTRACAO DO LOTE.'.
+           GOBACK.
+
+       0002-LER-PARAMETROS.
+           DISPLAY 'SUFIXO DE DATA DO LOTE (BRANCO = '
+              WS-PARM-SUFIXO-DATA '): '.
+           MOVE SPACES TO WS-PARM-SUFIXO-DATA-IN.
+           ACCEPT WS-PARM-SUFIXO-DATA-IN.
+           IF WS-PARM-SUFIXO-DATA-IN IS NOT EQUAL TO SPACES THEN
+                   MOVE WS-PARM-SUFIXO-DATA-IN TO WS-PARM-SUFIXO-DATA
+           END-IF.
+           IF LK-PARM-LEN IS GREATER THAN ZERO THEN
+                   MOVE LK-PARM-NUM-LOTE TO WS-PARM-NUM-LOTE-IN
+           ELSE
+                   DISPLAY 'NUMERO DO LOTE (1 A 20, BRANCO = '
+                      WS-PARM-NUM-LOTE '): '
+                   MOVE ZEROES TO WS-PARM-NUM-LOTE-IN
+                   ACCEPT WS-PARM-NUM-LOTE-IN
+           END-IF.
+           IF WS-PARM-NUM-LOTE-IN IS GREATER THAN ZERO THEN
+                   MOVE WS-PARM-NUM-LOTE-IN TO WS-PARM-NUM-LOTE
+           END-IF.
+           DISPLAY 'SUFIXO UTILIZADO: ' WS-PARM-SUFIXO-DATA.
+           DISPLAY 'ARQUIVO DE LOTE A EXTRAIR: ' WS-PARM-NUM-LOTE.
+
+       0003-MONTAR-NOMES-ARQUIVO.
+           MOVE WS-PARM-NUM-LOTE TO WS-NUM-ARQ-EDIT.
+           STRING 'dados/K3241.K03200DV.' DELIMITED BY SIZE
+                  WS-PARM-SUFIXO-DATA DELIMITED BY SIZE
+                  '.L' DELIMITED BY SIZE
+                  WS-NUM-ARQ-EDIT DELIMITED BY SIZE
+             INTO WS-NOME-ARQ-LOTE
+           END-STRING.
+           STRING 'dados/extrato-tipo1-lote' DELIMITED BY SIZE
+                  WS-PARM-NUM-LOTE DELIMITED BY SIZE
+                  '.dat' DELIMITED BY SIZE
+             INTO WS-NOME-ARQ-TIPO1
+           END-STRING.
+           STRING 'dados/extrato-tipo2-lote' DELIMITED BY SIZE
+                  WS-PARM-NUM-LOTE DELIMITED BY SIZE
+                  '.dat' DELIMITED BY SIZE
+             INTO WS-NOME-ARQ-TIPO2
+           END-STRING.
+
+       0004-EXTRAIR-ARQUIVO.
+           OPEN INPUT ARQ-LOTE.
+           OPEN OUTPUT ARQ-TIPO1.
+           OPEN OUTPUT ARQ-TIPO2.
+           MOVE 'N' TO WS-EOF.
+           PERFORM UNTIL WS-EOF IS EQUAL TO 'Y'
+             READ ARQ-LOTE
+               AT END MOVE 'Y' TO WS-EOF
+               NOT AT END PERFORM
+                 MOVE FD-REG-ARQ-LOTE TO REGISTRO-RFB
+                 EVALUATE RRF-TIPO-REGISTRO
+                   WHEN 1
+                      ADD 1 TO WS-CONT-LIDO-TIPO1
+                      MOVE FD-REG-ARQ-LOTE TO FD-REG-TIPO1
+                      WRITE FD-REG-TIPO1
+                   WHEN 2
+                      ADD 1 TO WS-CONT-LIDO-TIPO2
+                      MOVE FD-REG-ARQ-LOTE TO FD-REG-TIPO2
+                      WRITE FD-REG-TIPO2
+                 END-EVALUATE
+               END-PERFORM
+             END-READ
+           END-PERFORM.
+           CLOSE ARQ-LOTE.
+           CLOSE ARQ-TIPO1.
+           CLOSE ARQ-TIPO2.
