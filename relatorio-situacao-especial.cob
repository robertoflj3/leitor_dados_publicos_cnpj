@@ -0,0 +1,119 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RELATORIO-SITUACAO-ESPECIAL.
+
+      ****************************************************************
+      * JOB BATCH: VARRE EMPRESAS2.DAT E LISTA, ORDENADAS PELA DATA   *
+      * DA SITUACAO ESPECIAL (RRE-DATA-SIT-ESPECIAL), TODAS AS        *
+      * EMPRESAS COM RRE-SIT-ESPECIAL PREENCHIDO (RECUPERACAO         *
+      * JUDICIAL, FALENCIA, ETC), PARA O LEVANTAMENTO PERIODICO DO    *
+      * JURIDICO. A ORDENACAO USA O VERBO SORT, COM INPUT PROCEDURE   *
+      * SELECIONANDO OS REGISTROS DE INTERESSE E OUTPUT PROCEDURE     *
+      * GRAVANDO O RELATORIO FINAL.                                   *
+      ****************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-EMPRESAS ASSIGN TO "dados/empresas2.dat"
+                   ORGANIZATION INDEXED
+                   ACCESS MODE DYNAMIC
+                   RECORD KEY IS FRE-CNPJ
+                   ALTERNATE KEY IS FRE-RAZAO-SOCIAL WITH DUPLICATES
+                   ALTERNATE KEY IS FRE-UF-MUNICIPIO WITH DUPLICATES
+                   STATUS ST-ARQUIVO-EMP.
+
+           SELECT SORT-WORK ASSIGN TO "dados/sitespecial.srt".
+
+           SELECT ARQ-SAIDA ASSIGN TO
+                   "dados/relatorio-situacao-especial.dat"
+                   ORGANIZATION LINE SEQUENTIAL
+                   ACCESS MODE IS SEQUENTIAL
+                   STATUS ST-ARQUIVO-SAI.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ARQ-EMPRESAS.
+       COPY "FD-REG-EMPRESA.cpy".
+
+       SD SORT-WORK.
+       01 SD-REG-TEMP.
+          05 SD-DATA-SIT-ESPECIAL     PIC 9(008).
+          05 SD-CNPJ                 PIC 9(014).
+          05 SD-RAZAO-SOCIAL         PIC X(040).
+          05 SD-SIT-ESPECIAL         PIC X(023).
+
+       FD ARQ-SAIDA.
+       01 REG-SAIDA                   PIC X(250).
+
+       WORKING-STORAGE SECTION.
+
+       01 ST-ARQUIVO-EMP              PIC XX.
+       01 ST-ARQUIVO-SAI              PIC XX.
+       01 WS-EOF                      PIC X VALUE 'N'.
+       01 WS-EOF-SORT                 PIC X VALUE 'N'.
+       01 WS-TOTAL-LIDOS              PIC 9(007) VALUE ZERO.
+       01 WS-TOTAL-SIT-ESPECIAL       PIC 9(007) VALUE ZERO.
+
+       COPY "REGISTRO-RFB-EMPRESA.cpy".
+
+       PROCEDURE DIVISION.
+       0001-MAIN-PARA.
+           DISPLAY 'RELATORIO DE EMPRESAS EM SITUACAO ESPECIAL'.
+           SORT SORT-WORK
+               ON ASCENDING KEY SD-DATA-SIT-ESPECIAL
+               INPUT PROCEDURE IS 0002-SELECIONAR-EMPRESAS
+               OUTPUT PROCEDURE IS 0004-GRAVAR-SAIDA.
+           DISPLAY 'TOTAL DE EMPRESAS LIDAS.............: '
+              WS-TOTAL-LIDOS.
+           DISPLAY 'TOTAL EM SITUACAO ESPECIAL..........: '
+              WS-TOTAL-SIT-ESPECIAL.
+           DISPLAY 'FIM DO RELATORIO DE SITUACAO ESPECIAL.'.
+           GOBACK.
+
+       0002-SELECIONAR-EMPRESAS.
+           OPEN INPUT ARQ-EMPRESAS.
+           MOVE 'N' TO WS-EOF.
+           PERFORM UNTIL WS-EOF IS EQUAL TO 'Y'
+             READ ARQ-EMPRESAS NEXT RECORD
+               AT END MOVE 'Y' TO WS-EOF
+               NOT AT END
+                  ADD 1 TO WS-TOTAL-LIDOS
+                  MOVE FD-REG-EMPRESA TO REGISTRO-RFB-EMPRESA
+                  IF RRE-SIT-ESPECIAL IS NOT EQUAL TO SPACES THEN
+                     ADD 1 TO WS-TOTAL-SIT-ESPECIAL
+                     PERFORM 0003-LIBERAR-REGISTRO
+                  END-IF
+             END-READ
+           END-PERFORM.
+           CLOSE ARQ-EMPRESAS.
+
+       0003-LIBERAR-REGISTRO.
+           MOVE RRE-DATA-SIT-ESPECIAL TO SD-DATA-SIT-ESPECIAL.
+           MOVE RRE-CNPJ TO SD-CNPJ.
+           MOVE RRE-RAZAO-SOCIAL TO SD-RAZAO-SOCIAL.
+           MOVE RRE-SIT-ESPECIAL TO SD-SIT-ESPECIAL.
+           RELEASE SD-REG-TEMP.
+
+       0004-GRAVAR-SAIDA.
+           OPEN OUTPUT ARQ-SAIDA.
+           MOVE 'N' TO WS-EOF-SORT.
+           PERFORM UNTIL WS-EOF-SORT IS EQUAL TO 'Y'
+             RETURN SORT-WORK
+               AT END MOVE 'Y' TO WS-EOF-SORT
+               NOT AT END PERFORM 0005-GRAVAR-DETALHE
+             END-RETURN
+           END-PERFORM.
+           CLOSE ARQ-SAIDA.
+
+       0005-GRAVAR-DETALHE.
+           MOVE SPACES TO REG-SAIDA.
+           STRING SD-CNPJ DELIMITED BY SIZE
+                  ';' DELIMITED BY SIZE
+                  SD-RAZAO-SOCIAL DELIMITED BY SIZE
+                  ';' DELIMITED BY SIZE
+                  SD-SIT-ESPECIAL DELIMITED BY SIZE
+                  ';' DELIMITED BY SIZE
+                  SD-DATA-SIT-ESPECIAL DELIMITED BY SIZE
+             INTO REG-SAIDA
+           END-STRING.
+           WRITE REG-SAIDA.
