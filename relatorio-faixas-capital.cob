@@ -0,0 +1,124 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RELATORIO-FAIXAS-CAPITAL.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+         SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-EMPRESAS ASSIGN TO "dados/empresas2.dat"
+                   ORGANIZATION INDEXED
+                   ACCESS MODE DYNAMIC
+                   RECORD KEY IS FRE-CNPJ
+                   ALTERNATE KEY IS FRE-RAZAO-SOCIAL WITH DUPLICATES
+                   STATUS ST-ARQUIVO-EMP.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ARQ-EMPRESAS.
+       COPY "FD-REG-EMPRESA.cpy".
+
+       WORKING-STORAGE SECTION.
+
+       01 ST-ARQUIVO-EMP              PIC XX.
+       01 WS-EOF                      PIC X VALUE 'N'.
+       01 WS-IDX-FAIXA                PIC 9.
+       01 WS-IDX-PORTE                PIC 9.
+       01 WS-TOTAL-GERAL-QTDE         PIC 9(007) VALUE ZERO.
+       01 WS-TOTAL-GERAL-CAPITAL      PIC 9(14)V99 VALUE ZERO.
+
+       01 WS-TAB-FAIXAS.
+          05 WS-FAIXA OCCURS 3 TIMES INDEXED BY WS-IX-FX.
+             10 WS-FAIXA-DESCR        PIC X(020).
+             10 WS-FAIXA-LIMITE       PIC 9(14)V99.
+             10 WS-FAIXA-POR-PORTE OCCURS 4 TIMES.
+                15 WS-FP-QTDE         PIC 9(007) VALUE ZERO.
+                15 WS-FP-TOTAL        PIC 9(14)V99 VALUE ZERO.
+
+       01 WS-PORTE-EDIT                PIC ZZ.ZZZ.ZZZ.ZZZ.ZZ9,99.
+
+       COPY "REGISTRO-RFB-EMPRESA.cpy".
+
+       PROCEDURE DIVISION.
+       0001-MAIN-PARA.
+           DISPLAY 'RELATORIO DE FAIXAS DE CAPITAL SOCIAL'.
+           PERFORM 0006-INICIALIZAR-FAIXAS.
+           PERFORM 0002-PROCESSAR-EMPRESAS.
+           PERFORM 0003-EMITIR-RESUMO.
+           DISPLAY 'FIM DO RELATORIO DE FAIXAS DE CAPITAL SOCIAL.'.
+           GOBACK.
+
+       0006-INICIALIZAR-FAIXAS.
+           MOVE 'ATE 10 MIL         ' TO WS-FAIXA-DESCR(1).
+           MOVE 10000,00 TO WS-FAIXA-LIMITE(1).
+           MOVE 'ATE 100 MIL        ' TO WS-FAIXA-DESCR(2).
+           MOVE 100000,00 TO WS-FAIXA-LIMITE(2).
+           MOVE 'ACIMA DE 1 MILHAO  ' TO WS-FAIXA-DESCR(3).
+           MOVE 1000000,00 TO WS-FAIXA-LIMITE(3).
+
+       0002-PROCESSAR-EMPRESAS.
+           OPEN INPUT ARQ-EMPRESAS.
+           MOVE 'N' TO WS-EOF.
+           PERFORM UNTIL WS-EOF IS EQUAL TO 'Y'
+             READ ARQ-EMPRESAS NEXT RECORD
+               AT END MOVE 'Y' TO WS-EOF
+               NOT AT END PERFORM
+                 MOVE FD-REG-EMPRESA TO REGISTRO-RFB-EMPRESA
+                 PERFORM 0004-CLASSIFICAR-EMPRESA
+               END-PERFORM
+             END-READ
+           END-PERFORM.
+           CLOSE ARQ-EMPRESAS.
+
+       0004-CLASSIFICAR-EMPRESA.
+           EVALUATE TRUE
+             WHEN RRE-CAPITAL-SOCIAL-EMP IS LESS THAN OR EQUAL TO
+                WS-FAIXA-LIMITE(1)
+                MOVE 1 TO WS-IDX-FAIXA
+             WHEN RRE-CAPITAL-SOCIAL-EMP IS LESS THAN OR EQUAL TO
+                WS-FAIXA-LIMITE(2)
+                MOVE 2 TO WS-IDX-FAIXA
+             WHEN RRE-CAPITAL-SOCIAL-EMP IS LESS THAN OR EQUAL TO
+                WS-FAIXA-LIMITE(3)
+                MOVE 3 TO WS-IDX-FAIXA
+             WHEN RRE-CAPITAL-SOCIAL-EMP IS GREATER THAN
+                WS-FAIXA-LIMITE(3)
+                MOVE 3 TO WS-IDX-FAIXA
+             WHEN OTHER
+                MOVE 0 TO WS-IDX-FAIXA
+           END-EVALUATE.
+           IF WS-IDX-FAIXA IS GREATER THAN ZERO THEN
+              PERFORM 0005-CLASSIFICAR-PORTE
+              ADD 1 TO WS-FP-QTDE(WS-IDX-FAIXA, WS-IDX-PORTE)
+              ADD RRE-CAPITAL-SOCIAL-EMP TO
+                WS-FP-TOTAL(WS-IDX-FAIXA, WS-IDX-PORTE)
+              ADD 1 TO WS-TOTAL-GERAL-QTDE
+              ADD RRE-CAPITAL-SOCIAL-EMP TO WS-TOTAL-GERAL-CAPITAL
+           END-IF.
+
+       0005-CLASSIFICAR-PORTE.
+           EVALUATE RRE-PORTE-EMPRESA
+             WHEN '01' MOVE 1 TO WS-IDX-PORTE
+             WHEN '03' MOVE 2 TO WS-IDX-PORTE
+             WHEN '05' MOVE 3 TO WS-IDX-PORTE
+             WHEN OTHER MOVE 4 TO WS-IDX-PORTE
+           END-EVALUATE.
+
+       0003-EMITIR-RESUMO.
+           DISPLAY '--- RESUMO POR FAIXA DE CAPITAL E PORTE ---'.
+           PERFORM VARYING WS-IDX-FAIXA FROM 1 BY 1
+             UNTIL WS-IDX-FAIXA > 3
+             DISPLAY 'FAIXA: ' WS-FAIXA-DESCR(WS-IDX-FAIXA)
+             PERFORM VARYING WS-IDX-PORTE FROM 1 BY 1
+               UNTIL WS-IDX-PORTE > 4
+               MOVE WS-FP-TOTAL(WS-IDX-FAIXA, WS-IDX-PORTE) TO
+                 WS-PORTE-EDIT
+               DISPLAY '  PORTE ' WS-IDX-PORTE ' QTDE: '
+                  WS-FP-QTDE(WS-IDX-FAIXA, WS-IDX-PORTE)
+                  ' TOTAL: ' WS-PORTE-EDIT
+             END-PERFORM
+           END-PERFORM.
+           MOVE WS-TOTAL-GERAL-CAPITAL TO WS-PORTE-EDIT.
+           DISPLAY 'TOTAL GERAL QTDE: ' WS-TOTAL-GERAL-QTDE
+              ' CAPITAL: ' WS-PORTE-EDIT.
