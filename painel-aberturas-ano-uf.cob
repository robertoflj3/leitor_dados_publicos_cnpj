@@ -0,0 +1,163 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PAINEL-ABERTURAS-ANO-UF.
+
+      ****************************************************************
+      * JOB BATCH: VARRE EMPRESAS2.DAT E MONTA O PAINEL DE EMPRESAS   *
+      * ABERTAS POR ANO DE INICIO DE ATIVIDADE (DATA-INI-ATI-AAAA) X  *
+      * UF (RRE-UF), COM A VARIACAO PERCENTUAL DA CONTAGEM EM RELACAO *
+      * AO ANO ANTERIOR DENTRO DA MESMA UF. USA SORT POR UF+ANO E     *
+      * QUEBRA DE CONTROLE EM DOIS NIVEIS (UF E ANO) NA OUTPUT        *
+      * PROCEDURE, MESMO PADRAO JA USADO NOS DEMAIS RELATORIOS        *
+      * DESTA LEVA. COMO A QUEBRA E POR ANO DENTRO DE UF JA           *
+      * ORDENADOS, A CONTAGEM DO ANO ANTERIOR FICA DISPONIVEL         *
+      * NATURALMENTE SEM PRECISAR DE UMA TABELA EM MEMORIA INDEXADA   *
+      * POR UF.                                                      *
+      ****************************************************************
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+         SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-EMPRESAS ASSIGN TO "dados/empresas2.dat"
+                   ORGANIZATION INDEXED
+                   ACCESS MODE DYNAMIC
+                   RECORD KEY IS FRE-CNPJ
+                   ALTERNATE KEY IS FRE-RAZAO-SOCIAL WITH DUPLICATES
+                   ALTERNATE KEY IS FRE-UF-MUNICIPIO WITH DUPLICATES
+                   STATUS ST-ARQUIVO-EMP.
+
+           SELECT SORT-WORK ASSIGN TO "dados/painelanouf.srt".
+
+           SELECT ARQ-SAIDA ASSIGN TO
+                   "dados/painel-aberturas-ano-uf.dat"
+                   ORGANIZATION LINE SEQUENTIAL
+                   ACCESS MODE IS SEQUENTIAL
+                   STATUS ST-ARQUIVO-SAI.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ARQ-EMPRESAS.
+       COPY "FD-REG-EMPRESA.cpy".
+
+       SD SORT-WORK.
+       01 SD-REG-TEMP.
+          05 SD-UF                   PIC X(002).
+          05 SD-ANO-ABERTURA         PIC 9(004).
+
+       FD ARQ-SAIDA.
+       01 REG-SAIDA                   PIC X(250).
+
+       WORKING-STORAGE SECTION.
+
+       01 ST-ARQUIVO-EMP              PIC XX.
+       01 ST-ARQUIVO-SAI              PIC XX.
+       01 WS-EOF                      PIC X VALUE 'N'.
+       01 WS-EOF-SORT                 PIC X VALUE 'N'.
+       01 WS-PRIMEIRA-LINHA           PIC X VALUE 'S'.
+       01 WS-TOTAL-LIDOS              PIC 9(007) VALUE ZERO.
+       01 WS-TOTAL-LINHAS             PIC 9(007) VALUE ZERO.
+       01 WS-QTD-ANO                  PIC 9(007) VALUE ZERO.
+       01 WS-QTD-ANO-ANTERIOR         PIC 9(007) VALUE ZERO.
+       01 WS-QUEBRA-UF                PIC X(002) VALUE SPACES.
+       01 WS-QUEBRA-ANO                PIC 9(004) VALUE ZERO.
+       01 WS-VARIACAO-PCT             PIC S9(005)V99 VALUE ZERO.
+       01 WS-VARIACAO-EDITADA         PIC -9999,99.
+       01 WS-VARIACAO-TEXTO           PIC X(010) VALUE SPACES.
+
+       COPY "REGISTRO-RFB-EMPRESA.cpy".
+
+       PROCEDURE DIVISION.
+       0001-MAIN-PARA.
+           DISPLAY 'PAINEL DE EMPRESAS ABERTAS POR ANO X UF'.
+           SORT SORT-WORK
+               ON ASCENDING KEY SD-UF SD-ANO-ABERTURA
+               INPUT PROCEDURE IS 0002-SELECIONAR-EMPRESAS
+               OUTPUT PROCEDURE IS 0004-CONSOLIDAR-SAIDA.
+           DISPLAY 'TOTAL DE EMPRESAS LIDAS.............: '
+              WS-TOTAL-LIDOS.
+           DISPLAY 'TOTAL DE LINHAS ANO X UF GERADAS.....: '
+              WS-TOTAL-LINHAS.
+           DISPLAY 'FIM DO PAINEL DE ABERTURAS POR ANO X UF.'.
+           GOBACK.
+
+       0002-SELECIONAR-EMPRESAS.
+           OPEN INPUT ARQ-EMPRESAS.
+           MOVE 'N' TO WS-EOF.
+           PERFORM UNTIL WS-EOF IS EQUAL TO 'Y'
+             READ ARQ-EMPRESAS NEXT RECORD
+               AT END MOVE 'Y' TO WS-EOF
+               NOT AT END
+                  ADD 1 TO WS-TOTAL-LIDOS
+                  MOVE FD-REG-EMPRESA TO REGISTRO-RFB-EMPRESA
+                  IF DATA-INI-ATI-AAAA IS GREATER THAN ZERO THEN
+                     PERFORM 0003-LIBERAR-REGISTRO
+                  END-IF
+             END-READ
+           END-PERFORM.
+           CLOSE ARQ-EMPRESAS.
+
+       0003-LIBERAR-REGISTRO.
+           MOVE RRE-UF TO SD-UF.
+           MOVE DATA-INI-ATI-AAAA TO SD-ANO-ABERTURA.
+           RELEASE SD-REG-TEMP.
+
+       0004-CONSOLIDAR-SAIDA.
+           OPEN OUTPUT ARQ-SAIDA.
+           MOVE 'N' TO WS-EOF-SORT.
+           PERFORM UNTIL WS-EOF-SORT IS EQUAL TO 'Y'
+             RETURN SORT-WORK
+               AT END
+                  MOVE 'Y' TO WS-EOF-SORT
+                  IF WS-PRIMEIRA-LINHA IS EQUAL TO 'N' THEN
+                     PERFORM 0006-GRAVAR-LINHA-ANO
+                  END-IF
+               NOT AT END PERFORM 0005-TRATAR-REGISTRO
+             END-RETURN
+           END-PERFORM.
+           CLOSE ARQ-SAIDA.
+
+       0005-TRATAR-REGISTRO.
+           IF WS-PRIMEIRA-LINHA IS EQUAL TO 'S' THEN
+              MOVE 'N' TO WS-PRIMEIRA-LINHA
+              MOVE SD-UF TO WS-QUEBRA-UF
+              MOVE SD-ANO-ABERTURA TO WS-QUEBRA-ANO
+           END-IF.
+           IF SD-UF IS NOT EQUAL TO WS-QUEBRA-UF THEN
+              PERFORM 0006-GRAVAR-LINHA-ANO
+              MOVE ZERO TO WS-QTD-ANO-ANTERIOR
+              MOVE SD-UF TO WS-QUEBRA-UF
+              MOVE SD-ANO-ABERTURA TO WS-QUEBRA-ANO
+           ELSE
+              IF SD-ANO-ABERTURA IS NOT EQUAL TO WS-QUEBRA-ANO THEN
+                 PERFORM 0006-GRAVAR-LINHA-ANO
+                 MOVE SD-ANO-ABERTURA TO WS-QUEBRA-ANO
+              END-IF
+           END-IF.
+           ADD 1 TO WS-QTD-ANO.
+
+       0006-GRAVAR-LINHA-ANO.
+           ADD 1 TO WS-TOTAL-LINHAS.
+           IF WS-QTD-ANO-ANTERIOR IS GREATER THAN ZERO THEN
+              COMPUTE WS-VARIACAO-PCT ROUNDED =
+                 ((WS-QTD-ANO - WS-QTD-ANO-ANTERIOR) /
+                  WS-QTD-ANO-ANTERIOR) * 100
+              MOVE WS-VARIACAO-PCT TO WS-VARIACAO-EDITADA
+              MOVE WS-VARIACAO-EDITADA TO WS-VARIACAO-TEXTO
+           ELSE
+              MOVE 'N/D' TO WS-VARIACAO-TEXTO
+           END-IF.
+           MOVE SPACES TO REG-SAIDA.
+           STRING WS-QUEBRA-UF DELIMITED BY SIZE
+                  ';' DELIMITED BY SIZE
+                  WS-QUEBRA-ANO DELIMITED BY SIZE
+                  ';' DELIMITED BY SIZE
+                  WS-QTD-ANO DELIMITED BY SIZE
+                  ';' DELIMITED BY SIZE
+                  WS-VARIACAO-TEXTO DELIMITED BY SIZE
+             INTO REG-SAIDA
+           END-STRING.
+           WRITE REG-SAIDA.
+           MOVE WS-QTD-ANO TO WS-QTD-ANO-ANTERIOR.
+           MOVE ZERO TO WS-QTD-ANO.
