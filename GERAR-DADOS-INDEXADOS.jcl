@@ -0,0 +1,61 @@
+//GERDADOS JOB (CNPJ01),'CARGA MENSAL RFB',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* JOB    : GERDADOS                                            *
+//* OBJETO : COMPILAR E EXECUTAR GERAR-DADOS-INDEXADOS, GERANDO   *
+//*          OS ARQUIVOS INDEXADOS DE EMPRESAS E SOCIOS A PARTIR  *
+//*          DOS 20 ARQUIVOS DE LOTE DA CARGA MENSAL DA RFB.      *
+//* RESTART: EM CASO DE ABEND NO PASSO EXECUTA, O OPERADOR PODE   *
+//*          REINICIAR O JOB A PARTIR DO PASSO EXECUTA (RESTART=  *
+//*          EXECUTA), SEM REPETIR A COMPILACAO.                  *
+//* NOTA   : OS DDs ARQ1-ARQ20/SOCIOS/EMPRESAS ABAIXO DOCUMENTAM A*
+//*          TOPOLOGIA DE ARQUIVOS DO DEPLOY EM MAINFRAME (UM DD  *
+//*          POR LOTE DE ENTRADA E POR SAIDA INDEXADA). O FONTE   *
+//*          GERADOR ATUAL (GERAR-DADOS-INDEXADOS2.COB) RESOLVE   *
+//*          SEUS SELECTs POR CAMINHO LITERAL/VARIAVEL MONTADA EM *
+//*          TEMPO DE EXECUCAO (PADRAO GNUCOBOL), NAO POR DDNAME; *
+//*          ESTES DDs SAO ILUSTRATIVOS DO QUE UM PORTE PARA      *
+//*          ENTERPRISE COBOL EXIGIRIA E NAO GOVERNAM A I/O REAL  *
+//*          DESTA EXECUCAO.                                      *
+//*--------------------------------------------------------------*
+//COMPILA  EXEC PGM=IGYWCL,
+//             PARM.COB='LIB,APOST,NOSEQ'
+//COB.SYSIN   DD DSN=&SYSUID..FONTE.COBOL(GERADOR),DISP=SHR
+//COB.SYSLIB  DD DSN=&SYSUID..FONTE.COPY,DISP=SHR
+//LKED.SYSLMOD DD DSN=&SYSUID..LOAD.LIB(GERADOR),DISP=SHR
+//*--------------------------------------------------------------*
+//EXECUTA  EXEC PGM=GERADOR,COND=(0,NE,COMPILA)
+//STEPLIB  DD DSN=&SYSUID..LOAD.LIB,DISP=SHR
+//ARQ1     DD DSN=&SYSUID..RFB.LOTE(01),DISP=SHR
+//ARQ2     DD DSN=&SYSUID..RFB.LOTE(02),DISP=SHR
+//ARQ3     DD DSN=&SYSUID..RFB.LOTE(03),DISP=SHR
+//ARQ4     DD DSN=&SYSUID..RFB.LOTE(04),DISP=SHR
+//ARQ5     DD DSN=&SYSUID..RFB.LOTE(05),DISP=SHR
+//ARQ6     DD DSN=&SYSUID..RFB.LOTE(06),DISP=SHR
+//ARQ7     DD DSN=&SYSUID..RFB.LOTE(07),DISP=SHR
+//ARQ8     DD DSN=&SYSUID..RFB.LOTE(08),DISP=SHR
+//ARQ9     DD DSN=&SYSUID..RFB.LOTE(09),DISP=SHR
+//ARQ10    DD DSN=&SYSUID..RFB.LOTE(10),DISP=SHR
+//ARQ11    DD DSN=&SYSUID..RFB.LOTE(11),DISP=SHR
+//ARQ12    DD DSN=&SYSUID..RFB.LOTE(12),DISP=SHR
+//ARQ13    DD DSN=&SYSUID..RFB.LOTE(13),DISP=SHR
+//ARQ14    DD DSN=&SYSUID..RFB.LOTE(14),DISP=SHR
+//ARQ15    DD DSN=&SYSUID..RFB.LOTE(15),DISP=SHR
+//ARQ16    DD DSN=&SYSUID..RFB.LOTE(16),DISP=SHR
+//ARQ17    DD DSN=&SYSUID..RFB.LOTE(17),DISP=SHR
+//ARQ18    DD DSN=&SYSUID..RFB.LOTE(18),DISP=SHR
+//ARQ19    DD DSN=&SYSUID..RFB.LOTE(19),DISP=SHR
+//ARQ20    DD DSN=&SYSUID..RFB.LOTE(20),DISP=SHR
+//SOCIOS   DD DSN=&SYSUID..RFB.SOCIOS,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(50,25)),DCB=(RECFM=FB,LRECL=1200)
+//EMPRESAS DD DSN=&SYSUID..RFB.EMPRESAS,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(50,25)),DCB=(RECFM=FB,LRECL=1200)
+//SYSOUT   DD SYSOUT=*
+//*--------------------------------------------------------------*
+//* VALIDA O RETURN CODE DA EXECUCAO: SE DIFERENTE DE ZERO, O     *
+//* PASSO ABAIXO NAO RODA (COND=(0,NE,EXECUTA)) E O JOB TERMINA   *
+//* COM O RC DE EXECUTA, SEM AVANCAR PARA OS RELATORIOS.          *
+//*--------------------------------------------------------------*
+//VALIDA   EXEC PGM=IEFBR14,COND=(0,NE,EXECUTA)
+//CHECADO  DD DSN=&SYSUID..RFB.CARGA.OK,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(1,1))
