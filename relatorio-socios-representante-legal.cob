@@ -0,0 +1,96 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RELATORIO-SOCIOS-REPRESENTANTE-LEGAL.
+
+      ****************************************************************
+      * JOB BATCH: VARRE SOCIOS2.DAT E LISTA APENAS OS SOCIOS QUE     *
+      * POSSUEM REPRESENTANTE LEGAL PREENCHIDO (RRS-CPF-REPRESENTANTE *
+      * OU RRS-NOME-REPRESENTANTE), CASO TIPICO DE SOCIO MENOR DE     *
+      * IDADE OU INCAPAZ REPRESENTADO POR TERCEIROS, PARA O           *
+      * LEVANTAMENTO PERIODICO DO JURIDICO.                           *
+      ****************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-SOCIOS ASSIGN TO "dados/socios2.dat"
+                   ORGANIZATION INDEXED
+                   ACCESS MODE DYNAMIC
+                   RECORD KEY IS FRS-COD-SOCIO
+                   ALTERNATE RECORD KEY IS
+                     FRS-NOME-SOCIO WITH DUPLICATES
+                   ALTERNATE RECORD KEY IS
+                     FRS-CNPJ WITH DUPLICATES
+                   ALTERNATE RECORD KEY IS
+                     FRS-CPF-SOCIO WITH DUPLICATES
+                   STATUS ST-ARQUIVO-SOC.
+
+           SELECT ARQ-SAIDA ASSIGN TO
+                   "dados/relatorio-socios-representante-legal.dat"
+                   ORGANIZATION LINE SEQUENTIAL
+                   ACCESS MODE IS SEQUENTIAL
+                   STATUS ST-ARQUIVO-SAI.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ARQ-SOCIOS.
+       COPY "FD-REG-SOCIO.cpy".
+
+       FD ARQ-SAIDA.
+       01 REG-SAIDA                   PIC X(250).
+
+       WORKING-STORAGE SECTION.
+
+       01 ST-ARQUIVO-SOC              PIC XX.
+       01 ST-ARQUIVO-SAI              PIC XX.
+       01 WS-EOF                      PIC X VALUE 'N'.
+       01 WS-TOTAL-LIDOS              PIC 9(007) VALUE ZERO.
+       01 WS-TOTAL-COM-REPRESENTANTE  PIC 9(007) VALUE ZERO.
+
+       COPY "REGISTRO-RFB-SOCIO.cpy".
+
+       PROCEDURE DIVISION.
+       0001-MAIN-PARA.
+           DISPLAY 'RELATORIO DE SOCIOS COM REPRESENTANTE LEGAL'.
+           PERFORM 0002-PROCESSAR-SOCIOS.
+           DISPLAY 'TOTAL DE SOCIOS LIDOS...............: '
+              WS-TOTAL-LIDOS.
+           DISPLAY 'TOTAL COM REPRESENTANTE LEGAL........: '
+              WS-TOTAL-COM-REPRESENTANTE.
+           DISPLAY 'FIM DO RELATORIO DE REPRESENTANTE LEGAL.'.
+           GOBACK.
+
+       0002-PROCESSAR-SOCIOS.
+           OPEN INPUT ARQ-SOCIOS.
+           OPEN OUTPUT ARQ-SAIDA.
+           MOVE 'N' TO WS-EOF.
+           PERFORM UNTIL WS-EOF IS EQUAL TO 'Y'
+             READ ARQ-SOCIOS NEXT RECORD
+               AT END MOVE 'Y' TO WS-EOF
+               NOT AT END
+                  ADD 1 TO WS-TOTAL-LIDOS
+                  MOVE FD-REG-SOCIO TO REGISTRO-RFB-SOCIO
+                  IF RRS-CPF-REPRESENTANTE IS GREATER THAN ZERO OR
+                     RRS-NOME-REPRESENTANTE IS NOT EQUAL TO SPACES
+                     THEN
+                     ADD 1 TO WS-TOTAL-COM-REPRESENTANTE
+                     PERFORM 0003-GRAVAR-DETALHE
+                  END-IF
+             END-READ
+           END-PERFORM.
+           CLOSE ARQ-SOCIOS.
+           CLOSE ARQ-SAIDA.
+
+       0003-GRAVAR-DETALHE.
+           MOVE SPACES TO REG-SAIDA.
+           STRING RRS-CNPJ DELIMITED BY SIZE
+                  ';' DELIMITED BY SIZE
+                  RRS-NOME-SOCIO DELIMITED BY SIZE
+                  ';' DELIMITED BY SIZE
+                  RRS-CPF-SOCIO DELIMITED BY SIZE
+                  ';' DELIMITED BY SIZE
+                  RRS-NOME-REPRESENTANTE DELIMITED BY SIZE
+                  ';' DELIMITED BY SIZE
+                  RRS-CPF-REPRESENTANTE DELIMITED BY SIZE
+             INTO REG-SAIDA
+           END-STRING.
+           WRITE REG-SAIDA.
