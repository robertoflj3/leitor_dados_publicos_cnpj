@@ -22,8 +22,9 @@
            03 FRE-COMPLEMENTO            PIC X(156).
            03 FRE-BAIRRO                 PIC X(050).
            03 FRE-CEP                    PIC 9(008).
-           03 FRE-UF                     PIC X(002).
-           03 FRE-COD-MUNICIPIO          PIC 9999.
+           03 FRE-UF-MUNICIPIO.
+              05 FRE-UF                     PIC X(002).
+              05 FRE-COD-MUNICIPIO          PIC 9999.
            03 FRE-MUNICIPIO              PIC X(050).
            03 FRE-DDD-TELEFONE-1.
               05 FRE-DDD-1               PIC X(04).
