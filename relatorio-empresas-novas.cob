@@ -0,0 +1,126 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RELATORIO-EMPRESAS-NOVAS.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-EMPRESAS ASSIGN TO "dados/empresas2.dat"
+                   ORGANIZATION INDEXED
+                   ACCESS MODE DYNAMIC
+                   RECORD KEY IS FRE-CNPJ
+                   ALTERNATE KEY IS FRE-RAZAO-SOCIAL WITH DUPLICATES
+                   STATUS ST-ARQUIVO-EMP.
+
+           SELECT ARQ-SAIDA ASSIGN TO "dados/empresas-novas.rpt"
+                   ORGANIZATION LINE SEQUENTIAL
+                   ACCESS MODE IS SEQUENTIAL
+                   STATUS ST-ARQUIVO-SAI.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ARQ-EMPRESAS.
+       COPY "FD-REG-EMPRESA.cpy".
+
+       FD ARQ-SAIDA.
+       01 REG-SAIDA                   PIC X(080).
+
+       WORKING-STORAGE SECTION.
+
+       01 ST-ARQUIVO-EMP              PIC XX.
+       01 ST-ARQUIVO-SAI              PIC XX.
+       01 WS-EOF                      PIC X VALUE 'N'.
+       01 WS-DATA-INICIO              PIC 9(008) VALUE ZEROES.
+       01 WS-DATA-FIM                 PIC 9(008) VALUE ZEROES.
+       01 WS-TOTAL-GERAL              PIC 9(007) VALUE ZERO.
+       01 WS-QTD-GRUPOS               PIC 9(003) VALUE ZERO.
+       01 WS-IDX                      PIC 9(003).
+       01 WS-GRUPO-ACHADO             PIC X VALUE 'N'.
+
+       01 WS-TAB-GRUPOS.
+          05 WS-GRUPO OCCURS 500 TIMES.
+             10 WS-GRUPO-UF           PIC X(002).
+             10 WS-GRUPO-CNAE         PIC 9(007).
+             10 WS-GRUPO-QTDE         PIC 9(007) VALUE ZERO.
+
+       COPY "REGISTRO-RFB-EMPRESA.cpy".
+
+       PROCEDURE DIVISION.
+       0001-MAIN-PARA.
+           DISPLAY 'RELATORIO DE EMPRESAS NOVAS POR PERIODO'.
+           DISPLAY 'INFORME A DATA INICIAL (AAAAMMDD): '.
+           ACCEPT WS-DATA-INICIO.
+           DISPLAY 'INFORME A DATA FINAL (AAAAMMDD): '.
+           ACCEPT WS-DATA-FIM.
+           PERFORM 0002-PROCESSAR-EMPRESAS.
+           PERFORM 0003-EMITIR-RESUMO.
+           DISPLAY 'FIM DO RELATORIO DE EMPRESAS NOVAS.'.
+           GOBACK.
+
+       0002-PROCESSAR-EMPRESAS.
+           OPEN INPUT ARQ-EMPRESAS.
+           OPEN OUTPUT ARQ-SAIDA.
+           MOVE 'N' TO WS-EOF.
+           PERFORM UNTIL WS-EOF IS EQUAL TO 'Y'
+             READ ARQ-EMPRESAS NEXT RECORD
+               AT END MOVE 'Y' TO WS-EOF
+               NOT AT END PERFORM
+                 IF FRE-DATA-INICIO-ATIVIDADE IS GREATER THAN OR
+                    EQUAL TO WS-DATA-INICIO AND
+                    FRE-DATA-INICIO-ATIVIDADE IS LESS THAN OR
+                    EQUAL TO WS-DATA-FIM
+                 THEN
+                    MOVE FD-REG-EMPRESA TO REGISTRO-RFB-EMPRESA
+                    PERFORM 0004-GRAVAR-DETALHE
+                    PERFORM 0005-ACUMULAR-GRUPO
+                    ADD 1 TO WS-TOTAL-GERAL
+                 END-IF
+               END-PERFORM
+             END-READ
+           END-PERFORM.
+           CLOSE ARQ-EMPRESAS.
+           CLOSE ARQ-SAIDA.
+
+       0004-GRAVAR-DETALHE.
+           MOVE SPACES TO REG-SAIDA.
+           STRING FRE-CNPJ DELIMITED BY SIZE
+                  ' ' DELIMITED BY SIZE
+                  FRE-UF DELIMITED BY SIZE
+                  ' ' DELIMITED BY SIZE
+                  FRE-CNAE-FISCAL DELIMITED BY SIZE
+                  ' ' DELIMITED BY SIZE
+                  FRE-RAZAO-SOCIAL DELIMITED BY SIZE
+             INTO REG-SAIDA
+           END-STRING.
+           WRITE REG-SAIDA.
+
+       0005-ACUMULAR-GRUPO.
+           MOVE 'N' TO WS-GRUPO-ACHADO.
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+             UNTIL WS-IDX > WS-QTD-GRUPOS OR WS-GRUPO-ACHADO IS
+                EQUAL TO 'S'
+             IF WS-GRUPO-UF(WS-IDX) IS EQUAL TO FRE-UF AND
+                WS-GRUPO-CNAE(WS-IDX) IS EQUAL TO FRE-CNAE-FISCAL
+             THEN
+                ADD 1 TO WS-GRUPO-QTDE(WS-IDX)
+                MOVE 'S' TO WS-GRUPO-ACHADO
+             END-IF
+           END-PERFORM.
+           IF WS-GRUPO-ACHADO IS EQUAL TO 'N' AND WS-QTD-GRUPOS <
+              500
+           THEN
+              ADD 1 TO WS-QTD-GRUPOS
+              MOVE FRE-UF TO WS-GRUPO-UF(WS-QTD-GRUPOS)
+              MOVE FRE-CNAE-FISCAL TO WS-GRUPO-CNAE(WS-QTD-GRUPOS)
+              MOVE 1 TO WS-GRUPO-QTDE(WS-QTD-GRUPOS)
+           END-IF.
+
+       0003-EMITIR-RESUMO.
+           DISPLAY '--- RESUMO POR UF E CNAE FISCAL ---'.
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+             UNTIL WS-IDX > WS-QTD-GRUPOS
+             DISPLAY 'UF: ' WS-GRUPO-UF(WS-IDX)
+                ' CNAE: ' WS-GRUPO-CNAE(WS-IDX)
+                ' QTDE: ' WS-GRUPO-QTDE(WS-IDX)
+           END-PERFORM.
+           DISPLAY 'TOTAL GERAL DE EMPRESAS NO PERIODO: '
+              WS-TOTAL-GERAL.
