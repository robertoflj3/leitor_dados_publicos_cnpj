@@ -0,0 +1,112 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RELATORIO-SOCIOS-CAPITAL-ESTRANGEIRO.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-SOCIOS ASSIGN TO "dados/socios2.dat"
+                   ORGANIZATION INDEXED
+                   ACCESS MODE DYNAMIC
+                   RECORD KEY IS FRS-COD-SOCIO
+                   ALTERNATE RECORD KEY IS
+                     FRS-NOME-SOCIO WITH DUPLICATES
+                   ALTERNATE RECORD KEY IS
+                     FRS-CNPJ WITH DUPLICATES
+                   ALTERNATE RECORD KEY IS
+                     FRS-CPF-SOCIO WITH DUPLICATES
+                   STATUS ST-ARQUIVO-SOC.
+
+           SELECT ARQ-EMPRESAS ASSIGN TO "dados/empresas2.dat"
+                   ORGANIZATION INDEXED
+                   ACCESS MODE DYNAMIC
+                   RECORD KEY IS FRE-CNPJ
+                   ALTERNATE KEY IS FRE-RAZAO-SOCIAL WITH DUPLICATES
+                   STATUS ST-ARQUIVO-EMP.
+
+           SELECT ARQ-SAIDA ASSIGN TO "dados/socios-capital-estr.rpt"
+                   ORGANIZATION LINE SEQUENTIAL
+                   ACCESS MODE IS SEQUENTIAL
+                   STATUS ST-ARQUIVO-SAI.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ARQ-SOCIOS.
+       COPY "FD-REG-SOCIO.cpy".
+
+       FD ARQ-EMPRESAS.
+       COPY "FD-REG-EMPRESA.cpy".
+
+       FD ARQ-SAIDA.
+       01 REG-SAIDA                   PIC X(080).
+
+       WORKING-STORAGE SECTION.
+
+       01 ST-ARQUIVO-SOC              PIC XX.
+       01 ST-ARQUIVO-EMP              PIC XX.
+       01 ST-ARQUIVO-SAI              PIC XX.
+       01 WS-EOF                      PIC X VALUE 'N'.
+       01 WS-COD-PAIS-BRASIL          PIC XXX VALUE '105'.
+       01 WS-RAZAO-SOCIAL-EMP         PIC X(150).
+       01 WS-TOTAL-GERAL              PIC 9(007) VALUE ZERO.
+
+       COPY "REGISTRO-RFB-SOCIO.cpy".
+       COPY "REGISTRO-RFB-EMPRESA.cpy".
+
+       PROCEDURE DIVISION.
+       0001-MAIN-PARA.
+           DISPLAY 'RELATORIO DE SOCIOS COM CAPITAL ESTRANGEIRO'.
+           PERFORM 0002-PROCESSAR-SOCIOS.
+           DISPLAY 'TOTAL DE SOCIOS COM CAPITAL ESTRANGEIRO: '
+              WS-TOTAL-GERAL.
+           DISPLAY 'FIM DO RELATORIO DE SOCIOS COM CAPITAL '
+              'ESTRANGEIRO.'.
+           GOBACK.
+
+       0002-PROCESSAR-SOCIOS.
+           OPEN INPUT ARQ-SOCIOS.
+           OPEN INPUT ARQ-EMPRESAS.
+           OPEN OUTPUT ARQ-SAIDA.
+           MOVE 'N' TO WS-EOF.
+           PERFORM UNTIL WS-EOF IS EQUAL TO 'Y'
+             READ ARQ-SOCIOS NEXT RECORD
+               AT END MOVE 'Y' TO WS-EOF
+               NOT AT END PERFORM
+                 MOVE FD-REG-SOCIO TO REGISTRO-RFB-SOCIO
+                 IF RRS-CODIGO-PAIS IS NOT EQUAL TO WS-COD-PAIS-BRASIL
+                    AND RRS-CODIGO-PAIS IS NOT EQUAL TO SPACES
+                 THEN
+                    PERFORM 0003-LOCALIZAR-EMPRESA
+                    PERFORM 0004-GRAVAR-DETALHE
+                    ADD 1 TO WS-TOTAL-GERAL
+                 END-IF
+               END-PERFORM
+             END-READ
+           END-PERFORM.
+           CLOSE ARQ-SOCIOS.
+           CLOSE ARQ-EMPRESAS.
+           CLOSE ARQ-SAIDA.
+
+       0003-LOCALIZAR-EMPRESA.
+           MOVE SPACES TO WS-RAZAO-SOCIAL-EMP.
+           MOVE RRS-CNPJ TO FRE-CNPJ.
+           READ ARQ-EMPRESAS KEY IS FRE-CNPJ
+             INVALID KEY
+                MOVE 'EMPRESA NAO ENCONTRADA' TO WS-RAZAO-SOCIAL-EMP
+             NOT INVALID KEY
+                MOVE FRE-RAZAO-SOCIAL TO WS-RAZAO-SOCIAL-EMP
+           END-READ.
+
+       0004-GRAVAR-DETALHE.
+           MOVE SPACES TO REG-SAIDA.
+           STRING RRS-CNPJ DELIMITED BY SIZE
+                  ' ' DELIMITED BY SIZE
+                  RRS-NOME-SOCIO DELIMITED BY SIZE
+                  ' PAIS: ' DELIMITED BY SIZE
+                  RRS-NOME-PAIS-SOCIO DELIMITED BY SIZE
+                  ' CAPITAL: ' DELIMITED BY SIZE
+                  RRS-PERCENTUAL-CAPITAL DELIMITED BY SIZE
+                  ' EMPRESA: ' DELIMITED BY SIZE
+                  WS-RAZAO-SOCIAL-EMP DELIMITED BY SIZE
+             INTO REG-SAIDA
+           END-STRING.
+           WRITE REG-SAIDA.
