@@ -0,0 +1,4 @@
+       01 REGISTRO-RFB.
+           03 RRF-TIPO-REGISTRO          PIC 9.
+           03 RRF-INDICADOR-FULL-DIARIO  PIC X.
+           03 FILLER                     PIC X(1198).
