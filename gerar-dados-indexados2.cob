@@ -12,6 +12,8 @@
                      FRS-NOME-SOCIO WITH DUPLICATES
                    ALTERNATE RECORD KEY IS
                      FRS-CNPJ WITH DUPLICATES
+                   ALTERNATE RECORD KEY IS
+                     FRS-CPF-SOCIO WITH DUPLICATES
                    STATUS ST-ARQUIVO-SOC.
 
            SELECT ARQ-EMPRESAS ASSIGN TO "dados/empresas2.dat"
@@ -19,89 +21,111 @@
                    ACCESS MODE DYNAMIC
                    RECORD KEY IS FRE-CNPJ
                    ALTERNATE KEY IS FRE-RAZAO-SOCIAL WITH DUPLICATES
+                   ALTERNATE KEY IS FRE-UF-MUNICIPIO WITH DUPLICATES
                    STATUS ST-ARQUIVO-EMP.
 
-           SELECT ARQ1 ASSIGN TO "dados/K3241.K03200DV.D00124.L00001"
+           SELECT ARQ1 ASSIGN TO WS-NOME-ARQ1
                    ORGANIZATION LINE SEQUENTIAL
                    ACCESS MODE IS SEQUENTIAL
                    STATUS ST-ARQUIVO-LOTE.
-           SELECT ARQ2 ASSIGN TO "dados/K3241.K03200DV.D00124.L00002"
+           SELECT ARQ2 ASSIGN TO WS-NOME-ARQ2
                    ORGANIZATION LINE SEQUENTIAL
                    ACCESS MODE IS SEQUENTIAL
                    STATUS ST-ARQUIVO-LOTE.
-           SELECT ARQ3 ASSIGN TO "dados/K3241.K03200DV.D00124.L00003"
+           SELECT ARQ3 ASSIGN TO WS-NOME-ARQ3
                    ORGANIZATION LINE SEQUENTIAL
                    ACCESS MODE IS SEQUENTIAL
                    STATUS ST-ARQUIVO-LOTE.
-           SELECT ARQ4 ASSIGN TO "dados/K3241.K03200DV.D00124.L00004"
+           SELECT ARQ4 ASSIGN TO WS-NOME-ARQ4
                    ORGANIZATION LINE SEQUENTIAL
                    ACCESS MODE IS SEQUENTIAL
                    STATUS ST-ARQUIVO-LOTE.
-           SELECT ARQ5 ASSIGN TO "dados/K3241.K03200DV.D00124.L00005"
+           SELECT ARQ5 ASSIGN TO WS-NOME-ARQ5
                    ORGANIZATION LINE SEQUENTIAL
                    ACCESS MODE IS SEQUENTIAL
                    STATUS ST-ARQUIVO-LOTE.
-           SELECT ARQ6 ASSIGN TO "dados/K3241.K03200DV.D00124.L00006"
+           SELECT ARQ6 ASSIGN TO WS-NOME-ARQ6
                    ORGANIZATION LINE SEQUENTIAL
                    ACCESS MODE IS SEQUENTIAL
                    STATUS ST-ARQUIVO-LOTE.
-           SELECT ARQ7 ASSIGN TO "dados/K3241.K03200DV.D00124.L00007"
+           SELECT ARQ7 ASSIGN TO WS-NOME-ARQ7
                    ORGANIZATION LINE SEQUENTIAL
                    ACCESS MODE IS SEQUENTIAL
                    STATUS ST-ARQUIVO-LOTE.
-           SELECT ARQ8 ASSIGN TO "dados/K3241.K03200DV.D00124.L00008"
+           SELECT ARQ8 ASSIGN TO WS-NOME-ARQ8
                    ORGANIZATION LINE SEQUENTIAL
                    ACCESS MODE IS SEQUENTIAL
                    STATUS ST-ARQUIVO-LOTE.
-           SELECT ARQ9 ASSIGN TO "dados/K3241.K03200DV.D00124.L00009"
+           SELECT ARQ9 ASSIGN TO WS-NOME-ARQ9
                    ORGANIZATION LINE SEQUENTIAL
                    ACCESS MODE IS SEQUENTIAL
                    STATUS ST-ARQUIVO-LOTE.
-           SELECT ARQ10 ASSIGN TO "dados/K3241.K03200DV.D00124.L00010"
+           SELECT ARQ10 ASSIGN TO WS-NOME-ARQ10
                    ORGANIZATION LINE SEQUENTIAL
                    ACCESS MODE IS SEQUENTIAL
                    STATUS ST-ARQUIVO-LOTE.
-           SELECT ARQ11 ASSIGN TO "dados/K3241.K03200DV.D00124.L00011"
+           SELECT ARQ11 ASSIGN TO WS-NOME-ARQ11
                    ORGANIZATION LINE SEQUENTIAL
                    ACCESS MODE IS SEQUENTIAL
                    STATUS ST-ARQUIVO-LOTE.
-           SELECT ARQ12 ASSIGN TO "dados/K3241.K03200DV.D00124.L00012"
+           SELECT ARQ12 ASSIGN TO WS-NOME-ARQ12
                    ORGANIZATION LINE SEQUENTIAL
                    ACCESS MODE IS SEQUENTIAL
                    STATUS ST-ARQUIVO-LOTE.
-           SELECT ARQ13 ASSIGN TO "dados/K3241.K03200DV.D00124.L00013"
+           SELECT ARQ13 ASSIGN TO WS-NOME-ARQ13
                    ORGANIZATION LINE SEQUENTIAL
                    ACCESS MODE IS SEQUENTIAL
                    STATUS ST-ARQUIVO-LOTE.
-           SELECT ARQ14 ASSIGN TO "dados/K3241.K03200DV.D00124.L00014"
+           SELECT ARQ14 ASSIGN TO WS-NOME-ARQ14
                    ORGANIZATION LINE SEQUENTIAL
                    ACCESS MODE IS SEQUENTIAL
                    STATUS ST-ARQUIVO-LOTE.
-           SELECT ARQ15 ASSIGN TO "dados/K3241.K03200DV.D00124.L00015"
+           SELECT ARQ15 ASSIGN TO WS-NOME-ARQ15
                    ORGANIZATION LINE SEQUENTIAL
                    ACCESS MODE IS SEQUENTIAL
                    STATUS ST-ARQUIVO-LOTE.
-           SELECT ARQ16 ASSIGN TO "dados/K3241.K03200DV.D00124.L00016"
+           SELECT ARQ16 ASSIGN TO WS-NOME-ARQ16
                    ORGANIZATION LINE SEQUENTIAL
                    ACCESS MODE IS SEQUENTIAL
                    STATUS ST-ARQUIVO-LOTE.
-           SELECT ARQ17 ASSIGN TO "dados/K3241.K03200DV.D00124.L00017"
+           SELECT ARQ17 ASSIGN TO WS-NOME-ARQ17
                    ORGANIZATION LINE SEQUENTIAL
                    ACCESS MODE IS SEQUENTIAL
                    STATUS ST-ARQUIVO-LOTE.
-           SELECT ARQ18 ASSIGN TO "dados/K3241.K03200DV.D00124.L00018"
+           SELECT ARQ18 ASSIGN TO WS-NOME-ARQ18
                    ORGANIZATION LINE SEQUENTIAL
                    ACCESS MODE IS SEQUENTIAL
                    STATUS ST-ARQUIVO-LOTE.
-           SELECT ARQ19 ASSIGN TO "dados/K3241.K03200DV.D00124.L00019"
+           SELECT ARQ19 ASSIGN TO WS-NOME-ARQ19
                    ORGANIZATION LINE SEQUENTIAL
                    ACCESS MODE IS SEQUENTIAL
                    STATUS ST-ARQUIVO-LOTE.
-           SELECT ARQ20 ASSIGN TO "dados/K3241.K03200DV.D00124.L00020"
+           SELECT ARQ20 ASSIGN TO WS-NOME-ARQ20
                    ORGANIZATION LINE SEQUENTIAL
                    ACCESS MODE IS SEQUENTIAL
                    STATUS ST-ARQUIVO-LOTE.
 
+           SELECT ARQ-CHECKPOINT ASSIGN TO "dados/checkpoint-carga.dat"
+                   ORGANIZATION LINE SEQUENTIAL
+                   ACCESS MODE IS SEQUENTIAL
+                   STATUS ST-ARQUIVO-CKPT.
+
+           SELECT ARQ-REJEITADOS ASSIGN TO "dados/rejeitados-carga.dat"
+                   ORGANIZATION LINE SEQUENTIAL
+                   ACCESS MODE IS SEQUENTIAL
+                   STATUS ST-ARQUIVO-REJ.
+
+           SELECT ARQ-SEQ-SOCIO ASSIGN TO "dados/seq-socio-carga.dat"
+                   ORGANIZATION LINE SEQUENTIAL
+                   ACCESS MODE IS SEQUENTIAL
+                   STATUS ST-ARQUIVO-SEQ.
+
+           SELECT ARQ-HISTORICO-SIT ASSIGN TO
+                   "dados/historico-situacao-cadastral.dat"
+                   ORGANIZATION LINE SEQUENTIAL
+                   ACCESS MODE IS SEQUENTIAL
+                   STATUS ST-ARQUIVO-HIST.
+
        DATA DIVISION.
        FILE SECTION.
        FD ARQ-SOCIOS.
@@ -171,14 +195,86 @@
        01 FD-REG-ARQ20.
                03 FILLER                  PIC X(1200).
 
+       FD ARQ-CHECKPOINT.
+       01 REG-CHECKPOINT.
+               03 REG-CKPT-PASSO          PIC 9.
+               03 REG-CKPT-ARQUIVO        PIC 99.
+
+       FD ARQ-REJEITADOS.
+       01 REG-REJEITADO               PIC X(080).
+
+       FD ARQ-SEQ-SOCIO.
+       01 REG-SEQ-SOCIO               PIC 9(011).
+
+       FD ARQ-HISTORICO-SIT.
+       01 REG-HISTORICO-SIT           PIC X(080).
+
        WORKING-STORAGE SECTION.
 
        01 ST-ARQUIVO-SOC              PIC XX.
        01 ST-ARQUIVO-LOTE             PIC XX.
        01 ST-ARQUIVO-EMP              PIC XX.
+       01 ST-ARQUIVO-CKPT              PIC XX.
+       01 ST-ARQUIVO-REJ                PIC XX.
+       01 ST-ARQUIVO-SEQ                PIC XX.
+       01 ST-ARQUIVO-HIST               PIC XX.
+       01 WS-SIT-ANT-ENCONTRADA         PIC X VALUE 'N'.
+       01 WS-SIT-CADASTRAL-ANTERIOR     PIC 99 VALUE ZERO.
+       01 WS-DATA-MUDANCA-SIT           PIC 9(008) VALUE ZERO.
+       01 WS-MARCA-FIM-REGISTRO         PIC X VALUE '|'.
+       01 WS-MOTIVO-REJEICAO            PIC X(040).
+       01 WS-CONT-REJEITADO-EMP         PIC 9(007) VALUE ZERO.
+       01 WS-CKPT-PASSO                PIC 9 VALUE 0.
+       01 WS-CKPT-ARQUIVO              PIC 99 VALUE 0.
+       01 WS-RESTART-IND                PIC X VALUE 'N'.
        01 WS-EOF                      PIC X VALUE 'N'.
-       01 WS-COD-SOCIO                PIC 9(011) VALUE 1.    
+       01 WS-EOF-SOC                  PIC X VALUE 'N'.
+       01 WS-COD-SOCIO                PIC 9(011) VALUE 1.
        01 WS-PASSO-ARQUIVO            PIC 9 VALUE 0.
+       01 WS-MODO-CARGA               PIC X VALUE 'F'.
+       01 WS-SOCIO-ENCONTRADO         PIC X VALUE 'N'.
+       01 WS-COD-SOCIO-ENCONTRADO     PIC 9(011).
+       01 WS-CONT-LIDO-TIPO1          PIC 9(007) VALUE ZERO.
+       01 WS-CONT-LIDO-TIPO2          PIC 9(007) VALUE ZERO.
+       01 WS-CONT-GRAVADO-EMP         PIC 9(007) VALUE ZERO.
+       01 WS-CONT-GRAVADO-SOC         PIC 9(007) VALUE ZERO.
+       01 WS-CONT-DIFERENCA           PIC S9(007) VALUE ZERO.
+       01 WS-HORA-INICIO               PIC 9(008) VALUE ZERO.
+       01 WS-HORA-FIM                  PIC 9(008) VALUE ZERO.
+       01 WS-SEGUNDOS-INICIO           PIC 9(007) VALUE ZERO.
+       01 WS-SEGUNDOS-FIM              PIC 9(007) VALUE ZERO.
+       01 WS-DURACAO-SEGUNDOS          PIC S9(007) VALUE ZERO.
+       01 WS-HH-INI                    PIC 99.
+       01 WS-MM-INI                    PIC 99.
+       01 WS-SS-INI                    PIC 99.
+       01 WS-HH-FIM                    PIC 99.
+       01 WS-MM-FIM                    PIC 99.
+       01 WS-SS-FIM                    PIC 99.
+       01 WS-PARM-SUFIXO-DATA           PIC X(006) VALUE 'D00124'.
+       01 WS-PARM-QTD-ARQUIVOS          PIC 99 VALUE 20.
+       01 WS-PARM-SUFIXO-DATA-IN        PIC X(006).
+       01 WS-PARM-QTD-ARQUIVOS-IN       PIC 99.
+       01 WS-NUM-ARQ-EDIT                PIC 9(005).
+       01 WS-NOME-ARQ1                PIC X(040).
+       01 WS-NOME-ARQ2                PIC X(040).
+       01 WS-NOME-ARQ3                PIC X(040).
+       01 WS-NOME-ARQ4                PIC X(040).
+       01 WS-NOME-ARQ5                PIC X(040).
+       01 WS-NOME-ARQ6                PIC X(040).
+       01 WS-NOME-ARQ7                PIC X(040).
+       01 WS-NOME-ARQ8                PIC X(040).
+       01 WS-NOME-ARQ9                PIC X(040).
+       01 WS-NOME-ARQ10                PIC X(040).
+       01 WS-NOME-ARQ11                PIC X(040).
+       01 WS-NOME-ARQ12                PIC X(040).
+       01 WS-NOME-ARQ13                PIC X(040).
+       01 WS-NOME-ARQ14                PIC X(040).
+       01 WS-NOME-ARQ15                PIC X(040).
+       01 WS-NOME-ARQ16                PIC X(040).
+       01 WS-NOME-ARQ17                PIC X(040).
+       01 WS-NOME-ARQ18                PIC X(040).
+       01 WS-NOME-ARQ19                PIC X(040).
+       01 WS-NOME-ARQ20                PIC X(040).
 
        COPY "REGISTRO-RFB.cpy".
        COPY "REGISTRO-RFB-SOCIO.cpy".
@@ -187,261 +283,466 @@
        PROCEDURE DIVISION.
        0001-MAIN-PARA.
            DISPLAY 'INICIANDO A LEITURA DOS ARQUIVOS ...'.
+           ACCEPT WS-HORA-INICIO FROM TIME.
+           PERFORM 0012-LER-PARAMETROS.
+           PERFORM 0013-MONTAR-NOMES-ARQUIVO.
+           PERFORM 0009-LER-CHECKPOINT.
+           PERFORM 0015-LER-SEQUENCIA-SOCIO.
            PERFORM 0002-ABRIR-ARQUIVO.
+           PERFORM 0016-GRAVAR-SEQUENCIA-SOCIO.
+           PERFORM 0011-LIMPAR-CHECKPOINT.
+           ACCEPT WS-HORA-FIM FROM TIME.
+           PERFORM 0008-EMITIR-TOTAIS-CONTROLE.
            GOBACK.
        0002-ABRIR-ARQUIVO.
+           PERFORM 0006-DETECTAR-MODO-CARGA.
+           OPEN OUTPUT ARQ-REJEITADOS.
+           OPEN EXTEND ARQ-HISTORICO-SIT.
+           IF ST-ARQUIVO-HIST IS EQUAL TO '35' THEN
+              OPEN OUTPUT ARQ-HISTORICO-SIT
+           END-IF.
            PERFORM 2 TIMES
              ADD 1 TO WS-PASSO-ARQUIVO GIVING WS-PASSO-ARQUIVO
 
              IF WS-PASSO-ARQUIVO IS EQUAL TO 1 THEN
                      DISPLAY 'EXECUTANDO PASSO 1/2 - EMPRESAS'
-                     OPEN OUTPUT ARQ-EMPRESAS
+                     IF WS-MODO-CARGA IS EQUAL TO 'D' OR
+                        WS-RESTART-IND IS EQUAL TO 'S'
+                             OPEN I-O ARQ-EMPRESAS
+                     ELSE
+                             OPEN OUTPUT ARQ-EMPRESAS
+                     END-IF
              END-IF
              IF WS-PASSO-ARQUIVO IS EQUAL TO 2 THEN
                      DISPLAY 'EXECUTANDO PASSO 2/2 - SOCIOS'
-                     OPEN OUTPUT ARQ-SOCIOS
+                     IF WS-MODO-CARGA IS EQUAL TO 'D' OR
+                        WS-RESTART-IND IS EQUAL TO 'S'
+                             OPEN I-O ARQ-SOCIOS
+                     ELSE
+                             OPEN OUTPUT ARQ-SOCIOS
+                     END-IF
              END-IF
 
-             MOVE 'N' TO WS-EOF
-             DISPLAY 'LENDO ARQUIVO K3241.K03200DV.D00124.L00001 ...'
-             OPEN INPUT ARQ1
-             PERFORM UNTIL WS-EOF IS EQUAL TO 'Y'
-                   READ ARQ1
-                   AT END MOVE 'Y' TO WS-EOF
-                   NOT AT END PERFORM
-                      MOVE FD-REG-ARQ1 TO REGISTRO-RFB
-                      PERFORM 0003-GRAVAR-REGISTRO
-                   END-PERFORM
-             END-PERFORM
-             CLOSE ARQ1
-             MOVE 'N' TO WS-EOF
-             DISPLAY 'LENDO ARQUIVO K3241.K03200DV.D00124.L00002 ...'
-             OPEN INPUT ARQ2
-             PERFORM UNTIL WS-EOF IS EQUAL TO 'Y'
-                   READ ARQ2
-                   AT END MOVE 'Y' TO WS-EOF
-                   NOT AT END PERFORM
-                      MOVE FD-REG-ARQ2 TO REGISTRO-RFB
-                      PERFORM 0003-GRAVAR-REGISTRO
-                   END-PERFORM
-             END-PERFORM
-             CLOSE ARQ2
-             MOVE 'N' TO WS-EOF
-             DISPLAY 'LENDO ARQUIVO K3241.K03200DV.D00124.L00003 ...'
-             OPEN INPUT ARQ3
-             PERFORM UNTIL WS-EOF IS EQUAL TO 'Y'
-                   READ ARQ3
-                   AT END MOVE 'Y' TO WS-EOF
-                   NOT AT END PERFORM
-                      MOVE FD-REG-ARQ3 TO REGISTRO-RFB
-                      PERFORM 0003-GRAVAR-REGISTRO
-                   END-PERFORM
-             END-PERFORM
-             CLOSE ARQ3
-             MOVE 'N' TO WS-EOF
-             DISPLAY 'LENDO ARQUIVO K3241.K03200DV.D00124.L00004 ...'
-             OPEN INPUT ARQ4
-             PERFORM UNTIL WS-EOF IS EQUAL TO 'Y'
-                   READ ARQ4
-                   AT END MOVE 'Y' TO WS-EOF
-                   NOT AT END PERFORM
-                      MOVE FD-REG-ARQ4 TO REGISTRO-RFB
-                      PERFORM 0003-GRAVAR-REGISTRO
-                   END-PERFORM
-             END-PERFORM
-             CLOSE ARQ4
-             MOVE 'N' TO WS-EOF
-             DISPLAY 'LENDO ARQUIVO K3241.K03200DV.D00124.L00005 ...'
-             OPEN INPUT ARQ5
-             PERFORM UNTIL WS-EOF IS EQUAL TO 'Y'
-                   READ ARQ5
-                   AT END MOVE 'Y' TO WS-EOF
-                   NOT AT END PERFORM
-                      MOVE FD-REG-ARQ5 TO REGISTRO-RFB
-                      PERFORM 0003-GRAVAR-REGISTRO
-                   END-PERFORM
-             END-PERFORM
-             CLOSE ARQ5
-             MOVE 'N' TO WS-EOF
-             DISPLAY 'LENDO ARQUIVO K3241.K03200DV.D00124.L00006 ...'
-             OPEN INPUT ARQ6
-             PERFORM UNTIL WS-EOF IS EQUAL TO 'Y'
-                   READ ARQ6
-                   AT END MOVE 'Y' TO WS-EOF
-                   NOT AT END PERFORM
-                      MOVE FD-REG-ARQ6 TO REGISTRO-RFB
-                      PERFORM 0003-GRAVAR-REGISTRO
-                   END-PERFORM
-             END-PERFORM
-             CLOSE ARQ6
-             MOVE 'N' TO WS-EOF
-             DISPLAY 'LENDO ARQUIVO K3241.K03200DV.D00124.L00007 ...'
-             OPEN INPUT ARQ7
-             PERFORM UNTIL WS-EOF IS EQUAL TO 'Y'
-                   READ ARQ7
-                   AT END MOVE 'Y' TO WS-EOF
-                   NOT AT END PERFORM
-                      MOVE FD-REG-ARQ7 TO REGISTRO-RFB
-                      PERFORM 0003-GRAVAR-REGISTRO
-                   END-PERFORM
-             END-PERFORM
-             CLOSE ARQ7
-             MOVE 'N' TO WS-EOF
-             DISPLAY 'LENDO ARQUIVO K3241.K03200DV.D00124.L00008 ...'
-             OPEN INPUT ARQ8
-             PERFORM UNTIL WS-EOF IS EQUAL TO 'Y'
-                   READ ARQ8
-                   AT END MOVE 'Y' TO WS-EOF
-                   NOT AT END PERFORM
-                      MOVE FD-REG-ARQ8 TO REGISTRO-RFB
-                      PERFORM 0003-GRAVAR-REGISTRO
-                   END-PERFORM
-             END-PERFORM
-             CLOSE ARQ8
-             MOVE 'N' TO WS-EOF
-             DISPLAY 'LENDO ARQUIVO K3241.K03200DV.D00124.L00009 ...'
-             OPEN INPUT ARQ9
-             PERFORM UNTIL WS-EOF IS EQUAL TO 'Y'
-                   READ ARQ9
-                   AT END MOVE 'Y' TO WS-EOF
-                   NOT AT END PERFORM
-                      MOVE FD-REG-ARQ9 TO REGISTRO-RFB
-                      PERFORM 0003-GRAVAR-REGISTRO
-                   END-PERFORM
-             END-PERFORM
-             CLOSE ARQ9
-             MOVE 'N' TO WS-EOF
-             DISPLAY 'LENDO ARQUIVO K3241.K03200DV.D00124.L00010 ...'
-             OPEN INPUT ARQ10
-             PERFORM UNTIL WS-EOF IS EQUAL TO 'Y'
-                   READ ARQ10
-                   AT END MOVE 'Y' TO WS-EOF
-                   NOT AT END PERFORM
-                      MOVE FD-REG-ARQ10 TO REGISTRO-RFB
-                      PERFORM 0003-GRAVAR-REGISTRO
-                   END-PERFORM
-             END-PERFORM
-             CLOSE ARQ10
-             MOVE 'N' TO WS-EOF
-             DISPLAY 'LENDO ARQUIVO K3241.K03200DV.D00124.L00011 ...'
-             OPEN INPUT ARQ11
-             PERFORM UNTIL WS-EOF IS EQUAL TO 'Y'
-                   READ ARQ11
-                   AT END MOVE 'Y' TO WS-EOF
-                   NOT AT END PERFORM
-                      MOVE FD-REG-ARQ11 TO REGISTRO-RFB
-                      PERFORM 0003-GRAVAR-REGISTRO
-                   END-PERFORM
-             END-PERFORM
-             CLOSE ARQ11
-             MOVE 'N' TO WS-EOF
-             DISPLAY 'LENDO ARQUIVO K3241.K03200DV.D00124.L00012 ...'
-             OPEN INPUT ARQ12
-             PERFORM UNTIL WS-EOF IS EQUAL TO 'Y'
-                   READ ARQ12
-                   AT END MOVE 'Y' TO WS-EOF
-                   NOT AT END PERFORM
-                      MOVE FD-REG-ARQ12 TO REGISTRO-RFB
-                      PERFORM 0003-GRAVAR-REGISTRO
-                   END-PERFORM
-             END-PERFORM
-             CLOSE ARQ12
-             MOVE 'N' TO WS-EOF
-             DISPLAY 'LENDO ARQUIVO K3241.K03200DV.D00124.L00013 ...'
-             OPEN INPUT ARQ13
-             PERFORM UNTIL WS-EOF IS EQUAL TO 'Y'
-                   READ ARQ13
-                   AT END MOVE 'Y' TO WS-EOF
-                   NOT AT END PERFORM
-                      MOVE FD-REG-ARQ13 TO REGISTRO-RFB
-                      PERFORM 0003-GRAVAR-REGISTRO
-                   END-PERFORM
-             END-PERFORM
-             CLOSE ARQ13
-             MOVE 'N' TO WS-EOF
-             DISPLAY 'LENDO ARQUIVO K3241.K03200DV.D00124.L00014 ...'
-             OPEN INPUT ARQ14
-             PERFORM UNTIL WS-EOF IS EQUAL TO 'Y'
-                   READ ARQ14
-                   AT END MOVE 'Y' TO WS-EOF
-                   NOT AT END PERFORM
-                      MOVE FD-REG-ARQ14 TO REGISTRO-RFB
-                      PERFORM 0003-GRAVAR-REGISTRO
-                   END-PERFORM
-             END-PERFORM
-             CLOSE ARQ14
-             MOVE 'N' TO WS-EOF
-             DISPLAY 'LENDO ARQUIVO K3241.K03200DV.D00124.L00015 ...'
-             OPEN INPUT ARQ15
-             PERFORM UNTIL WS-EOF IS EQUAL TO 'Y'
-                   READ ARQ15
-                   AT END MOVE 'Y' TO WS-EOF
-                   NOT AT END PERFORM
-                      MOVE FD-REG-ARQ15 TO REGISTRO-RFB
-                      PERFORM 0003-GRAVAR-REGISTRO
-                   END-PERFORM
-             END-PERFORM
-             CLOSE ARQ15
-             MOVE 'N' TO WS-EOF
-             DISPLAY 'LENDO ARQUIVO K3241.K03200DV.D00124.L00016 ...'
-             OPEN INPUT ARQ16
-             PERFORM UNTIL WS-EOF IS EQUAL TO 'Y'
-                   READ ARQ16
-                   AT END MOVE 'Y' TO WS-EOF
-                   NOT AT END PERFORM
-                      MOVE FD-REG-ARQ16 TO REGISTRO-RFB
-                      PERFORM 0003-GRAVAR-REGISTRO
-                   END-PERFORM
-             END-PERFORM
-             CLOSE ARQ16
-             MOVE 'N' TO WS-EOF
-             DISPLAY 'LENDO ARQUIVO K3241.K03200DV.D00124.L00017 ...'
-             OPEN INPUT ARQ17
-             PERFORM UNTIL WS-EOF IS EQUAL TO 'Y'
-                   READ ARQ17
-                   AT END MOVE 'Y' TO WS-EOF
-                   NOT AT END PERFORM
-                      MOVE FD-REG-ARQ17 TO REGISTRO-RFB
-                      PERFORM 0003-GRAVAR-REGISTRO
-                   END-PERFORM
-             END-PERFORM
-             CLOSE ARQ17
-             MOVE 'N' TO WS-EOF
-             DISPLAY 'LENDO ARQUIVO K3241.K03200DV.D00124.L00018 ...'
-             OPEN INPUT ARQ18
-             PERFORM UNTIL WS-EOF IS EQUAL TO 'Y'
-                   READ ARQ18
-                   AT END MOVE 'Y' TO WS-EOF
-                   NOT AT END PERFORM
-                      MOVE FD-REG-ARQ18 TO REGISTRO-RFB
-                      PERFORM 0003-GRAVAR-REGISTRO
-                   END-PERFORM
-             END-PERFORM
-             CLOSE ARQ18
-             MOVE 'N' TO WS-EOF
-             DISPLAY 'LENDO ARQUIVO K3241.K03200DV.D00124.L00019 ...'
-             OPEN INPUT ARQ19
-             PERFORM UNTIL WS-EOF IS EQUAL TO 'Y'
-                   READ ARQ19
-                   AT END MOVE 'Y' TO WS-EOF
-                   NOT AT END PERFORM
-                      MOVE FD-REG-ARQ19 TO REGISTRO-RFB
-                      PERFORM 0003-GRAVAR-REGISTRO
-                   END-PERFORM
-             END-PERFORM
-             CLOSE ARQ19
-             MOVE 'N' TO WS-EOF
-             DISPLAY 'LENDO ARQUIVO K3241.K03200DV.D00124.L00020 ...'
-             OPEN INPUT ARQ20
-             PERFORM UNTIL WS-EOF IS EQUAL TO 'Y'
-                   READ ARQ20
-                   AT END MOVE 'Y' TO WS-EOF
-                   NOT AT END PERFORM
-                      MOVE FD-REG-ARQ20 TO REGISTRO-RFB
-                      PERFORM 0003-GRAVAR-REGISTRO
-                   END-PERFORM
-             END-PERFORM
-             CLOSE ARQ20
+             IF (WS-PASSO-ARQUIVO IS GREATER THAN WS-CKPT-PASSO OR
+                (WS-PASSO-ARQUIVO IS EQUAL TO WS-CKPT-PASSO AND
+                 1 IS GREATER THAN WS-CKPT-ARQUIVO)) AND
+                1 IS LESS THAN OR EQUAL TO WS-PARM-QTD-ARQUIVOS THEN
+                     MOVE 'N' TO WS-EOF
+                     DISPLAY 'LENDO ARQUIVO L00001 ...'
+                     OPEN INPUT ARQ1
+                     PERFORM UNTIL WS-EOF IS EQUAL TO 'Y'
+                           READ ARQ1
+                           AT END MOVE 'Y' TO WS-EOF
+                           NOT AT END PERFORM
+                              MOVE FD-REG-ARQ1 TO REGISTRO-RFB
+                              PERFORM 0003-GRAVAR-REGISTRO
+                           END-PERFORM
+                     END-PERFORM
+                     CLOSE ARQ1
+                     MOVE 1 TO WS-CKPT-ARQUIVO
+                     PERFORM 0010-GRAVAR-CHECKPOINT
+             ELSE
+                     DISPLAY 'ARQUIVO L00001 JA PROCESSADO - PULANDO'
+             END-IF
+             IF (WS-PASSO-ARQUIVO IS GREATER THAN WS-CKPT-PASSO OR
+                (WS-PASSO-ARQUIVO IS EQUAL TO WS-CKPT-PASSO AND
+                 2 IS GREATER THAN WS-CKPT-ARQUIVO)) AND
+                2 IS LESS THAN OR EQUAL TO WS-PARM-QTD-ARQUIVOS THEN
+                     MOVE 'N' TO WS-EOF
+                     DISPLAY 'LENDO ARQUIVO L00002 ...'
+                     OPEN INPUT ARQ2
+                     PERFORM UNTIL WS-EOF IS EQUAL TO 'Y'
+                           READ ARQ2
+                           AT END MOVE 'Y' TO WS-EOF
+                           NOT AT END PERFORM
+                              MOVE FD-REG-ARQ2 TO REGISTRO-RFB
+                              PERFORM 0003-GRAVAR-REGISTRO
+                           END-PERFORM
+                     END-PERFORM
+                     CLOSE ARQ2
+                     MOVE 2 TO WS-CKPT-ARQUIVO
+                     PERFORM 0010-GRAVAR-CHECKPOINT
+             ELSE
+                     DISPLAY 'ARQUIVO L00002 JA PROCESSADO - PULANDO'
+             END-IF
+             IF (WS-PASSO-ARQUIVO IS GREATER THAN WS-CKPT-PASSO OR
+                (WS-PASSO-ARQUIVO IS EQUAL TO WS-CKPT-PASSO AND
+                 3 IS GREATER THAN WS-CKPT-ARQUIVO)) AND
+                3 IS LESS THAN OR EQUAL TO WS-PARM-QTD-ARQUIVOS THEN
+                     MOVE 'N' TO WS-EOF
+                     DISPLAY 'LENDO ARQUIVO L00003 ...'
+                     OPEN INPUT ARQ3
+                     PERFORM UNTIL WS-EOF IS EQUAL TO 'Y'
+                           READ ARQ3
+                           AT END MOVE 'Y' TO WS-EOF
+                           NOT AT END PERFORM
+                              MOVE FD-REG-ARQ3 TO REGISTRO-RFB
+                              PERFORM 0003-GRAVAR-REGISTRO
+                           END-PERFORM
+                     END-PERFORM
+                     CLOSE ARQ3
+                     MOVE 3 TO WS-CKPT-ARQUIVO
+                     PERFORM 0010-GRAVAR-CHECKPOINT
+             ELSE
+                     DISPLAY 'ARQUIVO L00003 JA PROCESSADO - PULANDO'
+             END-IF
+             IF (WS-PASSO-ARQUIVO IS GREATER THAN WS-CKPT-PASSO OR
+                (WS-PASSO-ARQUIVO IS EQUAL TO WS-CKPT-PASSO AND
+                 4 IS GREATER THAN WS-CKPT-ARQUIVO)) AND
+                4 IS LESS THAN OR EQUAL TO WS-PARM-QTD-ARQUIVOS THEN
+                     MOVE 'N' TO WS-EOF
+                     DISPLAY 'LENDO ARQUIVO L00004 ...'
+                     OPEN INPUT ARQ4
+                     PERFORM UNTIL WS-EOF IS EQUAL TO 'Y'
+                           READ ARQ4
+                           AT END MOVE 'Y' TO WS-EOF
+                           NOT AT END PERFORM
+                              MOVE FD-REG-ARQ4 TO REGISTRO-RFB
+                              PERFORM 0003-GRAVAR-REGISTRO
+                           END-PERFORM
+                     END-PERFORM
+                     CLOSE ARQ4
+                     MOVE 4 TO WS-CKPT-ARQUIVO
+                     PERFORM 0010-GRAVAR-CHECKPOINT
+             ELSE
+                     DISPLAY 'ARQUIVO L00004 JA PROCESSADO - PULANDO'
+             END-IF
+             IF (WS-PASSO-ARQUIVO IS GREATER THAN WS-CKPT-PASSO OR
+                (WS-PASSO-ARQUIVO IS EQUAL TO WS-CKPT-PASSO AND
+                 5 IS GREATER THAN WS-CKPT-ARQUIVO)) AND
+                5 IS LESS THAN OR EQUAL TO WS-PARM-QTD-ARQUIVOS THEN
+                     MOVE 'N' TO WS-EOF
+                     DISPLAY 'LENDO ARQUIVO L00005 ...'
+                     OPEN INPUT ARQ5
+                     PERFORM UNTIL WS-EOF IS EQUAL TO 'Y'
+                           READ ARQ5
+                           AT END MOVE 'Y' TO WS-EOF
+                           NOT AT END PERFORM
+                              MOVE FD-REG-ARQ5 TO REGISTRO-RFB
+                              PERFORM 0003-GRAVAR-REGISTRO
+                           END-PERFORM
+                     END-PERFORM
+                     CLOSE ARQ5
+                     MOVE 5 TO WS-CKPT-ARQUIVO
+                     PERFORM 0010-GRAVAR-CHECKPOINT
+             ELSE
+                     DISPLAY 'ARQUIVO L00005 JA PROCESSADO - PULANDO'
+             END-IF
+             IF (WS-PASSO-ARQUIVO IS GREATER THAN WS-CKPT-PASSO OR
+                (WS-PASSO-ARQUIVO IS EQUAL TO WS-CKPT-PASSO AND
+                 6 IS GREATER THAN WS-CKPT-ARQUIVO)) AND
+                6 IS LESS THAN OR EQUAL TO WS-PARM-QTD-ARQUIVOS THEN
+                     MOVE 'N' TO WS-EOF
+                     DISPLAY 'LENDO ARQUIVO L00006 ...'
+                     OPEN INPUT ARQ6
+                     PERFORM UNTIL WS-EOF IS EQUAL TO 'Y'
+                           READ ARQ6
+                           AT END MOVE 'Y' TO WS-EOF
+                           NOT AT END PERFORM
+                              MOVE FD-REG-ARQ6 TO REGISTRO-RFB
+                              PERFORM 0003-GRAVAR-REGISTRO
+                           END-PERFORM
+                     END-PERFORM
+                     CLOSE ARQ6
+                     MOVE 6 TO WS-CKPT-ARQUIVO
+                     PERFORM 0010-GRAVAR-CHECKPOINT
+             ELSE
+                     DISPLAY 'ARQUIVO L00006 JA PROCESSADO - PULANDO'
+             END-IF
+             IF (WS-PASSO-ARQUIVO IS GREATER THAN WS-CKPT-PASSO OR
+                (WS-PASSO-ARQUIVO IS EQUAL TO WS-CKPT-PASSO AND
+                 7 IS GREATER THAN WS-CKPT-ARQUIVO)) AND
+                7 IS LESS THAN OR EQUAL TO WS-PARM-QTD-ARQUIVOS THEN
+                     MOVE 'N' TO WS-EOF
+                     DISPLAY 'LENDO ARQUIVO L00007 ...'
+                     OPEN INPUT ARQ7
+                     PERFORM UNTIL WS-EOF IS EQUAL TO 'Y'
+                           READ ARQ7
+                           AT END MOVE 'Y' TO WS-EOF
+                           NOT AT END PERFORM
+                              MOVE FD-REG-ARQ7 TO REGISTRO-RFB
+                              PERFORM 0003-GRAVAR-REGISTRO
+                           END-PERFORM
+                     END-PERFORM
+                     CLOSE ARQ7
+                     MOVE 7 TO WS-CKPT-ARQUIVO
+                     PERFORM 0010-GRAVAR-CHECKPOINT
+             ELSE
+                     DISPLAY 'ARQUIVO L00007 JA PROCESSADO - PULANDO'
+             END-IF
+             IF (WS-PASSO-ARQUIVO IS GREATER THAN WS-CKPT-PASSO OR
+                (WS-PASSO-ARQUIVO IS EQUAL TO WS-CKPT-PASSO AND
+                 8 IS GREATER THAN WS-CKPT-ARQUIVO)) AND
+                8 IS LESS THAN OR EQUAL TO WS-PARM-QTD-ARQUIVOS THEN
+                     MOVE 'N' TO WS-EOF
+                     DISPLAY 'LENDO ARQUIVO L00008 ...'
+                     OPEN INPUT ARQ8
+                     PERFORM UNTIL WS-EOF IS EQUAL TO 'Y'
+                           READ ARQ8
+                           AT END MOVE 'Y' TO WS-EOF
+                           NOT AT END PERFORM
+                              MOVE FD-REG-ARQ8 TO REGISTRO-RFB
+                              PERFORM 0003-GRAVAR-REGISTRO
+                           END-PERFORM
+                     END-PERFORM
+                     CLOSE ARQ8
+                     MOVE 8 TO WS-CKPT-ARQUIVO
+                     PERFORM 0010-GRAVAR-CHECKPOINT
+             ELSE
+                     DISPLAY 'ARQUIVO L00008 JA PROCESSADO - PULANDO'
+             END-IF
+             IF (WS-PASSO-ARQUIVO IS GREATER THAN WS-CKPT-PASSO OR
+                (WS-PASSO-ARQUIVO IS EQUAL TO WS-CKPT-PASSO AND
+                 9 IS GREATER THAN WS-CKPT-ARQUIVO)) AND
+                9 IS LESS THAN OR EQUAL TO WS-PARM-QTD-ARQUIVOS THEN
+                     MOVE 'N' TO WS-EOF
+                     DISPLAY 'LENDO ARQUIVO L00009 ...'
+                     OPEN INPUT ARQ9
+                     PERFORM UNTIL WS-EOF IS EQUAL TO 'Y'
+                           READ ARQ9
+                           AT END MOVE 'Y' TO WS-EOF
+                           NOT AT END PERFORM
+                              MOVE FD-REG-ARQ9 TO REGISTRO-RFB
+                              PERFORM 0003-GRAVAR-REGISTRO
+                           END-PERFORM
+                     END-PERFORM
+                     CLOSE ARQ9
+                     MOVE 9 TO WS-CKPT-ARQUIVO
+                     PERFORM 0010-GRAVAR-CHECKPOINT
+             ELSE
+                     DISPLAY 'ARQUIVO L00009 JA PROCESSADO - PULANDO'
+             END-IF
+             IF (WS-PASSO-ARQUIVO IS GREATER THAN WS-CKPT-PASSO OR
+                (WS-PASSO-ARQUIVO IS EQUAL TO WS-CKPT-PASSO AND
+                 10 IS GREATER THAN WS-CKPT-ARQUIVO)) AND
+                10 IS LESS THAN OR EQUAL TO WS-PARM-QTD-ARQUIVOS THEN
+                     MOVE 'N' TO WS-EOF
+                     DISPLAY 'LENDO ARQUIVO L00010 ...'
+                     OPEN INPUT ARQ10
+                     PERFORM UNTIL WS-EOF IS EQUAL TO 'Y'
+                           READ ARQ10
+                           AT END MOVE 'Y' TO WS-EOF
+                           NOT AT END PERFORM
+                              MOVE FD-REG-ARQ10 TO REGISTRO-RFB
+                              PERFORM 0003-GRAVAR-REGISTRO
+                           END-PERFORM
+                     END-PERFORM
+                     CLOSE ARQ10
+                     MOVE 10 TO WS-CKPT-ARQUIVO
+                     PERFORM 0010-GRAVAR-CHECKPOINT
+             ELSE
+                     DISPLAY 'ARQUIVO L00010 JA PROCESSADO - PULANDO'
+             END-IF
+             IF (WS-PASSO-ARQUIVO IS GREATER THAN WS-CKPT-PASSO OR
+                (WS-PASSO-ARQUIVO IS EQUAL TO WS-CKPT-PASSO AND
+                 11 IS GREATER THAN WS-CKPT-ARQUIVO)) AND
+                11 IS LESS THAN OR EQUAL TO WS-PARM-QTD-ARQUIVOS THEN
+                     MOVE 'N' TO WS-EOF
+                     DISPLAY 'LENDO ARQUIVO L00011 ...'
+                     OPEN INPUT ARQ11
+                     PERFORM UNTIL WS-EOF IS EQUAL TO 'Y'
+                           READ ARQ11
+                           AT END MOVE 'Y' TO WS-EOF
+                           NOT AT END PERFORM
+                              MOVE FD-REG-ARQ11 TO REGISTRO-RFB
+                              PERFORM 0003-GRAVAR-REGISTRO
+                           END-PERFORM
+                     END-PERFORM
+                     CLOSE ARQ11
+                     MOVE 11 TO WS-CKPT-ARQUIVO
+                     PERFORM 0010-GRAVAR-CHECKPOINT
+             ELSE
+                     DISPLAY 'ARQUIVO L00011 JA PROCESSADO - PULANDO'
+             END-IF
+             IF (WS-PASSO-ARQUIVO IS GREATER THAN WS-CKPT-PASSO OR
+                (WS-PASSO-ARQUIVO IS EQUAL TO WS-CKPT-PASSO AND
+                 12 IS GREATER THAN WS-CKPT-ARQUIVO)) AND
+                12 IS LESS THAN OR EQUAL TO WS-PARM-QTD-ARQUIVOS THEN
+                     MOVE 'N' TO WS-EOF
+                     DISPLAY 'LENDO ARQUIVO L00012 ...'
+                     OPEN INPUT ARQ12
+                     PERFORM UNTIL WS-EOF IS EQUAL TO 'Y'
+                           READ ARQ12
+                           AT END MOVE 'Y' TO WS-EOF
+                           NOT AT END PERFORM
+                              MOVE FD-REG-ARQ12 TO REGISTRO-RFB
+                              PERFORM 0003-GRAVAR-REGISTRO
+                           END-PERFORM
+                     END-PERFORM
+                     CLOSE ARQ12
+                     MOVE 12 TO WS-CKPT-ARQUIVO
+                     PERFORM 0010-GRAVAR-CHECKPOINT
+             ELSE
+                     DISPLAY 'ARQUIVO L00012 JA PROCESSADO - PULANDO'
+             END-IF
+             IF (WS-PASSO-ARQUIVO IS GREATER THAN WS-CKPT-PASSO OR
+                (WS-PASSO-ARQUIVO IS EQUAL TO WS-CKPT-PASSO AND
+                 13 IS GREATER THAN WS-CKPT-ARQUIVO)) AND
+                13 IS LESS THAN OR EQUAL TO WS-PARM-QTD-ARQUIVOS THEN
+                     MOVE 'N' TO WS-EOF
+                     DISPLAY 'LENDO ARQUIVO L00013 ...'
+                     OPEN INPUT ARQ13
+                     PERFORM UNTIL WS-EOF IS EQUAL TO 'Y'
+                           READ ARQ13
+                           AT END MOVE 'Y' TO WS-EOF
+                           NOT AT END PERFORM
+                              MOVE FD-REG-ARQ13 TO REGISTRO-RFB
+                              PERFORM 0003-GRAVAR-REGISTRO
+                           END-PERFORM
+                     END-PERFORM
+                     CLOSE ARQ13
+                     MOVE 13 TO WS-CKPT-ARQUIVO
+                     PERFORM 0010-GRAVAR-CHECKPOINT
+             ELSE
+                     DISPLAY 'ARQUIVO L00013 JA PROCESSADO - PULANDO'
+             END-IF
+             IF (WS-PASSO-ARQUIVO IS GREATER THAN WS-CKPT-PASSO OR
+                (WS-PASSO-ARQUIVO IS EQUAL TO WS-CKPT-PASSO AND
+                 14 IS GREATER THAN WS-CKPT-ARQUIVO)) AND
+                14 IS LESS THAN OR EQUAL TO WS-PARM-QTD-ARQUIVOS THEN
+                     MOVE 'N' TO WS-EOF
+                     DISPLAY 'LENDO ARQUIVO L00014 ...'
+                     OPEN INPUT ARQ14
+                     PERFORM UNTIL WS-EOF IS EQUAL TO 'Y'
+                           READ ARQ14
+                           AT END MOVE 'Y' TO WS-EOF
+                           NOT AT END PERFORM
+                              MOVE FD-REG-ARQ14 TO REGISTRO-RFB
+                              PERFORM 0003-GRAVAR-REGISTRO
+                           END-PERFORM
+                     END-PERFORM
+                     CLOSE ARQ14
+                     MOVE 14 TO WS-CKPT-ARQUIVO
+                     PERFORM 0010-GRAVAR-CHECKPOINT
+             ELSE
+                     DISPLAY 'ARQUIVO L00014 JA PROCESSADO - PULANDO'
+             END-IF
+             IF (WS-PASSO-ARQUIVO IS GREATER THAN WS-CKPT-PASSO OR
+                (WS-PASSO-ARQUIVO IS EQUAL TO WS-CKPT-PASSO AND
+                 15 IS GREATER THAN WS-CKPT-ARQUIVO)) AND
+                15 IS LESS THAN OR EQUAL TO WS-PARM-QTD-ARQUIVOS THEN
+                     MOVE 'N' TO WS-EOF
+                     DISPLAY 'LENDO ARQUIVO L00015 ...'
+                     OPEN INPUT ARQ15
+                     PERFORM UNTIL WS-EOF IS EQUAL TO 'Y'
+                           READ ARQ15
+                           AT END MOVE 'Y' TO WS-EOF
+                           NOT AT END PERFORM
+                              MOVE FD-REG-ARQ15 TO REGISTRO-RFB
+                              PERFORM 0003-GRAVAR-REGISTRO
+                           END-PERFORM
+                     END-PERFORM
+                     CLOSE ARQ15
+                     MOVE 15 TO WS-CKPT-ARQUIVO
+                     PERFORM 0010-GRAVAR-CHECKPOINT
+             ELSE
+                     DISPLAY 'ARQUIVO L00015 JA PROCESSADO - PULANDO'
+             END-IF
+             IF (WS-PASSO-ARQUIVO IS GREATER THAN WS-CKPT-PASSO OR
+                (WS-PASSO-ARQUIVO IS EQUAL TO WS-CKPT-PASSO AND
+                 16 IS GREATER THAN WS-CKPT-ARQUIVO)) AND
+                16 IS LESS THAN OR EQUAL TO WS-PARM-QTD-ARQUIVOS THEN
+                     MOVE 'N' TO WS-EOF
+                     DISPLAY 'LENDO ARQUIVO L00016 ...'
+                     OPEN INPUT ARQ16
+                     PERFORM UNTIL WS-EOF IS EQUAL TO 'Y'
+                           READ ARQ16
+                           AT END MOVE 'Y' TO WS-EOF
+                           NOT AT END PERFORM
+                              MOVE FD-REG-ARQ16 TO REGISTRO-RFB
+                              PERFORM 0003-GRAVAR-REGISTRO
+                           END-PERFORM
+                     END-PERFORM
+                     CLOSE ARQ16
+                     MOVE 16 TO WS-CKPT-ARQUIVO
+                     PERFORM 0010-GRAVAR-CHECKPOINT
+             ELSE
+                     DISPLAY 'ARQUIVO L00016 JA PROCESSADO - PULANDO'
+             END-IF
+             IF (WS-PASSO-ARQUIVO IS GREATER THAN WS-CKPT-PASSO OR
+                (WS-PASSO-ARQUIVO IS EQUAL TO WS-CKPT-PASSO AND
+                 17 IS GREATER THAN WS-CKPT-ARQUIVO)) AND
+                17 IS LESS THAN OR EQUAL TO WS-PARM-QTD-ARQUIVOS THEN
+                     MOVE 'N' TO WS-EOF
+                     DISPLAY 'LENDO ARQUIVO L00017 ...'
+                     OPEN INPUT ARQ17
+                     PERFORM UNTIL WS-EOF IS EQUAL TO 'Y'
+                           READ ARQ17
+                           AT END MOVE 'Y' TO WS-EOF
+                           NOT AT END PERFORM
+                              MOVE FD-REG-ARQ17 TO REGISTRO-RFB
+                              PERFORM 0003-GRAVAR-REGISTRO
+                           END-PERFORM
+                     END-PERFORM
+                     CLOSE ARQ17
+                     MOVE 17 TO WS-CKPT-ARQUIVO
+                     PERFORM 0010-GRAVAR-CHECKPOINT
+             ELSE
+                     DISPLAY 'ARQUIVO L00017 JA PROCESSADO - PULANDO'
+             END-IF
+             IF (WS-PASSO-ARQUIVO IS GREATER THAN WS-CKPT-PASSO OR
+                (WS-PASSO-ARQUIVO IS EQUAL TO WS-CKPT-PASSO AND
+                 18 IS GREATER THAN WS-CKPT-ARQUIVO)) AND
+                18 IS LESS THAN OR EQUAL TO WS-PARM-QTD-ARQUIVOS THEN
+                     MOVE 'N' TO WS-EOF
+                     DISPLAY 'LENDO ARQUIVO L00018 ...'
+                     OPEN INPUT ARQ18
+                     PERFORM UNTIL WS-EOF IS EQUAL TO 'Y'
+                           READ ARQ18
+                           AT END MOVE 'Y' TO WS-EOF
+                           NOT AT END PERFORM
+                              MOVE FD-REG-ARQ18 TO REGISTRO-RFB
+                              PERFORM 0003-GRAVAR-REGISTRO
+                           END-PERFORM
+                     END-PERFORM
+                     CLOSE ARQ18
+                     MOVE 18 TO WS-CKPT-ARQUIVO
+                     PERFORM 0010-GRAVAR-CHECKPOINT
+             ELSE
+                     DISPLAY 'ARQUIVO L00018 JA PROCESSADO - PULANDO'
+             END-IF
+             IF (WS-PASSO-ARQUIVO IS GREATER THAN WS-CKPT-PASSO OR
+                (WS-PASSO-ARQUIVO IS EQUAL TO WS-CKPT-PASSO AND
+                 19 IS GREATER THAN WS-CKPT-ARQUIVO)) AND
+                19 IS LESS THAN OR EQUAL TO WS-PARM-QTD-ARQUIVOS THEN
+                     MOVE 'N' TO WS-EOF
+                     DISPLAY 'LENDO ARQUIVO L00019 ...'
+                     OPEN INPUT ARQ19
+                     PERFORM UNTIL WS-EOF IS EQUAL TO 'Y'
+                           READ ARQ19
+                           AT END MOVE 'Y' TO WS-EOF
+                           NOT AT END PERFORM
+                              MOVE FD-REG-ARQ19 TO REGISTRO-RFB
+                              PERFORM 0003-GRAVAR-REGISTRO
+                           END-PERFORM
+                     END-PERFORM
+                     CLOSE ARQ19
+                     MOVE 19 TO WS-CKPT-ARQUIVO
+                     PERFORM 0010-GRAVAR-CHECKPOINT
+             ELSE
+                     DISPLAY 'ARQUIVO L00019 JA PROCESSADO - PULANDO'
+             END-IF
+             IF (WS-PASSO-ARQUIVO IS GREATER THAN WS-CKPT-PASSO OR
+                (WS-PASSO-ARQUIVO IS EQUAL TO WS-CKPT-PASSO AND
+                 20 IS GREATER THAN WS-CKPT-ARQUIVO)) AND
+                20 IS LESS THAN OR EQUAL TO WS-PARM-QTD-ARQUIVOS THEN
+                     MOVE 'N' TO WS-EOF
+                     DISPLAY 'LENDO ARQUIVO L00020 ...'
+                     OPEN INPUT ARQ20
+                     PERFORM UNTIL WS-EOF IS EQUAL TO 'Y'
+                           READ ARQ20
+                           AT END MOVE 'Y' TO WS-EOF
+                           NOT AT END PERFORM
+                              MOVE FD-REG-ARQ20 TO REGISTRO-RFB
+                              PERFORM 0003-GRAVAR-REGISTRO
+                           END-PERFORM
+                     END-PERFORM
+                     CLOSE ARQ20
+                     MOVE 20 TO WS-CKPT-ARQUIVO
+                     PERFORM 0010-GRAVAR-CHECKPOINT
+             ELSE
+                     DISPLAY 'ARQUIVO L00020 JA PROCESSADO - PULANDO'
+             END-IF
 
              IF WS-PASSO-ARQUIVO IS EQUAL TO 1 THEN
                      CLOSE ARQ-EMPRESAS
@@ -450,8 +751,16 @@
                      CLOSE ARQ-SOCIOS
              END-IF
            END-PERFORM
+           CLOSE ARQ-REJEITADOS.
+           CLOSE ARQ-HISTORICO-SIT.
            DISPLAY 'FIM DA GERACAO DOS ARQUIVOS.'.
        0003-GRAVAR-REGISTRO.
+           IF WS-PASSO-ARQUIVO IS EQUAL TO 1 THEN
+                   EVALUATE RRF-TIPO-REGISTRO
+                     WHEN 1 ADD 1 TO WS-CONT-LIDO-TIPO1
+                     WHEN 2 ADD 1 TO WS-CONT-LIDO-TIPO2
+                   END-EVALUATE
+           END-IF.
            IF RRF-TIPO-REGISTRO IS EQUAL TO 2 AND WS-PASSO-ARQUIVO IS
                    EQUAL TO 2 THEN
                    MOVE REGISTRO-RFB TO REGISTRO-RFB-SOCIO
@@ -463,10 +772,421 @@
                    PERFORM 0005-GRAVAR-REGISTRO-EMPRESA
            END-IF.
        0004-GRAVAR-REGISTRO-SOCIO.
-           MOVE WS-COD-SOCIO TO RRS-COD-SOCIO.
-           MOVE REGISTRO-RFB-SOCIO TO FD-REG-SOCIO.
-           WRITE FD-REG-SOCIO.
-           ADD 1 WS-COD-SOCIO GIVING WS-COD-SOCIO.
+           IF WS-MODO-CARGA IS EQUAL TO 'F' THEN
+                   MOVE WS-COD-SOCIO TO RRS-COD-SOCIO
+                   MOVE REGISTRO-RFB-SOCIO TO FD-REG-SOCIO
+                   WRITE FD-REG-SOCIO
+                     INVALID KEY
+                        CONTINUE
+                     NOT INVALID KEY
+                        ADD 1 TO WS-CONT-GRAVADO-SOC
+                   END-WRITE
+                   ADD 1 WS-COD-SOCIO GIVING WS-COD-SOCIO
+           ELSE
+                   PERFORM 0007-LOCALIZAR-SOCIO-EXISTENTE
+                   EVALUATE TRUE
+                     WHEN RRS-TIPO-ATUALIZACAO IS EQUAL TO '3'
+                        IF WS-SOCIO-ENCONTRADO IS EQUAL TO 'S'
+                           DELETE ARQ-SOCIOS RECORD
+                             INVALID KEY
+                                CONTINUE
+                           END-DELETE
+                        END-IF
+                     WHEN WS-SOCIO-ENCONTRADO IS EQUAL TO 'S'
+                        MOVE REGISTRO-RFB-SOCIO TO FD-REG-SOCIO
+                        MOVE WS-COD-SOCIO-ENCONTRADO TO FRS-COD-SOCIO
+                        REWRITE FD-REG-SOCIO
+                          INVALID KEY
+                             CONTINUE
+                          NOT INVALID KEY
+                             ADD 1 TO WS-CONT-GRAVADO-SOC
+                        END-REWRITE
+                     WHEN OTHER
+                        MOVE WS-COD-SOCIO TO RRS-COD-SOCIO
+                        MOVE REGISTRO-RFB-SOCIO TO FD-REG-SOCIO
+                        WRITE FD-REG-SOCIO
+                          INVALID KEY
+                             CONTINUE
+                          NOT INVALID KEY
+                             ADD 1 TO WS-CONT-GRAVADO-SOC
+                        END-WRITE
+                        ADD 1 WS-COD-SOCIO GIVING WS-COD-SOCIO
+                   END-EVALUATE
+           END-IF.
        0005-GRAVAR-REGISTRO-EMPRESA.
-           MOVE REGISTRO-RFB-EMPRESA TO FD-REG-EMPRESA.
-           WRITE FD-REG-EMPRESA.
+           IF RRE-FIM-REGISTRO IS NOT EQUAL TO
+              WS-MARCA-FIM-REGISTRO THEN
+                   IF RRE-FIM-REGISTRO IS EQUAL TO SPACE THEN
+                           MOVE 'REGISTRO TRUNCADO'
+                             TO WS-MOTIVO-REJEICAO
+                   ELSE
+                           MOVE 'MARCADOR DE FIM DE REGISTRO INVALIDO'
+                             TO WS-MOTIVO-REJEICAO
+                   END-IF
+                   PERFORM 0014-GRAVAR-REJEITADO-EMPRESA
+           ELSE
+                   IF WS-MODO-CARGA IS EQUAL TO 'D' AND
+                      RRE-TIPO-ATUALIZACAO IS NOT EQUAL TO '3' THEN
+                           PERFORM 0017-CAPTURAR-SITUACAO-ANTERIOR
+                   END-IF
+                   MOVE REGISTRO-RFB-EMPRESA TO FD-REG-EMPRESA
+                   IF WS-MODO-CARGA IS EQUAL TO 'F' THEN
+                           WRITE FD-REG-EMPRESA
+                             INVALID KEY
+                                CONTINUE
+                             NOT INVALID KEY
+                                ADD 1 TO WS-CONT-GRAVADO-EMP
+                           END-WRITE
+                   ELSE
+                           EVALUATE RRE-TIPO-ATUALIZACAO
+                             WHEN '3'
+                                DELETE ARQ-EMPRESAS RECORD
+                                  INVALID KEY
+                                     CONTINUE
+                                END-DELETE
+                             WHEN OTHER
+                                WRITE FD-REG-EMPRESA
+                                  INVALID KEY
+                                     REWRITE FD-REG-EMPRESA
+                                       INVALID KEY
+                                          CONTINUE
+                                       NOT INVALID KEY
+                                          ADD 1 TO WS-CONT-GRAVADO-EMP
+                                     END-REWRITE
+                                  NOT INVALID KEY
+                                     ADD 1 TO WS-CONT-GRAVADO-EMP
+                                END-WRITE
+                                PERFORM 0018-REGISTRAR-MUDANCA-SITUACAO
+                           END-EVALUATE
+                   END-IF
+           END-IF.
+       0017-CAPTURAR-SITUACAO-ANTERIOR.
+           MOVE 'N' TO WS-SIT-ANT-ENCONTRADA.
+           MOVE RRE-CNPJ TO FRE-CNPJ.
+           READ ARQ-EMPRESAS
+             INVALID KEY
+                MOVE 'N' TO WS-SIT-ANT-ENCONTRADA
+             NOT INVALID KEY
+                MOVE 'S' TO WS-SIT-ANT-ENCONTRADA
+                MOVE FRE-SIT-CADASTRAL TO WS-SIT-CADASTRAL-ANTERIOR
+           END-READ.
+       0018-REGISTRAR-MUDANCA-SITUACAO.
+           IF WS-SIT-ANT-ENCONTRADA IS EQUAL TO 'S' AND
+              WS-SIT-CADASTRAL-ANTERIOR IS NOT EQUAL TO
+              RRE-SIT-CADASTRAL THEN
+              ACCEPT WS-DATA-MUDANCA-SIT FROM DATE YYYYMMDD
+              MOVE SPACES TO REG-HISTORICO-SIT
+              STRING RRE-CNPJ DELIMITED BY SIZE
+                     ';' DELIMITED BY SIZE
+                     WS-SIT-CADASTRAL-ANTERIOR DELIMITED BY SIZE
+                     ';' DELIMITED BY SIZE
+                     RRE-SIT-CADASTRAL DELIMITED BY SIZE
+                     ';' DELIMITED BY SIZE
+                     WS-DATA-MUDANCA-SIT DELIMITED BY SIZE
+                INTO REG-HISTORICO-SIT
+              END-STRING
+              WRITE REG-HISTORICO-SIT
+           END-IF.
+       0006-DETECTAR-MODO-CARGA.
+           MOVE 'F' TO WS-MODO-CARGA.
+           MOVE 'N' TO WS-EOF.
+           OPEN INPUT ARQ1.
+           READ ARQ1
+             AT END
+                CONTINUE
+             NOT AT END
+                MOVE FD-REG-ARQ1 TO REGISTRO-RFB
+                IF RRF-INDICADOR-FULL-DIARIO IS EQUAL TO 'D'
+                   MOVE 'D' TO WS-MODO-CARGA
+                END-IF
+           END-READ.
+           CLOSE ARQ1.
+           IF WS-MODO-CARGA IS EQUAL TO 'D'
+              DISPLAY 'MODO DE CARGA: INCREMENTAL (DIARIO)'
+           ELSE
+              DISPLAY 'MODO DE CARGA: COMPLETA (FULL)'
+           END-IF.
+       0007-LOCALIZAR-SOCIO-EXISTENTE.
+           MOVE 'N' TO WS-SOCIO-ENCONTRADO.
+           MOVE RRS-CNPJ TO FRS-CNPJ.
+           START ARQ-SOCIOS KEY IS EQUAL TO FRS-CNPJ
+             INVALID KEY
+                MOVE 'N' TO WS-SOCIO-ENCONTRADO
+           END-START.
+           IF ST-ARQUIVO-SOC IS EQUAL TO '00' THEN
+              MOVE 'N' TO WS-EOF-SOC
+              PERFORM UNTIL WS-EOF-SOC IS EQUAL TO 'Y'
+                        OR WS-SOCIO-ENCONTRADO IS EQUAL TO 'S'
+                 READ ARQ-SOCIOS NEXT RECORD
+                   AT END
+                      MOVE 'Y' TO WS-EOF-SOC
+                   NOT AT END
+                      IF FRS-CNPJ IS NOT EQUAL TO RRS-CNPJ THEN
+                         MOVE 'Y' TO WS-EOF-SOC
+                      ELSE
+                         IF FRS-CPF-SOCIO IS EQUAL TO RRS-CPF-SOCIO AND
+                            FRS-IDENTIFICADOR-SOCIO IS EQUAL TO
+                               RRS-IDENTIFICADOR-SOCIO THEN
+                            MOVE 'S' TO WS-SOCIO-ENCONTRADO
+                            MOVE FRS-COD-SOCIO TO
+                               WS-COD-SOCIO-ENCONTRADO
+                         END-IF
+                      END-IF
+                 END-READ
+              END-PERFORM
+           END-IF.
+       0008-EMITIR-TOTAIS-CONTROLE.
+           DISPLAY '--- RELATORIO DE TOTAIS DE CONTROLE DA CARGA ---'.
+           DISPLAY 'REGISTROS TIPO 1 (EMPRESA) LIDOS DOS LOTES: '
+              WS-CONT-LIDO-TIPO1.
+           DISPLAY 'REGISTROS GRAVADOS EM EMPRESAS2.DAT: '
+              WS-CONT-GRAVADO-EMP.
+           COMPUTE WS-CONT-DIFERENCA = WS-CONT-LIDO-TIPO1 -
+              WS-CONT-GRAVADO-EMP.
+           DISPLAY 'DIFERENCA EMPRESA: ' WS-CONT-DIFERENCA.
+           DISPLAY 'REGISTROS DE EMPRESA REJEITADOS (VER '
+              'REJEITADOS-CARGA.DAT): ' WS-CONT-REJEITADO-EMP.
+           DISPLAY 'REGISTROS TIPO 2 (SOCIO) LIDOS DOS LOTES: '
+              WS-CONT-LIDO-TIPO2.
+           DISPLAY 'REGISTROS GRAVADOS EM SOCIOS2.DAT: '
+              WS-CONT-GRAVADO-SOC.
+           COMPUTE WS-CONT-DIFERENCA = WS-CONT-LIDO-TIPO2 -
+              WS-CONT-GRAVADO-SOC.
+           DISPLAY 'DIFERENCA SOCIO: ' WS-CONT-DIFERENCA.
+           MOVE WS-HORA-INICIO(1:2) TO WS-HH-INI.
+           MOVE WS-HORA-INICIO(3:2) TO WS-MM-INI.
+           MOVE WS-HORA-INICIO(5:2) TO WS-SS-INI.
+           MOVE WS-HORA-FIM(1:2) TO WS-HH-FIM.
+           MOVE WS-HORA-FIM(3:2) TO WS-MM-FIM.
+           MOVE WS-HORA-FIM(5:2) TO WS-SS-FIM.
+           COMPUTE WS-SEGUNDOS-INICIO = WS-HH-INI * 3600 +
+              WS-MM-INI * 60 + WS-SS-INI.
+           COMPUTE WS-SEGUNDOS-FIM = WS-HH-FIM * 3600 +
+              WS-MM-FIM * 60 + WS-SS-FIM.
+           COMPUTE WS-DURACAO-SEGUNDOS = WS-SEGUNDOS-FIM -
+              WS-SEGUNDOS-INICIO.
+           IF WS-DURACAO-SEGUNDOS IS LESS THAN ZERO THEN
+                   ADD 86400 TO WS-DURACAO-SEGUNDOS
+           END-IF.
+           DISPLAY 'HORARIO DE INICIO DO JOB (HHMMSSCC): '
+              WS-HORA-INICIO.
+           DISPLAY 'HORARIO DE TERMINO DO JOB (HHMMSSCC): '
+              WS-HORA-FIM.
+           DISPLAY 'DURACAO TOTAL DO PROCESSAMENTO (SEGUNDOS): '
+              WS-DURACAO-SEGUNDOS.
+       0009-LER-CHECKPOINT.
+           MOVE 0 TO WS-CKPT-PASSO.
+           MOVE 0 TO WS-CKPT-ARQUIVO.
+           MOVE 'N' TO WS-RESTART-IND.
+           OPEN INPUT ARQ-CHECKPOINT.
+           IF ST-ARQUIVO-CKPT IS EQUAL TO '00' THEN
+                   READ ARQ-CHECKPOINT
+                     AT END CONTINUE
+                     NOT AT END
+                        MOVE REG-CKPT-PASSO TO WS-CKPT-PASSO
+                        MOVE REG-CKPT-ARQUIVO TO WS-CKPT-ARQUIVO
+                        MOVE 'S' TO WS-RESTART-IND
+                   END-READ
+                   CLOSE ARQ-CHECKPOINT
+           END-IF.
+           IF WS-RESTART-IND IS EQUAL TO 'S' THEN
+                   DISPLAY 'CHECKPOINT ENCONTRADO - RETOMANDO CARGA'
+                   DISPLAY 'PASSO: ' WS-CKPT-PASSO
+                      ' ARQUIVO: ' WS-CKPT-ARQUIVO
+           END-IF.
+       0010-GRAVAR-CHECKPOINT.
+           MOVE WS-PASSO-ARQUIVO TO REG-CKPT-PASSO.
+           MOVE WS-CKPT-ARQUIVO TO REG-CKPT-ARQUIVO.
+           OPEN OUTPUT ARQ-CHECKPOINT.
+           WRITE REG-CHECKPOINT.
+           CLOSE ARQ-CHECKPOINT.
+       0011-LIMPAR-CHECKPOINT.
+           MOVE 0 TO REG-CKPT-PASSO.
+           MOVE 0 TO REG-CKPT-ARQUIVO.
+           OPEN OUTPUT ARQ-CHECKPOINT.
+           WRITE REG-CHECKPOINT.
+           CLOSE ARQ-CHECKPOINT.
+       0015-LER-SEQUENCIA-SOCIO.
+           OPEN INPUT ARQ-SEQ-SOCIO.
+           IF ST-ARQUIVO-SEQ IS EQUAL TO '00' THEN
+                   READ ARQ-SEQ-SOCIO
+                     AT END CONTINUE
+                     NOT AT END
+                        MOVE REG-SEQ-SOCIO TO WS-COD-SOCIO
+                   END-READ
+                   CLOSE ARQ-SEQ-SOCIO
+           END-IF.
+           DISPLAY 'PROXIMO CODIGO DE SOCIO A GERAR: ' WS-COD-SOCIO.
+       0016-GRAVAR-SEQUENCIA-SOCIO.
+           MOVE WS-COD-SOCIO TO REG-SEQ-SOCIO.
+           OPEN OUTPUT ARQ-SEQ-SOCIO.
+           WRITE REG-SEQ-SOCIO.
+           CLOSE ARQ-SEQ-SOCIO.
+       0012-LER-PARAMETROS.
+           DISPLAY 'SUFIXO DE DATA DO LOTE (BRANCO = '
+              WS-PARM-SUFIXO-DATA '): '.
+           MOVE SPACES TO WS-PARM-SUFIXO-DATA-IN.
+           ACCEPT WS-PARM-SUFIXO-DATA-IN.
+           IF WS-PARM-SUFIXO-DATA-IN IS NOT EQUAL TO SPACES THEN
+                   MOVE WS-PARM-SUFIXO-DATA-IN TO WS-PARM-SUFIXO-DATA
+           END-IF.
+           DISPLAY 'QUANTIDADE DE ARQUIVOS DE LOTE (BRANCO = '
+              WS-PARM-QTD-ARQUIVOS '): '.
+           MOVE ZEROES TO WS-PARM-QTD-ARQUIVOS-IN.
+           ACCEPT WS-PARM-QTD-ARQUIVOS-IN.
+           IF WS-PARM-QTD-ARQUIVOS-IN IS GREATER THAN ZERO THEN
+                   MOVE WS-PARM-QTD-ARQUIVOS-IN TO WS-PARM-QTD-ARQUIVOS
+           END-IF.
+           DISPLAY 'SUFIXO UTILIZADO: ' WS-PARM-SUFIXO-DATA.
+           DISPLAY 'QUANTIDADE DE ARQUIVOS: ' WS-PARM-QTD-ARQUIVOS.
+       0013-MONTAR-NOMES-ARQUIVO.
+           MOVE 1 TO WS-NUM-ARQ-EDIT.
+           STRING 'dados/K3241.K03200DV.' DELIMITED BY SIZE
+                  WS-PARM-SUFIXO-DATA DELIMITED BY SIZE
+                  '.L' DELIMITED BY SIZE
+                  WS-NUM-ARQ-EDIT DELIMITED BY SIZE
+             INTO WS-NOME-ARQ1
+           END-STRING.
+           MOVE 2 TO WS-NUM-ARQ-EDIT.
+           STRING 'dados/K3241.K03200DV.' DELIMITED BY SIZE
+                  WS-PARM-SUFIXO-DATA DELIMITED BY SIZE
+                  '.L' DELIMITED BY SIZE
+                  WS-NUM-ARQ-EDIT DELIMITED BY SIZE
+             INTO WS-NOME-ARQ2
+           END-STRING.
+           MOVE 3 TO WS-NUM-ARQ-EDIT.
+           STRING 'dados/K3241.K03200DV.' DELIMITED BY SIZE
+                  WS-PARM-SUFIXO-DATA DELIMITED BY SIZE
+                  '.L' DELIMITED BY SIZE
+                  WS-NUM-ARQ-EDIT DELIMITED BY SIZE
+             INTO WS-NOME-ARQ3
+           END-STRING.
+           MOVE 4 TO WS-NUM-ARQ-EDIT.
+           STRING 'dados/K3241.K03200DV.' DELIMITED BY SIZE
+                  WS-PARM-SUFIXO-DATA DELIMITED BY SIZE
+                  '.L' DELIMITED BY SIZE
+                  WS-NUM-ARQ-EDIT DELIMITED BY SIZE
+             INTO WS-NOME-ARQ4
+           END-STRING.
+           MOVE 5 TO WS-NUM-ARQ-EDIT.
+           STRING 'dados/K3241.K03200DV.' DELIMITED BY SIZE
+                  WS-PARM-SUFIXO-DATA DELIMITED BY SIZE
+                  '.L' DELIMITED BY SIZE
+                  WS-NUM-ARQ-EDIT DELIMITED BY SIZE
+             INTO WS-NOME-ARQ5
+           END-STRING.
+           MOVE 6 TO WS-NUM-ARQ-EDIT.
+           STRING 'dados/K3241.K03200DV.' DELIMITED BY SIZE
+                  WS-PARM-SUFIXO-DATA DELIMITED BY SIZE
+                  '.L' DELIMITED BY SIZE
+                  WS-NUM-ARQ-EDIT DELIMITED BY SIZE
+             INTO WS-NOME-ARQ6
+           END-STRING.
+           MOVE 7 TO WS-NUM-ARQ-EDIT.
+           STRING 'dados/K3241.K03200DV.' DELIMITED BY SIZE
+                  WS-PARM-SUFIXO-DATA DELIMITED BY SIZE
+                  '.L' DELIMITED BY SIZE
+                  WS-NUM-ARQ-EDIT DELIMITED BY SIZE
+             INTO WS-NOME-ARQ7
+           END-STRING.
+           MOVE 8 TO WS-NUM-ARQ-EDIT.
+           STRING 'dados/K3241.K03200DV.' DELIMITED BY SIZE
+                  WS-PARM-SUFIXO-DATA DELIMITED BY SIZE
+                  '.L' DELIMITED BY SIZE
+                  WS-NUM-ARQ-EDIT DELIMITED BY SIZE
+             INTO WS-NOME-ARQ8
+           END-STRING.
+           MOVE 9 TO WS-NUM-ARQ-EDIT.
+           STRING 'dados/K3241.K03200DV.' DELIMITED BY SIZE
+                  WS-PARM-SUFIXO-DATA DELIMITED BY SIZE
+                  '.L' DELIMITED BY SIZE
+                  WS-NUM-ARQ-EDIT DELIMITED BY SIZE
+             INTO WS-NOME-ARQ9
+           END-STRING.
+           MOVE 10 TO WS-NUM-ARQ-EDIT.
+           STRING 'dados/K3241.K03200DV.' DELIMITED BY SIZE
+                  WS-PARM-SUFIXO-DATA DELIMITED BY SIZE
+                  '.L' DELIMITED BY SIZE
+                  WS-NUM-ARQ-EDIT DELIMITED BY SIZE
+             INTO WS-NOME-ARQ10
+           END-STRING.
+           MOVE 11 TO WS-NUM-ARQ-EDIT.
+           STRING 'dados/K3241.K03200DV.' DELIMITED BY SIZE
+                  WS-PARM-SUFIXO-DATA DELIMITED BY SIZE
+                  '.L' DELIMITED BY SIZE
+                  WS-NUM-ARQ-EDIT DELIMITED BY SIZE
+             INTO WS-NOME-ARQ11
+           END-STRING.
+           MOVE 12 TO WS-NUM-ARQ-EDIT.
+           STRING 'dados/K3241.K03200DV.' DELIMITED BY SIZE
+                  WS-PARM-SUFIXO-DATA DELIMITED BY SIZE
+                  '.L' DELIMITED BY SIZE
+                  WS-NUM-ARQ-EDIT DELIMITED BY SIZE
+             INTO WS-NOME-ARQ12
+           END-STRING.
+           MOVE 13 TO WS-NUM-ARQ-EDIT.
+           STRING 'dados/K3241.K03200DV.' DELIMITED BY SIZE
+                  WS-PARM-SUFIXO-DATA DELIMITED BY SIZE
+                  '.L' DELIMITED BY SIZE
+                  WS-NUM-ARQ-EDIT DELIMITED BY SIZE
+             INTO WS-NOME-ARQ13
+           END-STRING.
+           MOVE 14 TO WS-NUM-ARQ-EDIT.
+           STRING 'dados/K3241.K03200DV.' DELIMITED BY SIZE
+                  WS-PARM-SUFIXO-DATA DELIMITED BY SIZE
+                  '.L' DELIMITED BY SIZE
+                  WS-NUM-ARQ-EDIT DELIMITED BY SIZE
+             INTO WS-NOME-ARQ14
+           END-STRING.
+           MOVE 15 TO WS-NUM-ARQ-EDIT.
+           STRING 'dados/K3241.K03200DV.' DELIMITED BY SIZE
+                  WS-PARM-SUFIXO-DATA DELIMITED BY SIZE
+                  '.L' DELIMITED BY SIZE
+                  WS-NUM-ARQ-EDIT DELIMITED BY SIZE
+             INTO WS-NOME-ARQ15
+           END-STRING.
+           MOVE 16 TO WS-NUM-ARQ-EDIT.
+           STRING 'dados/K3241.K03200DV.' DELIMITED BY SIZE
+                  WS-PARM-SUFIXO-DATA DELIMITED BY SIZE
+                  '.L' DELIMITED BY SIZE
+                  WS-NUM-ARQ-EDIT DELIMITED BY SIZE
+             INTO WS-NOME-ARQ16
+           END-STRING.
+           MOVE 17 TO WS-NUM-ARQ-EDIT.
+           STRING 'dados/K3241.K03200DV.' DELIMITED BY SIZE
+                  WS-PARM-SUFIXO-DATA DELIMITED BY SIZE
+                  '.L' DELIMITED BY SIZE
+                  WS-NUM-ARQ-EDIT DELIMITED BY SIZE
+             INTO WS-NOME-ARQ17
+           END-STRING.
+           MOVE 18 TO WS-NUM-ARQ-EDIT.
+           STRING 'dados/K3241.K03200DV.' DELIMITED BY SIZE
+                  WS-PARM-SUFIXO-DATA DELIMITED BY SIZE
+                  '.L' DELIMITED BY SIZE
+                  WS-NUM-ARQ-EDIT DELIMITED BY SIZE
+             INTO WS-NOME-ARQ18
+           END-STRING.
+           MOVE 19 TO WS-NUM-ARQ-EDIT.
+           STRING 'dados/K3241.K03200DV.' DELIMITED BY SIZE
+                  WS-PARM-SUFIXO-DATA DELIMITED BY SIZE
+                  '.L' DELIMITED BY SIZE
+                  WS-NUM-ARQ-EDIT DELIMITED BY SIZE
+             INTO WS-NOME-ARQ19
+           END-STRING.
+           MOVE 20 TO WS-NUM-ARQ-EDIT.
+           STRING 'dados/K3241.K03200DV.' DELIMITED BY SIZE
+                  WS-PARM-SUFIXO-DATA DELIMITED BY SIZE
+                  '.L' DELIMITED BY SIZE
+                  WS-NUM-ARQ-EDIT DELIMITED BY SIZE
+             INTO WS-NOME-ARQ20
+           END-STRING.
+       0014-GRAVAR-REJEITADO-EMPRESA.
+           ADD 1 TO WS-CONT-REJEITADO-EMP.
+           MOVE SPACES TO REG-REJEITADO.
+           STRING 'CNPJ: ' DELIMITED BY SIZE
+                  RRE-CNPJ DELIMITED BY SIZE
+                  ' MOTIVO: ' DELIMITED BY SIZE
+                  WS-MOTIVO-REJEICAO DELIMITED BY SIZE
+             INTO REG-REJEITADO
+           END-STRING.
+           WRITE REG-REJEITADO.
