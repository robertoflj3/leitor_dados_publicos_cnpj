@@ -0,0 +1,94 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RELATORIO-EMPRESAS-POR-MUNICIPIO.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-EMPRESAS ASSIGN TO "dados/empresas2.dat"
+                   ORGANIZATION INDEXED
+                   ACCESS MODE DYNAMIC
+                   RECORD KEY IS FRE-CNPJ
+                   ALTERNATE KEY IS FRE-RAZAO-SOCIAL WITH DUPLICATES
+                   ALTERNATE KEY IS FRE-UF-MUNICIPIO WITH DUPLICATES
+                   STATUS ST-ARQUIVO-EMP.
+
+           SELECT ARQ-SAIDA ASSIGN TO "dados/empresas-municipio.rpt"
+                   ORGANIZATION LINE SEQUENTIAL
+                   ACCESS MODE IS SEQUENTIAL
+                   STATUS ST-ARQUIVO-SAI.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ARQ-EMPRESAS.
+       COPY "FD-REG-EMPRESA.cpy".
+
+       FD ARQ-SAIDA.
+       01 REG-SAIDA                   PIC X(080).
+
+       WORKING-STORAGE SECTION.
+
+       01 ST-ARQUIVO-EMP              PIC XX.
+       01 ST-ARQUIVO-SAI              PIC XX.
+       01 WS-EOF                      PIC X VALUE 'N'.
+       01 WS-UF-BUSCA                 PIC X(002).
+       01 WS-COD-MUNICIPIO-BUSCA      PIC 9999.
+       01 WS-UF-MUNICIPIO-BUSCA.
+          03 WS-UF-MUNIC-UF           PIC X(002).
+          03 WS-UF-MUNIC-COD          PIC 9999.
+       01 WS-TOTAL-ATIVAS             PIC 9(007) VALUE ZERO.
+
+       COPY "REGISTRO-RFB-EMPRESA.cpy".
+
+       PROCEDURE DIVISION.
+       0001-MAIN-PARA.
+           DISPLAY 'RELATORIO DE EMPRESAS ATIVAS POR UF E MUNICIPIO'.
+           DISPLAY 'INFORME A UF: '.
+           ACCEPT WS-UF-BUSCA.
+           DISPLAY 'INFORME O CODIGO DO MUNICIPIO: '.
+           ACCEPT WS-COD-MUNICIPIO-BUSCA.
+           PERFORM 0002-PROCESSAR-EMPRESAS.
+           DISPLAY 'TOTAL DE EMPRESAS ATIVAS ENCONTRADAS: '
+              WS-TOTAL-ATIVAS.
+           DISPLAY 'FIM DO RELATORIO POR UF E MUNICIPIO.'.
+           GOBACK.
+
+       0002-PROCESSAR-EMPRESAS.
+           OPEN INPUT ARQ-EMPRESAS.
+           OPEN OUTPUT ARQ-SAIDA.
+           MOVE WS-UF-BUSCA TO WS-UF-MUNIC-UF.
+           MOVE WS-COD-MUNICIPIO-BUSCA TO WS-UF-MUNIC-COD.
+           MOVE 'N' TO WS-EOF.
+           MOVE WS-UF-MUNICIPIO-BUSCA TO FRE-UF-MUNICIPIO.
+           START ARQ-EMPRESAS KEY IS EQUAL TO FRE-UF-MUNICIPIO
+             INVALID KEY MOVE 'Y' TO WS-EOF
+           END-START.
+           PERFORM UNTIL WS-EOF IS EQUAL TO 'Y'
+             READ ARQ-EMPRESAS NEXT RECORD
+               AT END MOVE 'Y' TO WS-EOF
+               NOT AT END
+                  IF FRE-UF-MUNICIPIO IS NOT EQUAL TO
+                     WS-UF-MUNICIPIO-BUSCA
+                  THEN
+                     MOVE 'Y' TO WS-EOF
+                  ELSE
+                     MOVE FD-REG-EMPRESA TO REGISTRO-RFB-EMPRESA
+                     IF RRE-SIT-CADASTRAL IS EQUAL TO 02 THEN
+                        PERFORM 0003-GRAVAR-DETALHE
+                        ADD 1 TO WS-TOTAL-ATIVAS
+                     END-IF
+                  END-IF
+             END-READ
+           END-PERFORM.
+           CLOSE ARQ-EMPRESAS.
+           CLOSE ARQ-SAIDA.
+
+       0003-GRAVAR-DETALHE.
+           MOVE SPACES TO REG-SAIDA.
+           STRING FRE-CNPJ DELIMITED BY SIZE
+                  ' ' DELIMITED BY SIZE
+                  FRE-MUNICIPIO DELIMITED BY SIZE
+                  ' ' DELIMITED BY SIZE
+                  FRE-RAZAO-SOCIAL DELIMITED BY SIZE
+             INTO REG-SAIDA
+           END-STRING.
+           WRITE REG-SAIDA.
